@@ -0,0 +1,184 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BALANCE-UPDATE.
+
+      *================================================================
+      *  Nightly batch job.  Reads every posting on TRANSACTION-FILE
+      *  and applies PAYMENT-AMOUNT against the matching LOAN-FILE
+      *  record's LOAN-BALANCE, so the loan master reflects the day's
+      *  payments.  Checkpoints the last TRANSACTION-ID it fully
+      *  processed to BALANCE_UPDATE.CKPT after every transaction, so
+      *  a rerun after an abend skips everything up through that ID
+      *  instead of double-posting or losing a record.
+      *
+      *  The checkpoint only ever advances through a contiguous run of
+      *  successes -- the moment one transaction fails to post, this
+      *  run stops checkpointing (WS-RUN-HALTED) so a later success in
+      *  the same run can never push the watermark past it; a rerun
+      *  still retries the failed transaction instead of treating it
+      *  as already-applied.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO 'TRANSACTION.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS TRAN-FILE-STATUS.
+
+           SELECT LOAN-FILE ASSIGN TO 'LOAN.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOAN-ID OF LOAN-REC
+               FILE STATUS IS LOAN-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO 'BALANCE_UPDATE.CKPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       COPY TRANREC.
+
+       FD  LOAN-FILE.
+       COPY LOANREC.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05  LAST-APPLIED-TRANSACTION-ID  PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       01  TRAN-FILE-STATUS        PIC XX.
+           88  TRAN-FILE-OK         VALUE '00'.
+       01  LOAN-FILE-STATUS        PIC XX.
+           88  LOAN-FILE-OK         VALUE '00'.
+       01  CKPT-FILE-STATUS        PIC XX.
+           88  CKPT-FILE-OK         VALUE '00'.
+       01  WS-END-OF-TRANSACTIONS  PIC X VALUE 'N'.
+           88  END-OF-TRANSACTIONS  VALUE 'Y'.
+       01  WS-TRANSACTIONS-APPLIED PIC 9(5) COMP VALUE ZERO.
+       01  WS-TRANSACTIONS-SKIPPED PIC 9(5) COMP VALUE ZERO.
+       01  WS-TRANSACTIONS-RESUMED PIC 9(5) COMP VALUE ZERO.
+       01  WS-LAST-CHECKPOINT-ID   PIC 9(5) VALUE ZERO.
+       01  WS-TRANSACTION-FAILED   PIC X VALUE 'N'.
+           88  TRANSACTION-FAILED   VALUE 'Y'.
+       01  WS-RUN-HALTED           PIC X VALUE 'N'.
+           88  RUN-HALTED           VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+       PERFORM READ-LAST-CHECKPOINT
+
+       OPEN INPUT TRANSACTION-FILE
+       IF NOT TRAN-FILE-OK
+           DISPLAY 'Error Opening TRANSACTION-FILE.'
+           STOP RUN
+       END-IF
+
+       OPEN I-O LOAN-FILE
+       IF NOT LOAN-FILE-OK
+           DISPLAY 'Error Opening LOAN-FILE.'
+           CLOSE TRANSACTION-FILE
+           STOP RUN
+       END-IF
+
+       IF WS-LAST-CHECKPOINT-ID > ZERO
+           DISPLAY 'Resuming After Checkpoint - Transaction ID '
+               WS-LAST-CHECKPOINT-ID ' And Below Already Applied.'
+       END-IF
+
+       PERFORM APPLY-NEXT-TRANSACTION
+           UNTIL END-OF-TRANSACTIONS OR RUN-HALTED
+
+       CLOSE TRANSACTION-FILE
+       CLOSE LOAN-FILE
+
+       IF RUN-HALTED
+           DISPLAY 'Balance Update Halted On First Failed Transaction '
+               '- Remaining Transactions Not Yet Processed.'
+       END-IF
+
+       DISPLAY 'Balance Update Complete - Applied: '
+           WS-TRANSACTIONS-APPLIED ' Skipped: ' WS-TRANSACTIONS-SKIPPED
+           ' Already Applied: ' WS-TRANSACTIONS-RESUMED
+
+       STOP RUN.
+
+      *----------------------------------------------------------------
+      *  Picks up the checkpoint left by a prior run, if any.  No
+      *  checkpoint file means this is a clean start.
+      *----------------------------------------------------------------
+       READ-LAST-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-FILE-OK
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE LAST-APPLIED-TRANSACTION-ID
+                           TO WS-LAST-CHECKPOINT-ID
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *----------------------------------------------------------------
+      *  Rewrites BALANCE_UPDATE.CKPT to hold only the TRANSACTION-ID
+      *  just finished, so a restart resumes exactly after it.
+      *----------------------------------------------------------------
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE TRANSACTION-ID TO LAST-APPLIED-TRANSACTION-ID
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
+
+       APPLY-NEXT-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-TRANSACTIONS
+               NOT AT END
+                   IF TRANSACTION-ID <= WS-LAST-CHECKPOINT-ID
+                       ADD 1 TO WS-TRANSACTIONS-RESUMED
+                   ELSE
+                       MOVE 'N' TO WS-TRANSACTION-FAILED
+                       PERFORM POST-TRANSACTION-TO-LOAN
+                       IF TRANSACTION-FAILED
+                           MOVE 'Y' TO WS-RUN-HALTED
+                       ELSE
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
+                   END-IF
+           END-READ.
+
+       POST-TRANSACTION-TO-LOAN.
+           IF TYPE-FEE OR TYPE-ADJUSTMENT OR TYPE-PAYOFF
+               ADD 1 TO WS-TRANSACTIONS-SKIPPED
+           ELSE
+               MOVE LOAN-ID OF TRANSACTION-REC TO LOAN-ID OF LOAN-REC
+               READ LOAN-FILE
+                   INVALID KEY
+                       DISPLAY 'Loan Not Found For Transaction '
+                           TRANSACTION-ID ' - Loan '
+                           LOAN-ID OF LOAN-REC
+                       ADD 1 TO WS-TRANSACTIONS-SKIPPED
+                       MOVE 'Y' TO WS-TRANSACTION-FAILED
+                   NOT INVALID KEY
+                       PERFORM APPLY-BALANCE-CHANGE
+               END-READ
+           END-IF.
+
+       APPLY-BALANCE-CHANGE.
+           IF TYPE-REVERSAL
+               ADD PAYMENT-AMOUNT OF TRANSACTION-REC
+                   TO LOAN-BALANCE OF LOAN-REC
+           ELSE
+               SUBTRACT PAYMENT-AMOUNT OF TRANSACTION-REC
+                   FROM LOAN-BALANCE OF LOAN-REC
+           END-IF
+
+           REWRITE LOAN-REC
+               INVALID KEY
+                   ADD 1 TO WS-TRANSACTIONS-SKIPPED
+                   MOVE 'Y' TO WS-TRANSACTION-FAILED
+               NOT INVALID KEY
+                   ADD 1 TO WS-TRANSACTIONS-APPLIED
+           END-REWRITE.
