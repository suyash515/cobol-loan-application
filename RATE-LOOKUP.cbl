@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RATE-LOOKUP.
+
+      *================================================================
+      *  Callable subprogram.  Given a LOAN-TYPE and an as-of date,
+      *  returns the most recent INTEREST-RATE-FILE rate with an
+      *  EFFECTIVE-DATE on or before that date, so loan intake no
+      *  longer needs an operator to type the rate in by hand.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INTEREST-RATE-FILE ASSIGN TO 'INTEREST_RATE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RATE-KEY OF INTEREST-RATE-REC
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INTEREST-RATE-FILE.
+       COPY INTRATEREC.
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS            PIC XX.
+           88  FILE-OK             VALUE '00'.
+       01  WS-END-OF-RATES        PIC X VALUE 'N'.
+           88  END-OF-RATES        VALUE 'Y'.
+       01  WS-DONE-SCANNING       PIC X VALUE 'N'.
+           88  DONE-SCANNING       VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  WS-LOOKUP-LOAN-TYPE    PIC X(20).
+       01  WS-LOOKUP-AS-OF-DATE   PIC 9(8).
+       01  WS-LOOKUP-RATE         PIC 9(3)V99.
+       01  WS-LOOKUP-FOUND        PIC X.
+           88  LOOKUP-RATE-FOUND   VALUE 'Y'.
+
+       PROCEDURE DIVISION USING WS-LOOKUP-LOAN-TYPE
+                                 WS-LOOKUP-AS-OF-DATE
+                                 WS-LOOKUP-RATE
+                                 WS-LOOKUP-FOUND.
+
+       MOVE 'N' TO WS-LOOKUP-FOUND
+       MOVE ZERO TO WS-LOOKUP-RATE
+
+       OPEN INPUT INTEREST-RATE-FILE
+       IF NOT FILE-OK
+           GOBACK
+       END-IF
+
+       MOVE WS-LOOKUP-LOAN-TYPE TO LOAN-TYPE OF INTEREST-RATE-REC
+       MOVE ZERO                TO EFFECTIVE-DATE OF INTEREST-RATE-REC
+
+       START INTEREST-RATE-FILE KEY IS NOT LESS THAN
+               RATE-KEY OF INTEREST-RATE-REC
+           INVALID KEY
+               MOVE 'Y' TO WS-END-OF-RATES
+       END-START
+
+       PERFORM SCAN-NEXT-RATE
+           UNTIL END-OF-RATES OR DONE-SCANNING
+
+       CLOSE INTEREST-RATE-FILE
+
+       GOBACK.
+
+       SCAN-NEXT-RATE.
+           READ INTEREST-RATE-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-RATES
+               NOT AT END
+                   PERFORM EVALUATE-RATE-ROW
+           END-READ.
+
+       EVALUATE-RATE-ROW.
+           IF LOAN-TYPE OF INTEREST-RATE-REC NOT = WS-LOOKUP-LOAN-TYPE
+               MOVE 'Y' TO WS-DONE-SCANNING
+           ELSE
+               IF EFFECTIVE-DATE OF INTEREST-RATE-REC
+                      > WS-LOOKUP-AS-OF-DATE
+                   MOVE 'Y' TO WS-DONE-SCANNING
+               ELSE
+                   MOVE INTEREST-RATE OF INTEREST-RATE-REC
+                       TO WS-LOOKUP-RATE
+                   MOVE 'Y' TO WS-LOOKUP-FOUND
+               END-IF
+           END-IF.
