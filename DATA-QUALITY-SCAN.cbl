@@ -0,0 +1,532 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATA-QUALITY-SCAN.
+
+      *================================================================
+      *  Standalone exceptions batch job covering all nine data files
+      *  behind MAIN-MENU.cbl.  Each file is scanned in turn; rows with
+      *  a foreign key that does not resolve on the related file (the
+      *  cross-file validation pattern LOAN-FILE.cbl/LOAN-AMORTIZE.cbl
+      *  already use, applied here to find what was never cross-
+      *  checked at write time) or with an amount outside a sane range
+      *  are written to REPORT-FILE as one EXCEPTION row apiece, using
+      *  the same ASSIGN-NEXT-REPORT-ID pattern as the other report
+      *  programs.  LOG-FILE, REPORT-FILE itself, and BACKUP-FILE carry
+      *  no foreign keys or monetary amounts, so they are only counted
+      *  to confirm they are present and readable.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTOMER.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS CUSTOMER-FILE-STATUS.
+
+           SELECT LOAN-FILE ASSIGN TO 'LOAN.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOAN-ID OF LOAN-REC
+               FILE STATUS IS LOAN-FILE-STATUS.
+
+           SELECT LOAN-APPROVAL-FILE ASSIGN TO 'LOAN_APPROVAL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS APPROVAL-FILE-STATUS.
+
+           SELECT PAYMENT-SCHEDULE-FILE
+               ASSIGN TO 'PAYMENT_SCHEDULE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS SCHED-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO 'TRANSACTION.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS TRAN-FILE-STATUS.
+
+           SELECT INTEREST-RATE-FILE ASSIGN TO 'INTEREST_RATE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RATE-KEY OF INTEREST-RATE-REC
+               FILE STATUS IS RATE-FILE-STATUS.
+
+           SELECT LOG-FILE ASSIGN TO 'LOG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS LOG-FILE-STATUS.
+
+           SELECT BACKUP-FILE ASSIGN TO 'BACKUP.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS BACKUP-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO 'REPORT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       COPY CUSTREC.
+
+       FD  LOAN-FILE.
+       COPY LOANREC.
+
+       FD  LOAN-APPROVAL-FILE.
+       COPY LOANAPPROVALREC.
+
+       FD  PAYMENT-SCHEDULE-FILE.
+       COPY PAYSCHREC.
+
+       FD  TRANSACTION-FILE.
+       COPY TRANREC.
+
+       FD  INTEREST-RATE-FILE.
+       COPY INTRATEREC.
+
+       FD  LOG-FILE.
+       COPY LOGREC.
+
+       FD  BACKUP-FILE.
+       COPY BACKUPREC.
+
+       FD  REPORT-FILE.
+       COPY REPORTREC.
+
+       WORKING-STORAGE SECTION.
+       01  CUSTOMER-FILE-STATUS     PIC XX.
+           88  CUSTOMER-FILE-OK      VALUE '00'.
+           88  CUSTOMER-NOT-FOUND    VALUE '23'.
+       01  LOAN-FILE-STATUS         PIC XX.
+           88  LOAN-FILE-OK          VALUE '00'.
+           88  LOAN-NOT-FOUND        VALUE '23'.
+       01  APPROVAL-FILE-STATUS     PIC XX.
+           88  APPROVAL-FILE-OK      VALUE '00'.
+       01  SCHED-FILE-STATUS        PIC XX.
+           88  SCHED-FILE-OK         VALUE '00'.
+       01  TRAN-FILE-STATUS         PIC XX.
+           88  TRAN-FILE-OK          VALUE '00'.
+       01  RATE-FILE-STATUS         PIC XX.
+           88  RATE-FILE-OK          VALUE '00'.
+       01  LOG-FILE-STATUS          PIC XX.
+           88  LOG-FILE-OK           VALUE '00'.
+       01  BACKUP-FILE-STATUS       PIC XX.
+           88  BACKUP-FILE-OK        VALUE '00'.
+       01  REPORT-FILE-STATUS       PIC XX.
+           88  REPORT-FILE-OK        VALUE '00'.
+
+       01  WS-END-OF-CUSTOMERS      PIC X VALUE 'N'.
+           88  END-OF-CUSTOMERS      VALUE 'Y'.
+       01  WS-END-OF-LOANS          PIC X VALUE 'N'.
+           88  END-OF-LOANS          VALUE 'Y'.
+       01  WS-END-OF-APPROVALS      PIC X VALUE 'N'.
+           88  END-OF-APPROVALS      VALUE 'Y'.
+       01  WS-END-OF-SCHEDULE       PIC X VALUE 'N'.
+           88  END-OF-SCHEDULE        VALUE 'Y'.
+       01  WS-END-OF-TRANSACTIONS   PIC X VALUE 'N'.
+           88  END-OF-TRANSACTIONS    VALUE 'Y'.
+       01  WS-END-OF-RATES          PIC X VALUE 'N'.
+           88  END-OF-RATES           VALUE 'Y'.
+       01  WS-END-OF-LOG            PIC X VALUE 'N'.
+           88  END-OF-LOG             VALUE 'Y'.
+       01  WS-END-OF-BACKUPS        PIC X VALUE 'N'.
+           88  END-OF-BACKUPS         VALUE 'Y'.
+       01  WS-END-OF-REPORTS        PIC X VALUE 'N'.
+           88  END-OF-REPORTS        VALUE 'Y'.
+
+       01  WS-MIN-CREDIT-SCORE      PIC 9(3) VALUE 620.
+       01  WS-MIN-PHONE             PIC 9(15) VALUE 1000000000.
+       01  WS-MAX-PHONE             PIC 9(15) VALUE 9999999999.
+       01  WS-MIN-INTEREST-RATE     PIC 9(3)V99 VALUE 1.00.
+       01  WS-MAX-INTEREST-RATE     PIC 9(3)V99 VALUE 25.00.
+
+       01  WS-LOOKUP-ID             PIC 9(5).
+
+       01  WS-GENERATED-DATE        PIC 9(8).
+       01  WS-NEXT-REPORT-ID        PIC 9(5) VALUE ZERO.
+
+       01  WS-CUSTOMERS-CHECKED     PIC 9(5) COMP VALUE ZERO.
+       01  WS-LOANS-CHECKED         PIC 9(5) COMP VALUE ZERO.
+       01  WS-APPROVALS-CHECKED     PIC 9(5) COMP VALUE ZERO.
+       01  WS-SCHEDULE-CHECKED      PIC 9(5) COMP VALUE ZERO.
+       01  WS-TRANSACTIONS-CHECKED  PIC 9(5) COMP VALUE ZERO.
+       01  WS-RATES-CHECKED         PIC 9(5) COMP VALUE ZERO.
+       01  WS-LOG-ROWS-COUNTED      PIC 9(5) COMP VALUE ZERO.
+       01  WS-BACKUP-ROWS-COUNTED   PIC 9(5) COMP VALUE ZERO.
+       01  WS-EXCEPTIONS-FOUND      PIC 9(5) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       DISPLAY 'Enter Scan Run Date (YYYYMMDD): '
+       ACCEPT WS-GENERATED-DATE
+
+       PERFORM ASSIGN-NEXT-REPORT-ID
+
+       OPEN EXTEND REPORT-FILE
+       IF NOT REPORT-FILE-OK
+           OPEN OUTPUT REPORT-FILE
+       END-IF
+       IF NOT REPORT-FILE-OK
+           DISPLAY 'Error Opening REPORT-FILE.'
+           STOP RUN
+       END-IF
+
+       PERFORM SCAN-CUSTOMER-FILE
+       PERFORM SCAN-LOAN-FILE
+       PERFORM SCAN-LOAN-APPROVAL-FILE
+       PERFORM SCAN-PAYMENT-SCHEDULE-FILE
+       PERFORM SCAN-TRANSACTION-FILE
+       PERFORM SCAN-INTEREST-RATE-FILE
+       PERFORM COUNT-LOG-FILE
+       PERFORM COUNT-BACKUP-FILE
+
+       CLOSE REPORT-FILE
+
+       DISPLAY 'Data Quality Scan Complete.'
+       DISPLAY '  Customers Checked   : ' WS-CUSTOMERS-CHECKED
+       DISPLAY '  Loans Checked       : ' WS-LOANS-CHECKED
+       DISPLAY '  Approvals Checked   : ' WS-APPROVALS-CHECKED
+       DISPLAY '  Schedule Rows Checked: ' WS-SCHEDULE-CHECKED
+       DISPLAY '  Transactions Checked: ' WS-TRANSACTIONS-CHECKED
+       DISPLAY '  Rates Checked       : ' WS-RATES-CHECKED
+       DISPLAY '  Log Rows Counted    : ' WS-LOG-ROWS-COUNTED
+       DISPLAY '  Backup Rows Counted : ' WS-BACKUP-ROWS-COUNTED
+       DISPLAY '  Exceptions Found    : ' WS-EXCEPTIONS-FOUND
+
+       STOP RUN.
+
+       ASSIGN-NEXT-REPORT-ID.
+           OPEN INPUT REPORT-FILE
+           IF NOT REPORT-FILE-OK
+               MOVE 1 TO WS-NEXT-REPORT-ID
+           ELSE
+               PERFORM FIND-HIGHEST-REPORT-ID
+                   UNTIL END-OF-REPORTS
+               ADD 1 TO WS-NEXT-REPORT-ID
+               CLOSE REPORT-FILE
+           END-IF.
+
+       FIND-HIGHEST-REPORT-ID.
+           READ REPORT-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-REPORTS
+               NOT AT END
+                   IF REPORT-ID > WS-NEXT-REPORT-ID
+                       MOVE REPORT-ID TO WS-NEXT-REPORT-ID
+                   END-IF
+           END-READ.
+
+      *----------------------------------------------------------------
+      *  CUSTOMER-FILE -- range checks only; this is the root entity.
+      *----------------------------------------------------------------
+       SCAN-CUSTOMER-FILE.
+           OPEN INPUT CUSTOMER-FILE
+           IF CUSTOMER-FILE-OK
+               PERFORM CHECK-NEXT-CUSTOMER UNTIL END-OF-CUSTOMERS
+               CLOSE CUSTOMER-FILE
+           END-IF.
+
+       CHECK-NEXT-CUSTOMER.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-CUSTOMERS
+               NOT AT END
+                   ADD 1 TO WS-CUSTOMERS-CHECKED
+                   IF CREDIT-SCORE < WS-MIN-CREDIT-SCORE
+                       PERFORM WRITE-EXCEPTION-CUSTOMER-SCORE
+                   END-IF
+                   IF PHONE < WS-MIN-PHONE OR PHONE > WS-MAX-PHONE
+                       PERFORM WRITE-EXCEPTION-CUSTOMER-PHONE
+                   END-IF
+           END-READ.
+
+       WRITE-EXCEPTION-CUSTOMER-SCORE.
+           MOVE CUSTOMER-ID OF CUSTOMER-REC TO WS-LOOKUP-ID
+           PERFORM PREPARE-EXCEPTION-ROW
+           MOVE 'CUSTOMER.DAT' TO EXCEP-SOURCE-FILE
+           MOVE 'Credit Score Below Minimum' TO EXCEP-DESCRIPTION
+           PERFORM WRITE-EXCEPTION-ROW.
+
+       WRITE-EXCEPTION-CUSTOMER-PHONE.
+           MOVE CUSTOMER-ID OF CUSTOMER-REC TO WS-LOOKUP-ID
+           PERFORM PREPARE-EXCEPTION-ROW
+           MOVE 'CUSTOMER.DAT' TO EXCEP-SOURCE-FILE
+           MOVE 'Phone Number Not A Valid 10-Digit Number'
+               TO EXCEP-DESCRIPTION
+           PERFORM WRITE-EXCEPTION-ROW.
+
+      *----------------------------------------------------------------
+      *  LOAN-FILE -- CUSTOMER-ID must resolve on CUSTOMER-FILE;
+      *  INTEREST-RATE must be in band; LOAN-BALANCE may not exceed
+      *  the original LOAN-AMOUNT.
+      *----------------------------------------------------------------
+       SCAN-LOAN-FILE.
+           OPEN INPUT LOAN-FILE
+           IF LOAN-FILE-OK
+               PERFORM CHECK-NEXT-LOAN UNTIL END-OF-LOANS
+               CLOSE LOAN-FILE
+           END-IF.
+
+       CHECK-NEXT-LOAN.
+           READ LOAN-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-LOANS
+               NOT AT END
+                   ADD 1 TO WS-LOANS-CHECKED
+                   MOVE CUSTOMER-ID OF LOAN-REC TO WS-LOOKUP-ID
+                   PERFORM VALIDATE-CUSTOMER-EXISTS
+                   IF CUSTOMER-NOT-FOUND
+                       PERFORM WRITE-EXCEPTION-LOAN-ORPHAN-CUSTOMER
+                   END-IF
+                   IF INTEREST-RATE OF LOAN-REC < WS-MIN-INTEREST-RATE
+                      OR INTEREST-RATE OF LOAN-REC
+                          > WS-MAX-INTEREST-RATE
+                       PERFORM WRITE-EXCEPTION-LOAN-RATE
+                   END-IF
+                   IF LOAN-BALANCE OF LOAN-REC > LOAN-AMOUNT OF LOAN-REC
+                       PERFORM WRITE-EXCEPTION-LOAN-BALANCE
+                   END-IF
+           END-READ.
+
+       VALIDATE-CUSTOMER-EXISTS.
+           OPEN INPUT CUSTOMER-FILE
+           MOVE WS-LOOKUP-ID TO CUSTOMER-ID OF CUSTOMER-REC
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           CLOSE CUSTOMER-FILE.
+
+       WRITE-EXCEPTION-LOAN-ORPHAN-CUSTOMER.
+           MOVE LOAN-ID OF LOAN-REC TO WS-LOOKUP-ID
+           PERFORM PREPARE-EXCEPTION-ROW
+           MOVE 'LOAN.DAT' TO EXCEP-SOURCE-FILE
+           MOVE 'Customer ID Not Found On CUSTOMER-FILE'
+               TO EXCEP-DESCRIPTION
+           PERFORM WRITE-EXCEPTION-ROW.
+
+       WRITE-EXCEPTION-LOAN-RATE.
+           MOVE LOAN-ID OF LOAN-REC TO WS-LOOKUP-ID
+           PERFORM PREPARE-EXCEPTION-ROW
+           MOVE 'LOAN.DAT' TO EXCEP-SOURCE-FILE
+           MOVE 'Interest Rate Outside Allowed Range'
+               TO EXCEP-DESCRIPTION
+           PERFORM WRITE-EXCEPTION-ROW.
+
+       WRITE-EXCEPTION-LOAN-BALANCE.
+           MOVE LOAN-ID OF LOAN-REC TO WS-LOOKUP-ID
+           PERFORM PREPARE-EXCEPTION-ROW
+           MOVE 'LOAN.DAT' TO EXCEP-SOURCE-FILE
+           MOVE 'Loan Balance Exceeds Original Loan Amount'
+               TO EXCEP-DESCRIPTION
+           PERFORM WRITE-EXCEPTION-ROW.
+
+      *----------------------------------------------------------------
+      *  LOAN-APPROVAL-FILE -- CUSTOMER-ID must resolve on
+      *  CUSTOMER-FILE; APPROVED-LOAN-AMOUNT may not be zero.
+      *----------------------------------------------------------------
+       SCAN-LOAN-APPROVAL-FILE.
+           OPEN INPUT LOAN-APPROVAL-FILE
+           IF APPROVAL-FILE-OK
+               PERFORM CHECK-NEXT-APPROVAL UNTIL END-OF-APPROVALS
+               CLOSE LOAN-APPROVAL-FILE
+           END-IF.
+
+       CHECK-NEXT-APPROVAL.
+           READ LOAN-APPROVAL-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-APPROVALS
+               NOT AT END
+                   ADD 1 TO WS-APPROVALS-CHECKED
+                   MOVE CUSTOMER-ID OF LOAN-APPROVAL-REC TO WS-LOOKUP-ID
+                   PERFORM VALIDATE-CUSTOMER-EXISTS
+                   IF CUSTOMER-NOT-FOUND
+                       PERFORM WRITE-EXCEPTION-APPROVAL-ORPHAN
+                   END-IF
+                   IF APPROVED-LOAN-AMOUNT = ZERO
+                       PERFORM WRITE-EXCEPTION-APPROVAL-AMOUNT
+                   END-IF
+           END-READ.
+
+       WRITE-EXCEPTION-APPROVAL-ORPHAN.
+           MOVE LOAN-ID OF LOAN-APPROVAL-REC TO WS-LOOKUP-ID
+           PERFORM PREPARE-EXCEPTION-ROW
+           MOVE 'LOAN_APPROVAL.DAT' TO EXCEP-SOURCE-FILE
+           MOVE 'Customer ID Not Found On CUSTOMER-FILE'
+               TO EXCEP-DESCRIPTION
+           PERFORM WRITE-EXCEPTION-ROW.
+
+       WRITE-EXCEPTION-APPROVAL-AMOUNT.
+           MOVE LOAN-ID OF LOAN-APPROVAL-REC TO WS-LOOKUP-ID
+           PERFORM PREPARE-EXCEPTION-ROW
+           MOVE 'LOAN_APPROVAL.DAT' TO EXCEP-SOURCE-FILE
+           MOVE 'Approved Loan Amount Is Zero' TO EXCEP-DESCRIPTION
+           PERFORM WRITE-EXCEPTION-ROW.
+
+      *----------------------------------------------------------------
+      *  PAYMENT-SCHEDULE-FILE -- LOAN-ID must resolve on LOAN-FILE;
+      *  PAYMENT-AMOUNT should equal INTEREST-AMOUNT + PRINCIPAL-
+      *  AMOUNT.
+      *----------------------------------------------------------------
+       SCAN-PAYMENT-SCHEDULE-FILE.
+           OPEN INPUT PAYMENT-SCHEDULE-FILE
+           IF SCHED-FILE-OK
+               PERFORM CHECK-NEXT-SCHEDULE-ROW UNTIL END-OF-SCHEDULE
+               CLOSE PAYMENT-SCHEDULE-FILE
+           END-IF.
+
+       CHECK-NEXT-SCHEDULE-ROW.
+           READ PAYMENT-SCHEDULE-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-SCHEDULE
+               NOT AT END
+                   ADD 1 TO WS-SCHEDULE-CHECKED
+                   MOVE LOAN-ID OF PAYMENT-SCHEDULE-REC TO WS-LOOKUP-ID
+                   PERFORM VALIDATE-LOAN-EXISTS
+                   IF LOAN-NOT-FOUND
+                       PERFORM WRITE-EXCEPTION-SCHED-ORPHAN
+                   END-IF
+                   IF PAYMENT-AMOUNT OF PAYMENT-SCHEDULE-REC NOT =
+                          INTEREST-AMOUNT + PRINCIPAL-AMOUNT
+                       PERFORM WRITE-EXCEPTION-SCHED-SPLIT
+                   END-IF
+           END-READ.
+
+       VALIDATE-LOAN-EXISTS.
+           OPEN INPUT LOAN-FILE
+           MOVE WS-LOOKUP-ID TO LOAN-ID OF LOAN-REC
+           READ LOAN-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           CLOSE LOAN-FILE.
+
+       WRITE-EXCEPTION-SCHED-ORPHAN.
+           PERFORM PREPARE-EXCEPTION-ROW
+           MOVE 'PAYMENT_SCHEDULE.DAT' TO EXCEP-SOURCE-FILE
+           MOVE 'Loan ID Not Found On LOAN-FILE' TO EXCEP-DESCRIPTION
+           PERFORM WRITE-EXCEPTION-ROW.
+
+       WRITE-EXCEPTION-SCHED-SPLIT.
+           MOVE LOAN-ID OF PAYMENT-SCHEDULE-REC TO WS-LOOKUP-ID
+           PERFORM PREPARE-EXCEPTION-ROW
+           MOVE 'PAYMENT_SCHEDULE.DAT' TO EXCEP-SOURCE-FILE
+           MOVE 'Payment Amount Not Equal To Interest Plus Principal'
+               TO EXCEP-DESCRIPTION
+           PERFORM WRITE-EXCEPTION-ROW.
+
+      *----------------------------------------------------------------
+      *  TRANSACTION-FILE -- LOAN-ID must resolve on LOAN-FILE.
+      *----------------------------------------------------------------
+       SCAN-TRANSACTION-FILE.
+           OPEN INPUT TRANSACTION-FILE
+           IF TRAN-FILE-OK
+               PERFORM CHECK-NEXT-TRANSACTION UNTIL END-OF-TRANSACTIONS
+               CLOSE TRANSACTION-FILE
+           END-IF.
+
+       CHECK-NEXT-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-TRANSACTIONS
+               NOT AT END
+                   ADD 1 TO WS-TRANSACTIONS-CHECKED
+                   MOVE LOAN-ID OF TRANSACTION-REC TO WS-LOOKUP-ID
+                   PERFORM VALIDATE-LOAN-EXISTS
+                   IF LOAN-NOT-FOUND
+                       PERFORM WRITE-EXCEPTION-TRAN-ORPHAN
+                   END-IF
+           END-READ.
+
+       WRITE-EXCEPTION-TRAN-ORPHAN.
+           PERFORM PREPARE-EXCEPTION-ROW
+           MOVE 'TRANSACTION.DAT' TO EXCEP-SOURCE-FILE
+           MOVE 'Loan ID Not Found On LOAN-FILE' TO EXCEP-DESCRIPTION
+           PERFORM WRITE-EXCEPTION-ROW.
+
+      *----------------------------------------------------------------
+      *  INTEREST-RATE-FILE -- INTEREST-RATE must be in band.
+      *----------------------------------------------------------------
+       SCAN-INTEREST-RATE-FILE.
+           OPEN INPUT INTEREST-RATE-FILE
+           IF RATE-FILE-OK
+               PERFORM CHECK-NEXT-RATE UNTIL END-OF-RATES
+               CLOSE INTEREST-RATE-FILE
+           END-IF.
+
+       CHECK-NEXT-RATE.
+           READ INTEREST-RATE-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-RATES
+               NOT AT END
+                   ADD 1 TO WS-RATES-CHECKED
+                   IF INTEREST-RATE OF INTEREST-RATE-REC
+                          < WS-MIN-INTEREST-RATE
+                      OR INTEREST-RATE OF INTEREST-RATE-REC
+                          > WS-MAX-INTEREST-RATE
+                       PERFORM WRITE-EXCEPTION-RATE
+                   END-IF
+           END-READ.
+
+       WRITE-EXCEPTION-RATE.
+           MOVE ZERO TO WS-LOOKUP-ID
+           PERFORM PREPARE-EXCEPTION-ROW
+           MOVE 'INTEREST_RATE.DAT' TO EXCEP-SOURCE-FILE
+           MOVE 'Interest Rate Outside Allowed Range'
+               TO EXCEP-DESCRIPTION
+           PERFORM WRITE-EXCEPTION-ROW.
+
+      *----------------------------------------------------------------
+      *  LOG-FILE / BACKUP-FILE -- no foreign keys or amounts to
+      *  validate; counted only to confirm the file is present and
+      *  readable.
+      *----------------------------------------------------------------
+       COUNT-LOG-FILE.
+           OPEN INPUT LOG-FILE
+           IF LOG-FILE-OK
+               PERFORM COUNT-NEXT-LOG-ROW UNTIL END-OF-LOG
+               CLOSE LOG-FILE
+           END-IF.
+
+       COUNT-NEXT-LOG-ROW.
+           READ LOG-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-LOG
+               NOT AT END
+                   ADD 1 TO WS-LOG-ROWS-COUNTED
+           END-READ.
+
+       COUNT-BACKUP-FILE.
+           OPEN INPUT BACKUP-FILE
+           IF BACKUP-FILE-OK
+               PERFORM COUNT-NEXT-BACKUP-ROW UNTIL END-OF-BACKUPS
+               CLOSE BACKUP-FILE
+           END-IF.
+
+       COUNT-NEXT-BACKUP-ROW.
+           READ BACKUP-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-BACKUPS
+               NOT AT END
+                   ADD 1 TO WS-BACKUP-ROWS-COUNTED
+           END-READ.
+
+      *----------------------------------------------------------------
+      *  Shared exception-row writer.  PREPARE-EXCEPTION-ROW stamps the
+      *  key fields; the caller then sets EXCEP-SOURCE-FILE and
+      *  EXCEP-DESCRIPTION before PERFORM WRITE-EXCEPTION-ROW commits
+      *  the row to REPORT-FILE.
+      *----------------------------------------------------------------
+       PREPARE-EXCEPTION-ROW.
+           MOVE WS-NEXT-REPORT-ID TO REPORT-ID
+           MOVE 'EXCEPTION' TO REPORT-TYPE
+           MOVE WS-GENERATED-DATE TO GENERATED-DATE
+           MOVE WS-LOOKUP-ID TO EXCEP-KEY-ID.
+
+       WRITE-EXCEPTION-ROW.
+           WRITE REPORT-REC
+           ADD 1 TO WS-NEXT-REPORT-ID
+           ADD 1 TO WS-EXCEPTIONS-FOUND.
