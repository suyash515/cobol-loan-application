@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FEE-SCHEDULE-FILE.
+
+      *================================================================
+      *  Maintains FEE_SCHEDULE.DAT, keyed on FEE-TYPE plus
+      *  EFFECTIVE-DATE so a given fee type's history can be read back
+      *  directly instead of hand-calculated by whoever is posting a
+      *  late fee, NSF fee, or origination fee.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FEE-SCHEDULE-FILE ASSIGN TO 'FEE_SCHEDULE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FEE-KEY OF FEE-SCHEDULE-REC
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FEE-SCHEDULE-FILE.
+       COPY FEESCHEDREC.
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS            PIC XX.
+           88  FILE-OK             VALUE '00'.
+           88  FILE-NOT-FOUND      VALUE '35'.
+           88  DUPLICATE-KEY       VALUE '22'.
+       01  WS-FEE-TYPE            PIC X(20).
+       01  WS-FEE-AMOUNT          PIC 9(7)V99.
+       01  WS-EFFECTIVE-DATE      PIC 9(8).
+       01  WS-EFFECTIVE-DATE-PARTS REDEFINES WS-EFFECTIVE-DATE.
+           05  WS-EFF-YEAR         PIC 9(4).
+           05  WS-EFF-MONTH        PIC 9(2).
+           05  WS-EFF-DAY          PIC 9(2).
+       01  WS-MIN-YEAR            PIC 9(4) VALUE 1900.
+       01  WS-MAX-YEAR            PIC 9(4) VALUE 2099.
+       01  WS-USER-ID             PIC A(10).
+       01  WS-LOG-ACTION-TYPE     PIC A(20).
+       01  WS-LOG-DESCRIPTION     PIC A(50).
+
+       PROCEDURE DIVISION.
+
+       DISPLAY 'Enter Fee Type (LATE/NSF/ORIGINATION): '
+       ACCEPT WS-FEE-TYPE
+       DISPLAY 'Enter Effective Date (YYYYMMDD): '
+       ACCEPT WS-EFFECTIVE-DATE
+
+       IF WS-EFF-YEAR < WS-MIN-YEAR OR WS-EFF-YEAR > WS-MAX-YEAR
+          OR WS-EFF-MONTH < 1 OR WS-EFF-MONTH > 12
+          OR WS-EFF-DAY < 1 OR WS-EFF-DAY > 31
+           DISPLAY 'Invalid Effective Date: ' WS-EFFECTIVE-DATE
+           GOBACK
+       END-IF
+
+       DISPLAY 'Enter Fee Amount: '
+       ACCEPT WS-FEE-AMOUNT
+
+       DISPLAY 'Enter Your User ID: '
+       ACCEPT WS-USER-ID
+
+       OPEN I-O FEE-SCHEDULE-FILE
+       IF FILE-NOT-FOUND
+           OPEN OUTPUT FEE-SCHEDULE-FILE
+           CLOSE FEE-SCHEDULE-FILE
+           OPEN I-O FEE-SCHEDULE-FILE
+       END-IF
+       IF NOT FILE-OK
+           DISPLAY 'Error Opening FEE-SCHEDULE-FILE.'
+           GOBACK
+       END-IF
+
+       MOVE WS-FEE-TYPE       TO FEE-TYPE OF FEE-SCHEDULE-REC
+       MOVE WS-EFFECTIVE-DATE TO EFFECTIVE-DATE OF FEE-SCHEDULE-REC
+       MOVE WS-FEE-AMOUNT     TO FEE-AMOUNT OF FEE-SCHEDULE-REC
+
+       WRITE FEE-SCHEDULE-REC
+           INVALID KEY
+               DISPLAY 'Duplicate Fee Entry For ' WS-FEE-TYPE
+                   ' Effective ' WS-EFFECTIVE-DATE
+           NOT INVALID KEY
+               DISPLAY 'Fee Schedule Record Added Successfully.'
+               MOVE 'FEE SCHEDULE ADD' TO WS-LOG-ACTION-TYPE
+               MOVE 'Fee Schedule Record Added' TO WS-LOG-DESCRIPTION
+               CALL 'WRITE-LOG-ENTRY' USING WS-LOG-ACTION-TYPE
+                                             WS-USER-ID
+                                             WS-LOG-DESCRIPTION
+       END-WRITE
+
+       CLOSE FEE-SCHEDULE-FILE
+
+       GOBACK.
