@@ -0,0 +1,235 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LATE-FEE-ASSESSMENT.
+
+      *================================================================
+      *  Scans LOAN-FILE in key order and, for each loan, rescans
+      *  PAYMENT-SCHEDULE-FILE the same way DELINQUENCY-REPORT.cbl does
+      *  for unpaid rows more than WS-GRACE-DAYS past due as of the
+      *  operator-supplied run date.  Each such row is rescanned
+      *  against TRANSACTION-FILE to see whether a FEE transaction for
+      *  that LOAN-ID and PAYMENT-DUE-DATE already exists -- if so the
+      *  late fee for that billing cycle was already assessed and the
+      *  row is skipped, otherwise the current LATE fee is pulled from
+      *  FEE-SCHEDULE-FILE via FEE-LOOKUP and posted to TRANSACTION-
+      *  FILE as a FEE transaction keyed to that due date.
+      *
+      *  NOTE: CHECK-FEE-ALREADY-ASSESSED's dedup check depends on
+      *  that FEE transaction still being on TRANSACTION-FILE.  If
+      *  RETENTION-PURGE.cbl's cutoff date reaches a FEE row for a
+      *  PAYMENT-SCHEDULE row that is still PAID-NO, this run can no
+      *  longer find it and will double-post the late fee.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-FILE ASSIGN TO 'LOAN.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOAN-ID OF LOAN-REC
+               FILE STATUS IS LOAN-FILE-STATUS.
+
+           SELECT PAYMENT-SCHEDULE-FILE
+               ASSIGN TO 'PAYMENT_SCHEDULE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS SCHED-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO 'TRANSACTION.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS TRAN-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-FILE.
+       COPY LOANREC.
+
+       FD  PAYMENT-SCHEDULE-FILE.
+       COPY PAYSCHREC.
+
+       FD  TRANSACTION-FILE.
+       COPY TRANREC.
+
+       WORKING-STORAGE SECTION.
+       01  LOAN-FILE-STATUS         PIC XX.
+           88  LOAN-FILE-OK          VALUE '00'.
+       01  SCHED-FILE-STATUS        PIC XX.
+           88  SCHED-FILE-OK         VALUE '00'.
+       01  TRAN-FILE-STATUS         PIC XX.
+           88  TRAN-FILE-OK          VALUE '00'.
+
+       01  WS-END-OF-LOANS          PIC X VALUE 'N'.
+           88  END-OF-LOANS          VALUE 'Y'.
+       01  WS-END-OF-SCHEDULE       PIC X VALUE 'N'.
+           88  END-OF-SCHEDULE        VALUE 'Y'.
+       01  WS-END-OF-TRANSACTIONS   PIC X VALUE 'N'.
+           88  END-OF-TRANSACTIONS    VALUE 'Y'.
+
+       01  WS-AS-OF-DATE            PIC 9(8).
+       01  WS-AS-OF-DATE-PARTS REDEFINES WS-AS-OF-DATE.
+           05  WS-AS-OF-YEAR        PIC 9(4).
+           05  WS-AS-OF-MONTH       PIC 9(2).
+           05  WS-AS-OF-DAY         PIC 9(2).
+       01  WS-GRACE-DAYS            PIC 9(3) VALUE 10.
+
+       01  WS-DUE-DATE-PARTS.
+           05  WS-DUE-YEAR          PIC 9(4).
+           05  WS-DUE-MONTH         PIC 9(2).
+           05  WS-DUE-DAY           PIC 9(2).
+       01  WS-ROW-DAYS-PAST-DUE     PIC S9(5).
+
+       01  WS-ROW-LOAN-ID           PIC 9(5).
+       01  WS-ROW-DUE-DATE          PIC 9(8).
+       01  WS-ALREADY-ASSESSED      PIC X VALUE 'N'.
+           88  ALREADY-ASSESSED      VALUE 'Y'.
+
+       01  WS-FEE-TYPE              PIC X(20) VALUE 'LATE'.
+       01  WS-FEE-AMOUNT            PIC 9(7)V99.
+       01  WS-FEE-FOUND             PIC X.
+           88  FEE-WAS-FOUND         VALUE 'Y'.
+
+       01  WS-NEXT-TRANSACTION-ID   PIC 9(5) VALUE ZERO.
+
+       01  WS-LOANS-CHECKED         PIC 9(5) COMP VALUE ZERO.
+       01  WS-FEES-ASSESSED         PIC 9(5) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       DISPLAY 'Enter Late Fee Assessment Run Date (YYYYMMDD): '
+       ACCEPT WS-AS-OF-DATE
+
+       OPEN INPUT LOAN-FILE
+       IF NOT LOAN-FILE-OK
+           DISPLAY 'Error Opening LOAN-FILE.'
+           STOP RUN
+       END-IF
+
+       PERFORM ASSESS-NEXT-LOAN UNTIL END-OF-LOANS
+
+       CLOSE LOAN-FILE
+
+       DISPLAY 'Late Fee Assessment Complete - Loans Checked: '
+           WS-LOANS-CHECKED ' Fees Assessed: ' WS-FEES-ASSESSED
+
+       STOP RUN.
+
+       ASSESS-NEXT-LOAN.
+           READ LOAN-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-LOANS
+               NOT AT END
+                   ADD 1 TO WS-LOANS-CHECKED
+                   PERFORM ASSESS-SCHEDULE-FOR-LOAN
+           END-READ.
+
+       ASSESS-SCHEDULE-FOR-LOAN.
+           MOVE 'N' TO WS-END-OF-SCHEDULE
+
+           OPEN INPUT PAYMENT-SCHEDULE-FILE
+           IF SCHED-FILE-OK
+               PERFORM CHECK-NEXT-SCHEDULE-ROW
+                   UNTIL END-OF-SCHEDULE
+               CLOSE PAYMENT-SCHEDULE-FILE
+           END-IF.
+
+       CHECK-NEXT-SCHEDULE-ROW.
+           READ PAYMENT-SCHEDULE-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-SCHEDULE
+               NOT AT END
+                   IF LOAN-ID OF PAYMENT-SCHEDULE-REC
+                       = LOAN-ID OF LOAN-REC
+                      AND PAID-NO
+                       PERFORM EVALUATE-SCHEDULE-ROW
+                   END-IF
+           END-READ.
+
+       EVALUATE-SCHEDULE-ROW.
+           MOVE PAYMENT-DUE-DATE TO WS-DUE-DATE-PARTS
+           COMPUTE WS-ROW-DAYS-PAST-DUE =
+               (WS-AS-OF-YEAR - WS-DUE-YEAR) * 360
+               + (WS-AS-OF-MONTH - WS-DUE-MONTH) * 30
+               + (WS-AS-OF-DAY - WS-DUE-DAY)
+
+           IF WS-ROW-DAYS-PAST-DUE > WS-GRACE-DAYS
+               MOVE LOAN-ID OF LOAN-REC TO WS-ROW-LOAN-ID
+               MOVE PAYMENT-DUE-DATE TO WS-ROW-DUE-DATE
+               PERFORM CHECK-FEE-ALREADY-ASSESSED
+               IF NOT ALREADY-ASSESSED
+                   PERFORM ASSESS-LATE-FEE
+               END-IF
+           END-IF.
+
+       CHECK-FEE-ALREADY-ASSESSED.
+           MOVE 'N' TO WS-ALREADY-ASSESSED
+           MOVE 'N' TO WS-END-OF-TRANSACTIONS
+
+           OPEN INPUT TRANSACTION-FILE
+           IF TRAN-FILE-OK
+               PERFORM CHECK-NEXT-TRANSACTION-ROW
+                   UNTIL END-OF-TRANSACTIONS OR ALREADY-ASSESSED
+               CLOSE TRANSACTION-FILE
+           END-IF.
+
+       CHECK-NEXT-TRANSACTION-ROW.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-TRANSACTIONS
+               NOT AT END
+                   IF LOAN-ID OF TRANSACTION-REC = WS-ROW-LOAN-ID
+                      AND TYPE-FEE
+                      AND PAYMENT-DATE = WS-ROW-DUE-DATE
+                       MOVE 'Y' TO WS-ALREADY-ASSESSED
+                   END-IF
+           END-READ.
+
+       ASSESS-LATE-FEE.
+           CALL 'FEE-LOOKUP' USING WS-FEE-TYPE
+                                    WS-AS-OF-DATE
+                                    WS-FEE-AMOUNT
+                                    WS-FEE-FOUND
+
+           IF FEE-WAS-FOUND
+               PERFORM ASSIGN-NEXT-TRANSACTION-ID
+               PERFORM WRITE-LATE-FEE-TRANSACTION
+               ADD 1 TO WS-FEES-ASSESSED
+           ELSE
+               DISPLAY 'No Late Fee On File For Loan: '
+                   WS-ROW-LOAN-ID ' - Fee Not Assessed.'
+           END-IF.
+
+       ASSIGN-NEXT-TRANSACTION-ID.
+           MOVE 'N' TO WS-END-OF-TRANSACTIONS
+           OPEN INPUT TRANSACTION-FILE
+           IF NOT TRAN-FILE-OK
+               MOVE 1 TO WS-NEXT-TRANSACTION-ID
+           ELSE
+               PERFORM FIND-HIGHEST-TRANSACTION-ID
+                   UNTIL END-OF-TRANSACTIONS
+               ADD 1 TO WS-NEXT-TRANSACTION-ID
+               CLOSE TRANSACTION-FILE
+           END-IF.
+
+       FIND-HIGHEST-TRANSACTION-ID.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-TRANSACTIONS
+               NOT AT END
+                   IF TRANSACTION-ID > WS-NEXT-TRANSACTION-ID
+                       MOVE TRANSACTION-ID TO WS-NEXT-TRANSACTION-ID
+                   END-IF
+           END-READ.
+
+       WRITE-LATE-FEE-TRANSACTION.
+           OPEN EXTEND TRANSACTION-FILE
+           MOVE WS-NEXT-TRANSACTION-ID TO TRANSACTION-ID
+           MOVE WS-ROW-LOAN-ID         TO LOAN-ID OF TRANSACTION-REC
+           MOVE WS-ROW-DUE-DATE        TO PAYMENT-DATE
+           MOVE WS-FEE-AMOUNT          TO PAYMENT-AMOUNT OF
+                                           TRANSACTION-REC
+           MOVE LOAN-BALANCE OF LOAN-REC TO REMAINING-BALANCE
+           MOVE 'FEE'                  TO TRANSACTION-TYPE
+           MOVE ZERO                   TO REVERSED-TRANSACTION-ID
+           WRITE TRANSACTION-REC
+           CLOSE TRANSACTION-FILE.
