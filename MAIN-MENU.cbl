@@ -0,0 +1,76 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAIN-MENU.
+
+      *================================================================
+      *  Menu-driven front end over the nine standalone loan-processing
+      *  programs.  Each one is CALLed as a subprogram and returns
+      *  control here via GOBACK instead of ending the run unit, so an
+      *  operator can run any number of them in one sitting without
+      *  having to know each program's name.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MENU-CHOICE           PIC 9 VALUE ZERO.
+           88  CHOICE-IS-VALID       VALUE 1 2 3 4 5 6 7 8 9 0.
+           88  CHOICE-IS-EXIT        VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       PERFORM SHOW-MENU-AND-DISPATCH UNTIL CHOICE-IS-EXIT
+
+       DISPLAY 'Exiting Main Menu.'
+
+       STOP RUN.
+
+       SHOW-MENU-AND-DISPATCH.
+           DISPLAY ' '
+           DISPLAY '============================================'
+           DISPLAY '  LOAN PROCESSING SYSTEM - MAIN MENU'
+           DISPLAY '============================================'
+           DISPLAY '  1. Customer File Maintenance'
+           DISPLAY '  2. Loan File Maintenance'
+           DISPLAY '  3. Loan Approval / Denial'
+           DISPLAY '  4. Payment Schedule Entry'
+           DISPLAY '  5. Transaction Entry'
+           DISPLAY '  6. Interest Rate Maintenance'
+           DISPLAY '  7. Log File Entry'
+           DISPLAY '  8. Report File Entry'
+           DISPLAY '  9. Backup File Entry'
+           DISPLAY '  0. Exit'
+           DISPLAY ' '
+           DISPLAY 'Enter Selection: '
+           ACCEPT WS-MENU-CHOICE
+
+           IF NOT CHOICE-IS-VALID
+               DISPLAY 'Invalid Selection.'
+           ELSE
+               PERFORM DISPATCH-SELECTION
+           END-IF.
+
+       DISPATCH-SELECTION.
+           EVALUATE WS-MENU-CHOICE
+               WHEN 1
+                   CALL 'CUSTOMER-FILE'
+               WHEN 2
+                   CALL 'LOAN-FILE'
+               WHEN 3
+                   CALL 'LOAN-APPROVAL-FILE'
+               WHEN 4
+                   CALL 'PAYMENT-SCHEDULE-FILE'
+               WHEN 5
+                   CALL 'TRANSACTION-FILE'
+               WHEN 6
+                   CALL 'INTEREST-RATE-FILE'
+               WHEN 7
+                   CALL 'LOG-FILE'
+               WHEN 8
+                   CALL 'REPORT-FILE'
+               WHEN 9
+                   CALL 'BACKUP-FILE'
+               WHEN 0
+                   CONTINUE
+           END-EVALUATE.
