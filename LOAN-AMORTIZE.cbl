@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOAN-AMORTIZE.
+
+      *================================================================
+      *  Builds the full month-by-month amortization schedule for a
+      *  single loan on LOAN-FILE and writes it to
+      *  PAYMENT-SCHEDULE-FILE, replacing hand-keyed schedule entry.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-FILE ASSIGN TO 'LOAN.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOAN-ID
+               FILE STATUS IS LOAN-FILE-STATUS.
+
+           SELECT PAYMENT-SCHEDULE-FILE ASSIGN TO 'PAYMENT_SCHEDULE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS PAY-SCHEDULE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-FILE.
+       COPY LOANREC.
+
+       FD  PAYMENT-SCHEDULE-FILE.
+       COPY PAYSCHREC.
+
+       WORKING-STORAGE SECTION.
+       01  LOAN-FILE-STATUS        PIC XX.
+           88  LOAN-FILE-OK         VALUE '00'.
+       01  PAY-SCHEDULE-FILE-STATUS PIC XX.
+           88  PAY-SCHEDULE-FILE-OK VALUE '00'.
+       01  WS-SEARCH-LOAN-ID       PIC 9(5).
+       01  WS-FIRST-DUE-DATE       PIC 9(8).
+       01  WS-DUE-YEAR              PIC 9(4).
+       01  WS-DUE-MONTH             PIC 9(2).
+       01  WS-DUE-DAY               PIC 9(2).
+       01  WS-ORIGINAL-DUE-DAY      PIC 9(2).
+       01  WS-ACTUAL-DUE-DAY        PIC 9(2).
+       01  WS-LAST-DAY-OF-MONTH     PIC 9(2).
+       01  WS-LEAP-QUOTIENT         PIC 9(4).
+       01  WS-LEAP-REMAINDER-4      PIC 9(4).
+       01  WS-LEAP-REMAINDER-100    PIC 9(4).
+       01  WS-LEAP-REMAINDER-400    PIC 9(4).
+       01  WS-MONTHLY-RATE          PIC 9(3)V9(6) COMP-3.
+       01  WS-MONTHLY-PAYMENT       PIC 9(7)V99 COMP-3.
+       01  WS-PAYMENT-DIVISOR       PIC 9(3)V9(6) COMP-3.
+       01  WS-REMAINING-BALANCE     PIC 9(7)V99 COMP-3.
+       01  WS-INTEREST-PORTION      PIC 9(7)V99 COMP-3.
+       01  WS-PRINCIPAL-PORTION     PIC 9(7)V99 COMP-3.
+       01  WS-MONTH-COUNT           PIC 9(3) COMP.
+
+       PROCEDURE DIVISION.
+
+       DISPLAY 'Enter Loan ID To Amortize: '
+       ACCEPT WS-SEARCH-LOAN-ID
+       DISPLAY 'Enter First Payment Due Date (YYYYMMDD): '
+       ACCEPT WS-FIRST-DUE-DATE
+
+       OPEN INPUT LOAN-FILE
+       IF NOT LOAN-FILE-OK
+           DISPLAY 'Error Opening LOAN-FILE.'
+           STOP RUN
+       END-IF
+
+       MOVE WS-SEARCH-LOAN-ID TO LOAN-ID OF LOAN-REC
+       READ LOAN-FILE
+           INVALID KEY
+               DISPLAY 'Loan Not Found: ' WS-SEARCH-LOAN-ID
+           NOT INVALID KEY
+               PERFORM BUILD-SCHEDULE
+       END-READ
+
+       CLOSE LOAN-FILE
+
+       STOP RUN.
+
+       BUILD-SCHEDULE.
+           MOVE WS-FIRST-DUE-DATE(1:4) TO WS-DUE-YEAR
+           MOVE WS-FIRST-DUE-DATE(5:2) TO WS-DUE-MONTH
+           MOVE WS-FIRST-DUE-DATE(7:2) TO WS-DUE-DAY
+           MOVE WS-DUE-DAY TO WS-ORIGINAL-DUE-DAY
+
+           COMPUTE WS-MONTHLY-RATE = INTEREST-RATE / 100 / 12
+           MOVE LOAN-BALANCE TO WS-REMAINING-BALANCE
+
+           COMPUTE WS-PAYMENT-DIVISOR =
+               1 - ((1 + WS-MONTHLY-RATE) ** (- LOAN-TERM))
+           COMPUTE WS-MONTHLY-PAYMENT ROUNDED =
+               WS-REMAINING-BALANCE * WS-MONTHLY-RATE
+                   / WS-PAYMENT-DIVISOR
+
+           OPEN OUTPUT PAYMENT-SCHEDULE-FILE
+           IF NOT PAY-SCHEDULE-FILE-OK
+               DISPLAY 'Error Opening PAYMENT-SCHEDULE-FILE.'
+               STOP RUN
+           END-IF
+
+           PERFORM WRITE-ONE-SCHEDULE-ROW
+               VARYING WS-MONTH-COUNT FROM 1 BY 1
+               UNTIL WS-MONTH-COUNT > LOAN-TERM
+
+           CLOSE PAYMENT-SCHEDULE-FILE
+           DISPLAY 'Amortization Schedule Generated: '
+               LOAN-TERM ' Payments.'.
+
+       WRITE-ONE-SCHEDULE-ROW.
+           COMPUTE WS-INTEREST-PORTION ROUNDED =
+               WS-REMAINING-BALANCE * WS-MONTHLY-RATE
+
+           IF WS-MONTH-COUNT = LOAN-TERM
+               MOVE WS-REMAINING-BALANCE TO WS-PRINCIPAL-PORTION
+               COMPUTE WS-MONTHLY-PAYMENT ROUNDED =
+                   WS-PRINCIPAL-PORTION + WS-INTEREST-PORTION
+           ELSE
+               COMPUTE WS-PRINCIPAL-PORTION ROUNDED =
+                   WS-MONTHLY-PAYMENT - WS-INTEREST-PORTION
+           END-IF
+
+           SUBTRACT WS-PRINCIPAL-PORTION FROM WS-REMAINING-BALANCE
+
+           ADD 1 TO WS-DUE-MONTH
+           IF WS-DUE-MONTH > 12
+               MOVE 1 TO WS-DUE-MONTH
+               ADD 1 TO WS-DUE-YEAR
+           END-IF
+
+           PERFORM CLAMP-DUE-DAY-TO-MONTH
+
+           MOVE WS-SEARCH-LOAN-ID TO LOAN-ID OF PAYMENT-SCHEDULE-REC
+           MOVE WS-DUE-YEAR      TO PAYMENT-DUE-DATE(1:4)
+           MOVE WS-DUE-MONTH     TO PAYMENT-DUE-DATE(5:2)
+           MOVE WS-ACTUAL-DUE-DAY TO PAYMENT-DUE-DATE(7:2)
+           MOVE WS-MONTHLY-PAYMENT  TO PAYMENT-AMOUNT
+           MOVE WS-INTEREST-PORTION TO INTEREST-AMOUNT
+           MOVE WS-PRINCIPAL-PORTION TO PRINCIPAL-AMOUNT
+           MOVE 'N' TO PAID-STATUS
+
+           WRITE PAYMENT-SCHEDULE-REC.
+
+      *----------------------------------------------------------------
+      *  A first due date on the 29th-31st would otherwise roll into
+      *  invalid calendar dates (e.g. February 31st) once the target
+      *  month changes; clamp this row's day to the target month's
+      *  actual last day while leaving WS-ORIGINAL-DUE-DAY intact so a
+      *  later month that is long enough again uses the original day.
+      *----------------------------------------------------------------
+       CLAMP-DUE-DAY-TO-MONTH.
+           PERFORM FIND-LAST-DAY-OF-MONTH
+
+           IF WS-ORIGINAL-DUE-DAY > WS-LAST-DAY-OF-MONTH
+               MOVE WS-LAST-DAY-OF-MONTH TO WS-ACTUAL-DUE-DAY
+           ELSE
+               MOVE WS-ORIGINAL-DUE-DAY TO WS-ACTUAL-DUE-DAY
+           END-IF.
+
+       FIND-LAST-DAY-OF-MONTH.
+           EVALUATE WS-DUE-MONTH
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO WS-LAST-DAY-OF-MONTH
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-LAST-DAY-OF-MONTH
+               WHEN 2
+                   PERFORM CHECK-LEAP-YEAR
+           END-EVALUATE.
+
+       CHECK-LEAP-YEAR.
+           DIVIDE WS-DUE-YEAR BY 4 GIVING WS-LEAP-QUOTIENT
+               REMAINDER WS-LEAP-REMAINDER-4
+           DIVIDE WS-DUE-YEAR BY 100 GIVING WS-LEAP-QUOTIENT
+               REMAINDER WS-LEAP-REMAINDER-100
+           DIVIDE WS-DUE-YEAR BY 400 GIVING WS-LEAP-QUOTIENT
+               REMAINDER WS-LEAP-REMAINDER-400
+
+           IF WS-LEAP-REMAINDER-4 = 0
+              AND (WS-LEAP-REMAINDER-100 NOT = 0
+                   OR WS-LEAP-REMAINDER-400 = 0)
+               MOVE 29 TO WS-LAST-DAY-OF-MONTH
+           ELSE
+               MOVE 28 TO WS-LAST-DAY-OF-MONTH
+           END-IF.
