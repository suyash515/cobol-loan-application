@@ -5,60 +5,333 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT LOAN-FILE ASSIGN TO 'LOAN.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOAN-ID
+               FILE STATUS IS FILE-STATUS.
+
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTOMER.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID OF CUSTOMER-REC
+               FILE STATUS IS CUSTOMER-FILE-STATUS.
+
+           SELECT LOAN-STATUS-HIST-FILE
+               ASSIGN TO 'LOAN_STATUS_HIST.DAT'
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS FILE-STATUS.
+               FILE STATUS IS HIST-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  LOAN-FILE.
-       01  LOAN-REC.
-           05  LOAN-ID            PIC 9(5).
-           05  CUSTOMER-ID        PIC 9(5).
-           05  LOAN-AMOUNT         PIC 9(7)V99.
-           05  INTEREST-RATE       PIC 9(3)V99.
-           05  LOAN-TERM           PIC 9(3).
-           05  LOAN-BALANCE        PIC 9(7)V99.
-           05  LOAN-STATUS         PIC A(10).
+       COPY LOANREC.
+
+       FD  CUSTOMER-FILE.
+       COPY CUSTREC.
+
+       FD  LOAN-STATUS-HIST-FILE.
+       COPY LOANSTATUSHIST.
 
        WORKING-STORAGE SECTION.
        01  FILE-STATUS            PIC XX.
            88  FILE-OK             VALUE '00'.
-           88  FILE-ERROR          VALUE '10'.
-       01  LOAN-ID                PIC 9(5).
-       01  CUSTOMER-ID            PIC 9(5).
-       01  LOAN-AMOUNT            PIC 9(7)V99.
-       01  INTEREST-RATE          PIC 9(3)V99.
-       01  LOAN-TERM              PIC 9(3).
-       01  LOAN-BALANCE           PIC 9(7)V99.
-       01  LOAN-STATUS            PIC A(10).
+           88  FILE-NOT-FOUND      VALUE '35'.
+           88  DUPLICATE-KEY       VALUE '22'.
+       01  CUSTOMER-FILE-STATUS   PIC XX.
+           88  CUSTOMER-FILE-OK    VALUE '00'.
+           88  CUSTOMER-NOT-ON-FILE VALUE '23'.
+       01  HIST-FILE-STATUS       PIC XX.
+           88  HIST-FILE-OK        VALUE '00'.
+       01  WS-MODE                PIC X.
+           88  ADD-LOAN-MODE       VALUE '1'.
+           88  CHANGE-STATUS-MODE  VALUE '2'.
+       01  WS-LOAN-ID             PIC 9(5).
+       01  WS-CUSTOMER-ID         PIC 9(5).
+       01  WS-LOAN-TYPE           PIC X(20).
+       01  WS-LOAN-AMOUNT         PIC 9(7)V99.
+       01  WS-INTEREST-RATE       PIC 9(3)V99.
+       01  WS-MIN-INTEREST-RATE   PIC 9(3)V99 VALUE 1.00.
+       01  WS-MAX-INTEREST-RATE   PIC 9(3)V99 VALUE 25.00.
+       01  WS-ORIGINATION-DATE    PIC 9(8).
+       01  WS-ORIGINATION-DATE-PARTS REDEFINES WS-ORIGINATION-DATE.
+           05  WS-ORIG-YEAR        PIC 9(4).
+           05  WS-ORIG-MONTH       PIC 9(2).
+           05  WS-ORIG-DAY         PIC 9(2).
+       01  WS-MIN-YEAR            PIC 9(4) VALUE 1900.
+       01  WS-MAX-YEAR            PIC 9(4) VALUE 2099.
+       01  WS-RATE-FOUND          PIC X.
+           88  RATE-WAS-FOUND      VALUE 'Y'.
+       01  WS-LOAN-TERM           PIC 9(3).
+       01  WS-LOAN-BALANCE        PIC 9(7)V99.
+       01  WS-LOAN-STATUS         PIC X(10).
+       01  WS-NEW-STATUS          PIC X(10).
+       01  WS-OLD-STATUS          PIC X(10).
+       01  WS-USER-ID             PIC X(10).
+       01  WS-CHANGE-DATE         PIC 9(8).
+       01  WS-TRANSITION-OK       PIC X VALUE 'N'.
+           88  TRANSITION-IS-OK    VALUE 'Y'.
+       01  WS-NEXT-LOAN-ID        PIC 9(5) VALUE ZERO.
+       01  WS-END-OF-LOANS        PIC X VALUE 'N'.
+           88  END-OF-LOANS        VALUE 'Y'.
+       01  WS-ADD-USER-ID         PIC X(10).
+       01  WS-LOG-ACTION-TYPE     PIC A(20).
+       01  WS-LOG-DESCRIPTION     PIC A(50).
 
        PROCEDURE DIVISION.
 
-       OPEN INPUT LOAN-FILE
-           IF FILE-ERROR
-               DISPLAY 'Error opening file LOAN-FILE.'
-               STOP RUN
+       DISPLAY '1. Add New Loan'
+       DISPLAY '2. Change Loan Status'
+       DISPLAY 'Select Option: '
+       ACCEPT WS-MODE
+
+       EVALUATE TRUE
+           WHEN ADD-LOAN-MODE
+               PERFORM ADD-NEW-LOAN
+           WHEN CHANGE-STATUS-MODE
+               PERFORM CHANGE-LOAN-STATUS
+           WHEN OTHER
+               DISPLAY 'Invalid Option.'
+       END-EVALUATE
+
+       GOBACK.
+
+       ADD-NEW-LOAN.
+           DISPLAY 'Enter Your User ID: '
+           ACCEPT WS-ADD-USER-ID
+
+           PERFORM VALIDATE-CUSTOMER
+
+           IF CUSTOMER-NOT-ON-FILE
+               DISPLAY 'Customer Not On File: ' WS-CUSTOMER-ID
+                   ' - Loan Entry Rejected.'
+               GOBACK
+           END-IF
+
+           PERFORM GET-LOAN-DETAILS
+
+           IF WS-LOAN-STATUS NOT = 'PENDING'  AND
+              WS-LOAN-STATUS NOT = 'APPROVED' AND
+              WS-LOAN-STATUS NOT = 'ACTIVE'   AND
+              WS-LOAN-STATUS NOT = 'PAIDOFF'  AND
+              WS-LOAN-STATUS NOT = 'DEFAULT'
+               DISPLAY 'Invalid Loan Status: ' WS-LOAN-STATUS
+               GOBACK
+           END-IF
+
+           PERFORM ASSIGN-NEXT-LOAN-ID
+           PERFORM ADD-LOAN.
+
+       VALIDATE-CUSTOMER.
+           DISPLAY 'Enter Customer ID: '
+           ACCEPT WS-CUSTOMER-ID
+
+           OPEN INPUT CUSTOMER-FILE
+           IF NOT CUSTOMER-FILE-OK
+               DISPLAY 'Error Opening CUSTOMER-FILE.'
+               GOBACK
+           END-IF
+
+           MOVE WS-CUSTOMER-ID TO CUSTOMER-ID OF CUSTOMER-REC
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   MOVE '23' TO CUSTOMER-FILE-STATUS
+           END-READ
+
+           CLOSE CUSTOMER-FILE.
+
+       GET-LOAN-DETAILS.
+           DISPLAY 'Enter Loan Type (PERSONAL/AUTO/MORTGAGE): '
+           ACCEPT WS-LOAN-TYPE
+           MOVE WS-LOAN-TYPE TO LOAN-TYPE OF LOAN-REC
+           IF NOT LOAN-TYPE-IS-VALID
+               DISPLAY 'Invalid Loan Type: ' WS-LOAN-TYPE
+               GOBACK
+           END-IF
+
+           DISPLAY 'Enter Loan Amount: '
+           ACCEPT WS-LOAN-AMOUNT
+           DISPLAY 'Enter Origination Date (YYYYMMDD): '
+           ACCEPT WS-ORIGINATION-DATE
+
+           IF WS-ORIG-YEAR < WS-MIN-YEAR OR WS-ORIG-YEAR > WS-MAX-YEAR
+              OR WS-ORIG-MONTH < 1 OR WS-ORIG-MONTH > 12
+              OR WS-ORIG-DAY < 1 OR WS-ORIG-DAY > 31
+               DISPLAY 'Invalid Origination Date: '
+                   WS-ORIGINATION-DATE
+               GOBACK
+           END-IF
+
+           PERFORM LOOKUP-CURRENT-RATE
+
+           IF RATE-WAS-FOUND
+               DISPLAY 'Interest Rate From INTEREST-RATE-FILE: '
+                   WS-INTEREST-RATE
+           ELSE
+               DISPLAY 'No Rate On File For This Loan Type - '
+                   'Enter Interest Rate: '
+               ACCEPT WS-INTEREST-RATE
            END-IF
 
-       DISPLAY 'Enter Loan ID: '
-       ACCEPT LOAN-ID
-       DISPLAY 'Enter Customer ID: '
-       ACCEPT CUSTOMER-ID
-       DISPLAY 'Enter Loan Amount: '
-       ACCEPT LOAN-AMOUNT
-       DISPLAY 'Enter Interest Rate: '
-       ACCEPT INTEREST-RATE
-       DISPLAY 'Enter Loan Term (in months): '
-       ACCEPT LOAN-TERM
-       DISPLAY 'Enter Loan Balance: '
-       ACCEPT LOAN-BALANCE
-       DISPLAY 'Enter Loan Status: '
-       ACCEPT LOAN-STATUS
-
-       WRITE LOAN-REC
-
-       CLOSE LOAN-FILE
-       DISPLAY 'Loan Record Added Successfully.'
-       STOP RUN.
+           IF WS-INTEREST-RATE < WS-MIN-INTEREST-RATE
+              OR WS-INTEREST-RATE > WS-MAX-INTEREST-RATE
+               DISPLAY 'Interest Rate Outside Allowed Range Of '
+                   WS-MIN-INTEREST-RATE ' To ' WS-MAX-INTEREST-RATE
+               GOBACK
+           END-IF
+
+           DISPLAY 'Enter Loan Term (in months): '
+           ACCEPT WS-LOAN-TERM
+
+           IF WS-LOAN-TERM = ZERO
+               DISPLAY 'Loan Term Must Be Non-Zero.'
+               GOBACK
+           END-IF
+
+           DISPLAY 'Enter Loan Balance: '
+           ACCEPT WS-LOAN-BALANCE
+           DISPLAY 'Enter Loan Status (PENDING/APPROVED/ACTIVE/'
+           DISPLAY 'PAIDOFF/DEFAULT): '
+           ACCEPT WS-LOAN-STATUS.
+
+       LOOKUP-CURRENT-RATE.
+           CALL 'RATE-LOOKUP' USING WS-LOAN-TYPE
+                                     WS-ORIGINATION-DATE
+                                     WS-INTEREST-RATE
+                                     WS-RATE-FOUND.
+
+       ASSIGN-NEXT-LOAN-ID.
+           OPEN INPUT LOAN-FILE
+           IF NOT FILE-OK
+               MOVE 1 TO WS-NEXT-LOAN-ID
+           ELSE
+               PERFORM FIND-HIGHEST-LOAN-ID
+                   UNTIL END-OF-LOANS
+               ADD 1 TO WS-NEXT-LOAN-ID
+               CLOSE LOAN-FILE
+           END-IF
+           MOVE WS-NEXT-LOAN-ID TO WS-LOAN-ID.
+
+       FIND-HIGHEST-LOAN-ID.
+           READ LOAN-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-LOANS
+               NOT AT END
+                   IF LOAN-ID OF LOAN-REC > WS-NEXT-LOAN-ID
+                       MOVE LOAN-ID OF LOAN-REC TO WS-NEXT-LOAN-ID
+                   END-IF
+           END-READ.
+
+       ADD-LOAN.
+           OPEN I-O LOAN-FILE
+           IF FILE-NOT-FOUND
+               OPEN OUTPUT LOAN-FILE
+               CLOSE LOAN-FILE
+               OPEN I-O LOAN-FILE
+           END-IF
+           IF NOT FILE-OK
+               DISPLAY 'Error Opening LOAN-FILE.'
+               GOBACK
+           END-IF
+
+           MOVE WS-LOAN-ID       TO LOAN-ID OF LOAN-REC
+           MOVE WS-CUSTOMER-ID   TO CUSTOMER-ID OF LOAN-REC
+           MOVE WS-LOAN-TYPE     TO LOAN-TYPE OF LOAN-REC
+           MOVE WS-LOAN-AMOUNT   TO LOAN-AMOUNT OF LOAN-REC
+           MOVE WS-INTEREST-RATE TO INTEREST-RATE
+           MOVE WS-LOAN-TERM     TO LOAN-TERM
+           MOVE WS-LOAN-BALANCE  TO LOAN-BALANCE OF LOAN-REC
+           MOVE WS-LOAN-STATUS   TO LOAN-STATUS
+
+           WRITE LOAN-REC
+               INVALID KEY
+                   DISPLAY 'Duplicate Loan ID: ' WS-LOAN-ID
+               NOT INVALID KEY
+                   DISPLAY 'Loan Record Added Successfully.  Loan ID: '
+                       WS-LOAN-ID
+                   MOVE 'LOAN ADD' TO WS-LOG-ACTION-TYPE
+                   MOVE 'Loan Record Added' TO WS-LOG-DESCRIPTION
+                   CALL 'WRITE-LOG-ENTRY' USING WS-LOG-ACTION-TYPE
+                                                 WS-ADD-USER-ID
+                                                 WS-LOG-DESCRIPTION
+           END-WRITE
+
+           CLOSE LOAN-FILE.
+
+       CHANGE-LOAN-STATUS.
+           DISPLAY 'Enter Loan ID: '
+           ACCEPT WS-LOAN-ID
+
+           OPEN I-O LOAN-FILE
+           IF NOT FILE-OK
+               DISPLAY 'Error Opening LOAN-FILE.'
+               GOBACK
+           END-IF
+
+           MOVE WS-LOAN-ID TO LOAN-ID OF LOAN-REC
+           READ LOAN-FILE
+               INVALID KEY
+                   DISPLAY 'Loan Not Found: ' WS-LOAN-ID
+               NOT INVALID KEY
+                   PERFORM APPLY-STATUS-CHANGE
+           END-READ
+
+           CLOSE LOAN-FILE.
+
+       APPLY-STATUS-CHANGE.
+           MOVE LOAN-STATUS TO WS-OLD-STATUS
+           DISPLAY 'Current Status: ' WS-OLD-STATUS
+           DISPLAY 'Enter New Status: '
+           ACCEPT WS-NEW-STATUS
+           DISPLAY 'Enter Your User ID: '
+           ACCEPT WS-USER-ID
+           DISPLAY 'Enter Change Date (YYYYMMDD): '
+           ACCEPT WS-CHANGE-DATE
+
+           PERFORM CHECK-TRANSITION
+
+           IF NOT TRANSITION-IS-OK
+               DISPLAY 'Status Transition Not Allowed: '
+                   WS-OLD-STATUS ' To ' WS-NEW-STATUS
+           ELSE
+               MOVE WS-NEW-STATUS TO LOAN-STATUS
+               REWRITE LOAN-REC
+                   INVALID KEY
+                       DISPLAY 'Error Updating Loan Status.'
+                   NOT INVALID KEY
+                       PERFORM RECORD-STATUS-HISTORY
+                       DISPLAY 'Loan Status Updated Successfully.'
+                       MOVE 'LOAN STATUS CHANGE' TO WS-LOG-ACTION-TYPE
+                       MOVE 'Loan Status Changed' TO WS-LOG-DESCRIPTION
+                       CALL 'WRITE-LOG-ENTRY' USING WS-LOG-ACTION-TYPE
+                                                     WS-USER-ID
+                                                     WS-LOG-DESCRIPTION
+               END-REWRITE
+           END-IF.
+
+       CHECK-TRANSITION.
+           MOVE 'N' TO WS-TRANSITION-OK
+           EVALUATE WS-OLD-STATUS ALSO WS-NEW-STATUS
+               WHEN 'PENDING'  ALSO 'APPROVED'
+               WHEN 'PENDING'  ALSO 'DEFAULT'
+               WHEN 'APPROVED' ALSO 'ACTIVE'
+               WHEN 'APPROVED' ALSO 'DEFAULT'
+               WHEN 'ACTIVE'   ALSO 'PAIDOFF'
+               WHEN 'ACTIVE'   ALSO 'DEFAULT'
+                   MOVE 'Y' TO WS-TRANSITION-OK
+               WHEN OTHER
+                   MOVE 'N' TO WS-TRANSITION-OK
+           END-EVALUATE.
+
+       RECORD-STATUS-HISTORY.
+           OPEN EXTEND LOAN-STATUS-HIST-FILE
+
+           MOVE WS-LOAN-ID    TO LOAN-ID OF LOAN-STATUS-HIST-REC
+           MOVE WS-OLD-STATUS TO OLD-LOAN-STATUS
+           MOVE WS-NEW-STATUS TO NEW-LOAN-STATUS
+           MOVE WS-USER-ID    TO CHANGED-BY
+           MOVE WS-CHANGE-DATE TO CHANGE-DATE
+
+           WRITE LOAN-STATUS-HIST-REC
 
+           CLOSE LOAN-STATUS-HIST-FILE.
