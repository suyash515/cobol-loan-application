@@ -0,0 +1,252 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GL-INTERFACE-EXTRACT.
+
+      *================================================================
+      *  Daily extract of TRANSACTION-FILE cash activity into
+      *  GL-POSTING-FILE for the accounting system's interface feed.
+      *  Scans every transaction dated the operator-supplied posting
+      *  date, splits PAYMENT/PAYOFF amounts into principal and
+      *  interest by matching the due PAYMENT-SCHEDULE-FILE row the
+      *  same way PAYMENT-POSTING.cbl does, nets out REVERSAL postings
+      *  against principal, and totals FEE postings separately.  Posts
+      *  one cash debit line and three credit lines (principal,
+      *  interest, fees) so the batch always balances.  A day with
+      *  more REVERSALs than new principal nets the cash and/or
+      *  principal line negative; DETERMINE-LINE-SIGN flips that
+      *  line's GL-DEBIT-CREDIT to the opposite side and posts the
+      *  unsigned magnitude, since GL-AMOUNT on GL-POSTING-FILE is
+      *  unsigned.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO 'TRANSACTION.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS TRAN-FILE-STATUS.
+
+           SELECT PAYMENT-SCHEDULE-FILE
+               ASSIGN TO 'PAYMENT_SCHEDULE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS SCHED-FILE-STATUS.
+
+           SELECT GL-POSTING-FILE ASSIGN TO 'GL_POSTING.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS GL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       COPY TRANREC.
+
+       FD  PAYMENT-SCHEDULE-FILE.
+       COPY PAYSCHREC.
+
+       FD  GL-POSTING-FILE.
+       COPY GLPOSTREC.
+
+       WORKING-STORAGE SECTION.
+       01  TRAN-FILE-STATUS         PIC XX.
+           88  TRAN-FILE-OK          VALUE '00'.
+       01  SCHED-FILE-STATUS        PIC XX.
+           88  SCHED-FILE-OK         VALUE '00'.
+       01  GL-FILE-STATUS           PIC XX.
+           88  GL-FILE-OK            VALUE '00'.
+           88  GL-FILE-ERROR         VALUE '10'.
+
+       01  WS-END-OF-TRANSACTIONS   PIC X VALUE 'N'.
+           88  END-OF-TRANSACTIONS   VALUE 'Y'.
+       01  WS-END-OF-SCHEDULE       PIC X VALUE 'N'.
+           88  END-OF-SCHEDULE       VALUE 'Y'.
+       01  WS-MATCH-FOUND           PIC X VALUE 'N'.
+           88  SCHEDULE-MATCH-FOUND  VALUE 'Y'.
+
+       01  WS-POSTING-DATE          PIC 9(8).
+       01  WS-PRINCIPAL-COLLECTED   PIC S9(9)V99 VALUE ZERO.
+       01  WS-INTEREST-COLLECTED    PIC S9(9)V99 VALUE ZERO.
+       01  WS-FEES-COLLECTED        PIC S9(9)V99 VALUE ZERO.
+       01  WS-TOTAL-CASH            PIC S9(9)V99 VALUE ZERO.
+       01  WS-MATCHED-PRINCIPAL     PIC 9(7)V99.
+       01  WS-MATCHED-INTEREST      PIC 9(7)V99.
+       01  WS-NET-AMOUNT            PIC S9(9)V99.
+       01  WS-LINE-AMOUNT           PIC 9(9)V99.
+       01  WS-LINE-DEBIT-CREDIT     PIC X.
+           88  WS-LINE-IS-DEBIT      VALUE 'D'.
+       01  WS-TRANSACTIONS-READ     PIC 9(5) COMP VALUE ZERO.
+       01  WS-TRANSACTIONS-POSTED   PIC 9(5) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       DISPLAY 'Enter GL Posting Date (YYYYMMDD): '
+       ACCEPT WS-POSTING-DATE
+
+       OPEN INPUT TRANSACTION-FILE
+       IF NOT TRAN-FILE-OK
+           DISPLAY 'Error Opening TRANSACTION-FILE.'
+           STOP RUN
+       END-IF
+
+       PERFORM EXTRACT-NEXT-TRANSACTION
+           UNTIL END-OF-TRANSACTIONS
+
+       CLOSE TRANSACTION-FILE
+
+       COMPUTE WS-TOTAL-CASH =
+           WS-PRINCIPAL-COLLECTED + WS-INTEREST-COLLECTED
+           + WS-FEES-COLLECTED
+
+       OPEN EXTEND GL-POSTING-FILE
+       IF GL-FILE-ERROR
+           OPEN OUTPUT GL-POSTING-FILE
+       END-IF
+       IF NOT GL-FILE-OK
+           DISPLAY 'Error Opening GL-POSTING-FILE.'
+           STOP RUN
+       END-IF
+
+       PERFORM WRITE-GL-BATCH
+
+       CLOSE GL-POSTING-FILE
+
+       DISPLAY 'GL Interface Extract Complete - Transactions Read: '
+           WS-TRANSACTIONS-READ ' Posted: ' WS-TRANSACTIONS-POSTED
+       DISPLAY 'Principal: ' WS-PRINCIPAL-COLLECTED
+           ' Interest: ' WS-INTEREST-COLLECTED
+           ' Fees: ' WS-FEES-COLLECTED
+
+       STOP RUN.
+
+       EXTRACT-NEXT-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-TRANSACTIONS
+               NOT AT END
+                   IF PAYMENT-DATE = WS-POSTING-DATE
+                       ADD 1 TO WS-TRANSACTIONS-READ
+                       PERFORM CLASSIFY-TRANSACTION
+                   END-IF
+           END-READ.
+
+       CLASSIFY-TRANSACTION.
+           EVALUATE TRUE
+               WHEN TYPE-FEE
+                   ADD PAYMENT-AMOUNT OF TRANSACTION-REC
+                       TO WS-FEES-COLLECTED
+                   ADD 1 TO WS-TRANSACTIONS-POSTED
+               WHEN TYPE-PAYMENT OR TYPE-PAYOFF
+                   PERFORM SPLIT-PAYMENT-AMOUNT
+                   ADD 1 TO WS-TRANSACTIONS-POSTED
+               WHEN TYPE-REVERSAL
+                   SUBTRACT PAYMENT-AMOUNT OF TRANSACTION-REC
+                       FROM WS-PRINCIPAL-COLLECTED
+                   ADD 1 TO WS-TRANSACTIONS-POSTED
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------
+      *  Matches this payment to its scheduled row (same LOAN-ID and
+      *  PAYMENT-DUE-DATE as the transaction's PAYMENT-DATE, exactly
+      *  as PAYMENT-POSTING.cbl matches them) to split the amount
+      *  collected into principal and interest.  A payment with no
+      *  matching row -- a payoff lump sum, most often -- is booked
+      *  entirely to principal.
+      *----------------------------------------------------------------
+       SPLIT-PAYMENT-AMOUNT.
+           MOVE 'N' TO WS-MATCH-FOUND
+           MOVE 'N' TO WS-END-OF-SCHEDULE
+           MOVE ZERO TO WS-MATCHED-PRINCIPAL
+           MOVE ZERO TO WS-MATCHED-INTEREST
+
+           OPEN INPUT PAYMENT-SCHEDULE-FILE
+           IF SCHED-FILE-OK
+               PERFORM FIND-MATCHING-SCHEDULE-ROW
+                   UNTIL END-OF-SCHEDULE
+               CLOSE PAYMENT-SCHEDULE-FILE
+           END-IF
+
+           IF SCHEDULE-MATCH-FOUND
+               ADD WS-MATCHED-PRINCIPAL TO WS-PRINCIPAL-COLLECTED
+               ADD WS-MATCHED-INTEREST  TO WS-INTEREST-COLLECTED
+           ELSE
+               ADD PAYMENT-AMOUNT OF TRANSACTION-REC
+                   TO WS-PRINCIPAL-COLLECTED
+           END-IF.
+
+       FIND-MATCHING-SCHEDULE-ROW.
+           READ PAYMENT-SCHEDULE-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-SCHEDULE
+               NOT AT END
+                   IF LOAN-ID OF PAYMENT-SCHEDULE-REC
+                       = LOAN-ID OF TRANSACTION-REC
+                      AND PAYMENT-DUE-DATE = PAYMENT-DATE
+                       MOVE PRINCIPAL-AMOUNT TO WS-MATCHED-PRINCIPAL
+                       MOVE INTEREST-AMOUNT  TO WS-MATCHED-INTEREST
+                       MOVE 'Y' TO WS-MATCH-FOUND
+                       MOVE 'Y' TO WS-END-OF-SCHEDULE
+                   END-IF
+           END-READ.
+
+       WRITE-GL-BATCH.
+           MOVE WS-TOTAL-CASH TO WS-NET-AMOUNT
+           MOVE 'D'           TO WS-LINE-DEBIT-CREDIT
+           PERFORM DETERMINE-LINE-SIGN
+           MOVE WS-POSTING-DATE TO GL-POSTING-DATE
+           MOVE '1000-CASH'     TO GL-ACCOUNT-CODE
+           MOVE WS-LINE-DEBIT-CREDIT TO GL-DEBIT-CREDIT
+           MOVE WS-LINE-AMOUNT  TO GL-AMOUNT
+           MOVE 'DAILY CASH APPLICATION' TO GL-DESCRIPTION
+           WRITE GL-POSTING-REC
+
+           MOVE WS-PRINCIPAL-COLLECTED TO WS-NET-AMOUNT
+           MOVE 'C'                    TO WS-LINE-DEBIT-CREDIT
+           PERFORM DETERMINE-LINE-SIGN
+           MOVE WS-POSTING-DATE      TO GL-POSTING-DATE
+           MOVE '4000-PRIN'          TO GL-ACCOUNT-CODE
+           MOVE WS-LINE-DEBIT-CREDIT TO GL-DEBIT-CREDIT
+           MOVE WS-LINE-AMOUNT       TO GL-AMOUNT
+           MOVE 'PRINCIPAL COLLECTED' TO GL-DESCRIPTION
+           WRITE GL-POSTING-REC
+
+           MOVE WS-INTEREST-COLLECTED TO WS-NET-AMOUNT
+           MOVE 'C'                   TO WS-LINE-DEBIT-CREDIT
+           PERFORM DETERMINE-LINE-SIGN
+           MOVE WS-POSTING-DATE     TO GL-POSTING-DATE
+           MOVE '4100-INT'          TO GL-ACCOUNT-CODE
+           MOVE WS-LINE-DEBIT-CREDIT TO GL-DEBIT-CREDIT
+           MOVE WS-LINE-AMOUNT      TO GL-AMOUNT
+           MOVE 'INTEREST COLLECTED' TO GL-DESCRIPTION
+           WRITE GL-POSTING-REC
+
+           MOVE WS-FEES-COLLECTED TO WS-NET-AMOUNT
+           MOVE 'C'               TO WS-LINE-DEBIT-CREDIT
+           PERFORM DETERMINE-LINE-SIGN
+           MOVE WS-POSTING-DATE TO GL-POSTING-DATE
+           MOVE '4200-FEE'      TO GL-ACCOUNT-CODE
+           MOVE WS-LINE-DEBIT-CREDIT TO GL-DEBIT-CREDIT
+           MOVE WS-LINE-AMOUNT  TO GL-AMOUNT
+           MOVE 'FEES COLLECTED' TO GL-DESCRIPTION
+           WRITE GL-POSTING-REC.
+
+      *----------------------------------------------------------------
+      *  A net amount that goes negative (more REVERSALs than new
+      *  activity for that line) is posted as its unsigned magnitude
+      *  on the opposite side of the ledger from its normal side, so
+      *  GL-AMOUNT -- unsigned on GL-POSTING-FILE -- never receives a
+      *  negative value that would silently lose its sign.
+      *----------------------------------------------------------------
+       DETERMINE-LINE-SIGN.
+           IF WS-NET-AMOUNT < ZERO
+               COMPUTE WS-LINE-AMOUNT = WS-NET-AMOUNT * -1
+               IF WS-LINE-IS-DEBIT
+                   MOVE 'C' TO WS-LINE-DEBIT-CREDIT
+               ELSE
+                   MOVE 'D' TO WS-LINE-DEBIT-CREDIT
+               END-IF
+           ELSE
+               MOVE WS-NET-AMOUNT TO WS-LINE-AMOUNT
+           END-IF.
