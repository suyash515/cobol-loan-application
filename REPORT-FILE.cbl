@@ -1,6 +1,13 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. REPORT-FILE.
 
+      *================================================================
+      *  Hand-entry program for REPORT.DAT, kept for ad hoc report
+      *  rows.  DELINQUENCY-REPORT.cbl and PORTFOLIO-SUMMARY-REPORT.cbl
+      *  populate REPORT-REC from real LOAN-FILE/PAYMENT-SCHEDULE-FILE
+      *  figures instead of a hand-typed blob.
+      *================================================================
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -12,41 +19,83 @@
        DATA DIVISION.
        FILE SECTION.
        FD  REPORT-FILE.
-       01  REPORT-REC.
-           05  REPORT-ID           PIC 9(5).
-           05  REPORT-TYPE         PIC A(30).
-           05  GENERATED-DATE      PIC 9(8).
-           05  REPORT-DATA         PIC A(100).
+       COPY REPORTREC.
 
        WORKING-STORAGE SECTION.
        01  FILE-STATUS            PIC XX.
            88  FILE-OK             VALUE '00'.
            88  FILE-ERROR          VALUE '10'.
-       01  REPORT-ID              PIC 9(5).
-       01  REPORT-TYPE            PIC A(30).
-       01  GENERATED-DATE         PIC 9(8).
-       01  REPORT-DATA            PIC A(100).
+       01  WS-REPORT-ID           PIC 9(5).
+       01  WS-REPORT-TYPE         PIC A(30).
+       01  WS-GENERATED-DATE      PIC 9(8).
+       01  WS-USER-ID             PIC A(10).
+       01  WS-LOG-ACTION-TYPE     PIC A(20).
+       01  WS-LOG-DESCRIPTION     PIC A(50).
 
        PROCEDURE DIVISION.
 
-       OPEN INPUT REPORT-FILE
+       OPEN EXTEND REPORT-FILE
            IF FILE-ERROR
+               OPEN OUTPUT REPORT-FILE
+           END-IF
+           IF NOT FILE-OK
                DISPLAY 'Error opening file REPORT-FILE.'
-               STOP RUN
+               GOBACK
            END-IF
 
        DISPLAY 'Enter Report ID: '
-       ACCEPT REPORT-ID
-       DISPLAY 'Enter Report Type: '
-       ACCEPT REPORT-TYPE
+       ACCEPT WS-REPORT-ID
+       DISPLAY 'Enter Report Type (DELINQUENCY/PORTFOLIO SUMMARY): '
+       ACCEPT WS-REPORT-TYPE
+       MOVE WS-REPORT-TYPE TO REPORT-TYPE
+
+       IF NOT REPORT-TYPE-DELINQUENCY AND NOT REPORT-TYPE-PORTFOLIO
+           DISPLAY 'Invalid Report Type: ' WS-REPORT-TYPE
+           CLOSE REPORT-FILE
+           GOBACK
+       END-IF
+
        DISPLAY 'Enter Generated Date (YYYYMMDD): '
-       ACCEPT GENERATED-DATE
-       DISPLAY 'Enter Report Data: '
-       ACCEPT REPORT-DATA
+       ACCEPT WS-GENERATED-DATE
+       MOVE WS-REPORT-ID      TO REPORT-ID
+       MOVE WS-GENERATED-DATE TO GENERATED-DATE
+
+       IF REPORT-TYPE-DELINQUENCY
+           PERFORM GET-DELINQUENCY-DATA
+       ELSE
+           PERFORM GET-PORTFOLIO-DATA
+       END-IF
+
+       DISPLAY 'Enter Your User ID: '
+       ACCEPT WS-USER-ID
 
        WRITE REPORT-REC
 
        CLOSE REPORT-FILE
        DISPLAY 'Report Record Added Successfully.'
-       STOP RUN.
 
+       MOVE 'REPORT ADD' TO WS-LOG-ACTION-TYPE
+       MOVE 'Report Record Added' TO WS-LOG-DESCRIPTION
+       CALL 'WRITE-LOG-ENTRY' USING WS-LOG-ACTION-TYPE
+                                     WS-USER-ID
+                                     WS-LOG-DESCRIPTION
+
+       GOBACK.
+
+       GET-DELINQUENCY-DATA.
+           DISPLAY 'Enter Loan ID: '
+           ACCEPT DELINQ-LOAN-ID
+           DISPLAY 'Enter Days Past Due: '
+           ACCEPT DELINQ-DAYS-PAST-DUE
+           DISPLAY 'Enter Amount Past Due: '
+           ACCEPT DELINQ-AMOUNT-PAST-DUE
+           DISPLAY 'Enter Aging Bucket (30/60/90+): '
+           ACCEPT DELINQ-BUCKET.
+
+       GET-PORTFOLIO-DATA.
+           DISPLAY 'Enter Loan Type (PERSONAL/AUTO/MORTGAGE): '
+           ACCEPT PORT-LOAN-TYPE
+           DISPLAY 'Enter Loan Count: '
+           ACCEPT PORT-LOAN-COUNT
+           DISPLAY 'Enter Total Outstanding Balance: '
+           ACCEPT PORT-TOTAL-BALANCE.
