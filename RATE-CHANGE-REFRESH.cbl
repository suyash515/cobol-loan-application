@@ -0,0 +1,253 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RATE-CHANGE-REFRESH.
+
+      *================================================================
+      *  Propagates a new INTEREST-RATE-FILE entry out to every ACTIVE
+      *  loan of that LOAN-TYPE.  Updates each affected loan's
+      *  INTEREST-RATE on LOAN-FILE and reallocates the interest and
+      *  principal split on its PAYMENT-SCHEDULE-FILE rows due on or
+      *  after the new rate's EFFECTIVE-DATE, keeping each row's
+      *  PAYMENT-AMOUNT level the way SCHEDULE-RECALC does.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYMENT-SCHEDULE-FILE
+               ASSIGN TO 'PAYMENT_SCHEDULE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS OLD-FILE-STATUS.
+
+           SELECT NEW-SCHEDULE-FILE
+               ASSIGN TO 'PAYMENT_SCHEDULE.NEW'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS NEW-FILE-STATUS.
+
+           SELECT LOAN-FILE ASSIGN TO 'LOAN.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOAN-ID OF LOAN-REC
+               FILE STATUS IS LOAN-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYMENT-SCHEDULE-FILE.
+       COPY PAYSCHREC.
+
+       FD  NEW-SCHEDULE-FILE.
+       01  NEW-SCHEDULE-REC.
+           05  NEW-LOAN-ID           PIC 9(5).
+           05  NEW-PAYMENT-DUE-DATE  PIC 9(8).
+           05  NEW-PAYMENT-AMOUNT    PIC 9(7)V99.
+           05  NEW-INTEREST-AMOUNT   PIC 9(7)V99.
+           05  NEW-PRINCIPAL-AMOUNT  PIC 9(7)V99.
+           05  NEW-PAID-STATUS       PIC X.
+
+       FD  LOAN-FILE.
+       COPY LOANREC.
+
+       WORKING-STORAGE SECTION.
+       01  OLD-FILE-STATUS          PIC XX.
+           88  OLD-FILE-OK           VALUE '00'.
+       01  NEW-FILE-STATUS          PIC XX.
+           88  NEW-FILE-OK           VALUE '00'.
+       01  LOAN-FILE-STATUS         PIC XX.
+           88  LOAN-FILE-OK          VALUE '00'.
+       01  WS-END-OF-OLD-SCHEDULE   PIC X VALUE 'N'.
+           88  END-OF-OLD-SCHEDULE   VALUE 'Y'.
+       01  WS-TARGET-LOAN-TYPE      PIC X(20).
+       01  WS-RATE-EFFECTIVE-DATE   PIC 9(8).
+       01  WS-NEW-RATE              PIC 9(3)V99.
+       01  WS-RATE-FOUND            PIC X.
+           88  RATE-WAS-FOUND        VALUE 'Y'.
+       01  WS-NEW-MONTHLY-RATE      PIC 9(3)V9(6) COMP-3.
+       01  WS-PREV-LOAN-ID          PIC 9(5) VALUE ZERO.
+       01  WS-LOAN-AFFECTED         PIC X VALUE 'N'.
+           88  LOAN-IS-AFFECTED      VALUE 'Y'.
+       01  WS-TRIGGERED-FOR-LOAN    PIC X VALUE 'N'.
+           88  TRIGGERED-FOR-LOAN    VALUE 'Y'.
+       01  WS-REMAINING-BALANCE     PIC 9(7)V99 COMP-3.
+       01  WS-INTEREST-PORTION      PIC 9(7)V99 COMP-3.
+       01  WS-PRINCIPAL-PORTION     PIC 9(7)V99 COMP-3.
+       01  WS-LOANS-REFRESHED       PIC 9(5) COMP VALUE ZERO.
+       01  WS-ROWS-REFRESHED        PIC 9(5) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       DISPLAY 'Enter Loan Type Whose Rate Changed '
+           '(PERSONAL/AUTO/MORTGAGE): '
+       ACCEPT WS-TARGET-LOAN-TYPE
+       DISPLAY 'Enter New Rate Effective Date (YYYYMMDD): '
+       ACCEPT WS-RATE-EFFECTIVE-DATE
+
+       CALL 'RATE-LOOKUP' USING WS-TARGET-LOAN-TYPE
+                                 WS-RATE-EFFECTIVE-DATE
+                                 WS-NEW-RATE
+                                 WS-RATE-FOUND
+
+       IF NOT RATE-WAS-FOUND
+           DISPLAY 'No Rate On File For ' WS-TARGET-LOAN-TYPE
+               ' Effective ' WS-RATE-EFFECTIVE-DATE
+           STOP RUN
+       END-IF
+
+       COMPUTE WS-NEW-MONTHLY-RATE = WS-NEW-RATE / 100 / 12
+
+       OPEN INPUT PAYMENT-SCHEDULE-FILE
+       IF NOT OLD-FILE-OK
+           DISPLAY 'Error Opening PAYMENT-SCHEDULE-FILE.'
+           STOP RUN
+       END-IF
+
+       OPEN OUTPUT NEW-SCHEDULE-FILE
+       IF NOT NEW-FILE-OK
+           DISPLAY 'Error Opening NEW-SCHEDULE-FILE.'
+           CLOSE PAYMENT-SCHEDULE-FILE
+           STOP RUN
+       END-IF
+
+       OPEN I-O LOAN-FILE
+       IF NOT LOAN-FILE-OK
+           DISPLAY 'Error Opening LOAN-FILE.'
+           CLOSE PAYMENT-SCHEDULE-FILE
+           CLOSE NEW-SCHEDULE-FILE
+           STOP RUN
+       END-IF
+
+       PERFORM PROCESS-NEXT-OLD-ROW
+           UNTIL END-OF-OLD-SCHEDULE
+
+       CLOSE PAYMENT-SCHEDULE-FILE
+       CLOSE NEW-SCHEDULE-FILE
+       CLOSE LOAN-FILE
+
+       PERFORM COPY-NEW-SCHEDULE-TO-LIVE
+
+       DISPLAY 'Rate Change Refresh Complete.  Loans Refreshed: '
+           WS-LOANS-REFRESHED ' Rows Refreshed: ' WS-ROWS-REFRESHED
+
+       STOP RUN.
+
+       PROCESS-NEXT-OLD-ROW.
+           READ PAYMENT-SCHEDULE-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-OLD-SCHEDULE
+               NOT AT END
+                   PERFORM HANDLE-OLD-ROW
+           END-READ.
+
+       HANDLE-OLD-ROW.
+           IF LOAN-ID OF PAYMENT-SCHEDULE-REC NOT = WS-PREV-LOAN-ID
+               MOVE LOAN-ID OF PAYMENT-SCHEDULE-REC TO WS-PREV-LOAN-ID
+               PERFORM CHECK-LOAN-AFFECTED
+           END-IF
+
+           IF LOAN-IS-AFFECTED AND NOT TRIGGERED-FOR-LOAN
+              AND PAID-NO
+              AND PAYMENT-DUE-DATE NOT < WS-RATE-EFFECTIVE-DATE
+               MOVE 'Y' TO WS-TRIGGERED-FOR-LOAN
+               ADD 1 TO WS-LOANS-REFRESHED
+           END-IF
+
+           IF LOAN-IS-AFFECTED AND TRIGGERED-FOR-LOAN
+               PERFORM RECOMPUTE-ROW-AT-NEW-RATE
+           ELSE
+               PERFORM COPY-ROW-UNCHANGED
+           END-IF.
+
+       CHECK-LOAN-AFFECTED.
+           MOVE 'N' TO WS-LOAN-AFFECTED
+           MOVE 'N' TO WS-TRIGGERED-FOR-LOAN
+
+           MOVE LOAN-ID OF PAYMENT-SCHEDULE-REC TO LOAN-ID OF LOAN-REC
+           READ LOAN-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF STATUS-ACTIVE
+                      AND LOAN-TYPE OF LOAN-REC = WS-TARGET-LOAN-TYPE
+                       MOVE LOAN-BALANCE OF LOAN-REC
+                           TO WS-REMAINING-BALANCE
+                       MOVE WS-NEW-RATE TO INTEREST-RATE OF LOAN-REC
+                       REWRITE LOAN-REC
+                           INVALID KEY
+                               DISPLAY 'Error Rewriting LOAN-REC For '
+                                   'Rate Refresh - Loan '
+                                   LOAN-ID OF LOAN-REC
+                           NOT INVALID KEY
+                               MOVE 'Y' TO WS-LOAN-AFFECTED
+                       END-REWRITE
+                   END-IF
+           END-READ.
+
+       COPY-ROW-UNCHANGED.
+           MOVE LOAN-ID OF PAYMENT-SCHEDULE-REC TO NEW-LOAN-ID
+           MOVE PAYMENT-DUE-DATE TO NEW-PAYMENT-DUE-DATE
+           MOVE PAYMENT-AMOUNT   TO NEW-PAYMENT-AMOUNT
+           MOVE INTEREST-AMOUNT  TO NEW-INTEREST-AMOUNT
+           MOVE PRINCIPAL-AMOUNT TO NEW-PRINCIPAL-AMOUNT
+           MOVE PAID-STATUS      TO NEW-PAID-STATUS
+           WRITE NEW-SCHEDULE-REC.
+
+       RECOMPUTE-ROW-AT-NEW-RATE.
+           MOVE LOAN-ID OF PAYMENT-SCHEDULE-REC TO NEW-LOAN-ID
+           MOVE PAYMENT-DUE-DATE TO NEW-PAYMENT-DUE-DATE
+           MOVE 'N' TO NEW-PAID-STATUS
+
+           IF WS-REMAINING-BALANCE <= ZERO
+               MOVE ZERO TO NEW-PAYMENT-AMOUNT
+               MOVE ZERO TO NEW-INTEREST-AMOUNT
+               MOVE ZERO TO NEW-PRINCIPAL-AMOUNT
+               MOVE 'Y' TO NEW-PAID-STATUS
+           ELSE
+               COMPUTE WS-INTEREST-PORTION ROUNDED =
+                   WS-REMAINING-BALANCE * WS-NEW-MONTHLY-RATE
+
+               IF PAYMENT-AMOUNT - WS-INTEREST-PORTION
+                   >= WS-REMAINING-BALANCE
+                   MOVE WS-REMAINING-BALANCE TO WS-PRINCIPAL-PORTION
+                   COMPUTE NEW-PAYMENT-AMOUNT =
+                       WS-PRINCIPAL-PORTION + WS-INTEREST-PORTION
+                   MOVE ZERO TO WS-REMAINING-BALANCE
+               ELSE
+                   COMPUTE WS-PRINCIPAL-PORTION =
+                       PAYMENT-AMOUNT - WS-INTEREST-PORTION
+                   MOVE PAYMENT-AMOUNT TO NEW-PAYMENT-AMOUNT
+                   SUBTRACT WS-PRINCIPAL-PORTION
+                       FROM WS-REMAINING-BALANCE
+               END-IF
+
+               MOVE WS-INTEREST-PORTION  TO NEW-INTEREST-AMOUNT
+               MOVE WS-PRINCIPAL-PORTION TO NEW-PRINCIPAL-AMOUNT
+           END-IF
+
+           WRITE NEW-SCHEDULE-REC
+           ADD 1 TO WS-ROWS-REFRESHED.
+
+       COPY-NEW-SCHEDULE-TO-LIVE.
+           MOVE 'N' TO WS-END-OF-OLD-SCHEDULE
+           OPEN INPUT NEW-SCHEDULE-FILE
+           OPEN OUTPUT PAYMENT-SCHEDULE-FILE
+
+           PERFORM COPY-NEXT-LIVE-ROW
+               UNTIL END-OF-OLD-SCHEDULE
+
+           CLOSE NEW-SCHEDULE-FILE
+           CLOSE PAYMENT-SCHEDULE-FILE.
+
+       COPY-NEXT-LIVE-ROW.
+           READ NEW-SCHEDULE-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-OLD-SCHEDULE
+               NOT AT END
+                   MOVE NEW-LOAN-ID          TO LOAN-ID
+                                                 OF PAYMENT-SCHEDULE-REC
+                   MOVE NEW-PAYMENT-DUE-DATE TO PAYMENT-DUE-DATE
+                   MOVE NEW-PAYMENT-AMOUNT   TO PAYMENT-AMOUNT
+                   MOVE NEW-INTEREST-AMOUNT  TO INTEREST-AMOUNT
+                   MOVE NEW-PRINCIPAL-AMOUNT TO PRINCIPAL-AMOUNT
+                   MOVE NEW-PAID-STATUS      TO PAID-STATUS
+                   WRITE PAYMENT-SCHEDULE-REC
+           END-READ.
