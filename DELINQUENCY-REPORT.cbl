@@ -0,0 +1,214 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DELINQUENCY-REPORT.
+
+      *================================================================
+      *  Scans LOAN-FILE in key order and, for each loan, rescans
+      *  PAYMENT-SCHEDULE-FILE for unpaid rows whose PAYMENT-DUE-DATE
+      *  is before the as-of date.  Totals PAYMENT-AMOUNT past due and
+      *  tracks the oldest such row's day count, then buckets that
+      *  loan into the 30/60/90+ aging category and writes a
+      *  DELINQUENCY row to REPORT-FILE.  Loans less than 30 days
+      *  past due are left off the report -- collections only wants
+      *  the buckets, not every late payment.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-FILE ASSIGN TO 'LOAN.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOAN-ID OF LOAN-REC
+               FILE STATUS IS LOAN-FILE-STATUS.
+
+           SELECT PAYMENT-SCHEDULE-FILE
+               ASSIGN TO 'PAYMENT_SCHEDULE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS SCHED-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO 'REPORT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-FILE.
+       COPY LOANREC.
+
+       FD  PAYMENT-SCHEDULE-FILE.
+       COPY PAYSCHREC.
+
+       FD  REPORT-FILE.
+       COPY REPORTREC.
+
+       WORKING-STORAGE SECTION.
+       01  LOAN-FILE-STATUS         PIC XX.
+           88  LOAN-FILE-OK          VALUE '00'.
+       01  SCHED-FILE-STATUS        PIC XX.
+           88  SCHED-FILE-OK         VALUE '00'.
+       01  REPORT-FILE-STATUS       PIC XX.
+           88  REPORT-FILE-OK        VALUE '00'.
+       01  WS-END-OF-LOANS          PIC X VALUE 'N'.
+           88  END-OF-LOANS          VALUE 'Y'.
+       01  WS-END-OF-SCHEDULE       PIC X VALUE 'N'.
+           88  END-OF-SCHEDULE       VALUE 'Y'.
+       01  WS-END-OF-REPORTS        PIC X VALUE 'N'.
+           88  END-OF-REPORTS        VALUE 'Y'.
+
+       01  WS-AS-OF-DATE            PIC 9(8).
+       01  WS-AS-OF-DATE-PARTS REDEFINES WS-AS-OF-DATE.
+           05  WS-AS-OF-YEAR        PIC 9(4).
+           05  WS-AS-OF-MONTH       PIC 9(2).
+           05  WS-AS-OF-DAY         PIC 9(2).
+
+       01  WS-DUE-DATE-PARTS.
+           05  WS-DUE-YEAR          PIC 9(4).
+           05  WS-DUE-MONTH         PIC 9(2).
+           05  WS-DUE-DAY           PIC 9(2).
+
+       01  WS-NEXT-REPORT-ID        PIC 9(5) VALUE ZERO.
+       01  WS-ROW-DAYS-PAST-DUE     PIC S9(5).
+       01  WS-LOAN-DAYS-PAST-DUE    PIC S9(5).
+       01  WS-LOAN-AMOUNT-PAST-DUE  PIC 9(7)V99.
+       01  WS-LOAN-IS-DELINQUENT    PIC X VALUE 'N'.
+           88  LOAN-IS-DELINQUENT    VALUE 'Y'.
+       01  WS-AGING-BUCKET          PIC A(10).
+
+       01  WS-LOANS-CHECKED         PIC 9(5) COMP VALUE ZERO.
+       01  WS-LOANS-DELINQUENT      PIC 9(5) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       DISPLAY 'Enter As-Of Date For Aging (YYYYMMDD): '
+       ACCEPT WS-AS-OF-DATE
+
+       OPEN INPUT LOAN-FILE
+       IF NOT LOAN-FILE-OK
+           DISPLAY 'Error Opening LOAN-FILE.'
+           STOP RUN
+       END-IF
+
+       PERFORM ASSIGN-NEXT-REPORT-ID
+
+       OPEN EXTEND REPORT-FILE
+       IF NOT REPORT-FILE-OK
+           OPEN OUTPUT REPORT-FILE
+       END-IF
+       IF NOT REPORT-FILE-OK
+           DISPLAY 'Error Opening REPORT-FILE.'
+           CLOSE LOAN-FILE
+           STOP RUN
+       END-IF
+
+       PERFORM AGE-NEXT-LOAN UNTIL END-OF-LOANS
+
+       CLOSE LOAN-FILE
+       CLOSE REPORT-FILE
+
+       DISPLAY 'Delinquency Aging Complete - Loans Checked: '
+           WS-LOANS-CHECKED ' Delinquent: ' WS-LOANS-DELINQUENT
+
+       STOP RUN.
+
+       ASSIGN-NEXT-REPORT-ID.
+           OPEN INPUT REPORT-FILE
+           IF NOT REPORT-FILE-OK
+               MOVE 1 TO WS-NEXT-REPORT-ID
+           ELSE
+               PERFORM FIND-HIGHEST-REPORT-ID
+                   UNTIL END-OF-REPORTS
+               ADD 1 TO WS-NEXT-REPORT-ID
+               CLOSE REPORT-FILE
+           END-IF.
+
+       FIND-HIGHEST-REPORT-ID.
+           READ REPORT-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-REPORTS
+               NOT AT END
+                   IF REPORT-ID > WS-NEXT-REPORT-ID
+                       MOVE REPORT-ID TO WS-NEXT-REPORT-ID
+                   END-IF
+           END-READ.
+
+       AGE-NEXT-LOAN.
+           READ LOAN-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-LOANS
+               NOT AT END
+                   ADD 1 TO WS-LOANS-CHECKED
+                   PERFORM AGE-SCHEDULE-FOR-LOAN
+                   IF LOAN-IS-DELINQUENT
+                       PERFORM BUCKET-AND-WRITE-ROW
+                   END-IF
+           END-READ.
+
+       AGE-SCHEDULE-FOR-LOAN.
+           MOVE 'N' TO WS-END-OF-SCHEDULE
+           MOVE 'N' TO WS-LOAN-IS-DELINQUENT
+           MOVE ZERO TO WS-LOAN-DAYS-PAST-DUE
+           MOVE ZERO TO WS-LOAN-AMOUNT-PAST-DUE
+
+           OPEN INPUT PAYMENT-SCHEDULE-FILE
+           IF SCHED-FILE-OK
+               PERFORM CHECK-NEXT-SCHEDULE-ROW
+                   UNTIL END-OF-SCHEDULE
+               CLOSE PAYMENT-SCHEDULE-FILE
+           END-IF.
+
+       CHECK-NEXT-SCHEDULE-ROW.
+           READ PAYMENT-SCHEDULE-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-SCHEDULE
+               NOT AT END
+                   IF LOAN-ID OF PAYMENT-SCHEDULE-REC
+                       = LOAN-ID OF LOAN-REC
+                      AND PAID-NO
+                      AND PAYMENT-DUE-DATE < WS-AS-OF-DATE
+                       PERFORM ACCUMULATE-PAST-DUE-ROW
+                   END-IF
+           END-READ.
+
+       ACCUMULATE-PAST-DUE-ROW.
+           MOVE PAYMENT-DUE-DATE TO WS-DUE-DATE-PARTS
+           COMPUTE WS-ROW-DAYS-PAST-DUE =
+               (WS-AS-OF-YEAR - WS-DUE-YEAR) * 360
+               + (WS-AS-OF-MONTH - WS-DUE-MONTH) * 30
+               + (WS-AS-OF-DAY - WS-DUE-DAY)
+
+           ADD PAYMENT-AMOUNT TO WS-LOAN-AMOUNT-PAST-DUE
+           MOVE 'Y' TO WS-LOAN-IS-DELINQUENT
+
+           IF WS-ROW-DAYS-PAST-DUE > WS-LOAN-DAYS-PAST-DUE
+               MOVE WS-ROW-DAYS-PAST-DUE TO WS-LOAN-DAYS-PAST-DUE
+           END-IF.
+
+       BUCKET-AND-WRITE-ROW.
+           EVALUATE TRUE
+               WHEN WS-LOAN-DAYS-PAST-DUE >= 90
+                   MOVE '90+' TO WS-AGING-BUCKET
+               WHEN WS-LOAN-DAYS-PAST-DUE >= 60
+                   MOVE '60' TO WS-AGING-BUCKET
+               WHEN WS-LOAN-DAYS-PAST-DUE >= 30
+                   MOVE '30' TO WS-AGING-BUCKET
+               WHEN OTHER
+                   MOVE SPACES TO WS-AGING-BUCKET
+           END-EVALUATE
+
+           IF WS-AGING-BUCKET NOT = SPACES
+               ADD 1 TO WS-LOANS-DELINQUENT
+
+               MOVE WS-NEXT-REPORT-ID TO REPORT-ID
+               MOVE 'DELINQUENCY' TO REPORT-TYPE
+               MOVE WS-AS-OF-DATE TO GENERATED-DATE
+               MOVE LOAN-ID OF LOAN-REC TO DELINQ-LOAN-ID
+               MOVE WS-LOAN-DAYS-PAST-DUE TO DELINQ-DAYS-PAST-DUE
+               MOVE WS-LOAN-AMOUNT-PAST-DUE TO DELINQ-AMOUNT-PAST-DUE
+               MOVE WS-AGING-BUCKET TO DELINQ-BUCKET
+
+               WRITE REPORT-REC
+
+               ADD 1 TO WS-NEXT-REPORT-ID
+           END-IF.
