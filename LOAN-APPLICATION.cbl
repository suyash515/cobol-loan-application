@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOAN-APPLICATION.
+
+      *================================================================
+      *  Loan-application intake.  Captures requested terms in a
+      *  PENDING application record; the record stays pending until
+      *  LOAN-APPROVAL-FILE runs an approve/deny decision against it.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-APPLICATION-FILE
+               ASSIGN TO 'LOAN_APPLICATION.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOAN-ID OF LOAN-APPLICATION-REC
+               FILE STATUS IS FILE-STATUS.
+
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTOMER.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID OF CUSTOMER-REC
+               FILE STATUS IS CUSTOMER-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-APPLICATION-FILE.
+       COPY LOANAPPREC.
+
+       FD  CUSTOMER-FILE.
+       COPY CUSTREC.
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS             PIC XX.
+           88  FILE-OK              VALUE '00'.
+           88  FILE-NOT-FOUND       VALUE '35'.
+           88  DUPLICATE-KEY        VALUE '22'.
+       01  CUSTOMER-FILE-STATUS    PIC XX.
+           88  CUSTOMER-FILE-OK     VALUE '00'.
+           88  CUSTOMER-NOT-ON-FILE VALUE '23'.
+       01  WS-LOAN-ID              PIC 9(5).
+       01  WS-CUSTOMER-ID          PIC 9(5).
+       01  WS-LOAN-TYPE            PIC X(20).
+       01  WS-REQUESTED-AMOUNT     PIC 9(7)V99.
+       01  WS-REQUESTED-TERM       PIC 9(3).
+       01  WS-APPLICATION-DATE     PIC 9(8).
+       01  WS-APPLICATION-DATE-PARTS REDEFINES WS-APPLICATION-DATE.
+           05  WS-APPL-YEAR         PIC 9(4).
+           05  WS-APPL-MONTH        PIC 9(2).
+           05  WS-APPL-DAY          PIC 9(2).
+       01  WS-MIN-YEAR             PIC 9(4) VALUE 1900.
+       01  WS-MAX-YEAR             PIC 9(4) VALUE 2099.
+       01  WS-NEXT-LOAN-ID         PIC 9(5) VALUE ZERO.
+       01  WS-END-OF-APPLICATIONS  PIC X VALUE 'N'.
+           88  END-OF-APPLICATIONS  VALUE 'Y'.
+       01  WS-USER-ID              PIC A(10).
+       01  WS-LOG-ACTION-TYPE      PIC A(20).
+       01  WS-LOG-DESCRIPTION      PIC A(50).
+
+       PROCEDURE DIVISION.
+
+       DISPLAY 'Enter Your User ID: '
+       ACCEPT WS-USER-ID
+
+       PERFORM VALIDATE-CUSTOMER
+
+       IF CUSTOMER-NOT-ON-FILE
+           DISPLAY 'Customer Not On File: ' WS-CUSTOMER-ID
+               ' - Application Rejected.'
+           STOP RUN
+       END-IF
+
+       DISPLAY 'Enter Loan Type (PERSONAL/AUTO/MORTGAGE): '
+       ACCEPT WS-LOAN-TYPE
+       MOVE WS-LOAN-TYPE TO LOAN-TYPE OF LOAN-APPLICATION-REC
+       IF NOT LOAN-TYPE-IS-VALID
+           DISPLAY 'Invalid Loan Type: ' WS-LOAN-TYPE
+           STOP RUN
+       END-IF
+
+       DISPLAY 'Enter Requested Loan Amount: '
+       ACCEPT WS-REQUESTED-AMOUNT
+       DISPLAY 'Enter Requested Term (in months): '
+       ACCEPT WS-REQUESTED-TERM
+
+       IF WS-REQUESTED-TERM = ZERO
+           DISPLAY 'Requested Term Must Be Non-Zero.'
+           STOP RUN
+       END-IF
+
+       DISPLAY 'Enter Application Date (YYYYMMDD): '
+       ACCEPT WS-APPLICATION-DATE
+
+       IF WS-APPL-YEAR < WS-MIN-YEAR OR WS-APPL-YEAR > WS-MAX-YEAR
+          OR WS-APPL-MONTH < 1 OR WS-APPL-MONTH > 12
+          OR WS-APPL-DAY < 1 OR WS-APPL-DAY > 31
+           DISPLAY 'Invalid Application Date: ' WS-APPLICATION-DATE
+           STOP RUN
+       END-IF
+
+       PERFORM ASSIGN-NEXT-LOAN-ID
+       PERFORM ADD-APPLICATION
+
+       STOP RUN.
+
+       VALIDATE-CUSTOMER.
+           DISPLAY 'Enter Customer ID: '
+           ACCEPT WS-CUSTOMER-ID
+
+           OPEN INPUT CUSTOMER-FILE
+           IF NOT CUSTOMER-FILE-OK
+               DISPLAY 'Error Opening CUSTOMER-FILE.'
+               STOP RUN
+           END-IF
+
+           MOVE WS-CUSTOMER-ID TO CUSTOMER-ID OF CUSTOMER-REC
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   MOVE '23' TO CUSTOMER-FILE-STATUS
+           END-READ
+
+           CLOSE CUSTOMER-FILE.
+
+       ASSIGN-NEXT-LOAN-ID.
+           OPEN INPUT LOAN-APPLICATION-FILE
+           IF NOT FILE-OK
+               MOVE 1 TO WS-NEXT-LOAN-ID
+           ELSE
+               PERFORM FIND-HIGHEST-LOAN-ID
+                   UNTIL END-OF-APPLICATIONS
+               ADD 1 TO WS-NEXT-LOAN-ID
+               CLOSE LOAN-APPLICATION-FILE
+           END-IF
+           MOVE WS-NEXT-LOAN-ID TO WS-LOAN-ID.
+
+       FIND-HIGHEST-LOAN-ID.
+           READ LOAN-APPLICATION-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-APPLICATIONS
+               NOT AT END
+                   IF LOAN-ID OF LOAN-APPLICATION-REC > WS-NEXT-LOAN-ID
+                       MOVE LOAN-ID OF LOAN-APPLICATION-REC
+                           TO WS-NEXT-LOAN-ID
+                   END-IF
+           END-READ.
+
+       ADD-APPLICATION.
+           OPEN I-O LOAN-APPLICATION-FILE
+           IF FILE-NOT-FOUND
+               OPEN OUTPUT LOAN-APPLICATION-FILE
+               CLOSE LOAN-APPLICATION-FILE
+               OPEN I-O LOAN-APPLICATION-FILE
+           END-IF
+           IF NOT FILE-OK
+               DISPLAY 'Error Opening LOAN-APPLICATION-FILE.'
+               STOP RUN
+           END-IF
+
+           MOVE WS-LOAN-ID          TO LOAN-ID OF LOAN-APPLICATION-REC
+           MOVE WS-CUSTOMER-ID
+               TO CUSTOMER-ID OF LOAN-APPLICATION-REC
+           MOVE WS-REQUESTED-AMOUNT TO REQUESTED-AMOUNT
+           MOVE WS-REQUESTED-TERM   TO REQUESTED-TERM
+           MOVE WS-APPLICATION-DATE TO APPLICATION-DATE
+           MOVE 'PENDING'           TO APPLICATION-STATUS
+
+           WRITE LOAN-APPLICATION-REC
+               INVALID KEY
+                   DISPLAY 'Duplicate Loan ID: ' WS-LOAN-ID
+               NOT INVALID KEY
+                   DISPLAY 'Application Submitted.  Loan ID: '
+                       WS-LOAN-ID
+                   MOVE 'LOAN APPL ADD' TO WS-LOG-ACTION-TYPE
+                   MOVE 'Loan Application Submitted'
+                       TO WS-LOG-DESCRIPTION
+                   CALL 'WRITE-LOG-ENTRY' USING WS-LOG-ACTION-TYPE
+                                                 WS-USER-ID
+                                                 WS-LOG-DESCRIPTION
+           END-WRITE
+
+           CLOSE LOAN-APPLICATION-FILE.
