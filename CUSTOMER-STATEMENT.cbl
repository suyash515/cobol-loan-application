@@ -0,0 +1,274 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-STATEMENT.
+
+      *================================================================
+      *  Combined customer loan statement.  Given a LOAN-ID, or a
+      *  CUSTOMER-ID (prints one statement per loan that customer
+      *  has), pulls together CUSTOMER-FILE name/address, LOAN-FILE
+      *  balance, PAYMENT-SCHEDULE-FILE's next unpaid due row, and the
+      *  last five TRANSACTION-FILE entries for that loan -- all of
+      *  which today a customer service rep would otherwise have to
+      *  look up across four separate programs.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTOMER.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID OF CUSTOMER-REC
+               FILE STATUS IS CUST-FILE-STATUS.
+
+           SELECT LOAN-FILE ASSIGN TO 'LOAN.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOAN-ID OF LOAN-REC
+               FILE STATUS IS LOAN-FILE-STATUS.
+
+           SELECT PAYMENT-SCHEDULE-FILE
+               ASSIGN TO 'PAYMENT_SCHEDULE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS SCHED-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO 'TRANSACTION.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS TRAN-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       COPY CUSTREC.
+
+       FD  LOAN-FILE.
+       COPY LOANREC.
+
+       FD  PAYMENT-SCHEDULE-FILE.
+       COPY PAYSCHREC.
+
+       FD  TRANSACTION-FILE.
+       COPY TRANREC.
+
+       WORKING-STORAGE SECTION.
+       01  CUST-FILE-STATUS         PIC XX.
+           88  CUST-FILE-OK          VALUE '00'.
+       01  LOAN-FILE-STATUS         PIC XX.
+           88  LOAN-FILE-OK          VALUE '00'.
+       01  SCHED-FILE-STATUS        PIC XX.
+           88  SCHED-FILE-OK         VALUE '00'.
+       01  TRAN-FILE-STATUS         PIC XX.
+           88  TRAN-FILE-OK          VALUE '00'.
+
+       01  WS-MODE                  PIC X.
+           88  MODE-BY-LOAN-ID        VALUE '1'.
+           88  MODE-BY-CUSTOMER-ID    VALUE '2'.
+       01  WS-SEARCH-LOAN-ID        PIC 9(5).
+       01  WS-SEARCH-CUSTOMER-ID    PIC 9(5).
+       01  WS-END-OF-LOANS          PIC X VALUE 'N'.
+           88  END-OF-LOANS          VALUE 'Y'.
+       01  WS-LOANS-PRINTED         PIC 9(5) COMP VALUE ZERO.
+
+       01  WS-END-OF-SCHEDULE       PIC X VALUE 'N'.
+           88  END-OF-SCHEDULE       VALUE 'Y'.
+       01  WS-NEXT-DUE-DATE         PIC 9(8).
+       01  WS-NEXT-DUE-AMOUNT       PIC 9(7)V99.
+       01  WS-NEXT-DUE-FOUND        PIC X VALUE 'N'.
+           88  NEXT-DUE-FOUND         VALUE 'Y'.
+
+       01  WS-END-OF-TRANSACTIONS   PIC X VALUE 'N'.
+           88  END-OF-TRANSACTIONS   VALUE 'Y'.
+       01  WS-TRAN-MATCH-COUNT      PIC 9(5) COMP VALUE ZERO.
+       01  WS-TRAN-SKIP-COUNT       PIC 9(5) COMP VALUE ZERO.
+       01  WS-TRAN-SEEN-COUNT       PIC 9(5) COMP VALUE ZERO.
+       01  WS-TRAN-HISTORY-LIMIT    PIC 9(5) COMP VALUE 5.
+
+       PROCEDURE DIVISION.
+
+       DISPLAY '1. Statement By Loan ID'
+       DISPLAY '2. Statement By Customer ID'
+       DISPLAY 'Select Option: '
+       ACCEPT WS-MODE
+
+       EVALUATE TRUE
+           WHEN MODE-BY-LOAN-ID
+               DISPLAY 'Enter Loan ID: '
+               ACCEPT WS-SEARCH-LOAN-ID
+               OPEN INPUT LOAN-FILE
+               IF NOT LOAN-FILE-OK
+                   DISPLAY 'Error Opening LOAN-FILE.'
+                   STOP RUN
+               END-IF
+               MOVE WS-SEARCH-LOAN-ID TO LOAN-ID OF LOAN-REC
+               READ LOAN-FILE
+                   INVALID KEY
+                       DISPLAY 'Loan Not Found: ' WS-SEARCH-LOAN-ID
+                   NOT INVALID KEY
+                       PERFORM PRINT-STATEMENT-FOR-LOAN
+               END-READ
+               CLOSE LOAN-FILE
+           WHEN MODE-BY-CUSTOMER-ID
+               DISPLAY 'Enter Customer ID: '
+               ACCEPT WS-SEARCH-CUSTOMER-ID
+               OPEN INPUT LOAN-FILE
+               IF NOT LOAN-FILE-OK
+                   DISPLAY 'Error Opening LOAN-FILE.'
+                   STOP RUN
+               END-IF
+               PERFORM PRINT-NEXT-CUSTOMER-LOAN
+                   UNTIL END-OF-LOANS
+               CLOSE LOAN-FILE
+               IF WS-LOANS-PRINTED = ZERO
+                   DISPLAY 'No Loans Found For Customer: '
+                       WS-SEARCH-CUSTOMER-ID
+               END-IF
+           WHEN OTHER
+               DISPLAY 'Invalid Option.'
+       END-EVALUATE
+
+       STOP RUN.
+
+       PRINT-NEXT-CUSTOMER-LOAN.
+           READ LOAN-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-LOANS
+               NOT AT END
+                   IF CUSTOMER-ID OF LOAN-REC = WS-SEARCH-CUSTOMER-ID
+                       PERFORM PRINT-STATEMENT-FOR-LOAN
+                   END-IF
+           END-READ.
+
+       PRINT-STATEMENT-FOR-LOAN.
+           ADD 1 TO WS-LOANS-PRINTED
+           PERFORM FIND-NEXT-DUE-PAYMENT
+           PERFORM BUILD-TRANSACTION-HISTORY
+
+           DISPLAY ' '
+           DISPLAY '============================================'
+           DISPLAY '            LOAN STATEMENT'
+           DISPLAY '============================================'
+
+           OPEN INPUT CUSTOMER-FILE
+           IF CUST-FILE-OK
+               MOVE CUSTOMER-ID OF LOAN-REC
+                   TO CUSTOMER-ID OF CUSTOMER-REC
+               READ CUSTOMER-FILE
+                   NOT INVALID KEY
+                       DISPLAY 'Customer Name  : ' CUSTOMER-NAME
+                       DISPLAY 'Address        : ' CUST-ADDRESS
+               END-READ
+               CLOSE CUSTOMER-FILE
+           END-IF
+
+           DISPLAY 'Loan ID        : ' LOAN-ID OF LOAN-REC
+           DISPLAY 'Customer ID    : ' CUSTOMER-ID OF LOAN-REC
+           DISPLAY 'Loan Type      : ' LOAN-TYPE OF LOAN-REC
+           DISPLAY 'Current Balance: ' LOAN-BALANCE OF LOAN-REC
+           DISPLAY 'Loan Status    : ' LOAN-STATUS OF LOAN-REC
+
+           IF NEXT-DUE-FOUND
+               DISPLAY 'Next Due Date  : ' WS-NEXT-DUE-DATE
+               DISPLAY 'Next Due Amount: ' WS-NEXT-DUE-AMOUNT
+           ELSE
+               DISPLAY 'Next Due Date  : None Scheduled'
+           END-IF
+
+           DISPLAY ' '
+           DISPLAY 'Recent Payment History:'
+           PERFORM DISPLAY-TRANSACTION-HISTORY
+           DISPLAY '============================================'.
+
+      *----------------------------------------------------------------
+      *  Earliest unpaid PAYMENT-SCHEDULE-FILE row for this loan.
+      *----------------------------------------------------------------
+       FIND-NEXT-DUE-PAYMENT.
+           MOVE 'N' TO WS-END-OF-SCHEDULE
+           MOVE 'N' TO WS-NEXT-DUE-FOUND
+           MOVE ZERO TO WS-NEXT-DUE-DATE
+
+           OPEN INPUT PAYMENT-SCHEDULE-FILE
+           IF SCHED-FILE-OK
+               PERFORM CHECK-NEXT-SCHEDULE-ROW
+                   UNTIL END-OF-SCHEDULE
+               CLOSE PAYMENT-SCHEDULE-FILE
+           END-IF.
+
+       CHECK-NEXT-SCHEDULE-ROW.
+           READ PAYMENT-SCHEDULE-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-SCHEDULE
+               NOT AT END
+                   IF LOAN-ID OF PAYMENT-SCHEDULE-REC
+                       = LOAN-ID OF LOAN-REC
+                      AND PAID-NO
+                      AND (NOT NEXT-DUE-FOUND
+                           OR PAYMENT-DUE-DATE < WS-NEXT-DUE-DATE)
+                       MOVE PAYMENT-DUE-DATE TO WS-NEXT-DUE-DATE
+                       MOVE PAYMENT-AMOUNT OF PAYMENT-SCHEDULE-REC
+                           TO WS-NEXT-DUE-AMOUNT
+                       MOVE 'Y' TO WS-NEXT-DUE-FOUND
+                   END-IF
+           END-READ.
+
+      *----------------------------------------------------------------
+      *  Counts this loan's TRANSACTION-FILE rows, then figures how
+      *  many to skip so only the last WS-TRAN-HISTORY-LIMIT print.
+      *----------------------------------------------------------------
+       BUILD-TRANSACTION-HISTORY.
+           MOVE ZERO TO WS-TRAN-MATCH-COUNT
+           MOVE 'N' TO WS-END-OF-TRANSACTIONS
+
+           OPEN INPUT TRANSACTION-FILE
+           IF TRAN-FILE-OK
+               PERFORM COUNT-NEXT-TRANSACTION
+                   UNTIL END-OF-TRANSACTIONS
+               CLOSE TRANSACTION-FILE
+           END-IF
+
+           MOVE ZERO TO WS-TRAN-SKIP-COUNT
+           IF WS-TRAN-MATCH-COUNT > WS-TRAN-HISTORY-LIMIT
+               COMPUTE WS-TRAN-SKIP-COUNT =
+                   WS-TRAN-MATCH-COUNT - WS-TRAN-HISTORY-LIMIT
+           END-IF.
+
+       COUNT-NEXT-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-TRANSACTIONS
+               NOT AT END
+                   IF LOAN-ID OF TRANSACTION-REC = LOAN-ID OF LOAN-REC
+                       ADD 1 TO WS-TRAN-MATCH-COUNT
+                   END-IF
+           END-READ.
+
+       DISPLAY-TRANSACTION-HISTORY.
+           MOVE ZERO TO WS-TRAN-SEEN-COUNT
+           MOVE 'N' TO WS-END-OF-TRANSACTIONS
+
+           OPEN INPUT TRANSACTION-FILE
+           IF TRAN-FILE-OK
+               PERFORM DISPLAY-NEXT-TRANSACTION
+                   UNTIL END-OF-TRANSACTIONS
+               CLOSE TRANSACTION-FILE
+           END-IF
+
+           IF WS-TRAN-MATCH-COUNT = ZERO
+               DISPLAY '  No Transactions On File.'
+           END-IF.
+
+       DISPLAY-NEXT-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-TRANSACTIONS
+               NOT AT END
+                   IF LOAN-ID OF TRANSACTION-REC = LOAN-ID OF LOAN-REC
+                       ADD 1 TO WS-TRAN-SEEN-COUNT
+                       IF WS-TRAN-SEEN-COUNT > WS-TRAN-SKIP-COUNT
+                           DISPLAY '  ' PAYMENT-DATE
+                               ' ' TRANSACTION-TYPE
+                               ' ' PAYMENT-AMOUNT OF TRANSACTION-REC
+                               ' Bal: ' REMAINING-BALANCE
+                       END-IF
+                   END-IF
+           END-READ.
