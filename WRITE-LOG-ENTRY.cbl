@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WRITE-LOG-ENTRY.
+
+      *================================================================
+      *  Callable logging routine.  Every program that adds, changes,
+      *  or deletes a record CALLs this with the action type, the
+      *  user ID performing it, and a short description, and this
+      *  appends a LOG-REC to LOG.DAT with today's date stamped on.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN TO 'LOG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS LOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOG-FILE.
+       COPY LOGREC.
+
+       WORKING-STORAGE SECTION.
+       01  LOG-FILE-STATUS        PIC XX.
+           88  LOG-FILE-OK         VALUE '00'.
+
+       LINKAGE SECTION.
+       01  WS-LOG-ACTION-TYPE     PIC A(20).
+       01  WS-LOG-USER-ID         PIC A(10).
+       01  WS-LOG-DESCRIPTION     PIC A(50).
+
+       PROCEDURE DIVISION USING WS-LOG-ACTION-TYPE
+                                 WS-LOG-USER-ID
+                                 WS-LOG-DESCRIPTION.
+
+       OPEN EXTEND LOG-FILE
+       IF NOT LOG-FILE-OK
+           OPEN OUTPUT LOG-FILE
+       END-IF
+
+       MOVE WS-LOG-ACTION-TYPE  TO ACTION-TYPE
+       ACCEPT TIMESTAMP FROM DATE YYYYMMDD
+       MOVE WS-LOG-USER-ID      TO USER-ID
+       MOVE WS-LOG-DESCRIPTION  TO ACTION-DESCRIPTION
+
+       WRITE LOG-REC
+
+       CLOSE LOG-FILE
+
+       GOBACK.
