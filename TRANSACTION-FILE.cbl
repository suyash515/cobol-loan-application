@@ -1,56 +1,112 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TRANSACTION-FILE.
 
+      *================================================================
+      *  Hand-entry program for TRANSACTION.DAT.  Auto-assigns the
+      *  next TRANSACTION-ID (same high-water-mark scan LOAN-PAYOFF
+      *  uses) and validates TRANSACTION-TYPE against the codes
+      *  defined on TRANREC.
+      *================================================================
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT TRANSACTION-FILE ASSIGN TO 'TRANSACTION.DAT'
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS FILE-STATUS.
+               FILE STATUS IS TRAN-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  TRANSACTION-FILE.
-       01  TRANSACTION-REC.
-           05  TRANSACTION-ID      PIC 9(5).
-           05  LOAN-ID              PIC 9(5).
-           05  PAYMENT-DATE         PIC 9(8).
-           05  PAYMENT-AMOUNT       PIC 9(7)V99.
-           05  REMAINING-BALANCE    PIC 9(7)V99.
+       COPY TRANREC.
 
        WORKING-STORAGE SECTION.
-       01  FILE-STATUS            PIC XX.
-           88  FILE-OK             VALUE '00'.
-           88  FILE-ERROR          VALUE '10'.
-       01  TRANSACTION-ID         PIC 9(5).
-       01  LOAN-ID                PIC 9(5).
-       01  PAYMENT-DATE           PIC 9(8).
-       01  PAYMENT-AMOUNT         PIC 9(7)V99.
-       01  REMAINING-BALANCE      PIC 9(7)V99.
+       01  TRAN-FILE-STATUS        PIC XX.
+           88  TRAN-FILE-OK         VALUE '00'.
+       01  WS-NEXT-TRANSACTION-ID  PIC 9(5) VALUE ZERO.
+       01  WS-END-OF-TRANSACTIONS  PIC X VALUE 'N'.
+           88  END-OF-TRANSACTIONS  VALUE 'Y'.
+       01  WS-LOAN-ID              PIC 9(5).
+       01  WS-PAYMENT-DATE         PIC 9(8).
+       01  WS-PAYMENT-AMOUNT       PIC 9(7)V99.
+       01  WS-REMAINING-BALANCE    PIC 9(7)V99.
+       01  WS-TRANSACTION-TYPE     PIC X(10).
+       01  WS-USER-ID              PIC A(10).
+       01  WS-LOG-ACTION-TYPE      PIC A(20).
+       01  WS-LOG-DESCRIPTION      PIC A(50).
 
        PROCEDURE DIVISION.
 
-       OPEN INPUT TRANSACTION-FILE
-           IF FILE-ERROR
-               DISPLAY 'Error opening file TRANSACTION-FILE.'
-               STOP RUN
-           END-IF
-
-       DISPLAY 'Enter Transaction ID: '
-       ACCEPT TRANSACTION-ID
        DISPLAY 'Enter Loan ID: '
-       ACCEPT LOAN-ID
+       ACCEPT WS-LOAN-ID
        DISPLAY 'Enter Payment Date (YYYYMMDD): '
-       ACCEPT PAYMENT-DATE
+       ACCEPT WS-PAYMENT-DATE
        DISPLAY 'Enter Payment Amount: '
-       ACCEPT PAYMENT-AMOUNT
+       ACCEPT WS-PAYMENT-AMOUNT
        DISPLAY 'Enter Remaining Balance: '
-       ACCEPT REMAINING-BALANCE
+       ACCEPT WS-REMAINING-BALANCE
+       DISPLAY 'Enter Transaction Type '
+           '(PAYMENT/FEE/ADJUSTMENT/PAYOFF/REVERSAL): '
+       ACCEPT WS-TRANSACTION-TYPE
+       DISPLAY 'Enter Your User ID: '
+       ACCEPT WS-USER-ID
+
+       MOVE WS-TRANSACTION-TYPE TO TRANSACTION-TYPE
+       IF NOT TYPE-IS-VALID
+           DISPLAY 'Invalid Transaction Type: ' WS-TRANSACTION-TYPE
+           GOBACK
+       END-IF
+
+       PERFORM ASSIGN-NEXT-TRANSACTION-ID
+       PERFORM WRITE-TRANSACTION-RECORD
+
+       DISPLAY 'Transaction Record Added Successfully.  ID: '
+           WS-NEXT-TRANSACTION-ID
+
+       MOVE 'TRANSACTION ADD' TO WS-LOG-ACTION-TYPE
+       MOVE 'Transaction Record Added' TO WS-LOG-DESCRIPTION
+       CALL 'WRITE-LOG-ENTRY' USING WS-LOG-ACTION-TYPE
+                                     WS-USER-ID
+                                     WS-LOG-DESCRIPTION
+
+       GOBACK.
+
+       ASSIGN-NEXT-TRANSACTION-ID.
+           OPEN INPUT TRANSACTION-FILE
+           IF NOT TRAN-FILE-OK
+               MOVE 1 TO WS-NEXT-TRANSACTION-ID
+           ELSE
+               PERFORM FIND-HIGHEST-TRANSACTION-ID
+                   UNTIL END-OF-TRANSACTIONS
+               ADD 1 TO WS-NEXT-TRANSACTION-ID
+               CLOSE TRANSACTION-FILE
+           END-IF.
+
+       FIND-HIGHEST-TRANSACTION-ID.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-TRANSACTIONS
+               NOT AT END
+                   IF TRANSACTION-ID > WS-NEXT-TRANSACTION-ID
+                       MOVE TRANSACTION-ID TO WS-NEXT-TRANSACTION-ID
+                   END-IF
+           END-READ.
+
+       WRITE-TRANSACTION-RECORD.
+           OPEN EXTEND TRANSACTION-FILE
+           IF NOT TRAN-FILE-OK
+               OPEN OUTPUT TRANSACTION-FILE
+           END-IF
 
-       WRITE TRANSACTION-REC
+           MOVE WS-NEXT-TRANSACTION-ID TO TRANSACTION-ID
+           MOVE WS-LOAN-ID             TO LOAN-ID OF TRANSACTION-REC
+           MOVE WS-PAYMENT-DATE        TO PAYMENT-DATE
+           MOVE WS-PAYMENT-AMOUNT      TO PAYMENT-AMOUNT
+           MOVE WS-REMAINING-BALANCE   TO REMAINING-BALANCE
+           MOVE WS-TRANSACTION-TYPE    TO TRANSACTION-TYPE
+           MOVE ZERO                   TO REVERSED-TRANSACTION-ID
 
-       CLOSE TRANSACTION-FILE
-       DISPLAY 'Transaction Record Added Successfully.'
-       STOP RUN.
+           WRITE TRANSACTION-REC
 
+           CLOSE TRANSACTION-FILE.
