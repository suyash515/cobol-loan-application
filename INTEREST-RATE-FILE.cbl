@@ -1,48 +1,101 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INTEREST-RATE-FILE.
 
+      *================================================================
+      *  Maintains INTEREST_RATE.DAT, keyed on LOAN-TYPE plus
+      *  EFFECTIVE-DATE so a given loan type's rate history can be
+      *  read back directly instead of scanned by eye.
+      *================================================================
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INTEREST-RATE-FILE ASSIGN TO 'INTEREST_RATE.DAT'
-               ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RATE-KEY OF INTEREST-RATE-REC
                FILE STATUS IS FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  INTEREST-RATE-FILE.
-       01  INTEREST-RATE-REC.
-           05  LOAN-TYPE           PIC A(20).
-           05  INTEREST-RATE       PIC 9(3)V99.
-           05  EFFECTIVE-DATE      PIC 9(8).
+       COPY INTRATEREC.
 
        WORKING-STORAGE SECTION.
        01  FILE-STATUS            PIC XX.
            88  FILE-OK             VALUE '00'.
-           88  FILE-ERROR          VALUE '10'.
-       01  LOAN-TYPE              PIC A(20).
-       01  INTEREST-RATE          PIC 9(3)V99.
-       01  EFFECTIVE-DATE         PIC 9(8).
+           88  FILE-NOT-FOUND      VALUE '35'.
+           88  DUPLICATE-KEY       VALUE '22'.
+       01  WS-LOAN-TYPE           PIC X(20).
+       01  WS-INTEREST-RATE       PIC 9(3)V99.
+       01  WS-MIN-INTEREST-RATE   PIC 9(3)V99 VALUE 1.00.
+       01  WS-MAX-INTEREST-RATE   PIC 9(3)V99 VALUE 25.00.
+       01  WS-EFFECTIVE-DATE      PIC 9(8).
+       01  WS-EFFECTIVE-DATE-PARTS REDEFINES WS-EFFECTIVE-DATE.
+           05  WS-EFF-YEAR         PIC 9(4).
+           05  WS-EFF-MONTH        PIC 9(2).
+           05  WS-EFF-DAY          PIC 9(2).
+       01  WS-MIN-YEAR            PIC 9(4) VALUE 1900.
+       01  WS-MAX-YEAR            PIC 9(4) VALUE 2099.
+       01  WS-USER-ID             PIC A(10).
+       01  WS-LOG-ACTION-TYPE     PIC A(20).
+       01  WS-LOG-DESCRIPTION     PIC A(50).
 
        PROCEDURE DIVISION.
 
-       OPEN INPUT INTEREST-RATE-FILE
-           IF FILE-ERROR
-               DISPLAY 'Error opening file INTEREST-RATE-FILE.'
-               STOP RUN
-           END-IF
+       DISPLAY 'Enter Loan Type (PERSONAL/AUTO/MORTGAGE): '
+       ACCEPT WS-LOAN-TYPE
+       DISPLAY 'Enter Effective Date (YYYYMMDD): '
+       ACCEPT WS-EFFECTIVE-DATE
+
+       IF WS-EFF-YEAR < WS-MIN-YEAR OR WS-EFF-YEAR > WS-MAX-YEAR
+          OR WS-EFF-MONTH < 1 OR WS-EFF-MONTH > 12
+          OR WS-EFF-DAY < 1 OR WS-EFF-DAY > 31
+           DISPLAY 'Invalid Effective Date: ' WS-EFFECTIVE-DATE
+           GOBACK
+       END-IF
 
-       DISPLAY 'Enter Loan Type: '
-       ACCEPT LOAN-TYPE
        DISPLAY 'Enter Interest Rate (e.g., 5.75): '
-       ACCEPT INTEREST-RATE
-       DISPLAY 'Enter Effective Date (YYYYMMDD): '
-       ACCEPT EFFECTIVE-DATE
+       ACCEPT WS-INTEREST-RATE
+
+       IF WS-INTEREST-RATE < WS-MIN-INTEREST-RATE
+          OR WS-INTEREST-RATE > WS-MAX-INTEREST-RATE
+           DISPLAY 'Interest Rate Outside Allowed Range Of '
+               WS-MIN-INTEREST-RATE ' To ' WS-MAX-INTEREST-RATE
+           GOBACK
+       END-IF
+
+       DISPLAY 'Enter Your User ID: '
+       ACCEPT WS-USER-ID
+
+       OPEN I-O INTEREST-RATE-FILE
+       IF FILE-NOT-FOUND
+           OPEN OUTPUT INTEREST-RATE-FILE
+           CLOSE INTEREST-RATE-FILE
+           OPEN I-O INTEREST-RATE-FILE
+       END-IF
+       IF NOT FILE-OK
+           DISPLAY 'Error Opening INTEREST-RATE-FILE.'
+           GOBACK
+       END-IF
+
+       MOVE WS-LOAN-TYPE      TO LOAN-TYPE OF INTEREST-RATE-REC
+       MOVE WS-EFFECTIVE-DATE TO EFFECTIVE-DATE OF INTEREST-RATE-REC
+       MOVE WS-INTEREST-RATE  TO INTEREST-RATE OF INTEREST-RATE-REC
 
        WRITE INTEREST-RATE-REC
+           INVALID KEY
+               DISPLAY 'Duplicate Rate Entry For ' WS-LOAN-TYPE
+                   ' Effective ' WS-EFFECTIVE-DATE
+           NOT INVALID KEY
+               DISPLAY 'Interest Rate Record Added Successfully.'
+               MOVE 'RATE ADD' TO WS-LOG-ACTION-TYPE
+               MOVE 'Interest Rate Record Added' TO WS-LOG-DESCRIPTION
+               CALL 'WRITE-LOG-ENTRY' USING WS-LOG-ACTION-TYPE
+                                             WS-USER-ID
+                                             WS-LOG-DESCRIPTION
+       END-WRITE
 
        CLOSE INTEREST-RATE-FILE
-       DISPLAY 'Interest Rate Record Added Successfully.'
-       STOP RUN.
 
+       GOBACK.
