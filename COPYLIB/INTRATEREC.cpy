@@ -0,0 +1,11 @@
+      *================================================================
+      *  INTRATEREC.CPY  --  INTEREST-RATE-REC record layout, shared by
+      *  every program that reads or writes INTEREST_RATE.DAT.  Keyed
+      *  on the concatenation of LOAN-TYPE and EFFECTIVE-DATE so a rate
+      *  lookup can go straight to a LOAN-TYPE's history in date order.
+      *================================================================
+       01  INTEREST-RATE-REC.
+           05  RATE-KEY.
+               10  LOAN-TYPE           PIC A(20).
+               10  EFFECTIVE-DATE      PIC 9(8).
+           05  INTEREST-RATE           PIC 9(3)V99.
