@@ -0,0 +1,12 @@
+      *================================================================
+      *  LOANSTATUSHIST.CPY  --  LOAN-STATUS-HIST-REC record layout,
+      *  shared by every program that appends to or reads
+      *  LOAN_STATUS_HIST.DAT, the status-change audit trail for
+      *  LOAN-FILE.
+      *================================================================
+       01  LOAN-STATUS-HIST-REC.
+           05  LOAN-ID             PIC 9(5).
+           05  OLD-LOAN-STATUS     PIC X(10).
+           05  NEW-LOAN-STATUS     PIC X(10).
+           05  CHANGED-BY          PIC X(10).
+           05  CHANGE-DATE         PIC 9(8).
