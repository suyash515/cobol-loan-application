@@ -0,0 +1,15 @@
+      *================================================================
+      *  GUARANTORREC.CPY  --  GUARANTOR-REC record layout, shared by
+      *  every program that reads or writes GUARANTOR.DAT.  One row
+      *  per LOAN-ID tracking the guarantor's CUSTOMER-ID and the
+      *  amount of the loan they stand behind.
+      *================================================================
+       01  GUARANTOR-REC.
+           05  LOAN-ID               PIC 9(5).
+           05  GUARANTOR-CUSTOMER-ID PIC 9(5).
+           05  GUARANTEE-DATE        PIC 9(8).
+           05  GUARANTEE-AMOUNT      PIC 9(7)V99.
+           05  GUARANTOR-STATUS      PIC X(10).
+               88  GUARANTOR-ACTIVE      VALUE 'ACTIVE'.
+               88  GUARANTOR-RELEASED    VALUE 'RELEASED'.
+               88  GUARANTOR-STATUS-OK   VALUE 'ACTIVE' 'RELEASED'.
