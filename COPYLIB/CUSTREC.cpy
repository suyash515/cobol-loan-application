@@ -0,0 +1,14 @@
+      *================================================================
+      *  CUSTREC.CPY  --  CUSTOMER-REC record layout, shared by every
+      *  program that reads or writes CUSTOMER.DAT.
+      *================================================================
+       01  CUSTOMER-REC.
+           05  CUSTOMER-ID         PIC 9(5).
+           05  CUSTOMER-NAME       PIC X(30).
+           05  CUST-ADDRESS        PIC X(50).
+           05  PHONE               PIC 9(15).
+           05  LOAN-AMOUNT         PIC 9(7)V99.
+           05  LOAN-BALANCE        PIC 9(7)V99.
+           05  CO-BORROWER-ID      PIC 9(5).
+           05  CO-BORROWER-NAME    PIC X(30).
+           05  CREDIT-SCORE        PIC 9(3).
