@@ -0,0 +1,14 @@
+      *================================================================
+      *  GLPOSTREC.CPY  --  GL-POSTING-REC record layout, shared by
+      *  every program that reads or writes GL_POSTING.DAT.  One row
+      *  per GL line item in the format the accounting system's daily
+      *  interface feed expects.
+      *================================================================
+       01  GL-POSTING-REC.
+           05  GL-POSTING-DATE     PIC 9(8).
+           05  GL-ACCOUNT-CODE     PIC X(10).
+           05  GL-DEBIT-CREDIT     PIC X.
+               88  GL-IS-DEBIT         VALUE 'D'.
+               88  GL-IS-CREDIT        VALUE 'C'.
+           05  GL-AMOUNT           PIC 9(9)V99.
+           05  GL-DESCRIPTION      PIC X(30).
