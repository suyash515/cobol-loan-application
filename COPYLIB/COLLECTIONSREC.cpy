@@ -0,0 +1,20 @@
+      *================================================================
+      *  COLLECTIONSREC.CPY  --  COLLECTIONS-REC record layout, shared
+      *  by every program that reads or writes COLLECTIONS.DAT.  One
+      *  record per LOAN-ID tracks a defaulted loan's charge-off and
+      *  collection agency workflow.
+      *================================================================
+       01  COLLECTIONS-REC.
+           05  LOAN-ID             PIC 9(5).
+           05  DEFAULT-DATE        PIC 9(8).
+           05  CHARGE-OFF-DATE     PIC 9(8).
+           05  CHARGE-OFF-AMOUNT   PIC 9(7)V99.
+           05  AGENCY-NAME         PIC A(30).
+           05  RECOVERY-AMOUNT     PIC 9(7)V99.
+           05  COLLECTIONS-STATUS  PIC X(10).
+               88  STATUS-OPEN          VALUE 'OPEN'.
+               88  STATUS-ASSIGNED      VALUE 'ASSIGNED'.
+               88  STATUS-RECOVERED     VALUE 'RECOVERED'.
+               88  STATUS-CLOSED        VALUE 'CLOSED'.
+               88  COLL-STATUS-IS-VALID VALUE 'OPEN' 'ASSIGNED'
+                                               'RECOVERED' 'CLOSED'.
