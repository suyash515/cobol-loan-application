@@ -0,0 +1,12 @@
+      *================================================================
+      *  LOANAPPROVALREC.CPY  --  LOAN-APPROVAL-REC record layout,
+      *  shared by every program that reads or writes
+      *  LOAN_APPROVAL.DAT.
+      *================================================================
+       01  LOAN-APPROVAL-REC.
+           05  LOAN-ID               PIC 9(5).
+           05  CUSTOMER-ID           PIC 9(5).
+           05  APPROVAL-DATE         PIC 9(8).
+           05  APPROVED-LOAN-AMOUNT  PIC 9(7)V99.
+           05  TERMS                 PIC A(50).
+           05  ORIGINATOR-ID         PIC A(10).
