@@ -0,0 +1,20 @@
+      *================================================================
+      *  CREDBUREAUREC.CPY  --  CREDIT-BUREAU-REC record layout,
+      *  shared by every program that reads or writes
+      *  CREDIT_BUREAU.DAT.  One row per loan in the standard format
+      *  the credit bureaus expect for the monthly payment-performance
+      *  extract.
+      *================================================================
+       01  CREDIT-BUREAU-REC.
+           05  CB-LOAN-ID              PIC 9(5).
+           05  CB-CUSTOMER-ID          PIC 9(5).
+           05  CB-ACCOUNT-STATUS       PIC X(10).
+               88  CB-STATUS-CURRENT      VALUE 'CURRENT'.
+               88  CB-STATUS-30-DAYS       VALUE '30-DAYS'.
+               88  CB-STATUS-60-DAYS       VALUE '60-DAYS'.
+               88  CB-STATUS-90-DAYS       VALUE '90-DAYS'.
+               88  CB-STATUS-CHARGEOFF     VALUE 'CHARGEOFF'.
+               88  CB-STATUS-PAID          VALUE 'PAID'.
+           05  CB-HIGH-CREDIT          PIC 9(7)V99.
+           05  CB-CURRENT-BALANCE      PIC 9(7)V99.
+           05  CB-REPORT-DATE          PIC 9(8).
