@@ -0,0 +1,10 @@
+      *================================================================
+      *  ESCROWREC.CPY  --  ESCROW-REC record layout, shared by every
+      *  program that reads or writes ESCROW.DAT.  One record per
+      *  LOAN-ID tracks the tax/insurance impound sub-ledger.
+      *================================================================
+       01  ESCROW-REC.
+           05  LOAN-ID             PIC 9(5).
+           05  ESCROW-COLLECTED    PIC 9(7)V99.
+           05  ESCROW-DISBURSED    PIC 9(7)V99.
+           05  ESCROW-BALANCE      PIC 9(7)V99.
