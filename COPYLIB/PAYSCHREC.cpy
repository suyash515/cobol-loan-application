@@ -0,0 +1,13 @@
+      *================================================================
+      *  PAYSCHREC.CPY  --  PAYMENT-SCHEDULE-REC record layout, shared
+      *  by every program that reads or writes PAYMENT_SCHEDULE.DAT.
+      *================================================================
+       01  PAYMENT-SCHEDULE-REC.
+           05  LOAN-ID             PIC 9(5).
+           05  PAYMENT-DUE-DATE    PIC 9(8).
+           05  PAYMENT-AMOUNT      PIC 9(7)V99.
+           05  INTEREST-AMOUNT     PIC 9(7)V99.
+           05  PRINCIPAL-AMOUNT    PIC 9(7)V99.
+           05  PAID-STATUS         PIC X.
+               88  PAID-YES            VALUE 'Y'.
+               88  PAID-NO             VALUE 'N'.
