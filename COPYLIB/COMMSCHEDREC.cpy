@@ -0,0 +1,12 @@
+      *================================================================
+      *  COMMSCHEDREC.CPY  --  COMMISSION-SCHEDULE-REC record layout,
+      *  shared by every program that reads or writes
+      *  COMMISSION_SCHEDULE.DAT.  Keyed on EFFECTIVE-DATE alone --
+      *  unlike FEESCHEDREC.CPY/INTRATEREC.CPY there is no per-type
+      *  breakdown, since COMMISSION-CALC pays a single rate against
+      *  an originator's blended approved volume across all loan
+      *  types for the month, not a volume broken out by loan type.
+      *================================================================
+       01  COMMISSION-SCHEDULE-REC.
+           05  COMM-SCHED-EFF-DATE      PIC 9(8).
+           05  COMM-SCHED-RATE          PIC 9V9(4).
