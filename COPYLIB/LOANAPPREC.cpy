@@ -0,0 +1,21 @@
+      *================================================================
+      *  LOANAPPREC.CPY  --  LOAN-APPLICATION-REC record layout,
+      *  shared by every program that reads or writes
+      *  LOAN_APPLICATION.DAT.
+      *================================================================
+       01  LOAN-APPLICATION-REC.
+           05  LOAN-ID             PIC 9(5).
+           05  CUSTOMER-ID         PIC 9(5).
+           05  LOAN-TYPE           PIC X(20).
+               88  TYPE-PERSONAL       VALUE 'PERSONAL'.
+               88  TYPE-AUTO           VALUE 'AUTO'.
+               88  TYPE-MORTGAGE       VALUE 'MORTGAGE'.
+               88  LOAN-TYPE-IS-VALID  VALUE 'PERSONAL' 'AUTO'
+                                              'MORTGAGE'.
+           05  REQUESTED-AMOUNT    PIC 9(7)V99.
+           05  REQUESTED-TERM      PIC 9(3).
+           05  APPLICATION-DATE    PIC 9(8).
+           05  APPLICATION-STATUS  PIC X(10).
+               88  APPLICATION-PENDING  VALUE 'PENDING'.
+               88  APPLICATION-APPROVED VALUE 'APPROVED'.
+               88  APPLICATION-DENIED   VALUE 'DENIED'.
