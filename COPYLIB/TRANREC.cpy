@@ -0,0 +1,20 @@
+      *================================================================
+      *  TRANREC.CPY  --  TRANSACTION-REC record layout, shared by
+      *  every program that reads or writes TRANSACTION.DAT.
+      *================================================================
+       01  TRANSACTION-REC.
+           05  TRANSACTION-ID      PIC 9(5).
+           05  LOAN-ID             PIC 9(5).
+           05  PAYMENT-DATE        PIC 9(8).
+           05  PAYMENT-AMOUNT      PIC 9(7)V99.
+           05  REMAINING-BALANCE   PIC 9(7)V99.
+           05  TRANSACTION-TYPE    PIC X(10).
+               88  TYPE-PAYMENT        VALUE 'PAYMENT'.
+               88  TYPE-FEE             VALUE 'FEE'.
+               88  TYPE-ADJUSTMENT      VALUE 'ADJUSTMENT'.
+               88  TYPE-PAYOFF          VALUE 'PAYOFF'.
+               88  TYPE-REVERSAL        VALUE 'REVERSAL'.
+               88  TYPE-IS-VALID        VALUE 'PAYMENT' 'FEE'
+                                               'ADJUSTMENT' 'PAYOFF'
+                                               'REVERSAL'.
+           05  REVERSED-TRANSACTION-ID PIC 9(5).
