@@ -0,0 +1,15 @@
+      *================================================================
+      *  FEESCHEDREC.CPY  --  FEE-SCHEDULE-REC record layout, shared by
+      *  every program that reads or writes FEE_SCHEDULE.DAT.  Keyed on
+      *  the concatenation of FEE-TYPE and EFFECTIVE-DATE so a fee
+      *  lookup can go straight to a fee type's history in date order,
+      *  the same way INTRATEREC.CPY is keyed for interest rates.
+      *================================================================
+       01  FEE-SCHEDULE-REC.
+           05  FEE-KEY.
+               10  FEE-TYPE            PIC A(20).
+                   88  FEE-TYPE-LATE        VALUE 'LATE'.
+                   88  FEE-TYPE-NSF         VALUE 'NSF'.
+                   88  FEE-TYPE-ORIGINATION VALUE 'ORIGINATION'.
+               10  EFFECTIVE-DATE      PIC 9(8).
+           05  FEE-AMOUNT              PIC 9(7)V99.
