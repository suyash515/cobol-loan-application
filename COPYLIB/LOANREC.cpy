@@ -0,0 +1,27 @@
+      *================================================================
+      *  LOANREC.CPY  --  LOAN-REC record layout, shared by every
+      *  program that reads or writes LOAN.DAT.
+      *================================================================
+       01  LOAN-REC.
+           05  LOAN-ID             PIC 9(5).
+           05  CUSTOMER-ID         PIC 9(5).
+           05  LOAN-TYPE           PIC X(20).
+               88  TYPE-PERSONAL       VALUE 'PERSONAL'.
+               88  TYPE-AUTO           VALUE 'AUTO'.
+               88  TYPE-MORTGAGE       VALUE 'MORTGAGE'.
+               88  LOAN-TYPE-IS-VALID  VALUE 'PERSONAL' 'AUTO'
+                                              'MORTGAGE'.
+           05  LOAN-AMOUNT         PIC 9(7)V99.
+           05  INTEREST-RATE       PIC 9(3)V99.
+           05  LOAN-TERM           PIC 9(3).
+           05  LOAN-BALANCE        PIC 9(7)V99.
+           05  LOAN-STATUS         PIC X(10).
+               88  STATUS-PENDING      VALUE 'PENDING'.
+               88  STATUS-APPROVED     VALUE 'APPROVED'.
+               88  STATUS-ACTIVE       VALUE 'ACTIVE'.
+               88  STATUS-PAIDOFF      VALUE 'PAIDOFF'.
+               88  STATUS-DEFAULT      VALUE 'DEFAULT'.
+               88  STATUS-IS-VALID     VALUE 'PENDING' 'APPROVED'
+                                              'ACTIVE' 'PAIDOFF'
+                                              'DEFAULT'.
+           05  APPLICATION-LOAN-ID PIC 9(5).
