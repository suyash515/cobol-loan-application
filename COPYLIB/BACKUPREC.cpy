@@ -0,0 +1,9 @@
+      *================================================================
+      *  BACKUPREC.CPY  --  BACKUP-REC record layout, shared by every
+      *  program that reads or writes BACKUP.DAT.
+      *================================================================
+       01  BACKUP-REC.
+           05  BACKUP-ID           PIC 9(5).
+           05  FILE-NAME           PIC A(30).
+           05  BACKUP-DATE         PIC 9(8).
+           05  BACKUP-DATA         PIC A(200).
