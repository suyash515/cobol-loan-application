@@ -0,0 +1,9 @@
+      *================================================================
+      *  LOGREC.CPY  --  LOG-REC record layout, shared by every
+      *  program that reads or writes LOG.DAT.
+      *================================================================
+       01  LOG-REC.
+           05  ACTION-TYPE         PIC A(20).
+           05  TIMESTAMP           PIC 9(8).
+           05  USER-ID             PIC A(10).
+           05  ACTION-DESCRIPTION  PIC A(50).
