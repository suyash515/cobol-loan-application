@@ -0,0 +1,52 @@
+      *================================================================
+      *  REPORTREC.CPY  --  REPORT-REC record layout, shared by every
+      *  program that reads or writes REPORT.DAT.  REPORT-DATA carries
+      *  a different structured body per REPORT-TYPE; each body is
+      *  REDEFINES'd over the same 100 bytes so the record length
+      *  never changes regardless of which report populated it.
+      *================================================================
+       01  REPORT-REC.
+           05  REPORT-ID              PIC 9(5).
+           05  REPORT-TYPE            PIC A(30).
+               88  REPORT-TYPE-DELINQUENCY  VALUE 'DELINQUENCY'.
+               88  REPORT-TYPE-PORTFOLIO    VALUE 'PORTFOLIO SUMMARY'.
+               88  REPORT-TYPE-RECONCILE    VALUE 'RECONCILIATION'.
+               88  REPORT-TYPE-INT-STMT     VALUE 'INTEREST STATEMENT'.
+               88  REPORT-TYPE-COMMISSION   VALUE 'COMMISSION'.
+               88  REPORT-TYPE-EXCEPTION    VALUE 'EXCEPTION'.
+           05  GENERATED-DATE         PIC 9(8).
+           05  REPORT-DATA.
+               10  DELINQUENCY-DATA.
+                   15  DELINQ-LOAN-ID          PIC 9(5).
+                   15  DELINQ-DAYS-PAST-DUE    PIC 9(3).
+                   15  DELINQ-AMOUNT-PAST-DUE  PIC 9(7)V99.
+                   15  DELINQ-BUCKET           PIC A(10).
+                   15  FILLER                  PIC X(73).
+               10  PORTFOLIO-DATA REDEFINES DELINQUENCY-DATA.
+                   15  PORT-LOAN-TYPE          PIC A(20).
+                   15  PORT-LOAN-COUNT         PIC 9(5).
+                   15  PORT-TOTAL-BALANCE      PIC 9(9)V99.
+                   15  FILLER                  PIC X(64).
+               10  RECONCILE-DATA REDEFINES DELINQUENCY-DATA.
+                   15  RECON-LOAN-ID           PIC 9(5).
+                   15  RECON-EXPECTED-BALANCE  PIC S9(7)V99.
+                   15  RECON-ACTUAL-BALANCE    PIC 9(7)V99.
+                   15  RECON-DIFFERENCE        PIC S9(7)V99.
+                   15  RECON-STATUS            PIC A(10).
+                   15  FILLER                  PIC X(58).
+               10  INTEREST-STMT-DATA REDEFINES DELINQUENCY-DATA.
+                   15  STMT-LOAN-ID            PIC 9(5).
+                   15  STMT-CUSTOMER-ID        PIC 9(5).
+                   15  STMT-TAX-YEAR           PIC 9(4).
+                   15  STMT-INTEREST-PAID      PIC 9(7)V99.
+                   15  FILLER                  PIC X(77).
+               10  COMMISSION-DATA REDEFINES DELINQUENCY-DATA.
+                   15  COMM-ORIGINATOR-ID      PIC A(10).
+                   15  COMM-APPROVED-VOLUME    PIC 9(9)V99.
+                   15  COMM-AMOUNT             PIC 9(7)V99.
+                   15  FILLER                  PIC X(70).
+               10  EXCEPTION-DATA REDEFINES DELINQUENCY-DATA.
+                   15  EXCEP-SOURCE-FILE       PIC A(20).
+                   15  EXCEP-KEY-ID            PIC 9(5).
+                   15  EXCEP-DESCRIPTION       PIC A(60).
+                   15  FILLER                  PIC X(15).
