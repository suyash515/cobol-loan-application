@@ -1,56 +1,279 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LOAN-APPROVAL-FILE.
 
+      *================================================================
+      *  Approve/deny step against a pending LOAN-APPLICATION-REC.
+      *  APPROVED-LOAN-AMOUNT is cross-checked against the applicant's
+      *  REQUESTED-AMOUNT and rejected if it exceeds it; an approval
+      *  writes LOAN-APPROVAL-REC and moves the application to
+      *  APPROVED, a denial moves it straight to DENIED.
+      *================================================================
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT LOAN-APPLICATION-FILE
+               ASSIGN TO 'LOAN_APPLICATION.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOAN-ID OF LOAN-APPLICATION-REC
+               FILE STATUS IS APPLICATION-FILE-STATUS.
+
            SELECT LOAN-APPROVAL-FILE ASSIGN TO 'LOAN_APPROVAL.DAT'
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS FILE-STATUS.
 
+           SELECT LOAN-FILE ASSIGN TO 'LOAN.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOAN-ID OF LOAN-REC
+               FILE STATUS IS LOAN-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  LOAN-APPLICATION-FILE.
+       COPY LOANAPPREC.
+
        FD  LOAN-APPROVAL-FILE.
-       01  LOAN-APPROVAL-REC.
-           05  LOAN-ID            PIC 9(5).
-           05  CUSTOMER-ID        PIC 9(5).
-           05  APPROVAL-DATE      PIC 9(8).
-           05  APPROVED-LOAN-AMOUNT PIC 9(7)V99.
-           05  TERMS              PIC A(50).
+       COPY LOANAPPROVALREC.
+
+       FD  LOAN-FILE.
+       COPY LOANREC.
 
        WORKING-STORAGE SECTION.
-       01  FILE-STATUS            PIC XX.
-           88  FILE-OK             VALUE '00'.
-           88  FILE-ERROR          VALUE '10'.
-       01  LOAN-ID                PIC 9(5).
-       01  CUSTOMER-ID            PIC 9(5).
-       01  APPROVAL-DATE          PIC 9(8).
-       01  APPROVED-LOAN-AMOUNT   PIC 9(7)V99.
-       01  TERMS                  PIC A(50).
+       01  APPLICATION-FILE-STATUS  PIC XX.
+           88  APPLICATION-FILE-OK   VALUE '00'.
+       01  FILE-STATUS              PIC XX.
+           88  FILE-OK               VALUE '00'.
+           88  FILE-ERROR            VALUE '10'.
+       01  LOAN-FILE-STATUS          PIC XX.
+           88  LOAN-FILE-OK           VALUE '00'.
+           88  LOAN-FILE-NOT-FOUND    VALUE '35'.
+       01  WS-LOAN-ID                PIC 9(5).
+       01  WS-NEW-LOAN-ID            PIC 9(5) VALUE ZERO.
+       01  WS-END-OF-LOANS           PIC X VALUE 'N'.
+           88  END-OF-LOANS           VALUE 'Y'.
+       01  WS-NEW-LOAN-RATE          PIC 9(3)V99.
+       01  WS-RATE-FOUND             PIC X.
+           88  RATE-WAS-FOUND         VALUE 'Y'.
+       01  WS-DECISION               PIC X.
+           88  DECISION-APPROVE       VALUE 'A' 'a'.
+           88  DECISION-DENY          VALUE 'D' 'd'.
+       01  WS-APPROVAL-DATE          PIC 9(8).
+       01  WS-APPROVAL-DATE-PARTS REDEFINES WS-APPROVAL-DATE.
+           05  WS-APPR-YEAR           PIC 9(4).
+           05  WS-APPR-MONTH          PIC 9(2).
+           05  WS-APPR-DAY            PIC 9(2).
+       01  WS-MIN-YEAR               PIC 9(4) VALUE 1900.
+       01  WS-MAX-YEAR               PIC 9(4) VALUE 2099.
+       01  WS-APPROVED-LOAN-AMOUNT   PIC 9(7)V99.
+       01  WS-TERMS                  PIC A(50).
+       01  WS-ORIGINATOR-ID          PIC A(10).
+       01  WS-USER-ID                PIC A(10).
+       01  WS-LOG-ACTION-TYPE        PIC A(20).
+       01  WS-LOG-DESCRIPTION        PIC A(50).
 
        PROCEDURE DIVISION.
 
-       OPEN INPUT LOAN-APPROVAL-FILE
+       OPEN I-O LOAN-APPLICATION-FILE
+       IF NOT APPLICATION-FILE-OK
+           DISPLAY 'Error Opening LOAN-APPLICATION-FILE.'
+           GOBACK
+       END-IF
+
+       DISPLAY 'Enter Loan ID: '
+       ACCEPT WS-LOAN-ID
+
+       MOVE WS-LOAN-ID TO LOAN-ID OF LOAN-APPLICATION-REC
+       READ LOAN-APPLICATION-FILE
+           INVALID KEY
+               DISPLAY 'Application Not Found: ' WS-LOAN-ID
+               CLOSE LOAN-APPLICATION-FILE
+               GOBACK
+       END-READ
+
+       IF NOT APPLICATION-PENDING
+           DISPLAY 'Application Is Not Pending: ' WS-LOAN-ID
+               ' - Status Is ' APPLICATION-STATUS
+           CLOSE LOAN-APPLICATION-FILE
+           GOBACK
+       END-IF
+
+       DISPLAY 'Approve Or Deny (A/D)? '
+       ACCEPT WS-DECISION
+       DISPLAY 'Enter Your User ID: '
+       ACCEPT WS-USER-ID
+
+       EVALUATE TRUE
+           WHEN DECISION-APPROVE
+               PERFORM APPROVE-APPLICATION
+           WHEN DECISION-DENY
+               PERFORM DENY-APPLICATION
+           WHEN OTHER
+               DISPLAY 'Invalid Decision.'
+       END-EVALUATE
+
+       CLOSE LOAN-APPLICATION-FILE
+
+       GOBACK.
+
+       APPROVE-APPLICATION.
+           DISPLAY 'Requested Amount Was: ' REQUESTED-AMOUNT
+           DISPLAY 'Enter Approved Loan Amount: '
+           ACCEPT WS-APPROVED-LOAN-AMOUNT
+
+           IF WS-APPROVED-LOAN-AMOUNT > REQUESTED-AMOUNT
+               DISPLAY 'Approved Amount Exceeds Requested Amount - '
+                   'Approval Rejected.'
+           ELSE
+               DISPLAY 'Enter Approval Date (YYYYMMDD): '
+               ACCEPT WS-APPROVAL-DATE
+
+               IF WS-APPR-YEAR < WS-MIN-YEAR
+                  OR WS-APPR-YEAR > WS-MAX-YEAR
+                  OR WS-APPR-MONTH < 1 OR WS-APPR-MONTH > 12
+                  OR WS-APPR-DAY < 1 OR WS-APPR-DAY > 31
+                   DISPLAY 'Invalid Approval Date: ' WS-APPROVAL-DATE
+                       ' - Approval Rejected.'
+               ELSE
+                   DISPLAY 'Enter Loan Terms: '
+                   ACCEPT WS-TERMS
+                   DISPLAY 'Enter Originating Loan Officer ID: '
+                   ACCEPT WS-ORIGINATOR-ID
+                   PERFORM WRITE-APPROVAL-RECORD
+                   PERFORM CREATE-LOAN-RECORD
+
+                   MOVE 'APPROVED' TO APPLICATION-STATUS
+                   REWRITE LOAN-APPLICATION-REC
+                       INVALID KEY
+                           DISPLAY 'Error Updating Application Status.'
+                       NOT INVALID KEY
+                           MOVE 'LOAN APPROVAL' TO WS-LOG-ACTION-TYPE
+                           MOVE 'Loan Application Approved'
+                               TO WS-LOG-DESCRIPTION
+                           CALL 'WRITE-LOG-ENTRY' USING
+                               WS-LOG-ACTION-TYPE
+                               WS-USER-ID
+                               WS-LOG-DESCRIPTION
+                   END-REWRITE
+               END-IF
+           END-IF.
+
+       DENY-APPLICATION.
+           MOVE 'DENIED' TO APPLICATION-STATUS
+           REWRITE LOAN-APPLICATION-REC
+               INVALID KEY
+                   DISPLAY 'Error Updating Application Status.'
+               NOT INVALID KEY
+                   DISPLAY 'Application Denied: ' WS-LOAN-ID
+                   MOVE 'LOAN DENIAL' TO WS-LOG-ACTION-TYPE
+                   MOVE 'Loan Application Denied' TO WS-LOG-DESCRIPTION
+                   CALL 'WRITE-LOG-ENTRY' USING WS-LOG-ACTION-TYPE
+                                                 WS-USER-ID
+                                                 WS-LOG-DESCRIPTION
+           END-REWRITE.
+
+       WRITE-APPROVAL-RECORD.
+           OPEN EXTEND LOAN-APPROVAL-FILE
            IF FILE-ERROR
-               DISPLAY 'Error opening file LOAN-APPROVAL-FILE.'
-               STOP RUN
+               OPEN OUTPUT LOAN-APPROVAL-FILE
            END-IF
 
-       DISPLAY 'Enter Loan ID: '
-       ACCEPT LOAN-ID
-       DISPLAY 'Enter Customer ID: '
-       ACCEPT CUSTOMER-ID
-       DISPLAY 'Enter Approval Date (YYYYMMDD): '
-       ACCEPT APPROVAL-DATE
-       DISPLAY 'Enter Approved Loan Amount: '
-       ACCEPT APPROVED-LOAN-AMOUNT
-       DISPLAY 'Enter Loan Terms: '
-       ACCEPT TERMS
-
-       WRITE LOAN-APPROVAL-REC
-
-       CLOSE LOAN-APPROVAL-FILE
-       DISPLAY 'Loan Approval Record Added Successfully.'
-       STOP RUN.
+           MOVE WS-LOAN-ID TO LOAN-ID OF LOAN-APPROVAL-REC
+           MOVE CUSTOMER-ID OF LOAN-APPLICATION-REC
+               TO CUSTOMER-ID OF LOAN-APPROVAL-REC
+           MOVE WS-APPROVAL-DATE TO APPROVAL-DATE
+           MOVE WS-APPROVED-LOAN-AMOUNT TO APPROVED-LOAN-AMOUNT
+           MOVE WS-TERMS TO TERMS
+           MOVE WS-ORIGINATOR-ID TO ORIGINATOR-ID
+
+           WRITE LOAN-APPROVAL-REC
+
+           CLOSE LOAN-APPROVAL-FILE
+           DISPLAY 'Loan Approval Record Added Successfully.'.
+
+       CREATE-LOAN-RECORD.
+           PERFORM ASSIGN-NEXT-NEW-LOAN-ID
+           PERFORM LOOKUP-RATE-FOR-NEW-LOAN
+
+           IF RATE-WAS-FOUND
+               DISPLAY 'Interest Rate From INTEREST-RATE-FILE: '
+                   WS-NEW-LOAN-RATE
+           ELSE
+               DISPLAY 'No Rate On File For This Loan Type - '
+                   'Enter Interest Rate: '
+               ACCEPT WS-NEW-LOAN-RATE
+           END-IF
+
+           PERFORM WRITE-NEW-LOAN-RECORD.
+
+       ASSIGN-NEXT-NEW-LOAN-ID.
+           MOVE 'N' TO WS-END-OF-LOANS
+           OPEN INPUT LOAN-FILE
+           IF NOT LOAN-FILE-OK
+               MOVE 1 TO WS-NEW-LOAN-ID
+           ELSE
+               PERFORM FIND-HIGHEST-NEW-LOAN-ID
+                   UNTIL END-OF-LOANS
+               ADD 1 TO WS-NEW-LOAN-ID
+               CLOSE LOAN-FILE
+           END-IF.
+
+       FIND-HIGHEST-NEW-LOAN-ID.
+           READ LOAN-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-LOANS
+               NOT AT END
+                   IF LOAN-ID OF LOAN-REC > WS-NEW-LOAN-ID
+                       MOVE LOAN-ID OF LOAN-REC TO WS-NEW-LOAN-ID
+                   END-IF
+           END-READ.
+
+       LOOKUP-RATE-FOR-NEW-LOAN.
+           CALL 'RATE-LOOKUP' USING LOAN-TYPE OF LOAN-APPLICATION-REC
+                                     WS-APPROVAL-DATE
+                                     WS-NEW-LOAN-RATE
+                                     WS-RATE-FOUND.
+
+       WRITE-NEW-LOAN-RECORD.
+           OPEN I-O LOAN-FILE
+           IF LOAN-FILE-NOT-FOUND
+               OPEN OUTPUT LOAN-FILE
+               CLOSE LOAN-FILE
+               OPEN I-O LOAN-FILE
+           END-IF
+           IF NOT LOAN-FILE-OK
+               DISPLAY 'Error Opening LOAN-FILE.'
+           ELSE
+               MOVE WS-NEW-LOAN-ID        TO LOAN-ID OF LOAN-REC
+               MOVE CUSTOMER-ID OF LOAN-APPLICATION-REC
+                   TO CUSTOMER-ID OF LOAN-REC
+               MOVE LOAN-TYPE OF LOAN-APPLICATION-REC
+                   TO LOAN-TYPE OF LOAN-REC
+               MOVE WS-APPROVED-LOAN-AMOUNT TO LOAN-AMOUNT OF LOAN-REC
+               MOVE WS-NEW-LOAN-RATE      TO INTEREST-RATE OF LOAN-REC
+               MOVE REQUESTED-TERM OF LOAN-APPLICATION-REC
+                   TO LOAN-TERM OF LOAN-REC
+               MOVE WS-APPROVED-LOAN-AMOUNT TO LOAN-BALANCE OF LOAN-REC
+               MOVE 'APPROVED'            TO LOAN-STATUS OF LOAN-REC
+               MOVE WS-LOAN-ID            TO APPLICATION-LOAN-ID
+                                              OF LOAN-REC
+
+               WRITE LOAN-REC
+                   INVALID KEY
+                       DISPLAY 'Duplicate Loan ID On LOAN-FILE: '
+                           WS-NEW-LOAN-ID
+                   NOT INVALID KEY
+                       DISPLAY 'Loan Record Created.  Loan ID: '
+                           WS-NEW-LOAN-ID
+                       MOVE 'LOAN ADD' TO WS-LOG-ACTION-TYPE
+                       MOVE 'Loan Record Created From Approval'
+                           TO WS-LOG-DESCRIPTION
+                       CALL 'WRITE-LOG-ENTRY' USING WS-LOG-ACTION-TYPE
+                                                     WS-USER-ID
+                                                     WS-LOG-DESCRIPTION
+               END-WRITE
 
+               CLOSE LOAN-FILE
+           END-IF.
