@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOAN-PAYOFF.
+
+      *================================================================
+      *  Closes a loan out early.  Computes the payoff amount from the
+      *  current LOAN-BALANCE plus interest accrued since the last
+      *  posting, writes a final TRANSACTION-REC for that amount, sets
+      *  LOAN-STATUS to PAIDOFF, and zeroes LOAN-BALANCE.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-FILE ASSIGN TO 'LOAN.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOAN-ID OF LOAN-REC
+               FILE STATUS IS LOAN-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO 'TRANSACTION.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS TRAN-FILE-STATUS.
+
+           SELECT LOAN-STATUS-HIST-FILE
+               ASSIGN TO 'LOAN_STATUS_HIST.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS HIST-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-FILE.
+       COPY LOANREC.
+
+       FD  TRANSACTION-FILE.
+       COPY TRANREC.
+
+       FD  LOAN-STATUS-HIST-FILE.
+       COPY LOANSTATUSHIST.
+
+       WORKING-STORAGE SECTION.
+       01  LOAN-FILE-STATUS        PIC XX.
+           88  LOAN-FILE-OK         VALUE '00'.
+       01  TRAN-FILE-STATUS        PIC XX.
+           88  TRAN-FILE-OK         VALUE '00'.
+       01  HIST-FILE-STATUS        PIC XX.
+           88  HIST-FILE-OK         VALUE '00'.
+       01  WS-LOAN-ID              PIC 9(5).
+       01  WS-PAYOFF-DATE          PIC 9(8).
+       01  WS-DAYS-ACCRUED         PIC 9(3).
+       01  WS-DAILY-RATE           PIC 9(3)V9(6) COMP-3.
+       01  WS-ACCRUED-INTEREST     PIC 9(7)V99 COMP-3.
+       01  WS-PAYOFF-AMOUNT        PIC 9(7)V99 COMP-3.
+       01  WS-NEXT-TRANSACTION-ID  PIC 9(5) VALUE ZERO.
+       01  WS-END-OF-TRANSACTIONS  PIC X VALUE 'N'.
+           88  END-OF-TRANSACTIONS  VALUE 'Y'.
+       01  WS-OLD-STATUS           PIC X(10).
+       01  WS-USER-ID              PIC A(10).
+       01  WS-LOG-ACTION-TYPE      PIC A(20).
+       01  WS-LOG-DESCRIPTION      PIC A(50).
+
+       PROCEDURE DIVISION.
+
+       DISPLAY 'Enter Your User ID: '
+       ACCEPT WS-USER-ID
+       DISPLAY 'Enter Loan ID To Pay Off: '
+       ACCEPT WS-LOAN-ID
+       DISPLAY 'Enter Payoff Date (YYYYMMDD): '
+       ACCEPT WS-PAYOFF-DATE
+       DISPLAY 'Enter Days Accrued Since Last Posting: '
+       ACCEPT WS-DAYS-ACCRUED
+
+       OPEN I-O LOAN-FILE
+       IF NOT LOAN-FILE-OK
+           DISPLAY 'Error Opening LOAN-FILE.'
+           STOP RUN
+       END-IF
+
+       MOVE WS-LOAN-ID TO LOAN-ID OF LOAN-REC
+       READ LOAN-FILE
+           INVALID KEY
+               DISPLAY 'Loan Not Found: ' WS-LOAN-ID
+               CLOSE LOAN-FILE
+               STOP RUN
+       END-READ
+
+       IF NOT STATUS-ACTIVE
+           DISPLAY 'Loan Is Not Active - Cannot Pay Off: ' WS-LOAN-ID
+           CLOSE LOAN-FILE
+           STOP RUN
+       END-IF
+
+       COMPUTE WS-DAILY-RATE = INTEREST-RATE / 100 / 365
+       COMPUTE WS-ACCRUED-INTEREST ROUNDED =
+           LOAN-BALANCE * WS-DAILY-RATE * WS-DAYS-ACCRUED
+       COMPUTE WS-PAYOFF-AMOUNT = LOAN-BALANCE + WS-ACCRUED-INTEREST
+
+       PERFORM ASSIGN-NEXT-TRANSACTION-ID
+       PERFORM WRITE-PAYOFF-TRANSACTION
+
+       MOVE LOAN-STATUS TO WS-OLD-STATUS
+       MOVE 'PAIDOFF' TO LOAN-STATUS
+       MOVE ZERO TO LOAN-BALANCE
+       REWRITE LOAN-REC
+           INVALID KEY
+               DISPLAY 'Error Closing Out Loan: ' WS-LOAN-ID
+           NOT INVALID KEY
+               PERFORM RECORD-STATUS-HISTORY
+               DISPLAY 'Loan Paid Off.  Payoff Amount: '
+                   WS-PAYOFF-AMOUNT
+               MOVE 'LOAN PAYOFF' TO WS-LOG-ACTION-TYPE
+               MOVE 'Loan Paid Off' TO WS-LOG-DESCRIPTION
+               CALL 'WRITE-LOG-ENTRY' USING WS-LOG-ACTION-TYPE
+                                             WS-USER-ID
+                                             WS-LOG-DESCRIPTION
+       END-REWRITE
+
+       CLOSE LOAN-FILE
+
+       STOP RUN.
+
+       ASSIGN-NEXT-TRANSACTION-ID.
+           OPEN INPUT TRANSACTION-FILE
+           IF NOT TRAN-FILE-OK
+               MOVE 1 TO WS-NEXT-TRANSACTION-ID
+           ELSE
+               PERFORM FIND-HIGHEST-TRANSACTION-ID
+                   UNTIL END-OF-TRANSACTIONS
+               ADD 1 TO WS-NEXT-TRANSACTION-ID
+               CLOSE TRANSACTION-FILE
+           END-IF.
+
+       FIND-HIGHEST-TRANSACTION-ID.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-TRANSACTIONS
+               NOT AT END
+                   IF TRANSACTION-ID > WS-NEXT-TRANSACTION-ID
+                       MOVE TRANSACTION-ID TO WS-NEXT-TRANSACTION-ID
+                   END-IF
+           END-READ.
+
+       WRITE-PAYOFF-TRANSACTION.
+           OPEN EXTEND TRANSACTION-FILE
+           MOVE WS-NEXT-TRANSACTION-ID TO TRANSACTION-ID
+           MOVE WS-LOAN-ID             TO LOAN-ID OF TRANSACTION-REC
+           MOVE WS-PAYOFF-DATE         TO PAYMENT-DATE
+           MOVE WS-PAYOFF-AMOUNT       TO PAYMENT-AMOUNT
+           MOVE ZERO                   TO REMAINING-BALANCE
+           MOVE 'PAYOFF'               TO TRANSACTION-TYPE
+           MOVE ZERO                   TO REVERSED-TRANSACTION-ID
+           WRITE TRANSACTION-REC
+           CLOSE TRANSACTION-FILE.
+
+       RECORD-STATUS-HISTORY.
+           OPEN EXTEND LOAN-STATUS-HIST-FILE
+           IF NOT HIST-FILE-OK
+               OPEN OUTPUT LOAN-STATUS-HIST-FILE
+           END-IF
+
+           MOVE WS-LOAN-ID      TO LOAN-ID OF LOAN-STATUS-HIST-REC
+           MOVE WS-OLD-STATUS   TO OLD-LOAN-STATUS
+           MOVE 'PAIDOFF'       TO NEW-LOAN-STATUS
+           MOVE 'PAYOFF'        TO CHANGED-BY
+           MOVE WS-PAYOFF-DATE  TO CHANGE-DATE
+
+           WRITE LOAN-STATUS-HIST-REC
+
+           CLOSE LOAN-STATUS-HIST-FILE.
