@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NSF-REVERSAL.
+
+      *================================================================
+      *  Reverses a returned (NSF) payment.  Looks up the original
+      *  PAYMENT transaction on TRANSACTION-FILE, writes a REVERSAL
+      *  transaction that reinstates its REMAINING-BALANCE, and writes
+      *  a companion FEE transaction for the NSF fee pulled from
+      *  FEE-SCHEDULE-FILE via FEE-LOOKUP.  BALANCE-UPDATE applies both
+      *  against LOAN-FILE on its next run.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO 'TRANSACTION.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS TRAN-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       COPY TRANREC.
+
+       WORKING-STORAGE SECTION.
+       01  TRAN-FILE-STATUS          PIC XX.
+           88  TRAN-FILE-OK           VALUE '00'.
+       01  WS-ORIGINAL-TRAN-ID       PIC 9(5).
+       01  WS-NSF-DATE               PIC 9(8).
+       01  WS-LATE-FEE-AMOUNT        PIC 9(7)V99.
+       01  WS-FEE-TYPE               PIC X(20).
+       01  WS-FEE-FOUND              PIC X.
+           88  FEE-WAS-FOUND          VALUE 'Y'.
+       01  WS-NEXT-TRANSACTION-ID    PIC 9(5) VALUE ZERO.
+       01  WS-END-OF-TRANSACTIONS    PIC X VALUE 'N'.
+           88  END-OF-TRANSACTIONS    VALUE 'Y'.
+       01  WS-ORIGINAL-FOUND         PIC X VALUE 'N'.
+           88  ORIGINAL-FOUND         VALUE 'Y'.
+       01  WS-ORIG-LOAN-ID           PIC 9(5).
+       01  WS-ORIG-PAYMENT-AMOUNT    PIC 9(7)V99.
+       01  WS-ORIG-REMAINING-BALANCE PIC 9(7)V99.
+       01  WS-REINSTATED-BALANCE     PIC 9(7)V99.
+
+       PROCEDURE DIVISION.
+
+       DISPLAY 'Enter Original Transaction ID To Reverse: '
+       ACCEPT WS-ORIGINAL-TRAN-ID
+       DISPLAY 'Enter NSF Processing Date (YYYYMMDD): '
+       ACCEPT WS-NSF-DATE
+
+       MOVE 'NSF' TO WS-FEE-TYPE
+       CALL 'FEE-LOOKUP' USING WS-FEE-TYPE
+                                WS-NSF-DATE
+                                WS-LATE-FEE-AMOUNT
+                                WS-FEE-FOUND
+
+       IF FEE-WAS-FOUND
+           DISPLAY 'NSF Fee From FEE-SCHEDULE-FILE: '
+               WS-LATE-FEE-AMOUNT
+       ELSE
+           DISPLAY 'No NSF Fee On File - Enter Late Fee Amount: '
+           ACCEPT WS-LATE-FEE-AMOUNT
+       END-IF
+
+       PERFORM FIND-ORIGINAL-TRANSACTION
+
+       IF NOT ORIGINAL-FOUND
+           DISPLAY 'Original Transaction Not Found: '
+               WS-ORIGINAL-TRAN-ID
+           STOP RUN
+       END-IF
+
+       COMPUTE WS-REINSTATED-BALANCE =
+           WS-ORIG-REMAINING-BALANCE + WS-ORIG-PAYMENT-AMOUNT
+
+       PERFORM ASSIGN-NEXT-TRANSACTION-ID
+       PERFORM WRITE-REVERSAL-TRANSACTION
+
+       PERFORM ASSIGN-NEXT-TRANSACTION-ID
+       PERFORM WRITE-FEE-TRANSACTION
+
+       DISPLAY 'NSF Reversal Complete For Transaction: '
+           WS-ORIGINAL-TRAN-ID
+
+       STOP RUN.
+
+       FIND-ORIGINAL-TRANSACTION.
+           OPEN INPUT TRANSACTION-FILE
+           IF NOT TRAN-FILE-OK
+               DISPLAY 'Error Opening TRANSACTION-FILE.'
+               STOP RUN
+           END-IF
+
+           PERFORM SCAN-FOR-ORIGINAL
+               UNTIL END-OF-TRANSACTIONS OR ORIGINAL-FOUND
+
+           CLOSE TRANSACTION-FILE.
+
+       SCAN-FOR-ORIGINAL.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-TRANSACTIONS
+               NOT AT END
+                   IF TRANSACTION-ID = WS-ORIGINAL-TRAN-ID
+                      AND TYPE-PAYMENT
+                       MOVE 'Y' TO WS-ORIGINAL-FOUND
+                       MOVE LOAN-ID OF TRANSACTION-REC
+                           TO WS-ORIG-LOAN-ID
+                       MOVE PAYMENT-AMOUNT TO WS-ORIG-PAYMENT-AMOUNT
+                       MOVE REMAINING-BALANCE
+                           TO WS-ORIG-REMAINING-BALANCE
+                   END-IF
+           END-READ.
+
+       ASSIGN-NEXT-TRANSACTION-ID.
+           MOVE 'N' TO WS-END-OF-TRANSACTIONS
+           OPEN INPUT TRANSACTION-FILE
+           IF NOT TRAN-FILE-OK
+               MOVE 1 TO WS-NEXT-TRANSACTION-ID
+           ELSE
+               PERFORM FIND-HIGHEST-TRANSACTION-ID
+                   UNTIL END-OF-TRANSACTIONS
+               ADD 1 TO WS-NEXT-TRANSACTION-ID
+               CLOSE TRANSACTION-FILE
+           END-IF.
+
+       FIND-HIGHEST-TRANSACTION-ID.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-TRANSACTIONS
+               NOT AT END
+                   IF TRANSACTION-ID > WS-NEXT-TRANSACTION-ID
+                       MOVE TRANSACTION-ID TO WS-NEXT-TRANSACTION-ID
+                   END-IF
+           END-READ.
+
+       WRITE-REVERSAL-TRANSACTION.
+           OPEN EXTEND TRANSACTION-FILE
+           MOVE WS-NEXT-TRANSACTION-ID TO TRANSACTION-ID
+           MOVE WS-ORIG-LOAN-ID        TO LOAN-ID OF TRANSACTION-REC
+           MOVE WS-NSF-DATE            TO PAYMENT-DATE
+           MOVE WS-ORIG-PAYMENT-AMOUNT TO PAYMENT-AMOUNT
+           MOVE WS-REINSTATED-BALANCE  TO REMAINING-BALANCE
+           MOVE 'REVERSAL'             TO TRANSACTION-TYPE
+           MOVE WS-ORIGINAL-TRAN-ID    TO REVERSED-TRANSACTION-ID
+           WRITE TRANSACTION-REC
+           CLOSE TRANSACTION-FILE.
+
+       WRITE-FEE-TRANSACTION.
+           OPEN EXTEND TRANSACTION-FILE
+           MOVE WS-NEXT-TRANSACTION-ID TO TRANSACTION-ID
+           MOVE WS-ORIG-LOAN-ID        TO LOAN-ID OF TRANSACTION-REC
+           MOVE WS-NSF-DATE            TO PAYMENT-DATE
+           MOVE WS-LATE-FEE-AMOUNT     TO PAYMENT-AMOUNT
+           MOVE WS-REINSTATED-BALANCE  TO REMAINING-BALANCE
+           MOVE 'FEE'                  TO TRANSACTION-TYPE
+           MOVE ZERO                   TO REVERSED-TRANSACTION-ID
+           WRITE TRANSACTION-REC
+           CLOSE TRANSACTION-FILE.
