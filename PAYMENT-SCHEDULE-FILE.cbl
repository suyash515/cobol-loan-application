@@ -12,45 +12,61 @@
        DATA DIVISION.
        FILE SECTION.
        FD  PAYMENT-SCHEDULE-FILE.
-       01  PAYMENT-SCHEDULE-REC.
-           05  LOAN-ID            PIC 9(5).
-           05  PAYMENT-DUE-DATE   PIC 9(8).
-           05  PAYMENT-AMOUNT     PIC 9(7)V99.
-           05  INTEREST-AMOUNT    PIC 9(7)V99.
-           05  PRINCIPAL-AMOUNT   PIC 9(7)V99.
+       COPY PAYSCHREC.
 
        WORKING-STORAGE SECTION.
        01  FILE-STATUS            PIC XX.
            88  FILE-OK             VALUE '00'.
            88  FILE-ERROR          VALUE '10'.
-       01  LOAN-ID                PIC 9(5).
-       01  PAYMENT-DUE-DATE       PIC 9(8).
-       01  PAYMENT-AMOUNT         PIC 9(7)V99.
-       01  INTEREST-AMOUNT        PIC 9(7)V99.
-       01  PRINCIPAL-AMOUNT       PIC 9(7)V99.
+       01  WS-LOAN-ID             PIC 9(5).
+       01  WS-PAYMENT-DUE-DATE    PIC 9(8).
+       01  WS-PAYMENT-AMOUNT      PIC 9(7)V99.
+       01  WS-INTEREST-AMOUNT     PIC 9(7)V99.
+       01  WS-PRINCIPAL-AMOUNT    PIC 9(7)V99.
+       01  WS-USER-ID             PIC A(10).
+       01  WS-LOG-ACTION-TYPE     PIC A(20).
+       01  WS-LOG-DESCRIPTION     PIC A(50).
 
        PROCEDURE DIVISION.
 
-       OPEN INPUT PAYMENT-SCHEDULE-FILE
-           IF FILE-ERROR
-               DISPLAY 'Error opening file PAYMENT-SCHEDULE-FILE.'
-               STOP RUN
-           END-IF
+       OPEN EXTEND PAYMENT-SCHEDULE-FILE
+       IF FILE-ERROR
+           OPEN OUTPUT PAYMENT-SCHEDULE-FILE
+       END-IF
+       IF NOT FILE-OK
+           DISPLAY 'Error opening file PAYMENT-SCHEDULE-FILE.'
+           GOBACK
+       END-IF
 
        DISPLAY 'Enter Loan ID: '
-       ACCEPT LOAN-ID
+       ACCEPT WS-LOAN-ID
        DISPLAY 'Enter Payment Due Date (YYYYMMDD): '
-       ACCEPT PAYMENT-DUE-DATE
+       ACCEPT WS-PAYMENT-DUE-DATE
        DISPLAY 'Enter Payment Amount: '
-       ACCEPT PAYMENT-AMOUNT
+       ACCEPT WS-PAYMENT-AMOUNT
        DISPLAY 'Enter Interest Amount: '
-       ACCEPT INTEREST-AMOUNT
+       ACCEPT WS-INTEREST-AMOUNT
        DISPLAY 'Enter Principal Amount: '
-       ACCEPT PRINCIPAL-AMOUNT
+       ACCEPT WS-PRINCIPAL-AMOUNT
+       DISPLAY 'Enter Your User ID: '
+       ACCEPT WS-USER-ID
+
+       MOVE WS-LOAN-ID          TO LOAN-ID
+       MOVE WS-PAYMENT-DUE-DATE TO PAYMENT-DUE-DATE
+       MOVE WS-PAYMENT-AMOUNT   TO PAYMENT-AMOUNT
+       MOVE WS-INTEREST-AMOUNT  TO INTEREST-AMOUNT
+       MOVE WS-PRINCIPAL-AMOUNT TO PRINCIPAL-AMOUNT
+       MOVE 'N'                 TO PAID-STATUS
 
        WRITE PAYMENT-SCHEDULE-REC
 
        CLOSE PAYMENT-SCHEDULE-FILE
        DISPLAY 'Payment Schedule Record Added Successfully.'
-       STOP RUN.
 
+       MOVE 'SCHEDULE ADD' TO WS-LOG-ACTION-TYPE
+       MOVE 'Payment Schedule Record Added' TO WS-LOG-DESCRIPTION
+       CALL 'WRITE-LOG-ENTRY' USING WS-LOG-ACTION-TYPE
+                                     WS-USER-ID
+                                     WS-LOG-DESCRIPTION
+
+       GOBACK.
