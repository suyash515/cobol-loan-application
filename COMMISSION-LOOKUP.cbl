@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMMISSION-LOOKUP.
+
+      *================================================================
+      *  Callable subprogram.  Given an as-of date, returns the most
+      *  recent COMMISSION-SCHEDULE-FILE rate with an EFFECTIVE-DATE
+      *  on or before that date, so COMMISSION-CALC no longer needs a
+      *  hardcoded commission rate.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMMISSION-SCHEDULE-FILE
+               ASSIGN TO 'COMMISSION_SCHEDULE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COMM-SCHED-EFF-DATE
+                   OF COMMISSION-SCHEDULE-REC
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMMISSION-SCHEDULE-FILE.
+       COPY COMMSCHEDREC.
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS            PIC XX.
+           88  FILE-OK             VALUE '00'.
+       01  WS-END-OF-SCHEDULE     PIC X VALUE 'N'.
+           88  END-OF-SCHEDULE     VALUE 'Y'.
+       01  WS-DONE-SCANNING       PIC X VALUE 'N'.
+           88  DONE-SCANNING       VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  WS-LOOKUP-AS-OF-DATE   PIC 9(8).
+       01  WS-LOOKUP-RATE         PIC 9V9(4).
+       01  WS-LOOKUP-FOUND        PIC X.
+           88  LOOKUP-RATE-FOUND   VALUE 'Y'.
+
+       PROCEDURE DIVISION USING WS-LOOKUP-AS-OF-DATE
+                                 WS-LOOKUP-RATE
+                                 WS-LOOKUP-FOUND.
+
+       MOVE 'N' TO WS-LOOKUP-FOUND
+       MOVE ZERO TO WS-LOOKUP-RATE
+
+       OPEN INPUT COMMISSION-SCHEDULE-FILE
+       IF NOT FILE-OK
+           GOBACK
+       END-IF
+
+       MOVE ZERO TO COMM-SCHED-EFF-DATE OF COMMISSION-SCHEDULE-REC
+
+       START COMMISSION-SCHEDULE-FILE KEY IS NOT LESS THAN
+               COMM-SCHED-EFF-DATE OF COMMISSION-SCHEDULE-REC
+           INVALID KEY
+               MOVE 'Y' TO WS-END-OF-SCHEDULE
+       END-START
+
+       PERFORM SCAN-NEXT-SCHEDULE-ROW
+           UNTIL END-OF-SCHEDULE OR DONE-SCANNING
+
+       CLOSE COMMISSION-SCHEDULE-FILE
+
+       GOBACK.
+
+       SCAN-NEXT-SCHEDULE-ROW.
+           READ COMMISSION-SCHEDULE-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-SCHEDULE
+               NOT AT END
+                   PERFORM EVALUATE-SCHEDULE-ROW
+           END-READ.
+
+       EVALUATE-SCHEDULE-ROW.
+           IF COMM-SCHED-EFF-DATE OF COMMISSION-SCHEDULE-REC
+                  > WS-LOOKUP-AS-OF-DATE
+               MOVE 'Y' TO WS-DONE-SCANNING
+           ELSE
+               MOVE COMM-SCHED-RATE OF COMMISSION-SCHEDULE-REC
+                   TO WS-LOOKUP-RATE
+               MOVE 'Y' TO WS-LOOKUP-FOUND
+           END-IF.
