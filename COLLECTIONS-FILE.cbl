@@ -0,0 +1,283 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COLLECTIONS-FILE.
+
+      *================================================================
+      *  Collections/charge-off sub-ledger, one COLLECTIONS-REC per
+      *  LOAN-ID, tracking a defaulted loan's charge-off date/amount,
+      *  assigned collection agency, and recovery activity -- so a
+      *  defaulted loan is no longer indistinguishable from a healthy
+      *  one past its LOAN-FILE status flag.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COLLECTIONS-FILE ASSIGN TO 'COLLECTIONS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOAN-ID OF COLLECTIONS-REC
+               FILE STATUS IS FILE-STATUS.
+
+           SELECT LOAN-FILE ASSIGN TO 'LOAN.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOAN-ID OF LOAN-REC
+               FILE STATUS IS LOAN-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COLLECTIONS-FILE.
+       COPY COLLECTIONSREC.
+
+       FD  LOAN-FILE.
+       COPY LOANREC.
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS              PIC XX.
+           88  FILE-OK               VALUE '00'.
+           88  FILE-NOT-FOUND        VALUE '35'.
+       01  LOAN-FILE-STATUS         PIC XX.
+           88  LOAN-FILE-OK          VALUE '00'.
+       01  WS-MODE                  PIC X.
+           88  OPEN-CASE-MODE         VALUE '1'.
+           88  ASSIGN-AGENCY-MODE     VALUE '2'.
+           88  RECORD-RECOVERY-MODE   VALUE '3'.
+           88  CLOSE-CASE-MODE        VALUE '4'.
+           88  INQUIRE-MODE           VALUE '5'.
+       01  WS-LOAN-ID               PIC 9(5).
+       01  WS-DEFAULT-DATE          PIC 9(8).
+       01  WS-CHARGE-OFF-DATE       PIC 9(8).
+       01  WS-AGENCY-NAME           PIC A(30).
+       01  WS-AMOUNT                PIC 9(7)V99.
+       01  WS-USER-ID               PIC A(10).
+       01  WS-LOG-ACTION-TYPE       PIC A(20).
+       01  WS-LOG-DESCRIPTION       PIC A(50).
+
+       PROCEDURE DIVISION.
+
+       DISPLAY '1. Open Collections Case'
+       DISPLAY '2. Assign Collection Agency'
+       DISPLAY '3. Record Recovery Amount'
+       DISPLAY '4. Close Collections Case'
+       DISPLAY '5. Inquire Collections Case'
+       DISPLAY 'Select Option: '
+       ACCEPT WS-MODE
+       DISPLAY 'Enter Your User ID: '
+       ACCEPT WS-USER-ID
+
+       EVALUATE TRUE
+           WHEN OPEN-CASE-MODE
+               PERFORM OPEN-COLLECTIONS-CASE
+           WHEN ASSIGN-AGENCY-MODE
+               PERFORM ASSIGN-COLLECTION-AGENCY
+           WHEN RECORD-RECOVERY-MODE
+               PERFORM RECORD-RECOVERY-AMOUNT
+           WHEN CLOSE-CASE-MODE
+               PERFORM CLOSE-COLLECTIONS-CASE
+           WHEN INQUIRE-MODE
+               PERFORM INQUIRE-COLLECTIONS-CASE
+           WHEN OTHER
+               DISPLAY 'Invalid Option.'
+       END-EVALUATE
+
+       STOP RUN.
+
+       OPEN-COLLECTIONS-CASE.
+           DISPLAY 'Enter Loan ID: '
+           ACCEPT WS-LOAN-ID
+
+           OPEN INPUT LOAN-FILE
+           IF NOT LOAN-FILE-OK
+               DISPLAY 'Error Opening LOAN-FILE.'
+               STOP RUN
+           END-IF
+
+           MOVE WS-LOAN-ID TO LOAN-ID OF LOAN-REC
+           READ LOAN-FILE
+               INVALID KEY
+                   DISPLAY 'Loan Not Found: ' WS-LOAN-ID
+           END-READ
+           CLOSE LOAN-FILE
+
+           IF LOAN-FILE-OK AND NOT STATUS-DEFAULT
+               DISPLAY 'Loan Is Not In DEFAULT Status - Cannot Open '
+                   'Collections Case: ' WS-LOAN-ID
+           END-IF
+
+           IF LOAN-FILE-OK AND STATUS-DEFAULT
+               DISPLAY 'Enter Default Date (YYYYMMDD): '
+               ACCEPT WS-DEFAULT-DATE
+               DISPLAY 'Enter Charge-Off Date (YYYYMMDD): '
+               ACCEPT WS-CHARGE-OFF-DATE
+               DISPLAY 'Enter Charge-Off Amount: '
+               ACCEPT WS-AMOUNT
+
+               OPEN I-O COLLECTIONS-FILE
+               IF FILE-NOT-FOUND
+                   OPEN OUTPUT COLLECTIONS-FILE
+                   CLOSE COLLECTIONS-FILE
+                   OPEN I-O COLLECTIONS-FILE
+               END-IF
+               IF NOT FILE-OK
+                   DISPLAY 'Error Opening COLLECTIONS-FILE.'
+                   STOP RUN
+               END-IF
+
+               MOVE WS-LOAN-ID         TO LOAN-ID OF COLLECTIONS-REC
+               MOVE WS-DEFAULT-DATE    TO DEFAULT-DATE
+               MOVE WS-CHARGE-OFF-DATE TO CHARGE-OFF-DATE
+               MOVE WS-AMOUNT          TO CHARGE-OFF-AMOUNT
+               MOVE SPACES             TO AGENCY-NAME
+               MOVE ZERO               TO RECOVERY-AMOUNT
+               MOVE 'OPEN'             TO COLLECTIONS-STATUS
+
+               WRITE COLLECTIONS-REC
+                   INVALID KEY
+                       DISPLAY 'Collections Case Already Exists: '
+                           WS-LOAN-ID
+                   NOT INVALID KEY
+                       DISPLAY 'Collections Case Opened.'
+                       MOVE 'COLL CASE OPEN' TO WS-LOG-ACTION-TYPE
+                       MOVE 'Collections Case Opened'
+                           TO WS-LOG-DESCRIPTION
+                       CALL 'WRITE-LOG-ENTRY' USING WS-LOG-ACTION-TYPE
+                                                     WS-USER-ID
+                                                     WS-LOG-DESCRIPTION
+               END-WRITE
+
+               CLOSE COLLECTIONS-FILE
+           END-IF.
+
+       ASSIGN-COLLECTION-AGENCY.
+           DISPLAY 'Enter Loan ID: '
+           ACCEPT WS-LOAN-ID
+           DISPLAY 'Enter Agency Name: '
+           ACCEPT WS-AGENCY-NAME
+
+           OPEN I-O COLLECTIONS-FILE
+           IF NOT FILE-OK
+               DISPLAY 'Error Opening COLLECTIONS-FILE.'
+               STOP RUN
+           END-IF
+
+           MOVE WS-LOAN-ID TO LOAN-ID OF COLLECTIONS-REC
+           READ COLLECTIONS-FILE
+               INVALID KEY
+                   DISPLAY 'Collections Case Not Found: ' WS-LOAN-ID
+               NOT INVALID KEY
+                   MOVE WS-AGENCY-NAME TO AGENCY-NAME
+                   MOVE 'ASSIGNED'     TO COLLECTIONS-STATUS
+                   REWRITE COLLECTIONS-REC
+                       INVALID KEY
+                           DISPLAY 'Error Updating Collections Case.'
+                       NOT INVALID KEY
+                           DISPLAY 'Collection Agency Assigned: '
+                               WS-AGENCY-NAME
+                           MOVE 'COLL AGENCY ASSIGN'
+                               TO WS-LOG-ACTION-TYPE
+                           MOVE 'Collection Agency Assigned'
+                               TO WS-LOG-DESCRIPTION
+                           CALL 'WRITE-LOG-ENTRY' USING
+                               WS-LOG-ACTION-TYPE
+                               WS-USER-ID
+                               WS-LOG-DESCRIPTION
+                   END-REWRITE
+           END-READ
+
+           CLOSE COLLECTIONS-FILE.
+
+       RECORD-RECOVERY-AMOUNT.
+           DISPLAY 'Enter Loan ID: '
+           ACCEPT WS-LOAN-ID
+           DISPLAY 'Enter Recovery Amount: '
+           ACCEPT WS-AMOUNT
+
+           OPEN I-O COLLECTIONS-FILE
+           IF NOT FILE-OK
+               DISPLAY 'Error Opening COLLECTIONS-FILE.'
+               STOP RUN
+           END-IF
+
+           MOVE WS-LOAN-ID TO LOAN-ID OF COLLECTIONS-REC
+           READ COLLECTIONS-FILE
+               INVALID KEY
+                   DISPLAY 'Collections Case Not Found: ' WS-LOAN-ID
+               NOT INVALID KEY
+                   ADD WS-AMOUNT TO RECOVERY-AMOUNT
+                   MOVE 'RECOVERED' TO COLLECTIONS-STATUS
+                   REWRITE COLLECTIONS-REC
+                       INVALID KEY
+                           DISPLAY 'Error Updating Collections Case.'
+                       NOT INVALID KEY
+                           DISPLAY 'Recovery Recorded.  Total '
+                               'Recovered: ' RECOVERY-AMOUNT
+                           MOVE 'COLL RECOVERY' TO WS-LOG-ACTION-TYPE
+                           MOVE 'Recovery Amount Recorded'
+                               TO WS-LOG-DESCRIPTION
+                           CALL 'WRITE-LOG-ENTRY' USING
+                               WS-LOG-ACTION-TYPE
+                               WS-USER-ID
+                               WS-LOG-DESCRIPTION
+                   END-REWRITE
+           END-READ
+
+           CLOSE COLLECTIONS-FILE.
+
+       CLOSE-COLLECTIONS-CASE.
+           DISPLAY 'Enter Loan ID: '
+           ACCEPT WS-LOAN-ID
+
+           OPEN I-O COLLECTIONS-FILE
+           IF NOT FILE-OK
+               DISPLAY 'Error Opening COLLECTIONS-FILE.'
+               STOP RUN
+           END-IF
+
+           MOVE WS-LOAN-ID TO LOAN-ID OF COLLECTIONS-REC
+           READ COLLECTIONS-FILE
+               INVALID KEY
+                   DISPLAY 'Collections Case Not Found: ' WS-LOAN-ID
+               NOT INVALID KEY
+                   MOVE 'CLOSED' TO COLLECTIONS-STATUS
+                   REWRITE COLLECTIONS-REC
+                       INVALID KEY
+                           DISPLAY 'Error Updating Collections Case.'
+                       NOT INVALID KEY
+                           DISPLAY 'Collections Case Closed.'
+                           MOVE 'COLL CASE CLOSE' TO WS-LOG-ACTION-TYPE
+                           MOVE 'Collections Case Closed'
+                               TO WS-LOG-DESCRIPTION
+                           CALL 'WRITE-LOG-ENTRY' USING
+                               WS-LOG-ACTION-TYPE
+                               WS-USER-ID
+                               WS-LOG-DESCRIPTION
+                   END-REWRITE
+           END-READ
+
+           CLOSE COLLECTIONS-FILE.
+
+       INQUIRE-COLLECTIONS-CASE.
+           DISPLAY 'Enter Loan ID: '
+           ACCEPT WS-LOAN-ID
+
+           OPEN INPUT COLLECTIONS-FILE
+           IF NOT FILE-OK
+               DISPLAY 'Error Opening COLLECTIONS-FILE.'
+               STOP RUN
+           END-IF
+
+           MOVE WS-LOAN-ID TO LOAN-ID OF COLLECTIONS-REC
+           READ COLLECTIONS-FILE
+               INVALID KEY
+                   DISPLAY 'Collections Case Not Found: ' WS-LOAN-ID
+               NOT INVALID KEY
+                   DISPLAY 'Loan ID: '        LOAN-ID OF COLLECTIONS-REC
+                   DISPLAY 'Default Date: '   DEFAULT-DATE
+                   DISPLAY 'Charge-Off Date: ' CHARGE-OFF-DATE
+                   DISPLAY 'Charge-Off Amt: ' CHARGE-OFF-AMOUNT
+                   DISPLAY 'Agency: '         AGENCY-NAME
+                   DISPLAY 'Recovered: '      RECOVERY-AMOUNT
+                   DISPLAY 'Status: '         COLLECTIONS-STATUS
+           END-READ
+
+           CLOSE COLLECTIONS-FILE.
