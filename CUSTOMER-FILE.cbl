@@ -5,57 +5,255 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CUSTOMER-FILE ASSIGN TO 'CUSTOMER.DAT'
-               ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
                FILE STATUS IS FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  CUSTOMER-FILE.
-       01  CUSTOMER-REC.
-           05  CUSTOMER-ID        PIC 9(5).
-           05  CUSTOMER-NAME      PIC A(30).
-           05  ADDRESS             PIC A(50).
-           05  PHONE               PIC 9(15).
-           05  LOAN-AMOUNT         PIC 9(7)V99.
-           05  LOAN-BALANCE        PIC 9(7)V99.
+       COPY CUSTREC.
 
        WORKING-STORAGE SECTION.
        01  FILE-STATUS            PIC XX.
            88  FILE-OK             VALUE '00'.
            88  FILE-ERROR          VALUE '10'.
-       01  CUSTOMER-ID            PIC 9(5).
-       01  CUSTOMER-NAME          PIC A(30).
-       01  ADDRESS                 PIC A(50).
-       01  PHONE                   PIC 9(15).
-       01  LOAN-AMOUNT             PIC 9(7)V99.
-       01  LOAN-BALANCE            PIC 9(7)V99.
-       01  END-OF-FILE            PIC X VALUE 'N'.
+           88  FILE-NOT-FOUND      VALUE '35'.
+           88  DUPLICATE-KEY       VALUE '22'.
+           88  RECORD-NOT-FOUND    VALUE '23'.
+       01  WS-CUSTOMER-ID         PIC 9(5).
+       01  WS-CUSTOMER-NAME       PIC X(30).
+       01  WS-CUST-ADDRESS        PIC X(50).
+       01  WS-PHONE               PIC 9(15).
+       01  WS-LOAN-AMOUNT         PIC 9(7)V99.
+       01  WS-LOAN-BALANCE        PIC 9(7)V99.
+       01  WS-CO-BORROWER-ID      PIC 9(5).
+       01  WS-CO-BORROWER-NAME    PIC X(30).
+       01  WS-CREDIT-SCORE        PIC 9(3).
+       01  WS-MIN-CREDIT-SCORE    PIC 9(3) VALUE 620.
+       01  WS-MIN-PHONE           PIC 9(15) VALUE 1000000000.
+       01  WS-MAX-PHONE           PIC 9(15) VALUE 9999999999.
+       01  WS-MODE                PIC X.
+           88  ADD-MODE            VALUE '1'.
+           88  INQUIRE-MODE        VALUE '2'.
+           88  UPDATE-MODE         VALUE '3'.
+           88  DELETE-MODE         VALUE '4'.
+       01  WS-SEARCH-ID           PIC 9(5).
+       01  WS-CONFIRM             PIC X.
+           88  CONFIRM-YES         VALUE 'Y' 'y'.
+       01  WS-USER-ID             PIC A(10).
+       01  WS-LOG-ACTION-TYPE     PIC A(20).
+       01  WS-LOG-DESCRIPTION     PIC A(50).
 
        PROCEDURE DIVISION.
 
-       OPEN INPUT CUSTOMER-FILE
-           IF FILE-ERROR
+       DISPLAY '1. Add New Customer'
+       DISPLAY '2. Inquire Customer'
+       DISPLAY '3. Update Customer'
+       DISPLAY '4. Delete Customer'
+       DISPLAY 'Select Option: '
+       ACCEPT WS-MODE
+       DISPLAY 'Enter Your User ID: '
+       ACCEPT WS-USER-ID
+
+       EVALUATE TRUE
+           WHEN ADD-MODE
+               PERFORM ADD-CUSTOMER
+           WHEN INQUIRE-MODE
+               PERFORM INQUIRE-CUSTOMER
+           WHEN UPDATE-MODE
+               PERFORM UPDATE-CUSTOMER
+           WHEN DELETE-MODE
+               PERFORM DELETE-CUSTOMER
+           WHEN OTHER
+               DISPLAY 'Invalid Option.'
+       END-EVALUATE
+
+       GOBACK.
+
+       ADD-CUSTOMER.
+           OPEN I-O CUSTOMER-FILE
+           IF FILE-NOT-FOUND
+               OPEN OUTPUT CUSTOMER-FILE
+               CLOSE CUSTOMER-FILE
+               OPEN I-O CUSTOMER-FILE
+           END-IF
+           IF NOT FILE-OK
                DISPLAY 'Error opening file CUSTOMER-FILE.'
-               STOP RUN
+               GOBACK
+           END-IF
+
+           DISPLAY 'Enter Customer ID: '
+           ACCEPT WS-CUSTOMER-ID
+           DISPLAY 'Enter Customer Name: '
+           ACCEPT WS-CUSTOMER-NAME
+           DISPLAY 'Enter Address: '
+           ACCEPT WS-CUST-ADDRESS
+           DISPLAY 'Enter Phone: '
+           ACCEPT WS-PHONE
+           DISPLAY 'Enter Loan Amount: '
+           ACCEPT WS-LOAN-AMOUNT
+           DISPLAY 'Enter Loan Balance: '
+           ACCEPT WS-LOAN-BALANCE
+           DISPLAY 'Enter Co-Borrower ID (0 If None): '
+           ACCEPT WS-CO-BORROWER-ID
+           IF WS-CO-BORROWER-ID NOT = ZERO
+               DISPLAY 'Enter Co-Borrower Name: '
+               ACCEPT WS-CO-BORROWER-NAME
+           ELSE
+               MOVE SPACES TO WS-CO-BORROWER-NAME
+           END-IF
+           DISPLAY 'Enter Credit Score: '
+           ACCEPT WS-CREDIT-SCORE
+
+           IF WS-CREDIT-SCORE < WS-MIN-CREDIT-SCORE
+               DISPLAY 'Credit Score Below Underwriting Floor Of '
+                   WS-MIN-CREDIT-SCORE ' - Record Rejected.'
+               CLOSE CUSTOMER-FILE
+               GOBACK
+           END-IF
+
+           IF WS-PHONE < WS-MIN-PHONE OR WS-PHONE > WS-MAX-PHONE
+               DISPLAY 'Phone Number Is Not A Valid 10-Digit Number '
+                   '- Record Rejected.'
+               CLOSE CUSTOMER-FILE
+               GOBACK
            END-IF
 
-       DISPLAY 'Enter Customer ID: '
-       ACCEPT CUSTOMER-ID
-       DISPLAY 'Enter Customer Name: '
-       ACCEPT CUSTOMER-NAME
-       DISPLAY 'Enter Address: '
-       ACCEPT ADDRESS
-       DISPLAY 'Enter Phone: '
-       ACCEPT PHONE
-       DISPLAY 'Enter Loan Amount: '
-       ACCEPT LOAN-AMOUNT
-       DISPLAY 'Enter Loan Balance: '
-       ACCEPT LOAN-BALANCE
+           MOVE WS-CUSTOMER-ID     TO CUSTOMER-ID
+           MOVE WS-CUSTOMER-NAME   TO CUSTOMER-NAME
+           MOVE WS-CUST-ADDRESS    TO CUST-ADDRESS
+           MOVE WS-PHONE           TO PHONE
+           MOVE WS-LOAN-AMOUNT     TO LOAN-AMOUNT
+           MOVE WS-LOAN-BALANCE    TO LOAN-BALANCE
+           MOVE WS-CO-BORROWER-ID  TO CO-BORROWER-ID
+           MOVE WS-CO-BORROWER-NAME TO CO-BORROWER-NAME
+           MOVE WS-CREDIT-SCORE    TO CREDIT-SCORE
+
+           WRITE CUSTOMER-REC
+               INVALID KEY
+                   DISPLAY 'Duplicate Customer ID: ' WS-CUSTOMER-ID
+               NOT INVALID KEY
+                   DISPLAY 'Customer Record Added Successfully.'
+                   MOVE 'CUSTOMER ADD' TO WS-LOG-ACTION-TYPE
+                   MOVE 'Customer Record Added' TO WS-LOG-DESCRIPTION
+                   CALL 'WRITE-LOG-ENTRY' USING WS-LOG-ACTION-TYPE
+                                                 WS-USER-ID
+                                                 WS-LOG-DESCRIPTION
+           END-WRITE
+
+           CLOSE CUSTOMER-FILE.
+
+       INQUIRE-CUSTOMER.
+           OPEN INPUT CUSTOMER-FILE
+           IF NOT FILE-OK
+               DISPLAY 'Error opening file CUSTOMER-FILE.'
+               GOBACK
+           END-IF
+
+           DISPLAY 'Enter Customer ID To Look Up: '
+           ACCEPT WS-SEARCH-ID
+           MOVE WS-SEARCH-ID TO CUSTOMER-ID
+
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   DISPLAY 'Customer Not Found: ' WS-SEARCH-ID
+               NOT INVALID KEY
+                   DISPLAY 'Customer ID     : ' CUSTOMER-ID
+                   DISPLAY 'Customer Name   : ' CUSTOMER-NAME
+                   DISPLAY 'Address         : ' CUST-ADDRESS
+                   DISPLAY 'Phone           : ' PHONE
+                   DISPLAY 'Loan Amount     : ' LOAN-AMOUNT
+                   DISPLAY 'Loan Balance    : ' LOAN-BALANCE
+                   DISPLAY 'Co-Borrower ID  : ' CO-BORROWER-ID
+                   DISPLAY 'Co-Borrower Name: ' CO-BORROWER-NAME
+                   DISPLAY 'Credit Score    : ' CREDIT-SCORE
+           END-READ
+
+           CLOSE CUSTOMER-FILE.
+
+       UPDATE-CUSTOMER.
+           OPEN I-O CUSTOMER-FILE
+           IF NOT FILE-OK
+               DISPLAY 'Error opening file CUSTOMER-FILE.'
+               GOBACK
+           END-IF
+
+           DISPLAY 'Enter Customer ID To Update: '
+           ACCEPT WS-SEARCH-ID
+           MOVE WS-SEARCH-ID TO CUSTOMER-ID
+
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   DISPLAY 'Customer Not Found: ' WS-SEARCH-ID
+               NOT INVALID KEY
+                   DISPLAY 'Current Address : ' CUST-ADDRESS
+                   DISPLAY 'Current Phone   : ' PHONE
+                   DISPLAY 'Enter New Address: '
+                   ACCEPT CUST-ADDRESS
+                   DISPLAY 'Enter New Phone: '
+                   ACCEPT PHONE
+                   DISPLAY 'Enter New Loan Balance: '
+                   ACCEPT LOAN-BALANCE
+                   IF PHONE < WS-MIN-PHONE OR PHONE > WS-MAX-PHONE
+                       DISPLAY 'Phone Number Is Not A Valid '
+                           '10-Digit Number - Update Rejected.'
+                       CLOSE CUSTOMER-FILE
+                       GOBACK
+                   END-IF
+                   REWRITE CUSTOMER-REC
+                       INVALID KEY
+                           DISPLAY 'Update Failed: ' WS-SEARCH-ID
+                       NOT INVALID KEY
+                           DISPLAY 'Customer Record Updated.'
+                           MOVE 'CUSTOMER UPDATE' TO WS-LOG-ACTION-TYPE
+                           MOVE 'Customer Record Updated'
+                               TO WS-LOG-DESCRIPTION
+                           CALL 'WRITE-LOG-ENTRY' USING
+                               WS-LOG-ACTION-TYPE
+                               WS-USER-ID
+                               WS-LOG-DESCRIPTION
+                   END-REWRITE
+           END-READ
+
+           CLOSE CUSTOMER-FILE.
+
+       DELETE-CUSTOMER.
+           OPEN I-O CUSTOMER-FILE
+           IF NOT FILE-OK
+               DISPLAY 'Error opening file CUSTOMER-FILE.'
+               GOBACK
+           END-IF
 
-       WRITE CUSTOMER-REC
+           DISPLAY 'Enter Customer ID To Delete: '
+           ACCEPT WS-SEARCH-ID
+           MOVE WS-SEARCH-ID TO CUSTOMER-ID
 
-       CLOSE CUSTOMER-FILE
-       DISPLAY 'Customer Record Added Successfully.'
-       STOP RUN.
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   DISPLAY 'Customer Not Found: ' WS-SEARCH-ID
+               NOT INVALID KEY
+                   DISPLAY 'Delete This Customer - Are You Sure (Y/N)? '
+                   ACCEPT WS-CONFIRM
+                   IF CONFIRM-YES
+                       DELETE CUSTOMER-FILE
+                           INVALID KEY
+                               DISPLAY 'Delete Failed: ' WS-SEARCH-ID
+                           NOT INVALID KEY
+                               DISPLAY 'Customer Record Deleted.'
+                               MOVE 'CUSTOMER DELETE'
+                                   TO WS-LOG-ACTION-TYPE
+                               MOVE 'Customer Record Deleted'
+                                   TO WS-LOG-DESCRIPTION
+                               CALL 'WRITE-LOG-ENTRY' USING
+                                   WS-LOG-ACTION-TYPE
+                                   WS-USER-ID
+                                   WS-LOG-DESCRIPTION
+                       END-DELETE
+                   ELSE
+                       DISPLAY 'Delete Cancelled.'
+                   END-IF
+           END-READ
 
+           CLOSE CUSTOMER-FILE.
