@@ -0,0 +1,307 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCHEDULE-RECALC.
+
+      *================================================================
+      *  Detects an extra-principal payment against a given LOAN-ID /
+      *  PAYMENT-DUE-DATE row on PAYMENT-SCHEDULE-FILE and regenerates
+      *  the remaining schedule for that loan at the same level
+      *  payment amount, producing a shorter payoff.  Every other
+      *  loan's rows pass through unchanged.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYMENT-SCHEDULE-FILE
+               ASSIGN TO 'PAYMENT_SCHEDULE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS OLD-FILE-STATUS.
+
+           SELECT NEW-SCHEDULE-FILE
+               ASSIGN TO 'PAYMENT_SCHEDULE.NEW'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS NEW-FILE-STATUS.
+
+           SELECT LOAN-FILE ASSIGN TO 'LOAN.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOAN-ID OF LOAN-REC
+               FILE STATUS IS LOAN-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYMENT-SCHEDULE-FILE.
+       COPY PAYSCHREC.
+
+       FD  NEW-SCHEDULE-FILE.
+       01  NEW-SCHEDULE-REC.
+           05  NEW-LOAN-ID           PIC 9(5).
+           05  NEW-PAYMENT-DUE-DATE  PIC 9(8).
+           05  NEW-PAYMENT-AMOUNT    PIC 9(7)V99.
+           05  NEW-INTEREST-AMOUNT   PIC 9(7)V99.
+           05  NEW-PRINCIPAL-AMOUNT  PIC 9(7)V99.
+           05  NEW-PAID-STATUS       PIC X.
+
+       FD  LOAN-FILE.
+       COPY LOANREC.
+
+       WORKING-STORAGE SECTION.
+       01  OLD-FILE-STATUS         PIC XX.
+           88  OLD-FILE-OK          VALUE '00'.
+       01  NEW-FILE-STATUS         PIC XX.
+           88  NEW-FILE-OK          VALUE '00'.
+       01  LOAN-FILE-STATUS        PIC XX.
+           88  LOAN-FILE-OK         VALUE '00'.
+       01  WS-END-OF-OLD-SCHEDULE  PIC X VALUE 'N'.
+           88  END-OF-OLD-SCHEDULE  VALUE 'Y'.
+       01  WS-TARGET-LOAN-ID       PIC 9(5).
+       01  WS-TARGET-DUE-DATE      PIC 9(8).
+       01  WS-EXTRA-PRINCIPAL      PIC 9(7)V99.
+       01  WS-TRIGGER-FOUND        PIC X VALUE 'N'.
+           88  TRIGGER-FOUND        VALUE 'Y'.
+       01  WS-SKIPPING-OLD-ROWS    PIC X VALUE 'N'.
+           88  SKIPPING-OLD-ROWS    VALUE 'Y'.
+       01  WS-LEVEL-PAYMENT        PIC 9(7)V99 COMP-3.
+       01  WS-REMAINING-BALANCE    PIC 9(7)V99 COMP-3.
+       01  WS-MONTHLY-RATE         PIC 9(3)V9(6) COMP-3.
+       01  WS-INTEREST-PORTION     PIC 9(7)V99 COMP-3.
+       01  WS-PRINCIPAL-PORTION    PIC 9(7)V99 COMP-3.
+       01  WS-NEXT-DUE-DATE        PIC 9(8).
+       01  WS-DUE-YEAR             PIC 9(4).
+       01  WS-DUE-MONTH            PIC 9(2).
+       01  WS-ORIGINAL-DUE-DAY     PIC 9(2).
+       01  WS-ACTUAL-DUE-DAY       PIC 9(2).
+       01  WS-LAST-DAY-OF-MONTH    PIC 9(2).
+       01  WS-LEAP-QUOTIENT        PIC 9(4).
+       01  WS-LEAP-REMAINDER-4     PIC 9(4).
+       01  WS-LEAP-REMAINDER-100   PIC 9(4).
+       01  WS-LEAP-REMAINDER-400   PIC 9(4).
+       01  WS-ROWS-GENERATED       PIC 9(5) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       DISPLAY 'Enter Loan ID: '
+       ACCEPT WS-TARGET-LOAN-ID
+       DISPLAY 'Enter Payment Due Date Overpaid (YYYYMMDD): '
+       ACCEPT WS-TARGET-DUE-DATE
+       DISPLAY 'Enter Extra Principal Amount Paid: '
+       ACCEPT WS-EXTRA-PRINCIPAL
+
+       PERFORM GET-LOAN-RATE
+
+       OPEN INPUT PAYMENT-SCHEDULE-FILE
+       IF NOT OLD-FILE-OK
+           DISPLAY 'Error Opening PAYMENT-SCHEDULE-FILE.'
+           STOP RUN
+       END-IF
+
+       OPEN OUTPUT NEW-SCHEDULE-FILE
+       IF NOT NEW-FILE-OK
+           DISPLAY 'Error Opening NEW-SCHEDULE-FILE.'
+           CLOSE PAYMENT-SCHEDULE-FILE
+           STOP RUN
+       END-IF
+
+       PERFORM PROCESS-NEXT-OLD-ROW
+           UNTIL END-OF-OLD-SCHEDULE
+
+       CLOSE PAYMENT-SCHEDULE-FILE
+       CLOSE NEW-SCHEDULE-FILE
+
+       IF TRIGGER-FOUND
+           PERFORM COPY-NEW-SCHEDULE-TO-LIVE
+           DISPLAY 'Schedule Recalculated.  Rows Generated: '
+               WS-ROWS-GENERATED
+       ELSE
+           DISPLAY 'Payment Due Date Not Found On Schedule: '
+               WS-TARGET-DUE-DATE
+       END-IF
+
+       STOP RUN.
+
+       GET-LOAN-RATE.
+           OPEN INPUT LOAN-FILE
+           IF NOT LOAN-FILE-OK
+               DISPLAY 'Error Opening LOAN-FILE.'
+               STOP RUN
+           END-IF
+
+           MOVE WS-TARGET-LOAN-ID TO LOAN-ID OF LOAN-REC
+           READ LOAN-FILE
+               INVALID KEY
+                   DISPLAY 'Loan Not Found: ' WS-TARGET-LOAN-ID
+                   CLOSE LOAN-FILE
+                   STOP RUN
+           END-READ
+
+           COMPUTE WS-MONTHLY-RATE = INTEREST-RATE / 100 / 12
+
+           CLOSE LOAN-FILE.
+
+       PROCESS-NEXT-OLD-ROW.
+           READ PAYMENT-SCHEDULE-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-OLD-SCHEDULE
+               NOT AT END
+                   PERFORM HANDLE-OLD-ROW
+           END-READ.
+
+       HANDLE-OLD-ROW.
+           IF SKIPPING-OLD-ROWS
+               IF LOAN-ID OF PAYMENT-SCHEDULE-REC = WS-TARGET-LOAN-ID
+                   CONTINUE
+               ELSE
+                   MOVE 'N' TO WS-SKIPPING-OLD-ROWS
+                   PERFORM COPY-ROW-UNCHANGED
+               END-IF
+           ELSE
+               IF LOAN-ID OF PAYMENT-SCHEDULE-REC = WS-TARGET-LOAN-ID
+                  AND PAYMENT-DUE-DATE = WS-TARGET-DUE-DATE
+                  AND NOT TRIGGER-FOUND
+                   PERFORM APPLY-EXTRA-PRINCIPAL
+               ELSE
+                   PERFORM COPY-ROW-UNCHANGED
+               END-IF
+           END-IF.
+
+       COPY-ROW-UNCHANGED.
+           MOVE LOAN-ID OF PAYMENT-SCHEDULE-REC TO NEW-LOAN-ID
+           MOVE PAYMENT-DUE-DATE TO NEW-PAYMENT-DUE-DATE
+           MOVE PAYMENT-AMOUNT   TO NEW-PAYMENT-AMOUNT
+           MOVE INTEREST-AMOUNT  TO NEW-INTEREST-AMOUNT
+           MOVE PRINCIPAL-AMOUNT TO NEW-PRINCIPAL-AMOUNT
+           MOVE PAID-STATUS      TO NEW-PAID-STATUS
+           WRITE NEW-SCHEDULE-REC.
+
+       APPLY-EXTRA-PRINCIPAL.
+           MOVE 'Y' TO WS-TRIGGER-FOUND
+           MOVE PAYMENT-AMOUNT TO WS-LEVEL-PAYMENT
+           COMPUTE WS-PRINCIPAL-PORTION =
+               PRINCIPAL-AMOUNT + WS-EXTRA-PRINCIPAL
+
+           MOVE LOAN-ID OF PAYMENT-SCHEDULE-REC TO NEW-LOAN-ID
+           MOVE PAYMENT-DUE-DATE TO NEW-PAYMENT-DUE-DATE
+           COMPUTE NEW-PAYMENT-AMOUNT =
+               PAYMENT-AMOUNT + WS-EXTRA-PRINCIPAL
+           MOVE INTEREST-AMOUNT   TO NEW-INTEREST-AMOUNT
+           MOVE WS-PRINCIPAL-PORTION TO NEW-PRINCIPAL-AMOUNT
+           MOVE 'Y' TO NEW-PAID-STATUS
+           WRITE NEW-SCHEDULE-REC
+
+           COMPUTE WS-REMAINING-BALANCE =
+               LOAN-BALANCE OF LOAN-REC - WS-PRINCIPAL-PORTION
+           MOVE PAYMENT-DUE-DATE TO WS-NEXT-DUE-DATE
+           MOVE PAYMENT-DUE-DATE(7:2) TO WS-ORIGINAL-DUE-DAY
+           MOVE 'Y' TO WS-SKIPPING-OLD-ROWS
+
+           PERFORM GENERATE-NEXT-SCHEDULE-ROW
+               UNTIL WS-REMAINING-BALANCE <= ZERO.
+
+       GENERATE-NEXT-SCHEDULE-ROW.
+           MOVE WS-NEXT-DUE-DATE(1:4) TO WS-DUE-YEAR
+           MOVE WS-NEXT-DUE-DATE(5:2) TO WS-DUE-MONTH
+           ADD 1 TO WS-DUE-MONTH
+           IF WS-DUE-MONTH > 12
+               MOVE 1 TO WS-DUE-MONTH
+               ADD 1 TO WS-DUE-YEAR
+           END-IF
+
+           PERFORM CLAMP-DUE-DAY-TO-MONTH
+
+           MOVE WS-DUE-YEAR       TO WS-NEXT-DUE-DATE(1:4)
+           MOVE WS-DUE-MONTH      TO WS-NEXT-DUE-DATE(5:2)
+           MOVE WS-ACTUAL-DUE-DAY TO WS-NEXT-DUE-DATE(7:2)
+
+           COMPUTE WS-INTEREST-PORTION ROUNDED =
+               WS-REMAINING-BALANCE * WS-MONTHLY-RATE
+
+           IF WS-LEVEL-PAYMENT - WS-INTEREST-PORTION
+               >= WS-REMAINING-BALANCE
+               MOVE WS-REMAINING-BALANCE TO WS-PRINCIPAL-PORTION
+               COMPUTE NEW-PAYMENT-AMOUNT =
+                   WS-PRINCIPAL-PORTION + WS-INTEREST-PORTION
+               MOVE ZERO TO WS-REMAINING-BALANCE
+           ELSE
+               COMPUTE WS-PRINCIPAL-PORTION =
+                   WS-LEVEL-PAYMENT - WS-INTEREST-PORTION
+               MOVE WS-LEVEL-PAYMENT TO NEW-PAYMENT-AMOUNT
+               SUBTRACT WS-PRINCIPAL-PORTION FROM WS-REMAINING-BALANCE
+           END-IF
+
+           MOVE WS-TARGET-LOAN-ID  TO NEW-LOAN-ID
+           MOVE WS-NEXT-DUE-DATE   TO NEW-PAYMENT-DUE-DATE
+           MOVE WS-INTEREST-PORTION  TO NEW-INTEREST-AMOUNT
+           MOVE WS-PRINCIPAL-PORTION TO NEW-PRINCIPAL-AMOUNT
+           MOVE 'N' TO NEW-PAID-STATUS
+           WRITE NEW-SCHEDULE-REC
+           ADD 1 TO WS-ROWS-GENERATED.
+
+      *----------------------------------------------------------------
+      *  A due day of 29th-31st would otherwise roll into invalid
+      *  calendar dates (e.g. February 31st) once the target month
+      *  changes; clamp this row's day to the target month's actual
+      *  last day while leaving WS-ORIGINAL-DUE-DAY intact so a later
+      *  month that is long enough again uses the original day.
+      *----------------------------------------------------------------
+       CLAMP-DUE-DAY-TO-MONTH.
+           PERFORM FIND-LAST-DAY-OF-MONTH
+
+           IF WS-ORIGINAL-DUE-DAY > WS-LAST-DAY-OF-MONTH
+               MOVE WS-LAST-DAY-OF-MONTH TO WS-ACTUAL-DUE-DAY
+           ELSE
+               MOVE WS-ORIGINAL-DUE-DAY TO WS-ACTUAL-DUE-DAY
+           END-IF.
+
+       FIND-LAST-DAY-OF-MONTH.
+           EVALUATE WS-DUE-MONTH
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO WS-LAST-DAY-OF-MONTH
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-LAST-DAY-OF-MONTH
+               WHEN 2
+                   PERFORM CHECK-LEAP-YEAR
+           END-EVALUATE.
+
+       CHECK-LEAP-YEAR.
+           DIVIDE WS-DUE-YEAR BY 4 GIVING WS-LEAP-QUOTIENT
+               REMAINDER WS-LEAP-REMAINDER-4
+           DIVIDE WS-DUE-YEAR BY 100 GIVING WS-LEAP-QUOTIENT
+               REMAINDER WS-LEAP-REMAINDER-100
+           DIVIDE WS-DUE-YEAR BY 400 GIVING WS-LEAP-QUOTIENT
+               REMAINDER WS-LEAP-REMAINDER-400
+
+           IF WS-LEAP-REMAINDER-4 = 0
+              AND (WS-LEAP-REMAINDER-100 NOT = 0
+                   OR WS-LEAP-REMAINDER-400 = 0)
+               MOVE 29 TO WS-LAST-DAY-OF-MONTH
+           ELSE
+               MOVE 28 TO WS-LAST-DAY-OF-MONTH
+           END-IF.
+
+       COPY-NEW-SCHEDULE-TO-LIVE.
+           MOVE 'N' TO WS-END-OF-OLD-SCHEDULE
+           OPEN INPUT NEW-SCHEDULE-FILE
+           OPEN OUTPUT PAYMENT-SCHEDULE-FILE
+
+           PERFORM COPY-NEXT-LIVE-ROW
+               UNTIL END-OF-OLD-SCHEDULE
+
+           CLOSE NEW-SCHEDULE-FILE
+           CLOSE PAYMENT-SCHEDULE-FILE.
+
+       COPY-NEXT-LIVE-ROW.
+           READ NEW-SCHEDULE-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-OLD-SCHEDULE
+               NOT AT END
+                   MOVE NEW-LOAN-ID          TO LOAN-ID
+                                                 OF PAYMENT-SCHEDULE-REC
+                   MOVE NEW-PAYMENT-DUE-DATE TO PAYMENT-DUE-DATE
+                   MOVE NEW-PAYMENT-AMOUNT   TO PAYMENT-AMOUNT
+                   MOVE NEW-INTEREST-AMOUNT  TO INTEREST-AMOUNT
+                   MOVE NEW-PRINCIPAL-AMOUNT TO PRINCIPAL-AMOUNT
+                   MOVE NEW-PAID-STATUS      TO PAID-STATUS
+                   WRITE PAYMENT-SCHEDULE-REC
+           END-READ.
