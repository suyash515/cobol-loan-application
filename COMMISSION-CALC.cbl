@@ -0,0 +1,239 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMMISSION-CALC.
+
+      *================================================================
+      *  Monthly loan-officer commission run.  LOAN-APPROVAL-FILE is
+      *  LINE SEQUENTIAL with no fixed, known set of ORIGINATOR-IDs to
+      *  total against (unlike PORTFOLIO-SUMMARY-REPORT.cbl's fixed
+      *  PERSONAL/AUTO/MORTGAGE buckets), so each approval in the
+      *  target month is rescanned against the rest of the file by
+      *  LOAN-ID to find whether it is the lowest-LOAN-ID approval for
+      *  its ORIGINATOR-ID that month -- the representative row for
+      *  that originator.  Only the representative row totals the
+      *  originator's full approved volume for the month (another
+      *  full rescan) and writes one COMMISSION row to REPORT-FILE;
+      *  every other approval by that originator that month is left
+      *  alone so the originator is reported exactly once.  The
+      *  commission rate itself is looked up from
+      *  COMMISSION-SCHEDULE-FILE via COMMISSION-LOOKUP, as of the
+      *  report's generated date, the same way NSF-REVERSAL and
+      *  LATE-FEE-ASSESSMENT pull their fee amounts from
+      *  FEE-SCHEDULE-FILE via FEE-LOOKUP.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-APPROVAL-FILE ASSIGN TO 'LOAN_APPROVAL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS APPROVAL-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO 'REPORT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-APPROVAL-FILE.
+       COPY LOANAPPROVALREC.
+
+       FD  REPORT-FILE.
+       COPY REPORTREC.
+
+       WORKING-STORAGE SECTION.
+       01  APPROVAL-FILE-STATUS     PIC XX.
+           88  APPROVAL-FILE-OK      VALUE '00'.
+       01  REPORT-FILE-STATUS       PIC XX.
+           88  REPORT-FILE-OK        VALUE '00'.
+
+       01  WS-END-OF-APPROVALS      PIC X VALUE 'N'.
+           88  END-OF-APPROVALS      VALUE 'Y'.
+       01  WS-END-OF-RESCAN         PIC X VALUE 'N'.
+           88  END-OF-RESCAN          VALUE 'Y'.
+       01  WS-END-OF-REPORTS        PIC X VALUE 'N'.
+           88  END-OF-REPORTS        VALUE 'Y'.
+
+       01  WS-TARGET-YEAR-MONTH     PIC 9(6).
+       01  WS-APPROVAL-DATE-PARTS.
+           05  WS-APPR-YEAR         PIC 9(4).
+           05  WS-APPR-MONTH        PIC 9(2).
+           05  WS-APPR-DAY          PIC 9(2).
+       01  WS-APPR-YEAR-MONTH REDEFINES WS-APPROVAL-DATE-PARTS.
+           05  FILLER               PIC 9(6).
+           05  FILLER               PIC 9(2).
+
+       01  WS-THIS-LOAN-ID          PIC 9(5).
+       01  WS-THIS-ORIGINATOR-ID    PIC A(10).
+       01  WS-IS-LOWEST             PIC X VALUE 'Y'.
+           88  THIS-IS-LOWEST        VALUE 'Y'.
+
+       01  WS-ORIGINATOR-VOLUME     PIC 9(9)V99.
+       01  WS-COMMISSION-RATE       PIC 9V9(4).
+       01  WS-RATE-FOUND            PIC X.
+           88  RATE-WAS-FOUND        VALUE 'Y'.
+       01  WS-COMMISSION-AMOUNT     PIC 9(7)V99.
+
+       01  WS-NEXT-REPORT-ID        PIC 9(5) VALUE ZERO.
+       01  WS-GENERATED-DATE        PIC 9(8).
+
+       01  WS-ORIGINATORS-PAID      PIC 9(5) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       DISPLAY 'Enter Commission Month (YYYYMM): '
+       ACCEPT WS-TARGET-YEAR-MONTH
+       DISPLAY 'Enter Report Generated Date (YYYYMMDD): '
+       ACCEPT WS-GENERATED-DATE
+
+       OPEN INPUT LOAN-APPROVAL-FILE
+       IF NOT APPROVAL-FILE-OK
+           DISPLAY 'Error Opening LOAN-APPROVAL-FILE.'
+           STOP RUN
+       END-IF
+
+       PERFORM ASSIGN-NEXT-REPORT-ID
+
+       OPEN EXTEND REPORT-FILE
+       IF NOT REPORT-FILE-OK
+           OPEN OUTPUT REPORT-FILE
+       END-IF
+       IF NOT REPORT-FILE-OK
+           DISPLAY 'Error Opening REPORT-FILE.'
+           CLOSE LOAN-APPROVAL-FILE
+           STOP RUN
+       END-IF
+
+       PERFORM PROCESS-NEXT-APPROVAL UNTIL END-OF-APPROVALS
+
+       CLOSE LOAN-APPROVAL-FILE
+       CLOSE REPORT-FILE
+
+       DISPLAY 'Commission Run Complete - Originators Paid: '
+           WS-ORIGINATORS-PAID
+
+       STOP RUN.
+
+       ASSIGN-NEXT-REPORT-ID.
+           OPEN INPUT REPORT-FILE
+           IF NOT REPORT-FILE-OK
+               MOVE 1 TO WS-NEXT-REPORT-ID
+           ELSE
+               PERFORM FIND-HIGHEST-REPORT-ID
+                   UNTIL END-OF-REPORTS
+               ADD 1 TO WS-NEXT-REPORT-ID
+               CLOSE REPORT-FILE
+           END-IF.
+
+       FIND-HIGHEST-REPORT-ID.
+           READ REPORT-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-REPORTS
+               NOT AT END
+                   IF REPORT-ID > WS-NEXT-REPORT-ID
+                       MOVE REPORT-ID TO WS-NEXT-REPORT-ID
+                   END-IF
+           END-READ.
+
+       PROCESS-NEXT-APPROVAL.
+           READ LOAN-APPROVAL-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-APPROVALS
+               NOT AT END
+                   MOVE APPROVAL-DATE TO WS-APPROVAL-DATE-PARTS
+                   IF WS-APPR-YEAR-MONTH = WS-TARGET-YEAR-MONTH
+                       MOVE LOAN-ID OF LOAN-APPROVAL-REC
+                           TO WS-THIS-LOAN-ID
+                       MOVE ORIGINATOR-ID TO WS-THIS-ORIGINATOR-ID
+                       PERFORM CHECK-IS-LOWEST-FOR-ORIGINATOR
+                       IF THIS-IS-LOWEST
+                           PERFORM TOTAL-ORIGINATOR-VOLUME
+                           PERFORM WRITE-COMMISSION-ROW
+                       END-IF
+                   END-IF
+           END-READ.
+
+       CHECK-IS-LOWEST-FOR-ORIGINATOR.
+           MOVE 'Y' TO WS-IS-LOWEST
+           MOVE 'N' TO WS-END-OF-RESCAN
+
+           OPEN INPUT LOAN-APPROVAL-FILE
+           IF NOT APPROVAL-FILE-OK
+               DISPLAY 'Error Rescanning LOAN-APPROVAL-FILE.'
+               STOP RUN
+           END-IF
+
+           PERFORM CHECK-NEXT-RESCAN-ROW UNTIL END-OF-RESCAN
+
+           CLOSE LOAN-APPROVAL-FILE.
+
+       CHECK-NEXT-RESCAN-ROW.
+           READ LOAN-APPROVAL-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-RESCAN
+               NOT AT END
+                   MOVE APPROVAL-DATE TO WS-APPROVAL-DATE-PARTS
+                   IF WS-APPR-YEAR-MONTH = WS-TARGET-YEAR-MONTH
+                      AND ORIGINATOR-ID = WS-THIS-ORIGINATOR-ID
+                      AND LOAN-ID OF LOAN-APPROVAL-REC
+                          < WS-THIS-LOAN-ID
+                       MOVE 'N' TO WS-IS-LOWEST
+                   END-IF
+           END-READ.
+
+       TOTAL-ORIGINATOR-VOLUME.
+           MOVE ZERO TO WS-ORIGINATOR-VOLUME
+           MOVE 'N' TO WS-END-OF-RESCAN
+
+           OPEN INPUT LOAN-APPROVAL-FILE
+           IF NOT APPROVAL-FILE-OK
+               DISPLAY 'Error Rescanning LOAN-APPROVAL-FILE.'
+               STOP RUN
+           END-IF
+
+           PERFORM SUM-NEXT-RESCAN-ROW UNTIL END-OF-RESCAN
+
+           CLOSE LOAN-APPROVAL-FILE.
+
+       SUM-NEXT-RESCAN-ROW.
+           READ LOAN-APPROVAL-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-RESCAN
+               NOT AT END
+                   MOVE APPROVAL-DATE TO WS-APPROVAL-DATE-PARTS
+                   IF WS-APPR-YEAR-MONTH = WS-TARGET-YEAR-MONTH
+                      AND ORIGINATOR-ID = WS-THIS-ORIGINATOR-ID
+                       ADD APPROVED-LOAN-AMOUNT
+                           TO WS-ORIGINATOR-VOLUME
+                   END-IF
+           END-READ.
+
+       LOOKUP-COMMISSION-RATE.
+           CALL 'COMMISSION-LOOKUP' USING WS-GENERATED-DATE
+                                           WS-COMMISSION-RATE
+                                           WS-RATE-FOUND
+
+           IF NOT RATE-WAS-FOUND
+               DISPLAY 'No Commission Rate On File - '
+                   'Enter Commission Rate: '
+               ACCEPT WS-COMMISSION-RATE
+           END-IF.
+
+       WRITE-COMMISSION-ROW.
+           PERFORM LOOKUP-COMMISSION-RATE
+
+           COMPUTE WS-COMMISSION-AMOUNT ROUNDED =
+               WS-ORIGINATOR-VOLUME * WS-COMMISSION-RATE
+
+           MOVE WS-NEXT-REPORT-ID TO REPORT-ID
+           MOVE 'COMMISSION' TO REPORT-TYPE
+           MOVE WS-GENERATED-DATE TO GENERATED-DATE
+           MOVE WS-THIS-ORIGINATOR-ID TO COMM-ORIGINATOR-ID
+           MOVE WS-ORIGINATOR-VOLUME TO COMM-APPROVED-VOLUME
+           MOVE WS-COMMISSION-AMOUNT TO COMM-AMOUNT
+
+           WRITE REPORT-REC
+
+           ADD 1 TO WS-NEXT-REPORT-ID
+           ADD 1 TO WS-ORIGINATORS-PAID.
