@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FEE-LOOKUP.
+
+      *================================================================
+      *  Callable subprogram.  Given a FEE-TYPE and an as-of date,
+      *  returns the most recent FEE-SCHEDULE-FILE amount with an
+      *  EFFECTIVE-DATE on or before that date, so late-payment and
+      *  NSF processing no longer needs an operator to type the fee
+      *  in by hand.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FEE-SCHEDULE-FILE ASSIGN TO 'FEE_SCHEDULE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FEE-KEY OF FEE-SCHEDULE-REC
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FEE-SCHEDULE-FILE.
+       COPY FEESCHEDREC.
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS            PIC XX.
+           88  FILE-OK             VALUE '00'.
+       01  WS-END-OF-FEES         PIC X VALUE 'N'.
+           88  END-OF-FEES         VALUE 'Y'.
+       01  WS-DONE-SCANNING       PIC X VALUE 'N'.
+           88  DONE-SCANNING       VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  WS-LOOKUP-FEE-TYPE     PIC X(20).
+       01  WS-LOOKUP-AS-OF-DATE   PIC 9(8).
+       01  WS-LOOKUP-FEE-AMOUNT   PIC 9(7)V99.
+       01  WS-LOOKUP-FOUND        PIC X.
+           88  LOOKUP-FEE-FOUND    VALUE 'Y'.
+
+       PROCEDURE DIVISION USING WS-LOOKUP-FEE-TYPE
+                                 WS-LOOKUP-AS-OF-DATE
+                                 WS-LOOKUP-FEE-AMOUNT
+                                 WS-LOOKUP-FOUND.
+
+       MOVE 'N' TO WS-LOOKUP-FOUND
+       MOVE ZERO TO WS-LOOKUP-FEE-AMOUNT
+
+       OPEN INPUT FEE-SCHEDULE-FILE
+       IF NOT FILE-OK
+           GOBACK
+       END-IF
+
+       MOVE WS-LOOKUP-FEE-TYPE TO FEE-TYPE OF FEE-SCHEDULE-REC
+       MOVE ZERO               TO EFFECTIVE-DATE OF FEE-SCHEDULE-REC
+
+       START FEE-SCHEDULE-FILE KEY IS NOT LESS THAN
+               FEE-KEY OF FEE-SCHEDULE-REC
+           INVALID KEY
+               MOVE 'Y' TO WS-END-OF-FEES
+       END-START
+
+       PERFORM SCAN-NEXT-FEE
+           UNTIL END-OF-FEES OR DONE-SCANNING
+
+       CLOSE FEE-SCHEDULE-FILE
+
+       GOBACK.
+
+       SCAN-NEXT-FEE.
+           READ FEE-SCHEDULE-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-FEES
+               NOT AT END
+                   PERFORM EVALUATE-FEE-ROW
+           END-READ.
+
+       EVALUATE-FEE-ROW.
+           IF FEE-TYPE OF FEE-SCHEDULE-REC NOT = WS-LOOKUP-FEE-TYPE
+               MOVE 'Y' TO WS-DONE-SCANNING
+           ELSE
+               IF EFFECTIVE-DATE OF FEE-SCHEDULE-REC
+                      > WS-LOOKUP-AS-OF-DATE
+                   MOVE 'Y' TO WS-DONE-SCANNING
+               ELSE
+                   MOVE FEE-AMOUNT OF FEE-SCHEDULE-REC
+                       TO WS-LOOKUP-FEE-AMOUNT
+                   MOVE 'Y' TO WS-LOOKUP-FOUND
+               END-IF
+           END-IF.
