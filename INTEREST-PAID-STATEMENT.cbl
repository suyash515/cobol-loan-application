@@ -0,0 +1,181 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTEREST-PAID-STATEMENT.
+
+      *================================================================
+      *  Year-end batch job for tax reporting season.  Scans LOAN-FILE
+      *  in key order and, for each loan, rescans PAYMENT-SCHEDULE-FILE
+      *  the same way DELINQUENCY-REPORT.cbl and BALANCE-RECONCILE.cbl
+      *  do, totaling INTEREST-AMOUNT on rows paid during the
+      *  operator-supplied tax year.  A loan with interest paid that
+      *  year gets one INTEREST STATEMENT row written to REPORT-FILE
+      *  with the customer's CUSTOMER-ID from LOAN-REC, so the data
+      *  needed for the customer's annual interest-paid statement no
+      *  longer has to be pulled together by hand.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-FILE ASSIGN TO 'LOAN.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOAN-ID OF LOAN-REC
+               FILE STATUS IS LOAN-FILE-STATUS.
+
+           SELECT PAYMENT-SCHEDULE-FILE
+               ASSIGN TO 'PAYMENT_SCHEDULE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS SCHED-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO 'REPORT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-FILE.
+       COPY LOANREC.
+
+       FD  PAYMENT-SCHEDULE-FILE.
+       COPY PAYSCHREC.
+
+       FD  REPORT-FILE.
+       COPY REPORTREC.
+
+       WORKING-STORAGE SECTION.
+       01  LOAN-FILE-STATUS         PIC XX.
+           88  LOAN-FILE-OK          VALUE '00'.
+       01  SCHED-FILE-STATUS        PIC XX.
+           88  SCHED-FILE-OK         VALUE '00'.
+       01  REPORT-FILE-STATUS       PIC XX.
+           88  REPORT-FILE-OK        VALUE '00'.
+       01  WS-END-OF-LOANS          PIC X VALUE 'N'.
+           88  END-OF-LOANS          VALUE 'Y'.
+       01  WS-END-OF-SCHEDULE       PIC X VALUE 'N'.
+           88  END-OF-SCHEDULE       VALUE 'Y'.
+       01  WS-END-OF-REPORTS        PIC X VALUE 'N'.
+           88  END-OF-REPORTS        VALUE 'Y'.
+
+       01  WS-TAX-YEAR              PIC 9(4).
+       01  WS-GENERATED-DATE        PIC 9(8).
+
+       01  WS-DUE-DATE-PARTS.
+           05  WS-DUE-YEAR          PIC 9(4).
+           05  WS-DUE-MONTH         PIC 9(2).
+           05  WS-DUE-DAY           PIC 9(2).
+
+       01  WS-NEXT-REPORT-ID        PIC 9(5) VALUE ZERO.
+       01  WS-LOAN-INTEREST-PAID    PIC 9(7)V99.
+
+       01  WS-LOANS-CHECKED         PIC 9(5) COMP VALUE ZERO.
+       01  WS-STATEMENTS-WRITTEN    PIC 9(5) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       DISPLAY 'Enter Tax Year (YYYY): '
+       ACCEPT WS-TAX-YEAR
+       DISPLAY 'Enter Statement Generated Date (YYYYMMDD): '
+       ACCEPT WS-GENERATED-DATE
+
+       OPEN INPUT LOAN-FILE
+       IF NOT LOAN-FILE-OK
+           DISPLAY 'Error Opening LOAN-FILE.'
+           STOP RUN
+       END-IF
+
+       PERFORM ASSIGN-NEXT-REPORT-ID
+
+       OPEN EXTEND REPORT-FILE
+       IF NOT REPORT-FILE-OK
+           OPEN OUTPUT REPORT-FILE
+       END-IF
+       IF NOT REPORT-FILE-OK
+           DISPLAY 'Error Opening REPORT-FILE.'
+           CLOSE LOAN-FILE
+           STOP RUN
+       END-IF
+
+       PERFORM TOTAL-NEXT-LOAN UNTIL END-OF-LOANS
+
+       CLOSE LOAN-FILE
+       CLOSE REPORT-FILE
+
+       DISPLAY 'Interest-Paid Statement Run Complete - Loans Checked: '
+           WS-LOANS-CHECKED ' Statements Written: '
+           WS-STATEMENTS-WRITTEN
+
+       STOP RUN.
+
+       ASSIGN-NEXT-REPORT-ID.
+           OPEN INPUT REPORT-FILE
+           IF NOT REPORT-FILE-OK
+               MOVE 1 TO WS-NEXT-REPORT-ID
+           ELSE
+               PERFORM FIND-HIGHEST-REPORT-ID
+                   UNTIL END-OF-REPORTS
+               ADD 1 TO WS-NEXT-REPORT-ID
+               CLOSE REPORT-FILE
+           END-IF.
+
+       FIND-HIGHEST-REPORT-ID.
+           READ REPORT-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-REPORTS
+               NOT AT END
+                   IF REPORT-ID > WS-NEXT-REPORT-ID
+                       MOVE REPORT-ID TO WS-NEXT-REPORT-ID
+                   END-IF
+           END-READ.
+
+       TOTAL-NEXT-LOAN.
+           READ LOAN-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-LOANS
+               NOT AT END
+                   ADD 1 TO WS-LOANS-CHECKED
+                   PERFORM TOTAL-INTEREST-FOR-LOAN
+                   IF WS-LOAN-INTEREST-PAID > ZERO
+                       PERFORM WRITE-STATEMENT-ROW
+                   END-IF
+           END-READ.
+
+       TOTAL-INTEREST-FOR-LOAN.
+           MOVE 'N' TO WS-END-OF-SCHEDULE
+           MOVE ZERO TO WS-LOAN-INTEREST-PAID
+
+           OPEN INPUT PAYMENT-SCHEDULE-FILE
+           IF SCHED-FILE-OK
+               PERFORM CHECK-NEXT-SCHEDULE-ROW
+                   UNTIL END-OF-SCHEDULE
+               CLOSE PAYMENT-SCHEDULE-FILE
+           END-IF.
+
+       CHECK-NEXT-SCHEDULE-ROW.
+           READ PAYMENT-SCHEDULE-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-SCHEDULE
+               NOT AT END
+                   MOVE PAYMENT-DUE-DATE TO WS-DUE-DATE-PARTS
+                   IF LOAN-ID OF PAYMENT-SCHEDULE-REC
+                       = LOAN-ID OF LOAN-REC
+                      AND PAID-YES
+                      AND WS-DUE-YEAR = WS-TAX-YEAR
+                       ADD INTEREST-AMOUNT TO WS-LOAN-INTEREST-PAID
+                   END-IF
+           END-READ.
+
+       WRITE-STATEMENT-ROW.
+           MOVE WS-NEXT-REPORT-ID TO REPORT-ID
+           MOVE 'INTEREST STATEMENT' TO REPORT-TYPE
+           MOVE WS-GENERATED-DATE TO GENERATED-DATE
+           MOVE LOAN-ID OF LOAN-REC TO STMT-LOAN-ID
+           MOVE CUSTOMER-ID OF LOAN-REC TO STMT-CUSTOMER-ID
+           MOVE WS-TAX-YEAR TO STMT-TAX-YEAR
+           MOVE WS-LOAN-INTEREST-PAID TO STMT-INTEREST-PAID
+
+           WRITE REPORT-REC
+
+           ADD 1 TO WS-NEXT-REPORT-ID
+           ADD 1 TO WS-STATEMENTS-WRITTEN.
