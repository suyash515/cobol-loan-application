@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMMISSION-SCHEDULE-FILE.
+
+      *================================================================
+      *  Maintains COMMISSION_SCHEDULE.DAT, keyed on EFFECTIVE-DATE,
+      *  so the loan-officer commission rate COMMISSION-CALC applies
+      *  can be changed over time instead of living as a hardcoded
+      *  constant in that program.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMMISSION-SCHEDULE-FILE
+               ASSIGN TO 'COMMISSION_SCHEDULE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COMM-SCHED-EFF-DATE
+                   OF COMMISSION-SCHEDULE-REC
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMMISSION-SCHEDULE-FILE.
+       COPY COMMSCHEDREC.
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS            PIC XX.
+           88  FILE-OK             VALUE '00'.
+           88  FILE-NOT-FOUND      VALUE '35'.
+           88  DUPLICATE-KEY       VALUE '22'.
+       01  WS-EFFECTIVE-DATE      PIC 9(8).
+       01  WS-EFFECTIVE-DATE-PARTS REDEFINES WS-EFFECTIVE-DATE.
+           05  WS-EFF-YEAR         PIC 9(4).
+           05  WS-EFF-MONTH        PIC 9(2).
+           05  WS-EFF-DAY          PIC 9(2).
+       01  WS-MIN-YEAR            PIC 9(4) VALUE 1900.
+       01  WS-MAX-YEAR            PIC 9(4) VALUE 2099.
+       01  WS-COMMISSION-RATE     PIC 9V9(4).
+       01  WS-USER-ID             PIC A(10).
+       01  WS-LOG-ACTION-TYPE     PIC A(20).
+       01  WS-LOG-DESCRIPTION     PIC A(50).
+
+       PROCEDURE DIVISION.
+
+       DISPLAY 'Enter Effective Date (YYYYMMDD): '
+       ACCEPT WS-EFFECTIVE-DATE
+
+       IF WS-EFF-YEAR < WS-MIN-YEAR OR WS-EFF-YEAR > WS-MAX-YEAR
+          OR WS-EFF-MONTH < 1 OR WS-EFF-MONTH > 12
+          OR WS-EFF-DAY < 1 OR WS-EFF-DAY > 31
+           DISPLAY 'Invalid Effective Date: ' WS-EFFECTIVE-DATE
+           GOBACK
+       END-IF
+
+       DISPLAY 'Enter Commission Rate (e.g. 0.0100 For 1%): '
+       ACCEPT WS-COMMISSION-RATE
+
+       DISPLAY 'Enter Your User ID: '
+       ACCEPT WS-USER-ID
+
+       OPEN I-O COMMISSION-SCHEDULE-FILE
+       IF FILE-NOT-FOUND
+           OPEN OUTPUT COMMISSION-SCHEDULE-FILE
+           CLOSE COMMISSION-SCHEDULE-FILE
+           OPEN I-O COMMISSION-SCHEDULE-FILE
+       END-IF
+       IF NOT FILE-OK
+           DISPLAY 'Error Opening COMMISSION-SCHEDULE-FILE.'
+           GOBACK
+       END-IF
+
+       MOVE WS-EFFECTIVE-DATE TO COMM-SCHED-EFF-DATE
+       MOVE WS-COMMISSION-RATE TO COMM-SCHED-RATE
+
+       WRITE COMMISSION-SCHEDULE-REC
+           INVALID KEY
+               DISPLAY 'Duplicate Commission Entry Effective '
+                   WS-EFFECTIVE-DATE
+           NOT INVALID KEY
+               DISPLAY 'Commission Schedule Record Added Successfully.'
+               MOVE 'COMM SCHEDULE ADD' TO WS-LOG-ACTION-TYPE
+               MOVE 'Commission Schedule Record Added'
+                   TO WS-LOG-DESCRIPTION
+               CALL 'WRITE-LOG-ENTRY' USING WS-LOG-ACTION-TYPE
+                                             WS-USER-ID
+                                             WS-LOG-DESCRIPTION
+       END-WRITE
+
+       CLOSE COMMISSION-SCHEDULE-FILE
+
+       GOBACK.
