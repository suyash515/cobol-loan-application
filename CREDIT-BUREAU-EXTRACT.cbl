@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CREDIT-BUREAU-EXTRACT.
+
+      *================================================================
+      *  Monthly credit-bureau payment-performance extract.  Scans
+      *  LOAN-FILE in key order; a DEFAULT loan reports CHARGEOFF and
+      *  a PAIDOFF loan reports PAID straight from LOAN-STATUS.  Any
+      *  other loan is rescanned against TRANSACTION-FILE the same
+      *  way GL-INTERFACE-EXTRACT.cbl cross-references it, finding
+      *  the most recent PAYMENT or PAYOFF transaction to compute days
+      *  since last payment on a 30/360 basis and bucket the account
+      *  CURRENT/30-DAYS/60-DAYS/90-DAYS.  LOAN-AMOUNT is reported as
+      *  the bureau's "high credit" figure, LOAN-BALANCE as the
+      *  current balance.  Writes one CREDIT-BUREAU-REC per loan.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-FILE ASSIGN TO 'LOAN.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOAN-ID OF LOAN-REC
+               FILE STATUS IS LOAN-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO 'TRANSACTION.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS TRAN-FILE-STATUS.
+
+           SELECT CREDIT-BUREAU-FILE ASSIGN TO 'CREDIT_BUREAU.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS CB-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-FILE.
+       COPY LOANREC.
+
+       FD  TRANSACTION-FILE.
+       COPY TRANREC.
+
+       FD  CREDIT-BUREAU-FILE.
+       COPY CREDBUREAUREC.
+
+       WORKING-STORAGE SECTION.
+       01  LOAN-FILE-STATUS         PIC XX.
+           88  LOAN-FILE-OK          VALUE '00'.
+       01  TRAN-FILE-STATUS         PIC XX.
+           88  TRAN-FILE-OK          VALUE '00'.
+       01  CB-FILE-STATUS           PIC XX.
+           88  CB-FILE-OK            VALUE '00'.
+           88  CB-FILE-ERROR         VALUE '10'.
+
+       01  WS-END-OF-LOANS          PIC X VALUE 'N'.
+           88  END-OF-LOANS          VALUE 'Y'.
+       01  WS-END-OF-TRANSACTIONS   PIC X VALUE 'N'.
+           88  END-OF-TRANSACTIONS   VALUE 'Y'.
+
+       01  WS-REPORT-DATE           PIC 9(8).
+       01  WS-REPORT-DATE-PARTS REDEFINES WS-REPORT-DATE.
+           05  WS-REPORT-YEAR       PIC 9(4).
+           05  WS-REPORT-MONTH      PIC 9(2).
+           05  WS-REPORT-DAY        PIC 9(2).
+
+       01  WS-LAST-PAYMENT-DATE     PIC 9(8).
+       01  WS-LAST-PAYMENT-DATE-PARTS REDEFINES WS-LAST-PAYMENT-DATE.
+           05  WS-LAST-PMT-YEAR     PIC 9(4).
+           05  WS-LAST-PMT-MONTH    PIC 9(2).
+           05  WS-LAST-PMT-DAY      PIC 9(2).
+       01  WS-PAYMENT-FOUND         PIC X.
+           88  PAYMENT-WAS-FOUND     VALUE 'Y'.
+
+       01  WS-DAYS-SINCE-PAYMENT    PIC S9(5).
+
+       01  WS-LOANS-EXTRACTED       PIC 9(5) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       DISPLAY 'Enter Credit Bureau Report Date (YYYYMMDD): '
+       ACCEPT WS-REPORT-DATE
+
+       OPEN INPUT LOAN-FILE
+       IF NOT LOAN-FILE-OK
+           DISPLAY 'Error Opening LOAN-FILE.'
+           STOP RUN
+       END-IF
+
+       OPEN EXTEND CREDIT-BUREAU-FILE
+       IF CB-FILE-ERROR
+           OPEN OUTPUT CREDIT-BUREAU-FILE
+       END-IF
+       IF NOT CB-FILE-OK
+           DISPLAY 'Error Opening CREDIT-BUREAU-FILE.'
+           CLOSE LOAN-FILE
+           STOP RUN
+       END-IF
+
+       PERFORM EXTRACT-NEXT-LOAN UNTIL END-OF-LOANS
+
+       CLOSE LOAN-FILE
+       CLOSE CREDIT-BUREAU-FILE
+
+       DISPLAY 'Credit Bureau Extract Complete - Loans Reported: '
+           WS-LOANS-EXTRACTED
+
+       STOP RUN.
+
+       EXTRACT-NEXT-LOAN.
+           READ LOAN-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-LOANS
+               NOT AT END
+                   PERFORM BUILD-CREDIT-BUREAU-ROW
+                   ADD 1 TO WS-LOANS-EXTRACTED
+           END-READ.
+
+       BUILD-CREDIT-BUREAU-ROW.
+           MOVE LOAN-ID OF LOAN-REC     TO CB-LOAN-ID
+           MOVE CUSTOMER-ID OF LOAN-REC TO CB-CUSTOMER-ID
+           MOVE LOAN-AMOUNT OF LOAN-REC TO CB-HIGH-CREDIT
+           MOVE LOAN-BALANCE OF LOAN-REC TO CB-CURRENT-BALANCE
+           MOVE WS-REPORT-DATE          TO CB-REPORT-DATE
+
+           EVALUATE TRUE
+               WHEN STATUS-DEFAULT
+                   MOVE 'CHARGEOFF' TO CB-ACCOUNT-STATUS
+               WHEN STATUS-PAIDOFF
+                   MOVE 'PAID' TO CB-ACCOUNT-STATUS
+               WHEN OTHER
+                   PERFORM DETERMINE-PAYMENT-STATUS
+           END-EVALUATE
+
+           WRITE CREDIT-BUREAU-REC.
+
+      *----------------------------------------------------------------
+      *  Finds the most recent PAYMENT or PAYOFF transaction on this
+      *  loan and buckets the account by days since that payment, the
+      *  same way DELINQUENCY-REPORT.cbl buckets days past due.  A
+      *  loan with no payment transactions yet is reported CURRENT.
+      *----------------------------------------------------------------
+       DETERMINE-PAYMENT-STATUS.
+           MOVE 'N' TO WS-PAYMENT-FOUND
+           MOVE 'N' TO WS-END-OF-TRANSACTIONS
+           MOVE ZERO TO WS-LAST-PAYMENT-DATE
+
+           OPEN INPUT TRANSACTION-FILE
+           IF TRAN-FILE-OK
+               PERFORM FIND-LAST-PAYMENT-TRANSACTION
+                   UNTIL END-OF-TRANSACTIONS
+               CLOSE TRANSACTION-FILE
+           END-IF
+
+           IF NOT PAYMENT-WAS-FOUND
+               MOVE 'CURRENT' TO CB-ACCOUNT-STATUS
+           ELSE
+               COMPUTE WS-DAYS-SINCE-PAYMENT =
+                   (WS-REPORT-YEAR - WS-LAST-PMT-YEAR) * 360
+                   + (WS-REPORT-MONTH - WS-LAST-PMT-MONTH) * 30
+                   + (WS-REPORT-DAY - WS-LAST-PMT-DAY)
+
+               EVALUATE TRUE
+                   WHEN WS-DAYS-SINCE-PAYMENT >= 90
+                       MOVE '90-DAYS' TO CB-ACCOUNT-STATUS
+                   WHEN WS-DAYS-SINCE-PAYMENT >= 60
+                       MOVE '60-DAYS' TO CB-ACCOUNT-STATUS
+                   WHEN WS-DAYS-SINCE-PAYMENT >= 30
+                       MOVE '30-DAYS' TO CB-ACCOUNT-STATUS
+                   WHEN OTHER
+                       MOVE 'CURRENT' TO CB-ACCOUNT-STATUS
+               END-EVALUATE
+           END-IF.
+
+       FIND-LAST-PAYMENT-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-TRANSACTIONS
+               NOT AT END
+                   IF LOAN-ID OF TRANSACTION-REC = LOAN-ID OF LOAN-REC
+                      AND (TYPE-PAYMENT OR TYPE-PAYOFF)
+                      AND PAYMENT-DATE > WS-LAST-PAYMENT-DATE
+                       MOVE PAYMENT-DATE TO WS-LAST-PAYMENT-DATE
+                       MOVE 'Y' TO WS-PAYMENT-FOUND
+                   END-IF
+           END-READ.
