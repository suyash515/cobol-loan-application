@@ -0,0 +1,231 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GUARANTOR-FILE.
+
+      *================================================================
+      *  Guarantor/co-signer sub-ledger, one GUARANTOR-REC per
+      *  LOAN-ID, tracking the guarantor's CUSTOMER-ID and the amount
+      *  of the loan they are liable for -- so that relationship is
+      *  tracked on file instead of living only in the paper file.
+      *  Add validates both LOAN-ID against LOAN-FILE and the
+      *  guarantor's CUSTOMER-ID against CUSTOMER-FILE before the
+      *  guarantor record is written.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GUARANTOR-FILE ASSIGN TO 'GUARANTOR.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOAN-ID OF GUARANTOR-REC
+               FILE STATUS IS FILE-STATUS.
+
+           SELECT LOAN-FILE ASSIGN TO 'LOAN.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOAN-ID OF LOAN-REC
+               FILE STATUS IS LOAN-FILE-STATUS.
+
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTOMER.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID OF CUSTOMER-REC
+               FILE STATUS IS CUSTOMER-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GUARANTOR-FILE.
+       COPY GUARANTORREC.
+
+       FD  LOAN-FILE.
+       COPY LOANREC.
+
+       FD  CUSTOMER-FILE.
+       COPY CUSTREC.
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS              PIC XX.
+           88  FILE-OK               VALUE '00'.
+           88  FILE-NOT-FOUND        VALUE '35'.
+       01  LOAN-FILE-STATUS         PIC XX.
+           88  LOAN-FILE-OK          VALUE '00'.
+       01  CUSTOMER-FILE-STATUS     PIC XX.
+           88  CUSTOMER-FILE-OK      VALUE '00'.
+       01  WS-MODE                  PIC X.
+           88  ADD-MODE               VALUE '1'.
+           88  RELEASE-MODE           VALUE '2'.
+           88  INQUIRE-MODE           VALUE '3'.
+       01  WS-LOAN-ID               PIC 9(5).
+       01  WS-GUARANTOR-CUSTOMER-ID PIC 9(5).
+       01  WS-GUARANTEE-DATE        PIC 9(8).
+       01  WS-GUARANTEE-AMOUNT      PIC 9(7)V99.
+       01  WS-USER-ID               PIC A(10).
+       01  WS-LOG-ACTION-TYPE       PIC A(20).
+       01  WS-LOG-DESCRIPTION       PIC A(50).
+
+       PROCEDURE DIVISION.
+
+       DISPLAY '1. Add Guarantor'
+       DISPLAY '2. Release Guarantor'
+       DISPLAY '3. Inquire Guarantor'
+       DISPLAY 'Select Option: '
+       ACCEPT WS-MODE
+       DISPLAY 'Enter Your User ID: '
+       ACCEPT WS-USER-ID
+
+       EVALUATE TRUE
+           WHEN ADD-MODE
+               PERFORM ADD-GUARANTOR
+           WHEN RELEASE-MODE
+               PERFORM RELEASE-GUARANTOR
+           WHEN INQUIRE-MODE
+               PERFORM INQUIRE-GUARANTOR
+           WHEN OTHER
+               DISPLAY 'Invalid Option.'
+       END-EVALUATE
+
+       STOP RUN.
+
+       ADD-GUARANTOR.
+           DISPLAY 'Enter Loan ID: '
+           ACCEPT WS-LOAN-ID
+
+           OPEN INPUT LOAN-FILE
+           IF NOT LOAN-FILE-OK
+               DISPLAY 'Error Opening LOAN-FILE.'
+               STOP RUN
+           END-IF
+
+           MOVE WS-LOAN-ID TO LOAN-ID OF LOAN-REC
+           READ LOAN-FILE
+               INVALID KEY
+                   DISPLAY 'Loan Not Found: ' WS-LOAN-ID
+           END-READ
+           CLOSE LOAN-FILE
+
+           IF NOT LOAN-FILE-OK
+               DISPLAY 'Guarantor Entry Rejected.'
+           ELSE
+               DISPLAY 'Enter Guarantor Customer ID: '
+               ACCEPT WS-GUARANTOR-CUSTOMER-ID
+               PERFORM VALIDATE-GUARANTOR-CUSTOMER
+
+               IF NOT CUSTOMER-FILE-OK
+                   DISPLAY 'Guarantor Customer Not On File: '
+                       WS-GUARANTOR-CUSTOMER-ID
+                       ' - Guarantor Entry Rejected.'
+               ELSE
+                   DISPLAY 'Enter Guarantee Date (YYYYMMDD): '
+                   ACCEPT WS-GUARANTEE-DATE
+                   DISPLAY 'Enter Guarantee Amount: '
+                   ACCEPT WS-GUARANTEE-AMOUNT
+                   PERFORM WRITE-GUARANTOR-RECORD
+               END-IF
+           END-IF.
+
+       VALIDATE-GUARANTOR-CUSTOMER.
+           OPEN INPUT CUSTOMER-FILE
+           IF NOT CUSTOMER-FILE-OK
+               DISPLAY 'Error Opening CUSTOMER-FILE.'
+               STOP RUN
+           END-IF
+
+           MOVE WS-GUARANTOR-CUSTOMER-ID TO CUSTOMER-ID OF CUSTOMER-REC
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   MOVE '23' TO CUSTOMER-FILE-STATUS
+           END-READ
+
+           CLOSE CUSTOMER-FILE.
+
+       WRITE-GUARANTOR-RECORD.
+           OPEN I-O GUARANTOR-FILE
+           IF FILE-NOT-FOUND
+               OPEN OUTPUT GUARANTOR-FILE
+               CLOSE GUARANTOR-FILE
+               OPEN I-O GUARANTOR-FILE
+           END-IF
+           IF NOT FILE-OK
+               DISPLAY 'Error Opening GUARANTOR-FILE.'
+               STOP RUN
+           END-IF
+
+           MOVE WS-LOAN-ID               TO LOAN-ID OF GUARANTOR-REC
+           MOVE WS-GUARANTOR-CUSTOMER-ID TO GUARANTOR-CUSTOMER-ID
+           MOVE WS-GUARANTEE-DATE        TO GUARANTEE-DATE
+           MOVE WS-GUARANTEE-AMOUNT      TO GUARANTEE-AMOUNT
+           MOVE 'ACTIVE'                 TO GUARANTOR-STATUS
+
+           WRITE GUARANTOR-REC
+               INVALID KEY
+                   DISPLAY 'Guarantor Already Exists For Loan: '
+                       WS-LOAN-ID
+               NOT INVALID KEY
+                   DISPLAY 'Guarantor Record Added Successfully.'
+                   MOVE 'GUARANTOR ADD' TO WS-LOG-ACTION-TYPE
+                   MOVE 'Guarantor Record Added'
+                       TO WS-LOG-DESCRIPTION
+                   CALL 'WRITE-LOG-ENTRY' USING WS-LOG-ACTION-TYPE
+                                                 WS-USER-ID
+                                                 WS-LOG-DESCRIPTION
+           END-WRITE
+
+           CLOSE GUARANTOR-FILE.
+
+       RELEASE-GUARANTOR.
+           DISPLAY 'Enter Loan ID: '
+           ACCEPT WS-LOAN-ID
+
+           OPEN I-O GUARANTOR-FILE
+           IF NOT FILE-OK
+               DISPLAY 'Error Opening GUARANTOR-FILE.'
+               STOP RUN
+           END-IF
+
+           MOVE WS-LOAN-ID TO LOAN-ID OF GUARANTOR-REC
+           READ GUARANTOR-FILE
+               INVALID KEY
+                   DISPLAY 'Guarantor Not Found: ' WS-LOAN-ID
+               NOT INVALID KEY
+                   MOVE 'RELEASED' TO GUARANTOR-STATUS
+                   REWRITE GUARANTOR-REC
+                       INVALID KEY
+                           DISPLAY 'Error Updating Guarantor Record.'
+                       NOT INVALID KEY
+                           DISPLAY 'Guarantor Released.'
+                           MOVE 'GUARANTOR RELEASE'
+                               TO WS-LOG-ACTION-TYPE
+                           MOVE 'Guarantor Released'
+                               TO WS-LOG-DESCRIPTION
+                           CALL 'WRITE-LOG-ENTRY' USING
+                               WS-LOG-ACTION-TYPE
+                               WS-USER-ID
+                               WS-LOG-DESCRIPTION
+                   END-REWRITE
+           END-READ
+
+           CLOSE GUARANTOR-FILE.
+
+       INQUIRE-GUARANTOR.
+           DISPLAY 'Enter Loan ID: '
+           ACCEPT WS-LOAN-ID
+
+           OPEN INPUT GUARANTOR-FILE
+           IF NOT FILE-OK
+               DISPLAY 'Error Opening GUARANTOR-FILE.'
+               STOP RUN
+           END-IF
+
+           MOVE WS-LOAN-ID TO LOAN-ID OF GUARANTOR-REC
+           READ GUARANTOR-FILE
+               INVALID KEY
+                   DISPLAY 'Guarantor Not Found: ' WS-LOAN-ID
+               NOT INVALID KEY
+                   DISPLAY 'Loan ID: '         LOAN-ID OF GUARANTOR-REC
+                   DISPLAY 'Guarantor Cust ID: ' GUARANTOR-CUSTOMER-ID
+                   DISPLAY 'Guarantee Date: '   GUARANTEE-DATE
+                   DISPLAY 'Guarantee Amount: ' GUARANTEE-AMOUNT
+                   DISPLAY 'Status: '           GUARANTOR-STATUS
+           END-READ
+
+           CLOSE GUARANTOR-FILE.
