@@ -0,0 +1,162 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOAN-PAYOFF-QUOTE.
+
+      *================================================================
+      *  Customer-facing payoff quote.  Unlike LOAN-PAYOFF, this does
+      *  not touch any file -- it only reads LOAN-FILE and PAYMENT-
+      *  SCHEDULE-FILE and displays the figure.  Finds the loan's
+      *  most recent PAYMENT-SCHEDULE-FILE entry, counts the days from
+      *  that entry's PAYMENT-DUE-DATE to the operator-supplied quote
+      *  date on a 30/360 basis, and adds that much accrued interest
+      *  to LOAN-BALANCE, the same daily-rate formula LOAN-PAYOFF uses
+      *  when it actually closes a loan out.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-FILE ASSIGN TO 'LOAN.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOAN-ID OF LOAN-REC
+               FILE STATUS IS LOAN-FILE-STATUS.
+
+           SELECT PAYMENT-SCHEDULE-FILE
+               ASSIGN TO 'PAYMENT_SCHEDULE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS SCHED-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-FILE.
+       COPY LOANREC.
+
+       FD  PAYMENT-SCHEDULE-FILE.
+       COPY PAYSCHREC.
+
+       WORKING-STORAGE SECTION.
+       01  LOAN-FILE-STATUS         PIC XX.
+           88  LOAN-FILE-OK          VALUE '00'.
+       01  SCHED-FILE-STATUS        PIC XX.
+           88  SCHED-FILE-OK         VALUE '00'.
+       01  WS-END-OF-SCHEDULE       PIC X VALUE 'N'.
+           88  END-OF-SCHEDULE       VALUE 'Y'.
+       01  WS-LOAN-ID               PIC 9(5).
+       01  WS-QUOTE-DATE            PIC 9(8).
+       01  WS-QUOTE-DATE-PARTS REDEFINES WS-QUOTE-DATE.
+           05  WS-QUOTE-YEAR        PIC 9(4).
+           05  WS-QUOTE-MONTH       PIC 9(2).
+           05  WS-QUOTE-DAY         PIC 9(2).
+
+       01  WS-LAST-ENTRY-DATE       PIC 9(8) VALUE ZERO.
+       01  WS-LAST-DATE-PARTS REDEFINES WS-LAST-ENTRY-DATE.
+           05  WS-LAST-YEAR         PIC 9(4).
+           05  WS-LAST-MONTH        PIC 9(2).
+           05  WS-LAST-DAY          PIC 9(2).
+
+       01  WS-LAST-ENTRY-FOUND      PIC X VALUE 'N'.
+           88  LAST-ENTRY-FOUND      VALUE 'Y'.
+
+       01  WS-DAYS-ACCRUED          PIC S9(5).
+       01  WS-DAILY-RATE            PIC 9(3)V9(6) COMP-3.
+       01  WS-ACCRUED-INTEREST      PIC 9(7)V99 COMP-3.
+       01  WS-PAYOFF-AMOUNT         PIC 9(7)V99 COMP-3.
+
+       PROCEDURE DIVISION.
+
+       DISPLAY 'Enter Loan ID For Payoff Quote: '
+       ACCEPT WS-LOAN-ID
+       DISPLAY 'Enter Quote Date (YYYYMMDD): '
+       ACCEPT WS-QUOTE-DATE
+
+       OPEN INPUT LOAN-FILE
+       IF NOT LOAN-FILE-OK
+           DISPLAY 'Error Opening LOAN-FILE.'
+           STOP RUN
+       END-IF
+
+       MOVE WS-LOAN-ID TO LOAN-ID OF LOAN-REC
+       READ LOAN-FILE
+           INVALID KEY
+               DISPLAY 'Loan Not Found: ' WS-LOAN-ID
+               CLOSE LOAN-FILE
+               STOP RUN
+       END-READ
+
+       CLOSE LOAN-FILE
+
+       PERFORM FIND-LAST-SCHEDULE-ENTRY
+
+       IF LAST-ENTRY-FOUND
+           PERFORM COMPUTE-DAYS-ACCRUED
+       ELSE
+           DISPLAY 'No Payment Schedule On File - Quoting From Zero '
+               'Days Accrued.'
+           MOVE ZERO TO WS-DAYS-ACCRUED
+       END-IF
+
+       IF WS-DAYS-ACCRUED < ZERO
+           MOVE ZERO TO WS-DAYS-ACCRUED
+       END-IF
+
+       COMPUTE WS-DAILY-RATE =
+           INTEREST-RATE OF LOAN-REC / 100 / 365
+       COMPUTE WS-ACCRUED-INTEREST ROUNDED =
+           LOAN-BALANCE OF LOAN-REC * WS-DAILY-RATE * WS-DAYS-ACCRUED
+       COMPUTE WS-PAYOFF-AMOUNT =
+           LOAN-BALANCE OF LOAN-REC + WS-ACCRUED-INTEREST
+
+       DISPLAY ' '
+       DISPLAY '============================================'
+       DISPLAY '            LOAN PAYOFF QUOTE'
+       DISPLAY '============================================'
+       DISPLAY 'Loan ID             : ' LOAN-ID OF LOAN-REC
+       DISPLAY 'Customer ID         : ' CUSTOMER-ID OF LOAN-REC
+       DISPLAY 'Quote Good Through  : ' WS-QUOTE-DATE
+       DISPLAY 'Current Balance     : ' LOAN-BALANCE OF LOAN-REC
+       DISPLAY 'Days Accrued        : ' WS-DAYS-ACCRUED
+       DISPLAY 'Accrued Interest    : ' WS-ACCRUED-INTEREST
+       DISPLAY 'Total Payoff Amount : ' WS-PAYOFF-AMOUNT
+       DISPLAY '============================================'
+
+       STOP RUN.
+
+      *----------------------------------------------------------------
+      *  Rescans PAYMENT-SCHEDULE-FILE for this loan's highest
+      *  PAYMENT-DUE-DATE -- its most recent scheduled entry.
+      *----------------------------------------------------------------
+       FIND-LAST-SCHEDULE-ENTRY.
+           MOVE 'N' TO WS-END-OF-SCHEDULE
+           MOVE 'N' TO WS-LAST-ENTRY-FOUND
+           MOVE ZERO TO WS-LAST-ENTRY-DATE
+
+           OPEN INPUT PAYMENT-SCHEDULE-FILE
+           IF SCHED-FILE-OK
+               PERFORM CHECK-NEXT-SCHEDULE-ENTRY
+                   UNTIL END-OF-SCHEDULE
+               CLOSE PAYMENT-SCHEDULE-FILE
+           END-IF.
+
+       CHECK-NEXT-SCHEDULE-ENTRY.
+           READ PAYMENT-SCHEDULE-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-SCHEDULE
+               NOT AT END
+                   IF LOAN-ID OF PAYMENT-SCHEDULE-REC = WS-LOAN-ID
+                      AND PAYMENT-DUE-DATE > WS-LAST-ENTRY-DATE
+                       MOVE PAYMENT-DUE-DATE TO WS-LAST-ENTRY-DATE
+                       MOVE 'Y' TO WS-LAST-ENTRY-FOUND
+                   END-IF
+           END-READ.
+
+      *----------------------------------------------------------------
+      *  30/360 day count from the last schedule entry to the quote
+      *  date -- the standard banking day-count convention, and one
+      *  that needs no date-arithmetic intrinsics.
+      *----------------------------------------------------------------
+       COMPUTE-DAYS-ACCRUED.
+           COMPUTE WS-DAYS-ACCRUED =
+               (WS-QUOTE-YEAR - WS-LAST-YEAR) * 360
+               + (WS-QUOTE-MONTH - WS-LAST-MONTH) * 30
+               + (WS-QUOTE-DAY - WS-LAST-DAY).
