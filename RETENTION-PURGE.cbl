@@ -0,0 +1,323 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RETENTION-PURGE.
+
+      *================================================================
+      *  Nightly/periodic retention job.  Any LOG-REC with a TIMESTAMP
+      *  older than the given cutoff, and any TRANSACTION-REC with a
+      *  PAYMENT-DATE older than the cutoff, is written out to
+      *  BACKUP-FILE (tagged with the source file name) and dropped
+      *  from the live LINE SEQUENTIAL file, the same rebuild-via-
+      *  work-file approach SCHEDULE-RECALC and PAYMENT-POSTING use,
+      *  so LOG.DAT and TRANSACTION.DAT don't grow forever.
+      *
+      *  NOTE: LATE-FEE-ASSESSMENT.cbl's CHECK-FEE-ALREADY-ASSESSED
+      *  dedup check rescans TRANSACTION-FILE for an existing FEE row
+      *  tied to a schedule row before posting a new one.  Do not set
+      *  the cutoff date here ahead of a late-fee's PAYMENT-SCHEDULE
+      *  row being resolved (PAID-YES), or a purged FEE transaction
+      *  can no longer be found and that fee gets reassessed and
+      *  double-posted on a later LATE-FEE-ASSESSMENT run.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN TO 'LOG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS LOG-FILE-STATUS.
+
+           SELECT NEW-LOG-FILE ASSIGN TO 'LOG.DAT.NEW'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS NEW-LOG-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO 'TRANSACTION.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS TRAN-FILE-STATUS.
+
+           SELECT NEW-TRANSACTION-FILE ASSIGN TO 'TRANSACTION.DAT.NEW'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS NEW-TRAN-FILE-STATUS.
+
+           SELECT BACKUP-FILE ASSIGN TO 'BACKUP.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS BACKUP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOG-FILE.
+       COPY LOGREC.
+
+       FD  NEW-LOG-FILE.
+       01  NEW-LOG-REC.
+           05  NEW-LOG-ACTION-TYPE     PIC A(20).
+           05  NEW-LOG-TIMESTAMP       PIC 9(8).
+           05  NEW-LOG-USER-ID         PIC A(10).
+           05  NEW-LOG-DESCRIPTION     PIC A(50).
+
+       FD  TRANSACTION-FILE.
+       COPY TRANREC.
+
+       FD  NEW-TRANSACTION-FILE.
+       01  NEW-TRANSACTION-REC.
+           05  NEW-TRANSACTION-ID      PIC 9(5).
+           05  NEW-TRAN-LOAN-ID        PIC 9(5).
+           05  NEW-TRAN-PAYMENT-DATE   PIC 9(8).
+           05  NEW-TRAN-PAYMENT-AMOUNT PIC 9(7)V99.
+           05  NEW-TRAN-REMAINING-BAL  PIC 9(7)V99.
+           05  NEW-TRAN-TYPE           PIC X(10).
+           05  NEW-TRAN-REVERSED-ID    PIC 9(5).
+
+       FD  BACKUP-FILE.
+       COPY BACKUPREC.
+
+       WORKING-STORAGE SECTION.
+       01  LOG-FILE-STATUS          PIC XX.
+           88  LOG-FILE-OK           VALUE '00'.
+       01  NEW-LOG-FILE-STATUS      PIC XX.
+           88  NEW-LOG-FILE-OK       VALUE '00'.
+       01  TRAN-FILE-STATUS         PIC XX.
+           88  TRAN-FILE-OK          VALUE '00'.
+       01  NEW-TRAN-FILE-STATUS     PIC XX.
+           88  NEW-TRAN-FILE-OK      VALUE '00'.
+       01  BACKUP-FILE-STATUS       PIC XX.
+           88  BACKUP-FILE-OK        VALUE '00'.
+       01  WS-CUTOFF-DATE           PIC 9(8).
+       01  WS-NEXT-BACKUP-ID        PIC 9(5) VALUE ZERO.
+       01  WS-END-OF-BACKUPS        PIC X VALUE 'N'.
+           88  END-OF-BACKUPS        VALUE 'Y'.
+       01  WS-END-OF-LOG            PIC X VALUE 'N'.
+           88  END-OF-LOG            VALUE 'Y'.
+       01  WS-END-OF-TRAN           PIC X VALUE 'N'.
+           88  END-OF-TRAN           VALUE 'Y'.
+       01  WS-END-OF-NEW-LOG        PIC X VALUE 'N'.
+           88  END-OF-NEW-LOG        VALUE 'Y'.
+       01  WS-END-OF-NEW-TRAN       PIC X VALUE 'N'.
+           88  END-OF-NEW-TRAN       VALUE 'Y'.
+       01  WS-LOG-ARCHIVED          PIC 9(5) COMP VALUE ZERO.
+       01  WS-LOG-KEPT              PIC 9(5) COMP VALUE ZERO.
+       01  WS-TRAN-ARCHIVED         PIC 9(5) COMP VALUE ZERO.
+       01  WS-TRAN-KEPT             PIC 9(5) COMP VALUE ZERO.
+       01  WS-LOG-ARCHIVE-DATA.
+           05  ARC-LOG-ACTION-TYPE      PIC A(20).
+           05  ARC-LOG-TIMESTAMP        PIC 9(8).
+           05  ARC-LOG-USER-ID          PIC A(10).
+           05  ARC-LOG-DESCRIPTION      PIC A(50).
+       01  WS-TRAN-ARCHIVE-DATA.
+           05  ARC-TRAN-ID              PIC 9(5).
+           05  ARC-TRAN-LOAN-ID         PIC 9(5).
+           05  ARC-TRAN-PAYMENT-DATE    PIC 9(8).
+           05  ARC-TRAN-PAYMENT-AMOUNT  PIC 9(7)V99.
+           05  ARC-TRAN-REMAINING-BAL   PIC 9(7)V99.
+           05  ARC-TRAN-TYPE            PIC X(10).
+           05  ARC-TRAN-REVERSED-ID     PIC 9(5).
+
+       PROCEDURE DIVISION.
+
+       DISPLAY 'Enter Retention Cutoff Date (YYYYMMDD) - '
+       DISPLAY 'Entries Older Than This Date Will Be Archived: '
+       ACCEPT WS-CUTOFF-DATE
+
+       PERFORM ASSIGN-NEXT-BACKUP-ID
+       PERFORM PURGE-LOG-FILE
+       PERFORM PURGE-TRANSACTION-FILE
+
+       DISPLAY ' '
+       DISPLAY 'Log Entries Archived        : ' WS-LOG-ARCHIVED
+       DISPLAY 'Log Entries Kept             : ' WS-LOG-KEPT
+       DISPLAY 'Transaction Entries Archived: ' WS-TRAN-ARCHIVED
+       DISPLAY 'Transaction Entries Kept     : ' WS-TRAN-KEPT
+
+       STOP RUN.
+
+       ASSIGN-NEXT-BACKUP-ID.
+           OPEN INPUT BACKUP-FILE
+           IF NOT BACKUP-FILE-OK
+               MOVE 1 TO WS-NEXT-BACKUP-ID
+           ELSE
+               PERFORM FIND-HIGHEST-BACKUP-ID
+                   UNTIL END-OF-BACKUPS
+               ADD 1 TO WS-NEXT-BACKUP-ID
+               CLOSE BACKUP-FILE
+           END-IF.
+
+       FIND-HIGHEST-BACKUP-ID.
+           READ BACKUP-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-BACKUPS
+               NOT AT END
+                   IF BACKUP-ID > WS-NEXT-BACKUP-ID
+                       MOVE BACKUP-ID TO WS-NEXT-BACKUP-ID
+                   END-IF
+           END-READ.
+
+      *----------------------------------------------------------------
+      *  LOG.DAT retention.
+      *----------------------------------------------------------------
+       PURGE-LOG-FILE.
+           OPEN INPUT LOG-FILE
+           IF NOT LOG-FILE-OK
+               DISPLAY 'No LOG-FILE To Purge.'
+           ELSE
+               OPEN OUTPUT NEW-LOG-FILE
+               OPEN EXTEND BACKUP-FILE
+               IF NOT BACKUP-FILE-OK
+                   OPEN OUTPUT BACKUP-FILE
+               END-IF
+
+               PERFORM PROCESS-NEXT-LOG-ROW UNTIL END-OF-LOG
+
+               CLOSE LOG-FILE
+               CLOSE NEW-LOG-FILE
+               CLOSE BACKUP-FILE
+
+               PERFORM COPY-NEW-LOG-TO-LIVE
+           END-IF.
+
+       PROCESS-NEXT-LOG-ROW.
+           READ LOG-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-LOG
+               NOT AT END
+                   IF TIMESTAMP < WS-CUTOFF-DATE
+                       PERFORM ARCHIVE-LOG-ROW
+                       ADD 1 TO WS-LOG-ARCHIVED
+                   ELSE
+                       MOVE ACTION-TYPE TO NEW-LOG-ACTION-TYPE
+                       MOVE TIMESTAMP TO NEW-LOG-TIMESTAMP
+                       MOVE USER-ID TO NEW-LOG-USER-ID
+                       MOVE ACTION-DESCRIPTION TO NEW-LOG-DESCRIPTION
+                       WRITE NEW-LOG-REC
+                       ADD 1 TO WS-LOG-KEPT
+                   END-IF
+           END-READ.
+
+       ARCHIVE-LOG-ROW.
+           MOVE ACTION-TYPE TO ARC-LOG-ACTION-TYPE
+           MOVE TIMESTAMP TO ARC-LOG-TIMESTAMP
+           MOVE USER-ID TO ARC-LOG-USER-ID
+           MOVE ACTION-DESCRIPTION TO ARC-LOG-DESCRIPTION
+
+           MOVE WS-NEXT-BACKUP-ID TO BACKUP-ID
+           MOVE 'LOG.DAT' TO FILE-NAME
+           MOVE WS-CUTOFF-DATE TO BACKUP-DATE
+           MOVE WS-LOG-ARCHIVE-DATA TO BACKUP-DATA
+
+           WRITE BACKUP-REC
+
+           ADD 1 TO WS-NEXT-BACKUP-ID.
+
+       COPY-NEW-LOG-TO-LIVE.
+           OPEN INPUT NEW-LOG-FILE
+           OPEN OUTPUT LOG-FILE
+
+           PERFORM COPY-NEXT-LOG-ROW UNTIL END-OF-NEW-LOG
+
+           CLOSE NEW-LOG-FILE
+           CLOSE LOG-FILE.
+
+       COPY-NEXT-LOG-ROW.
+           READ NEW-LOG-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-NEW-LOG
+               NOT AT END
+                   MOVE NEW-LOG-ACTION-TYPE TO ACTION-TYPE
+                   MOVE NEW-LOG-TIMESTAMP TO TIMESTAMP
+                   MOVE NEW-LOG-USER-ID TO USER-ID
+                   MOVE NEW-LOG-DESCRIPTION TO ACTION-DESCRIPTION
+                   WRITE LOG-REC
+           END-READ.
+
+      *----------------------------------------------------------------
+      *  TRANSACTION.DAT retention.
+      *----------------------------------------------------------------
+       PURGE-TRANSACTION-FILE.
+           OPEN INPUT TRANSACTION-FILE
+           IF NOT TRAN-FILE-OK
+               DISPLAY 'No TRANSACTION-FILE To Purge.'
+           ELSE
+               OPEN OUTPUT NEW-TRANSACTION-FILE
+               OPEN EXTEND BACKUP-FILE
+               IF NOT BACKUP-FILE-OK
+                   OPEN OUTPUT BACKUP-FILE
+               END-IF
+
+               PERFORM PROCESS-NEXT-TRAN-ROW UNTIL END-OF-TRAN
+
+               CLOSE TRANSACTION-FILE
+               CLOSE NEW-TRANSACTION-FILE
+               CLOSE BACKUP-FILE
+
+               PERFORM COPY-NEW-TRAN-TO-LIVE
+           END-IF.
+
+       PROCESS-NEXT-TRAN-ROW.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-TRAN
+               NOT AT END
+                   IF PAYMENT-DATE < WS-CUTOFF-DATE
+                       PERFORM ARCHIVE-TRAN-ROW
+                       ADD 1 TO WS-TRAN-ARCHIVED
+                   ELSE
+                       MOVE TRANSACTION-ID TO NEW-TRANSACTION-ID
+                       MOVE LOAN-ID OF TRANSACTION-REC
+                           TO NEW-TRAN-LOAN-ID
+                       MOVE PAYMENT-DATE TO NEW-TRAN-PAYMENT-DATE
+                       MOVE PAYMENT-AMOUNT TO NEW-TRAN-PAYMENT-AMOUNT
+                       MOVE REMAINING-BALANCE
+                           TO NEW-TRAN-REMAINING-BAL
+                       MOVE TRANSACTION-TYPE TO NEW-TRAN-TYPE
+                       MOVE REVERSED-TRANSACTION-ID
+                           TO NEW-TRAN-REVERSED-ID
+                       WRITE NEW-TRANSACTION-REC
+                       ADD 1 TO WS-TRAN-KEPT
+                   END-IF
+           END-READ.
+
+       ARCHIVE-TRAN-ROW.
+           MOVE TRANSACTION-ID TO ARC-TRAN-ID
+           MOVE LOAN-ID OF TRANSACTION-REC TO ARC-TRAN-LOAN-ID
+           MOVE PAYMENT-DATE TO ARC-TRAN-PAYMENT-DATE
+           MOVE PAYMENT-AMOUNT TO ARC-TRAN-PAYMENT-AMOUNT
+           MOVE REMAINING-BALANCE TO ARC-TRAN-REMAINING-BAL
+           MOVE TRANSACTION-TYPE TO ARC-TRAN-TYPE
+           MOVE REVERSED-TRANSACTION-ID TO ARC-TRAN-REVERSED-ID
+
+           MOVE WS-NEXT-BACKUP-ID TO BACKUP-ID
+           MOVE 'TRANSACTION.DAT' TO FILE-NAME
+           MOVE WS-CUTOFF-DATE TO BACKUP-DATE
+           MOVE WS-TRAN-ARCHIVE-DATA TO BACKUP-DATA
+
+           WRITE BACKUP-REC
+
+           ADD 1 TO WS-NEXT-BACKUP-ID.
+
+       COPY-NEW-TRAN-TO-LIVE.
+           OPEN INPUT NEW-TRANSACTION-FILE
+           OPEN OUTPUT TRANSACTION-FILE
+
+           PERFORM COPY-NEXT-TRAN-ROW UNTIL END-OF-NEW-TRAN
+
+           CLOSE NEW-TRANSACTION-FILE
+           CLOSE TRANSACTION-FILE.
+
+       COPY-NEXT-TRAN-ROW.
+           READ NEW-TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-NEW-TRAN
+               NOT AT END
+                   MOVE NEW-TRANSACTION-ID TO TRANSACTION-ID
+                   MOVE NEW-TRAN-LOAN-ID TO LOAN-ID OF TRANSACTION-REC
+                   MOVE NEW-TRAN-PAYMENT-DATE TO PAYMENT-DATE
+                   MOVE NEW-TRAN-PAYMENT-AMOUNT TO PAYMENT-AMOUNT
+                   MOVE NEW-TRAN-REMAINING-BAL TO REMAINING-BALANCE
+                   MOVE NEW-TRAN-TYPE TO TRANSACTION-TYPE
+                   MOVE NEW-TRAN-REVERSED-ID
+                       TO REVERSED-TRANSACTION-ID
+                   WRITE TRANSACTION-REC
+           END-READ.
