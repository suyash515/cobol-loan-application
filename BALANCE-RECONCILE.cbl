@@ -0,0 +1,179 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BALANCE-RECONCILE.
+
+      *================================================================
+      *  Scans LOAN-FILE in key order and, for each loan, rescans
+      *  PAYMENT-SCHEDULE-FILE summing PRINCIPAL-AMOUNT on every row
+      *  marked PAID for that LOAN-ID.  LOAN-AMOUNT minus that sum is
+      *  what LOAN-BALANCE should be; any loan where the two don't
+      *  agree gets a RECONCILIATION row written to REPORT-FILE so
+      *  posting errors surface instead of compounding unnoticed.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-FILE ASSIGN TO 'LOAN.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOAN-ID OF LOAN-REC
+               FILE STATUS IS LOAN-FILE-STATUS.
+
+           SELECT PAYMENT-SCHEDULE-FILE
+               ASSIGN TO 'PAYMENT_SCHEDULE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS SCHED-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO 'REPORT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-FILE.
+       COPY LOANREC.
+
+       FD  PAYMENT-SCHEDULE-FILE.
+       COPY PAYSCHREC.
+
+       FD  REPORT-FILE.
+       COPY REPORTREC.
+
+       WORKING-STORAGE SECTION.
+       01  LOAN-FILE-STATUS         PIC XX.
+           88  LOAN-FILE-OK          VALUE '00'.
+       01  SCHED-FILE-STATUS        PIC XX.
+           88  SCHED-FILE-OK         VALUE '00'.
+       01  REPORT-FILE-STATUS       PIC XX.
+           88  REPORT-FILE-OK        VALUE '00'.
+       01  WS-END-OF-LOANS          PIC X VALUE 'N'.
+           88  END-OF-LOANS          VALUE 'Y'.
+       01  WS-END-OF-SCHEDULE       PIC X VALUE 'N'.
+           88  END-OF-SCHEDULE       VALUE 'Y'.
+       01  WS-END-OF-REPORTS        PIC X VALUE 'N'.
+           88  END-OF-REPORTS        VALUE 'Y'.
+       01  WS-AS-OF-DATE            PIC 9(8).
+       01  WS-NEXT-REPORT-ID        PIC 9(5) VALUE ZERO.
+       01  WS-PRINCIPAL-PAID-SUM    PIC 9(9)V99 VALUE ZERO.
+       01  WS-EXPECTED-BALANCE      PIC S9(7)V99 VALUE ZERO.
+       01  WS-BALANCE-DIFFERENCE    PIC S9(7)V99 VALUE ZERO.
+       01  WS-LOANS-CHECKED         PIC 9(5) COMP VALUE ZERO.
+       01  WS-LOANS-MATCHED         PIC 9(5) COMP VALUE ZERO.
+       01  WS-LOANS-MISMATCHED      PIC 9(5) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       DISPLAY 'Enter Reconciliation Date (YYYYMMDD): '
+       ACCEPT WS-AS-OF-DATE
+
+       OPEN INPUT LOAN-FILE
+       IF NOT LOAN-FILE-OK
+           DISPLAY 'Error Opening LOAN-FILE.'
+           STOP RUN
+       END-IF
+
+       PERFORM ASSIGN-NEXT-REPORT-ID
+
+       OPEN EXTEND REPORT-FILE
+       IF NOT REPORT-FILE-OK
+           OPEN OUTPUT REPORT-FILE
+       END-IF
+       IF NOT REPORT-FILE-OK
+           DISPLAY 'Error Opening REPORT-FILE.'
+           CLOSE LOAN-FILE
+           STOP RUN
+       END-IF
+
+       PERFORM RECONCILE-NEXT-LOAN UNTIL END-OF-LOANS
+
+       CLOSE LOAN-FILE
+       CLOSE REPORT-FILE
+
+       DISPLAY 'Balance Reconciliation Complete - Checked: '
+           WS-LOANS-CHECKED ' Matched: ' WS-LOANS-MATCHED
+           ' Mismatched: ' WS-LOANS-MISMATCHED
+
+       STOP RUN.
+
+       ASSIGN-NEXT-REPORT-ID.
+           OPEN INPUT REPORT-FILE
+           IF NOT REPORT-FILE-OK
+               MOVE 1 TO WS-NEXT-REPORT-ID
+           ELSE
+               PERFORM FIND-HIGHEST-REPORT-ID
+                   UNTIL END-OF-REPORTS
+               ADD 1 TO WS-NEXT-REPORT-ID
+               CLOSE REPORT-FILE
+           END-IF.
+
+       FIND-HIGHEST-REPORT-ID.
+           READ REPORT-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-REPORTS
+               NOT AT END
+                   IF REPORT-ID > WS-NEXT-REPORT-ID
+                       MOVE REPORT-ID TO WS-NEXT-REPORT-ID
+                   END-IF
+           END-READ.
+
+       RECONCILE-NEXT-LOAN.
+           READ LOAN-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-LOANS
+               NOT AT END
+                   ADD 1 TO WS-LOANS-CHECKED
+                   PERFORM SUM-SCHEDULED-PRINCIPAL
+                   COMPUTE WS-EXPECTED-BALANCE =
+                       LOAN-AMOUNT OF LOAN-REC - WS-PRINCIPAL-PAID-SUM
+                   COMPUTE WS-BALANCE-DIFFERENCE =
+                       WS-EXPECTED-BALANCE - LOAN-BALANCE OF LOAN-REC
+                   IF WS-BALANCE-DIFFERENCE = ZERO
+                       ADD 1 TO WS-LOANS-MATCHED
+                   ELSE
+                       ADD 1 TO WS-LOANS-MISMATCHED
+                       PERFORM WRITE-MISMATCH-ROW
+                   END-IF
+           END-READ.
+
+       SUM-SCHEDULED-PRINCIPAL.
+           MOVE ZERO TO WS-PRINCIPAL-PAID-SUM
+           MOVE 'N' TO WS-END-OF-SCHEDULE
+
+           OPEN INPUT PAYMENT-SCHEDULE-FILE
+           IF SCHED-FILE-OK
+               PERFORM ADD-NEXT-SCHEDULE-ROW
+                   UNTIL END-OF-SCHEDULE
+               CLOSE PAYMENT-SCHEDULE-FILE
+           END-IF.
+
+       ADD-NEXT-SCHEDULE-ROW.
+           READ PAYMENT-SCHEDULE-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-SCHEDULE
+               NOT AT END
+                   IF LOAN-ID OF PAYMENT-SCHEDULE-REC
+                       = LOAN-ID OF LOAN-REC
+                      AND PAID-YES
+                       ADD PRINCIPAL-AMOUNT TO WS-PRINCIPAL-PAID-SUM
+                   END-IF
+           END-READ.
+
+       WRITE-MISMATCH-ROW.
+           MOVE WS-NEXT-REPORT-ID TO REPORT-ID
+           MOVE 'RECONCILIATION' TO REPORT-TYPE
+           MOVE WS-AS-OF-DATE TO GENERATED-DATE
+           MOVE LOAN-ID OF LOAN-REC TO RECON-LOAN-ID
+           MOVE WS-EXPECTED-BALANCE TO RECON-EXPECTED-BALANCE
+           MOVE LOAN-BALANCE OF LOAN-REC TO RECON-ACTUAL-BALANCE
+           MOVE WS-BALANCE-DIFFERENCE TO RECON-DIFFERENCE
+           MOVE 'MISMATCH' TO RECON-STATUS
+
+           WRITE REPORT-REC
+
+           ADD 1 TO WS-NEXT-REPORT-ID
+
+           DISPLAY 'Reconciliation Mismatch - Loan ' LOAN-ID OF LOAN-REC
+               ' Expected ' WS-EXPECTED-BALANCE
+               ' Actual ' LOAN-BALANCE OF LOAN-REC.
