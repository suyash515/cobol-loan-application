@@ -0,0 +1,483 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESTORE-FILE.
+
+      *================================================================
+      *  Rebuilds one live operational file from the BACKUP-REC
+      *  entries NIGHTLY-BACKUP wrote for it.  Given a FILE-NAME and
+      *  BACKUP-DATE, opens that target file OUTPUT (wiping whatever
+      *  is currently on disk, since the point is recovering from a
+      *  damaged copy), scans BACKUP-FILE for matching entries, and
+      *  unpacks each one back into the target file's own record
+      *  layout.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BACKUP-FILE ASSIGN TO 'BACKUP.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS BACKUP-FILE-STATUS.
+
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTOMER.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID OF CUSTOMER-REC
+               FILE STATUS IS CUSTOMER-FILE-STATUS.
+
+           SELECT LOAN-FILE ASSIGN TO 'LOAN.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOAN-ID OF LOAN-REC
+               FILE STATUS IS LOAN-FILE-STATUS.
+
+           SELECT LOAN-APPLICATION-FILE ASSIGN TO 'LOAN_APPLICATION.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOAN-ID OF LOAN-APPLICATION-REC
+               FILE STATUS IS LOANAPP-FILE-STATUS.
+
+           SELECT LOAN-APPROVAL-FILE ASSIGN TO 'LOAN_APPROVAL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS LOANAPPR-FILE-STATUS.
+
+           SELECT PAYMENT-SCHEDULE-FILE ASSIGN TO 'PAYMENT_SCHEDULE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS PAYSCH-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO 'TRANSACTION.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS TRAN-FILE-STATUS.
+
+           SELECT INTEREST-RATE-FILE ASSIGN TO 'INTEREST_RATE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RATE-KEY OF INTEREST-RATE-REC
+               FILE STATUS IS RATE-FILE-STATUS.
+
+           SELECT ESCROW-FILE ASSIGN TO 'ESCROW.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOAN-ID OF ESCROW-REC
+               FILE STATUS IS ESCROW-FILE-STATUS.
+
+           SELECT LOAN-STATUS-HIST-FILE ASSIGN TO 'LOAN_STATUS_HIST.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS HIST-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BACKUP-FILE.
+       COPY BACKUPREC.
+
+       FD  CUSTOMER-FILE.
+       COPY CUSTREC.
+
+       FD  LOAN-FILE.
+       COPY LOANREC.
+
+       FD  LOAN-APPLICATION-FILE.
+       COPY LOANAPPREC.
+
+       FD  LOAN-APPROVAL-FILE.
+       COPY LOANAPPROVALREC.
+
+       FD  PAYMENT-SCHEDULE-FILE.
+       COPY PAYSCHREC.
+
+       FD  TRANSACTION-FILE.
+       COPY TRANREC.
+
+       FD  INTEREST-RATE-FILE.
+       COPY INTRATEREC.
+
+       FD  ESCROW-FILE.
+       COPY ESCROWREC.
+
+       FD  LOAN-STATUS-HIST-FILE.
+       COPY LOANSTATUSHIST.
+
+       WORKING-STORAGE SECTION.
+       01  BACKUP-FILE-STATUS       PIC XX.
+           88  BACKUP-FILE-OK        VALUE '00'.
+       01  CUSTOMER-FILE-STATUS     PIC XX.
+           88  CUSTOMER-FILE-OK      VALUE '00'.
+       01  LOAN-FILE-STATUS         PIC XX.
+           88  LOAN-FILE-OK          VALUE '00'.
+       01  LOANAPP-FILE-STATUS      PIC XX.
+           88  LOANAPP-FILE-OK       VALUE '00'.
+       01  LOANAPPR-FILE-STATUS     PIC XX.
+           88  LOANAPPR-FILE-OK      VALUE '00'.
+       01  PAYSCH-FILE-STATUS       PIC XX.
+           88  PAYSCH-FILE-OK        VALUE '00'.
+       01  TRAN-FILE-STATUS         PIC XX.
+           88  TRAN-FILE-OK          VALUE '00'.
+       01  RATE-FILE-STATUS         PIC XX.
+           88  RATE-FILE-OK          VALUE '00'.
+       01  ESCROW-FILE-STATUS       PIC XX.
+           88  ESCROW-FILE-OK        VALUE '00'.
+       01  HIST-FILE-STATUS         PIC XX.
+           88  HIST-FILE-OK          VALUE '00'.
+
+       01  WS-RESTORE-FILE-NAME     PIC A(30).
+           88  RESTORE-TARGET-IS-VALID VALUE
+               'CUSTOMER.DAT' 'LOAN.DAT' 'LOAN_APPLICATION.DAT'
+               'LOAN_APPROVAL.DAT' 'PAYMENT_SCHEDULE.DAT'
+               'TRANSACTION.DAT' 'INTEREST_RATE.DAT' 'ESCROW.DAT'
+               'LOAN_STATUS_HIST.DAT'.
+       01  WS-RESTORE-BACKUP-DATE   PIC 9(8).
+       01  WS-TARGET-FILE-OPEN      PIC X VALUE 'N'.
+           88  TARGET-FILE-IS-OPEN   VALUE 'Y'.
+       01  WS-END-OF-BACKUP         PIC X VALUE 'N'.
+           88  END-OF-BACKUP-FILE    VALUE 'Y'.
+       01  WS-ROWS-SCANNED          PIC 9(5) COMP VALUE ZERO.
+       01  WS-ROWS-RESTORED         PIC 9(5) COMP VALUE ZERO.
+
+       01  WS-CUSTOMER-ARCHIVE-DATA.
+           05  ARC-CUST-ID              PIC 9(5).
+           05  ARC-CUST-NAME            PIC X(30).
+           05  ARC-CUST-ADDRESS         PIC X(50).
+           05  ARC-CUST-PHONE           PIC 9(15).
+           05  ARC-CUST-LOAN-AMOUNT     PIC 9(7)V99.
+           05  ARC-CUST-LOAN-BALANCE    PIC 9(7)V99.
+           05  ARC-CUST-CO-BORR-ID      PIC 9(5).
+           05  ARC-CUST-CO-BORR-NAME    PIC X(30).
+           05  ARC-CUST-CREDIT-SCORE    PIC 9(3).
+
+       01  WS-LOAN-ARCHIVE-DATA.
+           05  ARC-LOAN-ID              PIC 9(5).
+           05  ARC-LOAN-CUSTOMER-ID     PIC 9(5).
+           05  ARC-LOAN-TYPE            PIC X(20).
+           05  ARC-LOAN-AMOUNT          PIC 9(7)V99.
+           05  ARC-LOAN-INTEREST-RATE   PIC 9(3)V99.
+           05  ARC-LOAN-TERM            PIC 9(3).
+           05  ARC-LOAN-BALANCE         PIC 9(7)V99.
+           05  ARC-LOAN-STATUS          PIC X(10).
+           05  ARC-LOAN-APPLICATION-ID  PIC 9(5).
+
+       01  WS-LOANAPP-ARCHIVE-DATA.
+           05  ARC-APP-LOAN-ID          PIC 9(5).
+           05  ARC-APP-CUSTOMER-ID      PIC 9(5).
+           05  ARC-APP-REQ-AMOUNT       PIC 9(7)V99.
+           05  ARC-APP-REQ-TERM         PIC 9(3).
+           05  ARC-APP-APP-DATE         PIC 9(8).
+           05  ARC-APP-APP-STATUS       PIC X(10).
+
+       01  WS-LOANAPPR-ARCHIVE-DATA.
+           05  ARC-APPR-LOAN-ID         PIC 9(5).
+           05  ARC-APPR-CUSTOMER-ID     PIC 9(5).
+           05  ARC-APPR-APPROVAL-DATE   PIC 9(8).
+           05  ARC-APPR-APPR-AMOUNT     PIC 9(7)V99.
+           05  ARC-APPR-TERMS           PIC A(50).
+
+       01  WS-PAYSCH-ARCHIVE-DATA.
+           05  ARC-PAY-LOAN-ID          PIC 9(5).
+           05  ARC-PAY-DUE-DATE         PIC 9(8).
+           05  ARC-PAY-AMOUNT           PIC 9(7)V99.
+           05  ARC-PAY-INTEREST-AMT     PIC 9(7)V99.
+           05  ARC-PAY-PRINCIPAL-AMT    PIC 9(7)V99.
+           05  ARC-PAY-PAID-STATUS      PIC X.
+
+       01  WS-TRAN-ARCHIVE-DATA.
+           05  ARC-TRAN-ID              PIC 9(5).
+           05  ARC-TRAN-LOAN-ID         PIC 9(5).
+           05  ARC-TRAN-PAYMENT-DATE    PIC 9(8).
+           05  ARC-TRAN-PAYMENT-AMT     PIC 9(7)V99.
+           05  ARC-TRAN-REMAINING-BAL   PIC 9(7)V99.
+           05  ARC-TRAN-TYPE            PIC X(10).
+           05  ARC-TRAN-REVERSED-ID     PIC 9(5).
+
+       01  WS-RATE-ARCHIVE-DATA.
+           05  ARC-RATE-LOAN-TYPE       PIC A(20).
+           05  ARC-RATE-EFFECTIVE-DATE  PIC 9(8).
+           05  ARC-RATE-INTEREST-RATE   PIC 9(3)V99.
+
+       01  WS-ESCROW-ARCHIVE-DATA.
+           05  ARC-ESC-LOAN-ID          PIC 9(5).
+           05  ARC-ESC-COLLECTED        PIC 9(7)V99.
+           05  ARC-ESC-DISBURSED        PIC 9(7)V99.
+           05  ARC-ESC-BALANCE          PIC 9(7)V99.
+
+       01  WS-HIST-ARCHIVE-DATA.
+           05  ARC-HIST-LOAN-ID         PIC 9(5).
+           05  ARC-HIST-OLD-STATUS      PIC X(10).
+           05  ARC-HIST-NEW-STATUS      PIC X(10).
+           05  ARC-HIST-CHANGED-BY      PIC X(10).
+           05  ARC-HIST-CHANGE-DATE     PIC 9(8).
+
+       PROCEDURE DIVISION.
+
+       DISPLAY 'Restore Which File (e.g. CUSTOMER.DAT): '
+       ACCEPT WS-RESTORE-FILE-NAME
+
+       IF NOT RESTORE-TARGET-IS-VALID
+           DISPLAY 'Unknown File Name: ' WS-RESTORE-FILE-NAME
+           STOP RUN
+       END-IF
+
+       DISPLAY 'Enter Backup Date To Restore (YYYYMMDD): '
+       ACCEPT WS-RESTORE-BACKUP-DATE
+
+       PERFORM OPEN-TARGET-FILE
+       IF NOT TARGET-FILE-IS-OPEN
+           DISPLAY 'Error Opening Target File: ' WS-RESTORE-FILE-NAME
+           STOP RUN
+       END-IF
+
+       OPEN INPUT BACKUP-FILE
+       IF NOT BACKUP-FILE-OK
+           DISPLAY 'Error Opening BACKUP-FILE.'
+           PERFORM CLOSE-TARGET-FILE
+           STOP RUN
+       END-IF
+
+       PERFORM SCAN-NEXT-BACKUP-ROW UNTIL END-OF-BACKUP-FILE
+
+       CLOSE BACKUP-FILE
+       PERFORM CLOSE-TARGET-FILE
+
+       DISPLAY ' '
+       DISPLAY 'Backup Rows Scanned : ' WS-ROWS-SCANNED
+       DISPLAY 'Rows Restored Into ' WS-RESTORE-FILE-NAME ': '
+           WS-ROWS-RESTORED
+
+       STOP RUN.
+
+       OPEN-TARGET-FILE.
+           EVALUATE WS-RESTORE-FILE-NAME
+               WHEN 'CUSTOMER.DAT'
+                   OPEN OUTPUT CUSTOMER-FILE
+                   IF CUSTOMER-FILE-OK
+                       MOVE 'Y' TO WS-TARGET-FILE-OPEN
+                   END-IF
+               WHEN 'LOAN.DAT'
+                   OPEN OUTPUT LOAN-FILE
+                   IF LOAN-FILE-OK
+                       MOVE 'Y' TO WS-TARGET-FILE-OPEN
+                   END-IF
+               WHEN 'LOAN_APPLICATION.DAT'
+                   OPEN OUTPUT LOAN-APPLICATION-FILE
+                   IF LOANAPP-FILE-OK
+                       MOVE 'Y' TO WS-TARGET-FILE-OPEN
+                   END-IF
+               WHEN 'LOAN_APPROVAL.DAT'
+                   OPEN OUTPUT LOAN-APPROVAL-FILE
+                   IF LOANAPPR-FILE-OK
+                       MOVE 'Y' TO WS-TARGET-FILE-OPEN
+                   END-IF
+               WHEN 'PAYMENT_SCHEDULE.DAT'
+                   OPEN OUTPUT PAYMENT-SCHEDULE-FILE
+                   IF PAYSCH-FILE-OK
+                       MOVE 'Y' TO WS-TARGET-FILE-OPEN
+                   END-IF
+               WHEN 'TRANSACTION.DAT'
+                   OPEN OUTPUT TRANSACTION-FILE
+                   IF TRAN-FILE-OK
+                       MOVE 'Y' TO WS-TARGET-FILE-OPEN
+                   END-IF
+               WHEN 'INTEREST_RATE.DAT'
+                   OPEN OUTPUT INTEREST-RATE-FILE
+                   IF RATE-FILE-OK
+                       MOVE 'Y' TO WS-TARGET-FILE-OPEN
+                   END-IF
+               WHEN 'ESCROW.DAT'
+                   OPEN OUTPUT ESCROW-FILE
+                   IF ESCROW-FILE-OK
+                       MOVE 'Y' TO WS-TARGET-FILE-OPEN
+                   END-IF
+               WHEN 'LOAN_STATUS_HIST.DAT'
+                   OPEN OUTPUT LOAN-STATUS-HIST-FILE
+                   IF HIST-FILE-OK
+                       MOVE 'Y' TO WS-TARGET-FILE-OPEN
+                   END-IF
+           END-EVALUATE.
+
+       CLOSE-TARGET-FILE.
+           EVALUATE WS-RESTORE-FILE-NAME
+               WHEN 'CUSTOMER.DAT'
+                   CLOSE CUSTOMER-FILE
+               WHEN 'LOAN.DAT'
+                   CLOSE LOAN-FILE
+               WHEN 'LOAN_APPLICATION.DAT'
+                   CLOSE LOAN-APPLICATION-FILE
+               WHEN 'LOAN_APPROVAL.DAT'
+                   CLOSE LOAN-APPROVAL-FILE
+               WHEN 'PAYMENT_SCHEDULE.DAT'
+                   CLOSE PAYMENT-SCHEDULE-FILE
+               WHEN 'TRANSACTION.DAT'
+                   CLOSE TRANSACTION-FILE
+               WHEN 'INTEREST_RATE.DAT'
+                   CLOSE INTEREST-RATE-FILE
+               WHEN 'ESCROW.DAT'
+                   CLOSE ESCROW-FILE
+               WHEN 'LOAN_STATUS_HIST.DAT'
+                   CLOSE LOAN-STATUS-HIST-FILE
+           END-EVALUATE.
+
+       SCAN-NEXT-BACKUP-ROW.
+           READ BACKUP-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-BACKUP
+               NOT AT END
+                   ADD 1 TO WS-ROWS-SCANNED
+                   IF FILE-NAME = WS-RESTORE-FILE-NAME
+                           AND BACKUP-DATE = WS-RESTORE-BACKUP-DATE
+                       PERFORM RESTORE-MATCHED-ROW
+                   END-IF
+           END-READ.
+
+       RESTORE-MATCHED-ROW.
+           EVALUATE WS-RESTORE-FILE-NAME
+               WHEN 'CUSTOMER.DAT'
+                   PERFORM RESTORE-CUSTOMER-ROW
+               WHEN 'LOAN.DAT'
+                   PERFORM RESTORE-LOAN-ROW
+               WHEN 'LOAN_APPLICATION.DAT'
+                   PERFORM RESTORE-LOANAPP-ROW
+               WHEN 'LOAN_APPROVAL.DAT'
+                   PERFORM RESTORE-LOANAPPR-ROW
+               WHEN 'PAYMENT_SCHEDULE.DAT'
+                   PERFORM RESTORE-PAYSCH-ROW
+               WHEN 'TRANSACTION.DAT'
+                   PERFORM RESTORE-TRAN-ROW
+               WHEN 'INTEREST_RATE.DAT'
+                   PERFORM RESTORE-RATE-ROW
+               WHEN 'ESCROW.DAT'
+                   PERFORM RESTORE-ESCROW-ROW
+               WHEN 'LOAN_STATUS_HIST.DAT'
+                   PERFORM RESTORE-HIST-ROW
+           END-EVALUATE.
+
+       RESTORE-CUSTOMER-ROW.
+           MOVE BACKUP-DATA TO WS-CUSTOMER-ARCHIVE-DATA
+           MOVE ARC-CUST-ID           TO CUSTOMER-ID OF CUSTOMER-REC
+           MOVE ARC-CUST-NAME         TO CUSTOMER-NAME
+           MOVE ARC-CUST-ADDRESS      TO CUST-ADDRESS
+           MOVE ARC-CUST-PHONE        TO PHONE
+           MOVE ARC-CUST-LOAN-AMOUNT  TO LOAN-AMOUNT OF CUSTOMER-REC
+           MOVE ARC-CUST-LOAN-BALANCE TO LOAN-BALANCE OF CUSTOMER-REC
+           MOVE ARC-CUST-CO-BORR-ID   TO CO-BORROWER-ID
+           MOVE ARC-CUST-CO-BORR-NAME TO CO-BORROWER-NAME
+           MOVE ARC-CUST-CREDIT-SCORE TO CREDIT-SCORE
+           WRITE CUSTOMER-REC
+               INVALID KEY
+                   DISPLAY 'Duplicate Customer ID On Restore: '
+                       ARC-CUST-ID
+               NOT INVALID KEY
+                   ADD 1 TO WS-ROWS-RESTORED
+           END-WRITE.
+
+       RESTORE-LOAN-ROW.
+           MOVE BACKUP-DATA TO WS-LOAN-ARCHIVE-DATA
+           MOVE ARC-LOAN-ID            TO LOAN-ID OF LOAN-REC
+           MOVE ARC-LOAN-CUSTOMER-ID   TO CUSTOMER-ID OF LOAN-REC
+           MOVE ARC-LOAN-TYPE          TO LOAN-TYPE OF LOAN-REC
+           MOVE ARC-LOAN-AMOUNT        TO LOAN-AMOUNT OF LOAN-REC
+           MOVE ARC-LOAN-INTEREST-RATE TO INTEREST-RATE OF LOAN-REC
+           MOVE ARC-LOAN-TERM          TO LOAN-TERM
+           MOVE ARC-LOAN-BALANCE       TO LOAN-BALANCE OF LOAN-REC
+           MOVE ARC-LOAN-STATUS        TO LOAN-STATUS
+           MOVE ARC-LOAN-APPLICATION-ID TO APPLICATION-LOAN-ID
+           WRITE LOAN-REC
+               INVALID KEY
+                   DISPLAY 'Duplicate Loan ID On Restore: '
+                       ARC-LOAN-ID
+               NOT INVALID KEY
+                   ADD 1 TO WS-ROWS-RESTORED
+           END-WRITE.
+
+       RESTORE-LOANAPP-ROW.
+           MOVE BACKUP-DATA TO WS-LOANAPP-ARCHIVE-DATA
+           MOVE ARC-APP-LOAN-ID     TO LOAN-ID OF LOAN-APPLICATION-REC
+           MOVE ARC-APP-CUSTOMER-ID
+               TO CUSTOMER-ID OF LOAN-APPLICATION-REC
+           MOVE ARC-APP-REQ-AMOUNT  TO REQUESTED-AMOUNT
+           MOVE ARC-APP-REQ-TERM    TO REQUESTED-TERM
+           MOVE ARC-APP-APP-DATE    TO APPLICATION-DATE
+           MOVE ARC-APP-APP-STATUS  TO APPLICATION-STATUS
+           WRITE LOAN-APPLICATION-REC
+               INVALID KEY
+                   DISPLAY 'Duplicate Loan ID On Restore: '
+                       ARC-APP-LOAN-ID
+               NOT INVALID KEY
+                   ADD 1 TO WS-ROWS-RESTORED
+           END-WRITE.
+
+       RESTORE-LOANAPPR-ROW.
+           MOVE BACKUP-DATA TO WS-LOANAPPR-ARCHIVE-DATA
+           MOVE ARC-APPR-LOAN-ID       TO LOAN-ID OF LOAN-APPROVAL-REC
+           MOVE ARC-APPR-CUSTOMER-ID
+               TO CUSTOMER-ID OF LOAN-APPROVAL-REC
+           MOVE ARC-APPR-APPROVAL-DATE TO APPROVAL-DATE
+           MOVE ARC-APPR-APPR-AMOUNT   TO APPROVED-LOAN-AMOUNT
+           MOVE ARC-APPR-TERMS         TO TERMS
+           WRITE LOAN-APPROVAL-REC
+           ADD 1 TO WS-ROWS-RESTORED.
+
+       RESTORE-PAYSCH-ROW.
+           MOVE BACKUP-DATA TO WS-PAYSCH-ARCHIVE-DATA
+           MOVE ARC-PAY-LOAN-ID    TO LOAN-ID OF PAYMENT-SCHEDULE-REC
+           MOVE ARC-PAY-DUE-DATE   TO PAYMENT-DUE-DATE
+           MOVE ARC-PAY-AMOUNT     TO PAYMENT-AMOUNT OF
+               PAYMENT-SCHEDULE-REC
+           MOVE ARC-PAY-INTEREST-AMT  TO INTEREST-AMOUNT
+           MOVE ARC-PAY-PRINCIPAL-AMT TO PRINCIPAL-AMOUNT
+           MOVE ARC-PAY-PAID-STATUS   TO PAID-STATUS
+           WRITE PAYMENT-SCHEDULE-REC
+           ADD 1 TO WS-ROWS-RESTORED.
+
+       RESTORE-TRAN-ROW.
+           MOVE BACKUP-DATA TO WS-TRAN-ARCHIVE-DATA
+           MOVE ARC-TRAN-ID           TO TRANSACTION-ID
+           MOVE ARC-TRAN-LOAN-ID      TO LOAN-ID OF TRANSACTION-REC
+           MOVE ARC-TRAN-PAYMENT-DATE TO PAYMENT-DATE
+           MOVE ARC-TRAN-PAYMENT-AMT  TO PAYMENT-AMOUNT OF
+               TRANSACTION-REC
+           MOVE ARC-TRAN-REMAINING-BAL TO REMAINING-BALANCE
+           MOVE ARC-TRAN-TYPE         TO TRANSACTION-TYPE
+           MOVE ARC-TRAN-REVERSED-ID  TO REVERSED-TRANSACTION-ID
+           WRITE TRANSACTION-REC
+           ADD 1 TO WS-ROWS-RESTORED.
+
+       RESTORE-RATE-ROW.
+           MOVE BACKUP-DATA TO WS-RATE-ARCHIVE-DATA
+           MOVE ARC-RATE-LOAN-TYPE      TO LOAN-TYPE OF
+               INTEREST-RATE-REC
+           MOVE ARC-RATE-EFFECTIVE-DATE TO EFFECTIVE-DATE
+           MOVE ARC-RATE-INTEREST-RATE  TO INTEREST-RATE OF
+               INTEREST-RATE-REC
+           WRITE INTEREST-RATE-REC
+               INVALID KEY
+                   DISPLAY 'Duplicate Rate Key On Restore: '
+                       ARC-RATE-LOAN-TYPE
+               NOT INVALID KEY
+                   ADD 1 TO WS-ROWS-RESTORED
+           END-WRITE.
+
+       RESTORE-ESCROW-ROW.
+           MOVE BACKUP-DATA TO WS-ESCROW-ARCHIVE-DATA
+           MOVE ARC-ESC-LOAN-ID   TO LOAN-ID OF ESCROW-REC
+           MOVE ARC-ESC-COLLECTED TO ESCROW-COLLECTED
+           MOVE ARC-ESC-DISBURSED TO ESCROW-DISBURSED
+           MOVE ARC-ESC-BALANCE   TO ESCROW-BALANCE
+           WRITE ESCROW-REC
+               INVALID KEY
+                   DISPLAY 'Duplicate Loan ID On Restore: '
+                       ARC-ESC-LOAN-ID
+               NOT INVALID KEY
+                   ADD 1 TO WS-ROWS-RESTORED
+           END-WRITE.
+
+       RESTORE-HIST-ROW.
+           MOVE BACKUP-DATA TO WS-HIST-ARCHIVE-DATA
+           MOVE ARC-HIST-LOAN-ID    TO LOAN-ID OF LOAN-STATUS-HIST-REC
+           MOVE ARC-HIST-OLD-STATUS TO OLD-LOAN-STATUS
+           MOVE ARC-HIST-NEW-STATUS TO NEW-LOAN-STATUS
+           MOVE ARC-HIST-CHANGED-BY TO CHANGED-BY
+           MOVE ARC-HIST-CHANGE-DATE TO CHANGE-DATE
+           WRITE LOAN-STATUS-HIST-REC
+           ADD 1 TO WS-ROWS-RESTORED.
