@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACH-PAYMENT-INTAKE.
+
+      *================================================================
+      *  Batch intake for electronic (ACH) payments.  Reads a bank-
+      *  supplied ACH return file, one fixed-format record per payment,
+      *  and generates the matching TRANSACTION-FILE entries, using the
+      *  same auto-numbering scan TRANSACTION-FILE.cbl uses for manual
+      *  entry.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACH-FILE ASSIGN TO 'ACH_PAYMENTS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS ACH-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO 'TRANSACTION.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS TRAN-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACH-FILE.
+       01  ACH-REC.
+           05  ACH-LOAN-ID             PIC 9(5).
+           05  ACH-PAYMENT-DATE        PIC 9(8).
+           05  ACH-PAYMENT-AMOUNT      PIC 9(7)V99.
+           05  ACH-REMAINING-BALANCE   PIC 9(7)V99.
+
+       FD  TRANSACTION-FILE.
+       COPY TRANREC.
+
+       WORKING-STORAGE SECTION.
+       01  ACH-FILE-STATUS         PIC XX.
+           88  ACH-FILE-OK          VALUE '00'.
+       01  TRAN-FILE-STATUS        PIC XX.
+           88  TRAN-FILE-OK         VALUE '00'.
+       01  WS-NEXT-TRANSACTION-ID  PIC 9(5) VALUE ZERO.
+       01  WS-END-OF-TRANSACTIONS  PIC X VALUE 'N'.
+           88  END-OF-TRANSACTIONS  VALUE 'Y'.
+       01  WS-END-OF-ACH           PIC X VALUE 'N'.
+           88  END-OF-ACH           VALUE 'Y'.
+       01  WS-PAYMENTS-LOADED      PIC 9(5) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       OPEN INPUT ACH-FILE
+       IF NOT ACH-FILE-OK
+           DISPLAY 'Error Opening ACH-FILE.'
+           STOP RUN
+       END-IF
+
+       PERFORM ASSIGN-NEXT-TRANSACTION-ID
+
+       PERFORM LOAD-NEXT-ACH-RECORD
+           UNTIL END-OF-ACH
+
+       CLOSE ACH-FILE
+
+       DISPLAY 'ACH Payment Intake Complete.  Payments Loaded: '
+           WS-PAYMENTS-LOADED
+
+       STOP RUN.
+
+       ASSIGN-NEXT-TRANSACTION-ID.
+           OPEN INPUT TRANSACTION-FILE
+           IF NOT TRAN-FILE-OK
+               MOVE 1 TO WS-NEXT-TRANSACTION-ID
+           ELSE
+               PERFORM FIND-HIGHEST-TRANSACTION-ID
+                   UNTIL END-OF-TRANSACTIONS
+               ADD 1 TO WS-NEXT-TRANSACTION-ID
+               CLOSE TRANSACTION-FILE
+           END-IF.
+
+       FIND-HIGHEST-TRANSACTION-ID.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-TRANSACTIONS
+               NOT AT END
+                   IF TRANSACTION-ID > WS-NEXT-TRANSACTION-ID
+                       MOVE TRANSACTION-ID TO WS-NEXT-TRANSACTION-ID
+                   END-IF
+           END-READ.
+
+       LOAD-NEXT-ACH-RECORD.
+           READ ACH-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-ACH
+               NOT AT END
+                   PERFORM WRITE-ACH-TRANSACTION
+           END-READ.
+
+       WRITE-ACH-TRANSACTION.
+           OPEN EXTEND TRANSACTION-FILE
+           IF NOT TRAN-FILE-OK
+               OPEN OUTPUT TRANSACTION-FILE
+           END-IF
+
+           MOVE WS-NEXT-TRANSACTION-ID TO TRANSACTION-ID
+           MOVE ACH-LOAN-ID            TO LOAN-ID OF TRANSACTION-REC
+           MOVE ACH-PAYMENT-DATE       TO PAYMENT-DATE
+           MOVE ACH-PAYMENT-AMOUNT     TO PAYMENT-AMOUNT
+           MOVE ACH-REMAINING-BALANCE  TO REMAINING-BALANCE
+           MOVE 'PAYMENT'              TO TRANSACTION-TYPE
+           MOVE ZERO                   TO REVERSED-TRANSACTION-ID
+
+           WRITE TRANSACTION-REC
+
+           CLOSE TRANSACTION-FILE
+
+           ADD 1 TO WS-NEXT-TRANSACTION-ID
+           ADD 1 TO WS-PAYMENTS-LOADED.
