@@ -1,6 +1,12 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LOG-FILE.
 
+      *================================================================
+      *  Hand-entry program for LOG.DAT, kept for ad hoc manual log
+      *  entries.  Every other program now calls WRITE-LOG-ENTRY
+      *  directly instead of going through here.
+      *================================================================
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -12,41 +18,44 @@
        DATA DIVISION.
        FILE SECTION.
        FD  LOG-FILE.
-       01  LOG-REC.
-           05  ACTION-TYPE         PIC A(20).
-           05  TIMESTAMP           PIC 9(8).
-           05  USER-ID             PIC A(10).
-           05  ACTION-DESCRIPTION  PIC A(50).
+       COPY LOGREC.
 
        WORKING-STORAGE SECTION.
        01  FILE-STATUS            PIC XX.
            88  FILE-OK             VALUE '00'.
            88  FILE-ERROR          VALUE '10'.
-       01  ACTION-TYPE            PIC A(20).
-       01  TIMESTAMP              PIC 9(8).
-       01  USER-ID                PIC A(10).
-       01  ACTION-DESCRIPTION     PIC A(50).
+       01  WS-ACTION-TYPE         PIC A(20).
+       01  WS-TIMESTAMP           PIC 9(8).
+       01  WS-USER-ID             PIC A(10).
+       01  WS-ACTION-DESCRIPTION  PIC A(50).
 
        PROCEDURE DIVISION.
 
-       OPEN INPUT LOG-FILE
-           IF FILE-ERROR
-               DISPLAY 'Error opening file LOG-FILE.'
-               STOP RUN
-           END-IF
+       OPEN EXTEND LOG-FILE
+       IF NOT FILE-OK
+           OPEN OUTPUT LOG-FILE
+       END-IF
+       IF NOT FILE-OK
+           DISPLAY 'Error Opening LOG-FILE.'
+           GOBACK
+       END-IF
 
        DISPLAY 'Enter Action Type: '
-       ACCEPT ACTION-TYPE
+       ACCEPT WS-ACTION-TYPE
        DISPLAY 'Enter Timestamp (YYYYMMDD): '
-       ACCEPT TIMESTAMP
+       ACCEPT WS-TIMESTAMP
        DISPLAY 'Enter User ID: '
-       ACCEPT USER-ID
+       ACCEPT WS-USER-ID
        DISPLAY 'Enter Action Description: '
-       ACCEPT ACTION-DESCRIPTION
+       ACCEPT WS-ACTION-DESCRIPTION
+
+       MOVE WS-ACTION-TYPE        TO ACTION-TYPE
+       MOVE WS-TIMESTAMP          TO TIMESTAMP
+       MOVE WS-USER-ID            TO USER-ID
+       MOVE WS-ACTION-DESCRIPTION TO ACTION-DESCRIPTION
 
        WRITE LOG-REC
 
        CLOSE LOG-FILE
        DISPLAY 'Log Record Added Successfully.'
-       STOP RUN.
-
+       GOBACK.
