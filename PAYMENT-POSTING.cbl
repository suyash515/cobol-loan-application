@@ -0,0 +1,189 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYMENT-POSTING.
+
+      *================================================================
+      *  Matches posted TRANSACTION-FILE payments to their due row on
+      *  PAYMENT-SCHEDULE-FILE (same LOAN-ID and PAYMENT-DUE-DATE as
+      *  the transaction's PAYMENT-DATE) and marks that row PAID, so
+      *  the schedule shows settled versus outstanding payments.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYMENT-SCHEDULE-FILE
+               ASSIGN TO 'PAYMENT_SCHEDULE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS OLD-FILE-STATUS.
+
+           SELECT NEW-SCHEDULE-FILE
+               ASSIGN TO 'PAYMENT_SCHEDULE.NEW'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS NEW-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO 'TRANSACTION.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS TRAN-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYMENT-SCHEDULE-FILE.
+       COPY PAYSCHREC.
+
+       FD  NEW-SCHEDULE-FILE.
+       01  NEW-SCHEDULE-REC.
+           05  NEW-LOAN-ID           PIC 9(5).
+           05  NEW-PAYMENT-DUE-DATE  PIC 9(8).
+           05  NEW-PAYMENT-AMOUNT    PIC 9(7)V99.
+           05  NEW-INTEREST-AMOUNT   PIC 9(7)V99.
+           05  NEW-PRINCIPAL-AMOUNT  PIC 9(7)V99.
+           05  NEW-PAID-STATUS       PIC X.
+
+       FD  TRANSACTION-FILE.
+       COPY TRANREC.
+
+       WORKING-STORAGE SECTION.
+       01  OLD-FILE-STATUS         PIC XX.
+           88  OLD-FILE-OK          VALUE '00'.
+       01  NEW-FILE-STATUS         PIC XX.
+           88  NEW-FILE-OK          VALUE '00'.
+       01  TRAN-FILE-STATUS        PIC XX.
+           88  TRAN-FILE-OK         VALUE '00'.
+       01  WS-END-OF-OLD-SCHEDULE  PIC X VALUE 'N'.
+           88  END-OF-OLD-SCHEDULE  VALUE 'Y'.
+       01  WS-END-OF-TRANSACTIONS  PIC X VALUE 'N'.
+           88  END-OF-TRANSACTIONS  VALUE 'Y'.
+       01  WS-ROW-MATCHED          PIC X VALUE 'N'.
+           88  ROW-MATCHED          VALUE 'Y'.
+       01  WS-MATCHED-TRAN-ID      PIC 9(5) VALUE ZERO.
+       01  WS-REVERSAL-FOUND       PIC X VALUE 'N'.
+           88  REVERSAL-FOUND       VALUE 'Y'.
+       01  WS-ROWS-POSTED          PIC 9(5) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       OPEN INPUT PAYMENT-SCHEDULE-FILE
+       IF NOT OLD-FILE-OK
+           DISPLAY 'Error Opening PAYMENT-SCHEDULE-FILE.'
+           STOP RUN
+       END-IF
+
+       OPEN OUTPUT NEW-SCHEDULE-FILE
+       IF NOT NEW-FILE-OK
+           DISPLAY 'Error Opening NEW-SCHEDULE-FILE.'
+           CLOSE PAYMENT-SCHEDULE-FILE
+           STOP RUN
+       END-IF
+
+       PERFORM POST-NEXT-SCHEDULE-ROW
+           UNTIL END-OF-OLD-SCHEDULE
+
+       CLOSE PAYMENT-SCHEDULE-FILE
+       CLOSE NEW-SCHEDULE-FILE
+
+       PERFORM COPY-NEW-SCHEDULE-TO-LIVE
+
+       DISPLAY 'Payment Posting Complete.  Rows Posted: '
+           WS-ROWS-POSTED
+
+       STOP RUN.
+
+       POST-NEXT-SCHEDULE-ROW.
+           READ PAYMENT-SCHEDULE-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-OLD-SCHEDULE
+               NOT AT END
+                   PERFORM MATCH-TRANSACTION-TO-ROW
+                   PERFORM WRITE-NEW-SCHEDULE-ROW
+           END-READ.
+
+       MATCH-TRANSACTION-TO-ROW.
+           MOVE 'N' TO WS-ROW-MATCHED
+           MOVE 'N' TO WS-END-OF-TRANSACTIONS
+           MOVE ZERO TO WS-MATCHED-TRAN-ID
+           MOVE 'N' TO WS-REVERSAL-FOUND
+
+           IF PAID-NO
+               OPEN INPUT TRANSACTION-FILE
+               IF TRAN-FILE-OK
+                   PERFORM SCAN-NEXT-TRANSACTION
+                       UNTIL END-OF-TRANSACTIONS
+                   CLOSE TRANSACTION-FILE
+                   IF WS-MATCHED-TRAN-ID NOT = ZERO
+                      AND NOT REVERSAL-FOUND
+                       MOVE 'Y' TO WS-ROW-MATCHED
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------
+      *  Scans the whole file (rather than stopping at the first
+      *  payment match) so a later REVERSAL posted against that same
+      *  payment -- as NSF-REVERSAL.cbl writes, keyed by
+      *  REVERSED-TRANSACTION-ID rather than PAYMENT-DATE -- is still
+      *  seen before the row is marked paid.
+      *----------------------------------------------------------------
+       SCAN-NEXT-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-TRANSACTIONS
+               NOT AT END
+                   IF TYPE-PAYMENT
+                      AND LOAN-ID OF TRANSACTION-REC
+                          = LOAN-ID OF PAYMENT-SCHEDULE-REC
+                      AND PAYMENT-DATE = PAYMENT-DUE-DATE
+                       MOVE TRANSACTION-ID TO WS-MATCHED-TRAN-ID
+                   END-IF
+                   IF TYPE-REVERSAL
+                      AND WS-MATCHED-TRAN-ID NOT = ZERO
+                      AND REVERSED-TRANSACTION-ID = WS-MATCHED-TRAN-ID
+                       MOVE 'Y' TO WS-REVERSAL-FOUND
+                   END-IF
+           END-READ.
+
+       WRITE-NEW-SCHEDULE-ROW.
+           MOVE LOAN-ID OF PAYMENT-SCHEDULE-REC TO NEW-LOAN-ID
+           MOVE PAYMENT-DUE-DATE TO NEW-PAYMENT-DUE-DATE
+           MOVE PAYMENT-AMOUNT OF PAYMENT-SCHEDULE-REC
+               TO NEW-PAYMENT-AMOUNT
+           MOVE INTEREST-AMOUNT  TO NEW-INTEREST-AMOUNT
+           MOVE PRINCIPAL-AMOUNT TO NEW-PRINCIPAL-AMOUNT
+
+           IF ROW-MATCHED
+               MOVE 'Y' TO NEW-PAID-STATUS
+               ADD 1 TO WS-ROWS-POSTED
+           ELSE
+               MOVE PAID-STATUS TO NEW-PAID-STATUS
+           END-IF
+
+           WRITE NEW-SCHEDULE-REC.
+
+       COPY-NEW-SCHEDULE-TO-LIVE.
+           MOVE 'N' TO WS-END-OF-OLD-SCHEDULE
+           OPEN INPUT NEW-SCHEDULE-FILE
+           OPEN OUTPUT PAYMENT-SCHEDULE-FILE
+
+           PERFORM COPY-NEXT-LIVE-ROW
+               UNTIL END-OF-OLD-SCHEDULE
+
+           CLOSE NEW-SCHEDULE-FILE
+           CLOSE PAYMENT-SCHEDULE-FILE.
+
+       COPY-NEXT-LIVE-ROW.
+           READ NEW-SCHEDULE-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-OLD-SCHEDULE
+               NOT AT END
+                   MOVE NEW-LOAN-ID          TO LOAN-ID
+                                                 OF PAYMENT-SCHEDULE-REC
+                   MOVE NEW-PAYMENT-DUE-DATE TO PAYMENT-DUE-DATE
+                   MOVE NEW-PAYMENT-AMOUNT
+                       TO PAYMENT-AMOUNT OF PAYMENT-SCHEDULE-REC
+                   MOVE NEW-INTEREST-AMOUNT  TO INTEREST-AMOUNT
+                   MOVE NEW-PRINCIPAL-AMOUNT TO PRINCIPAL-AMOUNT
+                   MOVE NEW-PAID-STATUS      TO PAID-STATUS
+                   WRITE PAYMENT-SCHEDULE-REC
+           END-READ.
