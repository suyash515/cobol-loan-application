@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOG-AUDIT-REPORT.
+
+      *================================================================
+      *  Audit report over LOG.DAT.  Prompts for an optional USER-ID,
+      *  ACTION-TYPE, and TIMESTAMP date range and prints every
+      *  LOG-REC that matches all three filters (a blank/zero filter
+      *  matches everything), so "who touched this last week" can be
+      *  answered without grepping a flat file by hand.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN TO 'LOG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS LOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOG-FILE.
+       COPY LOGREC.
+
+       WORKING-STORAGE SECTION.
+       01  LOG-FILE-STATUS        PIC XX.
+           88  LOG-FILE-OK         VALUE '00'.
+       01  WS-END-OF-LOG          PIC X VALUE 'N'.
+           88  END-OF-LOG          VALUE 'Y'.
+       01  WS-FILTER-USER-ID      PIC A(10).
+       01  WS-FILTER-ACTION-TYPE  PIC A(20).
+       01  WS-FILTER-FROM-DATE    PIC 9(8).
+       01  WS-FILTER-TO-DATE      PIC 9(8).
+       01  WS-ENTRIES-MATCHED     PIC 9(5) COMP VALUE ZERO.
+       01  WS-ENTRIES-READ        PIC 9(5) COMP VALUE ZERO.
+       01  WS-ENTRY-MATCHES       PIC X.
+           88  ENTRY-MATCHES-FILTER VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+       DISPLAY 'Filter By User ID (Blank For All): '
+       ACCEPT WS-FILTER-USER-ID
+       DISPLAY 'Filter By Action Type (Blank For All): '
+       ACCEPT WS-FILTER-ACTION-TYPE
+       DISPLAY 'From Date (YYYYMMDD, Zero For No Lower Bound): '
+       ACCEPT WS-FILTER-FROM-DATE
+       DISPLAY 'To Date (YYYYMMDD, Zero For No Upper Bound): '
+       ACCEPT WS-FILTER-TO-DATE
+
+       OPEN INPUT LOG-FILE
+       IF NOT LOG-FILE-OK
+           DISPLAY 'Error Opening LOG-FILE.'
+           STOP RUN
+       END-IF
+
+       DISPLAY ' '
+       DISPLAY 'ACTION TYPE          TIMESTAMP  USER ID    '
+           'DESCRIPTION'
+
+       PERFORM SCAN-NEXT-LOG-ENTRY UNTIL END-OF-LOG
+
+       CLOSE LOG-FILE
+
+       DISPLAY ' '
+       DISPLAY 'Entries Read   : ' WS-ENTRIES-READ
+       DISPLAY 'Entries Matched: ' WS-ENTRIES-MATCHED
+
+       STOP RUN.
+
+       SCAN-NEXT-LOG-ENTRY.
+           READ LOG-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-LOG
+               NOT AT END
+                   ADD 1 TO WS-ENTRIES-READ
+                   PERFORM CHECK-AND-PRINT-LOG-ENTRY
+           END-READ.
+
+       CHECK-AND-PRINT-LOG-ENTRY.
+           MOVE 'Y' TO WS-ENTRY-MATCHES
+
+           IF WS-FILTER-USER-ID NOT = SPACES
+                   AND USER-ID NOT = WS-FILTER-USER-ID
+               MOVE 'N' TO WS-ENTRY-MATCHES
+           END-IF
+
+           IF WS-FILTER-ACTION-TYPE NOT = SPACES
+                   AND ACTION-TYPE NOT = WS-FILTER-ACTION-TYPE
+               MOVE 'N' TO WS-ENTRY-MATCHES
+           END-IF
+
+           IF WS-FILTER-FROM-DATE NOT = ZERO
+                   AND TIMESTAMP < WS-FILTER-FROM-DATE
+               MOVE 'N' TO WS-ENTRY-MATCHES
+           END-IF
+
+           IF WS-FILTER-TO-DATE NOT = ZERO
+                   AND TIMESTAMP > WS-FILTER-TO-DATE
+               MOVE 'N' TO WS-ENTRY-MATCHES
+           END-IF
+
+           IF ENTRY-MATCHES-FILTER
+               ADD 1 TO WS-ENTRIES-MATCHED
+               DISPLAY ACTION-TYPE ' ' TIMESTAMP ' ' USER-ID ' '
+                   ACTION-DESCRIPTION
+           END-IF.
