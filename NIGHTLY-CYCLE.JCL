@@ -0,0 +1,60 @@
+//LNNITE   JOB  (ACCTNO),'LOAN NIGHTLY CYCLE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*==============================================================
+//*  NIGHTLY-CYCLE -- CHAINS THE NIGHTLY LOAN-PROCESSING STEPS
+//*  INTO ONE JOB STREAM:
+//*      STEP010  PAYPOST   - POST TRANSACTION-FILE PAYMENTS
+//*                           AGAINST PAYMENT-SCHEDULE-FILE
+//*      STEP020  BALUPD    - ROLL POSTED PAYMENTS INTO LOAN-FILE
+//*                           BALANCES
+//*      STEP030  SCHRECLC  - REGENERATE PAYMENT SCHEDULES FOR ANY
+//*                           LOAN WITH AN EXTRA-PRINCIPAL PAYMENT
+//*                           TODAY (PARAMETER CARD UPDATED DAILY
+//*                           BY OPERATIONS)
+//*      STEP040  PORTRPT   - WRITE THE PORTFOLIO SUMMARY REPORT
+//*      STEP050  NITEBKUP  - BACK UP ALL LIVE FILES TO BACKUP-FILE
+//*
+//*  EACH STEP'S COND PARAMETER BYPASSES THAT STEP (AND EVERY STEP
+//*  AFTER IT FOLLOWS SUIT) IF THE PRIOR STEP DID NOT END WITH A
+//*  ZERO RETURN CODE, SO A FAILED POSTING RUN CAN'T SILENTLY ROLL
+//*  FORWARD INTO THE BALANCE UPDATE, RECALC, REPORT OR BACKUP.
+//*==============================================================
+//*
+//STEP010  EXEC PGM=PAYMENT-POSTING
+//STEPLIB  DD   DSN=LOANSYS.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=BALANCE-UPDATE,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=LOANSYS.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=SCHEDULE-RECALC,COND=((0,NE,STEP010),
+//             (0,NE,STEP020))
+//STEPLIB  DD   DSN=LOANSYS.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+00101
+20260901
+00500.00
+/*
+//*
+//STEP040  EXEC PGM=PORTFOLIO-SUMMARY-REPORT,COND=((0,NE,STEP010),
+//             (0,NE,STEP020),(0,NE,STEP030))
+//STEPLIB  DD   DSN=LOANSYS.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+20260901
+/*
+//*
+//STEP050  EXEC PGM=NIGHTLY-BACKUP,COND=((0,NE,STEP010),
+//             (0,NE,STEP020),(0,NE,STEP030),(0,NE,STEP040))
+//STEPLIB  DD   DSN=LOANSYS.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+20260901
+/*
