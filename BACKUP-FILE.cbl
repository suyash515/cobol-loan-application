@@ -12,11 +12,7 @@
        DATA DIVISION.
        FILE SECTION.
        FD  BACKUP-FILE.
-       01  BACKUP-REC.
-           05  BACKUP-ID           PIC 9(5).
-           05  FILE-NAME           PIC A(30).
-           05  BACKUP-DATE         PIC 9(8).
-           05  BACKUP-DATA         PIC A(100).
+       COPY BACKUPREC.
 
        WORKING-STORAGE SECTION.
        01  FILE-STATUS            PIC XX.
@@ -25,14 +21,20 @@
        01  WS-BACKUP-ID           PIC 9(5).
        01  WS-FILE-NAME           PIC A(30).
        01  WS-BACKUP-DATE         PIC 9(8).
-       01  WS-BACKUP-DATA         PIC A(100).
+       01  WS-BACKUP-DATA         PIC A(200).
+       01  WS-USER-ID             PIC A(10).
+       01  WS-LOG-ACTION-TYPE     PIC A(20).
+       01  WS-LOG-DESCRIPTION     PIC A(50).
 
        PROCEDURE DIVISION.
 
-       OPEN INPUT BACKUP-FILE
+       OPEN EXTEND BACKUP-FILE
            IF FILE-ERROR
+               OPEN OUTPUT BACKUP-FILE
+           END-IF
+           IF NOT FILE-OK
                DISPLAY 'Error opening file BACKUP-FILE.'
-               STOP RUN
+               GOBACK
            END-IF
 
        DISPLAY 'Enter Backup ID: '
@@ -43,6 +45,8 @@
        ACCEPT WS-BACKUP-DATE
        DISPLAY 'Enter Backup Data: '
        ACCEPT WS-BACKUP-DATA
+       DISPLAY 'Enter Your User ID: '
+       ACCEPT WS-USER-ID
 
        MOVE WS-BACKUP-ID TO BACKUP-ID IN BACKUP-REC
        MOVE WS-FILE-NAME TO FILE-NAME IN BACKUP-REC
@@ -53,4 +57,11 @@
 
        CLOSE BACKUP-FILE
        DISPLAY 'Backup Record Added Successfully.'
-       STOP RUN.
+
+       MOVE 'BACKUP ADD' TO WS-LOG-ACTION-TYPE
+       MOVE 'Backup Record Added' TO WS-LOG-DESCRIPTION
+       CALL 'WRITE-LOG-ENTRY' USING WS-LOG-ACTION-TYPE
+                                     WS-USER-ID
+                                     WS-LOG-DESCRIPTION
+
+       GOBACK.
