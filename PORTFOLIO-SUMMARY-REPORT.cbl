@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PORTFOLIO-SUMMARY-REPORT.
+
+      *================================================================
+      *  Scans LOAN-FILE in key order, totals outstanding LOAN-BALANCE
+      *  and loan count per LOAN-TYPE, and writes one structured
+      *  REPORT-REC per loan type onto REPORT-FILE.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-FILE ASSIGN TO 'LOAN.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOAN-ID OF LOAN-REC
+               FILE STATUS IS LOAN-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO 'REPORT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-FILE.
+       COPY LOANREC.
+
+       FD  REPORT-FILE.
+       COPY REPORTREC.
+
+       WORKING-STORAGE SECTION.
+       01  LOAN-FILE-STATUS         PIC XX.
+           88  LOAN-FILE-OK          VALUE '00'.
+       01  REPORT-FILE-STATUS       PIC XX.
+           88  REPORT-FILE-OK        VALUE '00'.
+       01  WS-END-OF-LOANS          PIC X VALUE 'N'.
+           88  END-OF-LOANS          VALUE 'Y'.
+       01  WS-AS-OF-DATE            PIC 9(8).
+       01  WS-NEXT-REPORT-ID        PIC 9(5) VALUE ZERO.
+       01  WS-END-OF-REPORTS        PIC X VALUE 'N'.
+           88  END-OF-REPORTS        VALUE 'Y'.
+       01  WS-PERSONAL-COUNT        PIC 9(5) COMP VALUE ZERO.
+       01  WS-PERSONAL-BALANCE      PIC 9(9)V99 VALUE ZERO.
+       01  WS-AUTO-COUNT            PIC 9(5) COMP VALUE ZERO.
+       01  WS-AUTO-BALANCE          PIC 9(9)V99 VALUE ZERO.
+       01  WS-MORTGAGE-COUNT        PIC 9(5) COMP VALUE ZERO.
+       01  WS-MORTGAGE-BALANCE      PIC 9(9)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       DISPLAY 'Enter Report Generated Date (YYYYMMDD): '
+       ACCEPT WS-AS-OF-DATE
+
+       OPEN INPUT LOAN-FILE
+       IF NOT LOAN-FILE-OK
+           DISPLAY 'Error Opening LOAN-FILE.'
+           STOP RUN
+       END-IF
+
+       PERFORM TOTAL-NEXT-LOAN UNTIL END-OF-LOANS
+
+       CLOSE LOAN-FILE
+
+       PERFORM ASSIGN-NEXT-REPORT-ID
+
+       OPEN EXTEND REPORT-FILE
+       IF NOT REPORT-FILE-OK
+           OPEN OUTPUT REPORT-FILE
+       END-IF
+       IF NOT REPORT-FILE-OK
+           DISPLAY 'Error Opening REPORT-FILE.'
+           STOP RUN
+       END-IF
+
+       PERFORM WRITE-PORTFOLIO-ROW
+
+       CLOSE REPORT-FILE.
+
+       ASSIGN-NEXT-REPORT-ID.
+           OPEN INPUT REPORT-FILE
+           IF NOT REPORT-FILE-OK
+               MOVE 1 TO WS-NEXT-REPORT-ID
+           ELSE
+               PERFORM FIND-HIGHEST-REPORT-ID
+                   UNTIL END-OF-REPORTS
+               ADD 1 TO WS-NEXT-REPORT-ID
+               CLOSE REPORT-FILE
+           END-IF.
+
+       FIND-HIGHEST-REPORT-ID.
+           READ REPORT-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-REPORTS
+               NOT AT END
+                   IF REPORT-ID > WS-NEXT-REPORT-ID
+                       MOVE REPORT-ID TO WS-NEXT-REPORT-ID
+                   END-IF
+           END-READ.
+
+       TOTAL-NEXT-LOAN.
+           READ LOAN-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-LOANS
+               NOT AT END
+                   EVALUATE TRUE
+                       WHEN TYPE-PERSONAL
+                           ADD 1 TO WS-PERSONAL-COUNT
+                           ADD LOAN-BALANCE OF LOAN-REC
+                               TO WS-PERSONAL-BALANCE
+                       WHEN TYPE-AUTO
+                           ADD 1 TO WS-AUTO-COUNT
+                           ADD LOAN-BALANCE OF LOAN-REC
+                               TO WS-AUTO-BALANCE
+                       WHEN TYPE-MORTGAGE
+                           ADD 1 TO WS-MORTGAGE-COUNT
+                           ADD LOAN-BALANCE OF LOAN-REC
+                               TO WS-MORTGAGE-BALANCE
+                   END-EVALUATE
+           END-READ.
+
+       WRITE-PORTFOLIO-ROW.
+           MOVE WS-NEXT-REPORT-ID TO REPORT-ID
+           MOVE 'PORTFOLIO SUMMARY' TO REPORT-TYPE
+           MOVE WS-AS-OF-DATE TO GENERATED-DATE
+           MOVE 'PERSONAL' TO PORT-LOAN-TYPE
+           MOVE WS-PERSONAL-COUNT TO PORT-LOAN-COUNT
+           MOVE WS-PERSONAL-BALANCE TO PORT-TOTAL-BALANCE
+           WRITE REPORT-REC
+           ADD 1 TO WS-NEXT-REPORT-ID
+
+           MOVE WS-NEXT-REPORT-ID TO REPORT-ID
+           MOVE 'AUTO' TO PORT-LOAN-TYPE
+           MOVE WS-AUTO-COUNT TO PORT-LOAN-COUNT
+           MOVE WS-AUTO-BALANCE TO PORT-TOTAL-BALANCE
+           WRITE REPORT-REC
+           ADD 1 TO WS-NEXT-REPORT-ID
+
+           MOVE WS-NEXT-REPORT-ID TO REPORT-ID
+           MOVE 'MORTGAGE' TO PORT-LOAN-TYPE
+           MOVE WS-MORTGAGE-COUNT TO PORT-LOAN-COUNT
+           MOVE WS-MORTGAGE-BALANCE TO PORT-TOTAL-BALANCE
+           WRITE REPORT-REC
+           ADD 1 TO WS-NEXT-REPORT-ID
+
+           DISPLAY 'Portfolio Summary Report Written - 3 Loan Types.'.
