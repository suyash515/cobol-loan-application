@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORT-LIST.
+
+      *================================================================
+      *  Companion list program for REPORT-FILE.cbl.  Filters
+      *  REPORT-REC entries by REPORT-TYPE and/or GENERATED-DATE and
+      *  prints each match formatted according to its report type, so
+      *  a generated report can actually be read back.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO 'REPORT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE.
+       COPY REPORTREC.
+
+       WORKING-STORAGE SECTION.
+       01  REPORT-FILE-STATUS       PIC XX.
+           88  REPORT-FILE-OK        VALUE '00'.
+       01  WS-END-OF-REPORTS        PIC X VALUE 'N'.
+           88  END-OF-REPORTS        VALUE 'Y'.
+       01  WS-FILTER-REPORT-TYPE    PIC A(30).
+       01  WS-FILTER-FROM-DATE      PIC 9(8).
+       01  WS-FILTER-TO-DATE        PIC 9(8).
+       01  WS-REPORTS-MATCHED       PIC 9(5) COMP VALUE ZERO.
+       01  WS-REPORTS-READ          PIC 9(5) COMP VALUE ZERO.
+       01  WS-ENTRY-MATCHES         PIC X.
+           88  ENTRY-MATCHES-FILTER  VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+       DISPLAY 'Filter By Report Type (Blank For All): '
+       ACCEPT WS-FILTER-REPORT-TYPE
+       DISPLAY 'From Date (YYYYMMDD, Zero For No Lower Bound): '
+       ACCEPT WS-FILTER-FROM-DATE
+       DISPLAY 'To Date (YYYYMMDD, Zero For No Upper Bound): '
+       ACCEPT WS-FILTER-TO-DATE
+
+       OPEN INPUT REPORT-FILE
+       IF NOT REPORT-FILE-OK
+           DISPLAY 'Error Opening REPORT-FILE.'
+           STOP RUN
+       END-IF
+
+       PERFORM SCAN-NEXT-REPORT UNTIL END-OF-REPORTS
+
+       CLOSE REPORT-FILE
+
+       DISPLAY ' '
+       DISPLAY 'Reports Read   : ' WS-REPORTS-READ
+       DISPLAY 'Reports Matched: ' WS-REPORTS-MATCHED
+
+       STOP RUN.
+
+       SCAN-NEXT-REPORT.
+           READ REPORT-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-REPORTS
+               NOT AT END
+                   ADD 1 TO WS-REPORTS-READ
+                   PERFORM CHECK-AND-PRINT-REPORT
+           END-READ.
+
+       CHECK-AND-PRINT-REPORT.
+           MOVE 'Y' TO WS-ENTRY-MATCHES
+
+           IF WS-FILTER-REPORT-TYPE NOT = SPACES
+                   AND REPORT-TYPE NOT = WS-FILTER-REPORT-TYPE
+               MOVE 'N' TO WS-ENTRY-MATCHES
+           END-IF
+
+           IF WS-FILTER-FROM-DATE NOT = ZERO
+                   AND GENERATED-DATE < WS-FILTER-FROM-DATE
+               MOVE 'N' TO WS-ENTRY-MATCHES
+           END-IF
+
+           IF WS-FILTER-TO-DATE NOT = ZERO
+                   AND GENERATED-DATE > WS-FILTER-TO-DATE
+               MOVE 'N' TO WS-ENTRY-MATCHES
+           END-IF
+
+           IF ENTRY-MATCHES-FILTER
+               ADD 1 TO WS-REPORTS-MATCHED
+               PERFORM PRINT-REPORT-ROW
+           END-IF.
+
+       PRINT-REPORT-ROW.
+           DISPLAY ' '
+           DISPLAY 'Report ID      : ' REPORT-ID
+           DISPLAY 'Report Type    : ' REPORT-TYPE
+           DISPLAY 'Generated Date : ' GENERATED-DATE
+
+           EVALUATE TRUE
+               WHEN REPORT-TYPE-DELINQUENCY
+                   DISPLAY 'Loan ID        : ' DELINQ-LOAN-ID
+                   DISPLAY 'Days Past Due  : ' DELINQ-DAYS-PAST-DUE
+                   DISPLAY 'Amount Past Due: ' DELINQ-AMOUNT-PAST-DUE
+                   DISPLAY 'Aging Bucket   : ' DELINQ-BUCKET
+               WHEN REPORT-TYPE-PORTFOLIO
+                   DISPLAY 'Loan Type      : ' PORT-LOAN-TYPE
+                   DISPLAY 'Loan Count     : ' PORT-LOAN-COUNT
+                   DISPLAY 'Total Balance  : ' PORT-TOTAL-BALANCE
+               WHEN REPORT-TYPE-RECONCILE
+                   DISPLAY 'Loan ID        : ' RECON-LOAN-ID
+                   DISPLAY 'Expected Bal   : ' RECON-EXPECTED-BALANCE
+                   DISPLAY 'Actual Balance : ' RECON-ACTUAL-BALANCE
+                   DISPLAY 'Difference     : ' RECON-DIFFERENCE
+                   DISPLAY 'Status         : ' RECON-STATUS
+               WHEN REPORT-TYPE-INT-STMT
+                   DISPLAY 'Loan ID        : ' STMT-LOAN-ID
+                   DISPLAY 'Customer ID    : ' STMT-CUSTOMER-ID
+                   DISPLAY 'Tax Year       : ' STMT-TAX-YEAR
+                   DISPLAY 'Interest Paid  : ' STMT-INTEREST-PAID
+               WHEN REPORT-TYPE-COMMISSION
+                   DISPLAY 'Originator ID  : ' COMM-ORIGINATOR-ID
+                   DISPLAY 'Approved Volume: ' COMM-APPROVED-VOLUME
+                   DISPLAY 'Commission Amt : ' COMM-AMOUNT
+               WHEN REPORT-TYPE-EXCEPTION
+                   DISPLAY 'Source File    : ' EXCEP-SOURCE-FILE
+                   DISPLAY 'Key ID         : ' EXCEP-KEY-ID
+                   DISPLAY 'Description    : ' EXCEP-DESCRIPTION
+               WHEN OTHER
+                   DISPLAY 'Report Data    : ' DELINQUENCY-DATA
+           END-EVALUATE.
