@@ -0,0 +1,195 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESCROW-FILE.
+
+      *================================================================
+      *  Escrow/impound sub-ledger, one ESCROW-REC per LOAN-ID,
+      *  tracking tax and insurance amounts collected and disbursed
+      *  and the running escrow balance.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ESCROW-FILE ASSIGN TO 'ESCROW.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOAN-ID OF ESCROW-REC
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ESCROW-FILE.
+       COPY ESCROWREC.
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS             PIC XX.
+           88  FILE-OK              VALUE '00'.
+           88  FILE-NOT-FOUND       VALUE '35'.
+           88  DUPLICATE-KEY        VALUE '22'.
+       01  WS-MODE                 PIC X.
+           88  ADD-MODE              VALUE '1'.
+           88  COLLECT-MODE          VALUE '2'.
+           88  DISBURSE-MODE         VALUE '3'.
+           88  INQUIRE-MODE          VALUE '4'.
+       01  WS-LOAN-ID              PIC 9(5).
+       01  WS-AMOUNT               PIC 9(7)V99.
+       01  WS-USER-ID              PIC A(10).
+       01  WS-LOG-ACTION-TYPE      PIC A(20).
+       01  WS-LOG-DESCRIPTION      PIC A(50).
+
+       PROCEDURE DIVISION.
+
+       DISPLAY '1. Open New Escrow Ledger'
+       DISPLAY '2. Record Escrow Collection'
+       DISPLAY '3. Record Escrow Disbursement'
+       DISPLAY '4. Inquire Escrow Balance'
+       DISPLAY 'Select Option: '
+       ACCEPT WS-MODE
+       DISPLAY 'Enter Your User ID: '
+       ACCEPT WS-USER-ID
+
+       EVALUATE TRUE
+           WHEN ADD-MODE
+               PERFORM ADD-ESCROW-LEDGER
+           WHEN COLLECT-MODE
+               PERFORM COLLECT-ESCROW
+           WHEN DISBURSE-MODE
+               PERFORM DISBURSE-ESCROW
+           WHEN INQUIRE-MODE
+               PERFORM INQUIRE-ESCROW
+           WHEN OTHER
+               DISPLAY 'Invalid Option.'
+       END-EVALUATE
+
+       STOP RUN.
+
+       ADD-ESCROW-LEDGER.
+           DISPLAY 'Enter Loan ID: '
+           ACCEPT WS-LOAN-ID
+
+           OPEN I-O ESCROW-FILE
+           IF FILE-NOT-FOUND
+               OPEN OUTPUT ESCROW-FILE
+               CLOSE ESCROW-FILE
+               OPEN I-O ESCROW-FILE
+           END-IF
+           IF NOT FILE-OK
+               DISPLAY 'Error Opening ESCROW-FILE.'
+               STOP RUN
+           END-IF
+
+           MOVE WS-LOAN-ID TO LOAN-ID OF ESCROW-REC
+           MOVE ZERO       TO ESCROW-COLLECTED
+           MOVE ZERO       TO ESCROW-DISBURSED
+           MOVE ZERO       TO ESCROW-BALANCE
+
+           WRITE ESCROW-REC
+               INVALID KEY
+                   DISPLAY 'Escrow Ledger Already Exists: ' WS-LOAN-ID
+               NOT INVALID KEY
+                   DISPLAY 'Escrow Ledger Opened.'
+                   MOVE 'ESCROW ADD' TO WS-LOG-ACTION-TYPE
+                   MOVE 'Escrow Ledger Opened' TO WS-LOG-DESCRIPTION
+                   CALL 'WRITE-LOG-ENTRY' USING WS-LOG-ACTION-TYPE
+                                                 WS-USER-ID
+                                                 WS-LOG-DESCRIPTION
+           END-WRITE
+
+           CLOSE ESCROW-FILE.
+
+       COLLECT-ESCROW.
+           DISPLAY 'Enter Loan ID: '
+           ACCEPT WS-LOAN-ID
+           DISPLAY 'Enter Amount Collected: '
+           ACCEPT WS-AMOUNT
+
+           OPEN I-O ESCROW-FILE
+           IF NOT FILE-OK
+               DISPLAY 'Error Opening ESCROW-FILE.'
+               STOP RUN
+           END-IF
+
+           MOVE WS-LOAN-ID TO LOAN-ID OF ESCROW-REC
+           READ ESCROW-FILE
+               INVALID KEY
+                   DISPLAY 'Escrow Ledger Not Found: ' WS-LOAN-ID
+               NOT INVALID KEY
+                   ADD WS-AMOUNT TO ESCROW-COLLECTED
+                   ADD WS-AMOUNT TO ESCROW-BALANCE
+                   REWRITE ESCROW-REC
+                       INVALID KEY
+                           DISPLAY 'Error Updating Escrow Ledger.'
+                       NOT INVALID KEY
+                           DISPLAY 'Escrow Collection Recorded.  '
+                               'Balance: ' ESCROW-BALANCE
+                           MOVE 'ESCROW COLLECT' TO WS-LOG-ACTION-TYPE
+                           MOVE 'Escrow Collection Recorded'
+                               TO WS-LOG-DESCRIPTION
+                           CALL 'WRITE-LOG-ENTRY' USING
+                               WS-LOG-ACTION-TYPE
+                               WS-USER-ID
+                               WS-LOG-DESCRIPTION
+                   END-REWRITE
+           END-READ
+
+           CLOSE ESCROW-FILE.
+
+       DISBURSE-ESCROW.
+           DISPLAY 'Enter Loan ID: '
+           ACCEPT WS-LOAN-ID
+           DISPLAY 'Enter Amount Disbursed: '
+           ACCEPT WS-AMOUNT
+
+           OPEN I-O ESCROW-FILE
+           IF NOT FILE-OK
+               DISPLAY 'Error Opening ESCROW-FILE.'
+               STOP RUN
+           END-IF
+
+           MOVE WS-LOAN-ID TO LOAN-ID OF ESCROW-REC
+           READ ESCROW-FILE
+               INVALID KEY
+                   DISPLAY 'Escrow Ledger Not Found: ' WS-LOAN-ID
+               NOT INVALID KEY
+                   ADD WS-AMOUNT      TO ESCROW-DISBURSED
+                   SUBTRACT WS-AMOUNT FROM ESCROW-BALANCE
+                   REWRITE ESCROW-REC
+                       INVALID KEY
+                           DISPLAY 'Error Updating Escrow Ledger.'
+                       NOT INVALID KEY
+                           DISPLAY 'Escrow Disbursement Recorded.  '
+                               'Balance: ' ESCROW-BALANCE
+                           MOVE 'ESCROW DISBURSE' TO WS-LOG-ACTION-TYPE
+                           MOVE 'Escrow Disbursement Recorded'
+                               TO WS-LOG-DESCRIPTION
+                           CALL 'WRITE-LOG-ENTRY' USING
+                               WS-LOG-ACTION-TYPE
+                               WS-USER-ID
+                               WS-LOG-DESCRIPTION
+                   END-REWRITE
+           END-READ
+
+           CLOSE ESCROW-FILE.
+
+       INQUIRE-ESCROW.
+           DISPLAY 'Enter Loan ID: '
+           ACCEPT WS-LOAN-ID
+
+           OPEN INPUT ESCROW-FILE
+           IF NOT FILE-OK
+               DISPLAY 'Error Opening ESCROW-FILE.'
+               STOP RUN
+           END-IF
+
+           MOVE WS-LOAN-ID TO LOAN-ID OF ESCROW-REC
+           READ ESCROW-FILE
+               INVALID KEY
+                   DISPLAY 'Escrow Ledger Not Found: ' WS-LOAN-ID
+               NOT INVALID KEY
+                   DISPLAY 'Loan ID: '          LOAN-ID OF ESCROW-REC
+                   DISPLAY 'Escrow Collected: ' ESCROW-COLLECTED
+                   DISPLAY 'Escrow Disbursed: ' ESCROW-DISBURSED
+                   DISPLAY 'Escrow Balance: '   ESCROW-BALANCE
+           END-READ
+
+           CLOSE ESCROW-FILE.
