@@ -0,0 +1,627 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTLY-BACKUP.
+
+      *================================================================
+      *  Nightly batch job that actually backs up the live operational
+      *  files instead of relying on an operator to hand-type a backup
+      *  row.  Scans CUSTOMER.DAT, LOAN.DAT, LOAN_APPLICATION.DAT,
+      *  LOAN_APPROVAL.DAT, PAYMENT_SCHEDULE.DAT, TRANSACTION.DAT,
+      *  INTEREST_RATE.DAT, ESCROW.DAT, and LOAN_STATUS_HIST.DAT in
+      *  full and writes one BACKUP-REC per source record, tagged with
+      *  FILE-NAME and BACKUP-DATE, same as RETENTION-PURGE's archive
+      *  writes.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTOMER.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID OF CUSTOMER-REC
+               FILE STATUS IS CUSTOMER-FILE-STATUS.
+
+           SELECT LOAN-FILE ASSIGN TO 'LOAN.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOAN-ID OF LOAN-REC
+               FILE STATUS IS LOAN-FILE-STATUS.
+
+           SELECT LOAN-APPLICATION-FILE ASSIGN TO 'LOAN_APPLICATION.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOAN-ID OF LOAN-APPLICATION-REC
+               FILE STATUS IS LOANAPP-FILE-STATUS.
+
+           SELECT LOAN-APPROVAL-FILE ASSIGN TO 'LOAN_APPROVAL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS LOANAPPR-FILE-STATUS.
+
+           SELECT PAYMENT-SCHEDULE-FILE ASSIGN TO 'PAYMENT_SCHEDULE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS PAYSCH-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO 'TRANSACTION.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS TRAN-FILE-STATUS.
+
+           SELECT INTEREST-RATE-FILE ASSIGN TO 'INTEREST_RATE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RATE-KEY OF INTEREST-RATE-REC
+               FILE STATUS IS RATE-FILE-STATUS.
+
+           SELECT ESCROW-FILE ASSIGN TO 'ESCROW.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOAN-ID OF ESCROW-REC
+               FILE STATUS IS ESCROW-FILE-STATUS.
+
+           SELECT LOAN-STATUS-HIST-FILE ASSIGN TO 'LOAN_STATUS_HIST.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS HIST-FILE-STATUS.
+
+           SELECT BACKUP-FILE ASSIGN TO 'BACKUP.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS BACKUP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       COPY CUSTREC.
+
+       FD  LOAN-FILE.
+       COPY LOANREC.
+
+       FD  LOAN-APPLICATION-FILE.
+       COPY LOANAPPREC.
+
+       FD  LOAN-APPROVAL-FILE.
+       COPY LOANAPPROVALREC.
+
+       FD  PAYMENT-SCHEDULE-FILE.
+       COPY PAYSCHREC.
+
+       FD  TRANSACTION-FILE.
+       COPY TRANREC.
+
+       FD  INTEREST-RATE-FILE.
+       COPY INTRATEREC.
+
+       FD  ESCROW-FILE.
+       COPY ESCROWREC.
+
+       FD  LOAN-STATUS-HIST-FILE.
+       COPY LOANSTATUSHIST.
+
+       FD  BACKUP-FILE.
+       COPY BACKUPREC.
+
+       WORKING-STORAGE SECTION.
+       01  CUSTOMER-FILE-STATUS     PIC XX.
+           88  CUSTOMER-FILE-OK      VALUE '00'.
+       01  LOAN-FILE-STATUS         PIC XX.
+           88  LOAN-FILE-OK          VALUE '00'.
+       01  LOANAPP-FILE-STATUS      PIC XX.
+           88  LOANAPP-FILE-OK       VALUE '00'.
+       01  LOANAPPR-FILE-STATUS     PIC XX.
+           88  LOANAPPR-FILE-OK      VALUE '00'.
+       01  PAYSCH-FILE-STATUS       PIC XX.
+           88  PAYSCH-FILE-OK        VALUE '00'.
+       01  TRAN-FILE-STATUS         PIC XX.
+           88  TRAN-FILE-OK          VALUE '00'.
+       01  RATE-FILE-STATUS         PIC XX.
+           88  RATE-FILE-OK          VALUE '00'.
+       01  ESCROW-FILE-STATUS       PIC XX.
+           88  ESCROW-FILE-OK        VALUE '00'.
+       01  HIST-FILE-STATUS         PIC XX.
+           88  HIST-FILE-OK          VALUE '00'.
+       01  BACKUP-FILE-STATUS       PIC XX.
+           88  BACKUP-FILE-OK        VALUE '00'.
+           88  BACKUP-FILE-ERROR     VALUE '10'.
+
+       01  WS-BACKUP-DATE           PIC 9(8).
+       01  WS-NEXT-BACKUP-ID        PIC 9(5) VALUE ZERO.
+       01  WS-END-OF-BACKUP         PIC X VALUE 'N'.
+           88  END-OF-BACKUP-FILE    VALUE 'Y'.
+
+       01  WS-END-OF-CUSTOMERS      PIC X VALUE 'N'.
+           88  END-OF-CUSTOMERS      VALUE 'Y'.
+       01  WS-END-OF-LOANS          PIC X VALUE 'N'.
+           88  END-OF-LOANS           VALUE 'Y'.
+       01  WS-END-OF-LOANAPPS       PIC X VALUE 'N'.
+           88  END-OF-LOANAPPS        VALUE 'Y'.
+       01  WS-END-OF-LOANAPPRS      PIC X VALUE 'N'.
+           88  END-OF-LOANAPPRS       VALUE 'Y'.
+       01  WS-END-OF-PAYSCH         PIC X VALUE 'N'.
+           88  END-OF-PAYSCH          VALUE 'Y'.
+       01  WS-END-OF-TRAN           PIC X VALUE 'N'.
+           88  END-OF-TRAN             VALUE 'Y'.
+       01  WS-END-OF-RATES          PIC X VALUE 'N'.
+           88  END-OF-RATES            VALUE 'Y'.
+       01  WS-END-OF-ESCROW         PIC X VALUE 'N'.
+           88  END-OF-ESCROW           VALUE 'Y'.
+       01  WS-END-OF-HIST           PIC X VALUE 'N'.
+           88  END-OF-HIST             VALUE 'Y'.
+
+       01  WS-CUSTOMERS-BACKED-UP   PIC 9(5) COMP VALUE ZERO.
+       01  WS-LOANS-BACKED-UP       PIC 9(5) COMP VALUE ZERO.
+       01  WS-LOANAPPS-BACKED-UP    PIC 9(5) COMP VALUE ZERO.
+       01  WS-LOANAPPRS-BACKED-UP   PIC 9(5) COMP VALUE ZERO.
+       01  WS-PAYSCH-BACKED-UP      PIC 9(5) COMP VALUE ZERO.
+       01  WS-TRAN-BACKED-UP        PIC 9(5) COMP VALUE ZERO.
+       01  WS-RATES-BACKED-UP       PIC 9(5) COMP VALUE ZERO.
+       01  WS-ESCROW-BACKED-UP      PIC 9(5) COMP VALUE ZERO.
+       01  WS-HIST-BACKED-UP        PIC 9(5) COMP VALUE ZERO.
+
+       01  WS-CUSTOMER-ARCHIVE-DATA.
+           05  ARC-CUST-ID              PIC 9(5).
+           05  ARC-CUST-NAME            PIC X(30).
+           05  ARC-CUST-ADDRESS         PIC X(50).
+           05  ARC-CUST-PHONE           PIC 9(15).
+           05  ARC-CUST-LOAN-AMOUNT     PIC 9(7)V99.
+           05  ARC-CUST-LOAN-BALANCE    PIC 9(7)V99.
+           05  ARC-CUST-CO-BORR-ID      PIC 9(5).
+           05  ARC-CUST-CO-BORR-NAME    PIC X(30).
+           05  ARC-CUST-CREDIT-SCORE    PIC 9(3).
+
+       01  WS-LOAN-ARCHIVE-DATA.
+           05  ARC-LOAN-ID              PIC 9(5).
+           05  ARC-LOAN-CUSTOMER-ID     PIC 9(5).
+           05  ARC-LOAN-TYPE            PIC X(20).
+           05  ARC-LOAN-AMOUNT          PIC 9(7)V99.
+           05  ARC-LOAN-INTEREST-RATE   PIC 9(3)V99.
+           05  ARC-LOAN-TERM            PIC 9(3).
+           05  ARC-LOAN-BALANCE         PIC 9(7)V99.
+           05  ARC-LOAN-STATUS          PIC X(10).
+           05  ARC-LOAN-APPLICATION-ID  PIC 9(5).
+
+       01  WS-LOANAPP-ARCHIVE-DATA.
+           05  ARC-APP-LOAN-ID          PIC 9(5).
+           05  ARC-APP-CUSTOMER-ID      PIC 9(5).
+           05  ARC-APP-REQ-AMOUNT       PIC 9(7)V99.
+           05  ARC-APP-REQ-TERM         PIC 9(3).
+           05  ARC-APP-APP-DATE         PIC 9(8).
+           05  ARC-APP-APP-STATUS       PIC X(10).
+
+       01  WS-LOANAPPR-ARCHIVE-DATA.
+           05  ARC-APPR-LOAN-ID         PIC 9(5).
+           05  ARC-APPR-CUSTOMER-ID     PIC 9(5).
+           05  ARC-APPR-APPROVAL-DATE   PIC 9(8).
+           05  ARC-APPR-APPR-AMOUNT     PIC 9(7)V99.
+           05  ARC-APPR-TERMS           PIC A(50).
+
+       01  WS-PAYSCH-ARCHIVE-DATA.
+           05  ARC-PAY-LOAN-ID          PIC 9(5).
+           05  ARC-PAY-DUE-DATE         PIC 9(8).
+           05  ARC-PAY-AMOUNT           PIC 9(7)V99.
+           05  ARC-PAY-INTEREST-AMT     PIC 9(7)V99.
+           05  ARC-PAY-PRINCIPAL-AMT    PIC 9(7)V99.
+           05  ARC-PAY-PAID-STATUS      PIC X.
+
+       01  WS-TRAN-ARCHIVE-DATA.
+           05  ARC-TRAN-ID              PIC 9(5).
+           05  ARC-TRAN-LOAN-ID         PIC 9(5).
+           05  ARC-TRAN-PAYMENT-DATE    PIC 9(8).
+           05  ARC-TRAN-PAYMENT-AMT     PIC 9(7)V99.
+           05  ARC-TRAN-REMAINING-BAL   PIC 9(7)V99.
+           05  ARC-TRAN-TYPE            PIC X(10).
+           05  ARC-TRAN-REVERSED-ID     PIC 9(5).
+
+       01  WS-RATE-ARCHIVE-DATA.
+           05  ARC-RATE-LOAN-TYPE       PIC A(20).
+           05  ARC-RATE-EFFECTIVE-DATE  PIC 9(8).
+           05  ARC-RATE-INTEREST-RATE   PIC 9(3)V99.
+
+       01  WS-ESCROW-ARCHIVE-DATA.
+           05  ARC-ESC-LOAN-ID          PIC 9(5).
+           05  ARC-ESC-COLLECTED        PIC 9(7)V99.
+           05  ARC-ESC-DISBURSED        PIC 9(7)V99.
+           05  ARC-ESC-BALANCE          PIC 9(7)V99.
+
+       01  WS-HIST-ARCHIVE-DATA.
+           05  ARC-HIST-LOAN-ID         PIC 9(5).
+           05  ARC-HIST-OLD-STATUS      PIC X(10).
+           05  ARC-HIST-NEW-STATUS      PIC X(10).
+           05  ARC-HIST-CHANGED-BY      PIC X(10).
+           05  ARC-HIST-CHANGE-DATE     PIC 9(8).
+
+       PROCEDURE DIVISION.
+
+       DISPLAY 'Enter Backup Date (YYYYMMDD): '
+       ACCEPT WS-BACKUP-DATE
+
+       PERFORM ASSIGN-NEXT-BACKUP-ID
+
+       OPEN EXTEND BACKUP-FILE
+       IF NOT BACKUP-FILE-OK
+           OPEN OUTPUT BACKUP-FILE
+       END-IF
+       IF NOT BACKUP-FILE-OK
+           DISPLAY 'Error Opening BACKUP-FILE.'
+           STOP RUN
+       END-IF
+
+       PERFORM BACKUP-CUSTOMER-FILE
+       PERFORM BACKUP-LOAN-FILE
+       PERFORM BACKUP-LOAN-APPLICATION-FILE
+       PERFORM BACKUP-LOAN-APPROVAL-FILE
+       PERFORM BACKUP-PAYMENT-SCHEDULE-FILE
+       PERFORM BACKUP-TRANSACTION-FILE
+       PERFORM BACKUP-INTEREST-RATE-FILE
+       PERFORM BACKUP-ESCROW-FILE
+       PERFORM BACKUP-LOAN-STATUS-HIST-FILE
+
+       CLOSE BACKUP-FILE
+
+       DISPLAY ' '
+       DISPLAY 'Nightly Backup Complete.'
+       DISPLAY 'Customers Backed Up        : ' WS-CUSTOMERS-BACKED-UP
+       DISPLAY 'Loans Backed Up            : ' WS-LOANS-BACKED-UP
+       DISPLAY 'Loan Applications Backed Up: ' WS-LOANAPPS-BACKED-UP
+       DISPLAY 'Loan Approvals Backed Up   : ' WS-LOANAPPRS-BACKED-UP
+       DISPLAY 'Payment Schedules Backed Up: ' WS-PAYSCH-BACKED-UP
+       DISPLAY 'Transactions Backed Up     : ' WS-TRAN-BACKED-UP
+       DISPLAY 'Interest Rates Backed Up   : ' WS-RATES-BACKED-UP
+       DISPLAY 'Escrow Records Backed Up   : ' WS-ESCROW-BACKED-UP
+       DISPLAY 'Status History Backed Up   : ' WS-HIST-BACKED-UP
+
+       STOP RUN.
+
+      *----------------------------------------------------------------
+      *  Auto-number the next BACKUP-ID off the current high-water mark
+      *  in BACKUP-FILE, same scan pattern used throughout this system.
+      *----------------------------------------------------------------
+       ASSIGN-NEXT-BACKUP-ID.
+           OPEN INPUT BACKUP-FILE
+           IF NOT BACKUP-FILE-OK
+               MOVE 1 TO WS-NEXT-BACKUP-ID
+           ELSE
+               PERFORM FIND-HIGHEST-BACKUP-ID UNTIL END-OF-BACKUP-FILE
+               ADD 1 TO WS-NEXT-BACKUP-ID
+               CLOSE BACKUP-FILE
+           END-IF.
+
+       FIND-HIGHEST-BACKUP-ID.
+           READ BACKUP-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-BACKUP
+               NOT AT END
+                   IF BACKUP-ID > WS-NEXT-BACKUP-ID
+                       MOVE BACKUP-ID TO WS-NEXT-BACKUP-ID
+                   END-IF
+           END-READ.
+
+      *----------------------------------------------------------------
+      *  CUSTOMER.DAT
+      *----------------------------------------------------------------
+       BACKUP-CUSTOMER-FILE.
+           OPEN INPUT CUSTOMER-FILE
+           IF NOT CUSTOMER-FILE-OK
+               DISPLAY 'CUSTOMER-FILE Not Found - Skipping.'
+           ELSE
+               PERFORM BACKUP-NEXT-CUSTOMER UNTIL END-OF-CUSTOMERS
+               CLOSE CUSTOMER-FILE
+           END-IF.
+
+       BACKUP-NEXT-CUSTOMER.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-CUSTOMERS
+               NOT AT END
+                   PERFORM ARCHIVE-CUSTOMER-ROW
+           END-READ.
+
+       ARCHIVE-CUSTOMER-ROW.
+           MOVE CUSTOMER-ID OF CUSTOMER-REC   TO ARC-CUST-ID
+           MOVE CUSTOMER-NAME                 TO ARC-CUST-NAME
+           MOVE CUST-ADDRESS                  TO ARC-CUST-ADDRESS
+           MOVE PHONE                         TO ARC-CUST-PHONE
+           MOVE LOAN-AMOUNT OF CUSTOMER-REC   TO ARC-CUST-LOAN-AMOUNT
+           MOVE LOAN-BALANCE OF CUSTOMER-REC  TO ARC-CUST-LOAN-BALANCE
+           MOVE CO-BORROWER-ID                TO ARC-CUST-CO-BORR-ID
+           MOVE CO-BORROWER-NAME              TO ARC-CUST-CO-BORR-NAME
+           MOVE CREDIT-SCORE                  TO ARC-CUST-CREDIT-SCORE
+
+           MOVE WS-NEXT-BACKUP-ID TO BACKUP-ID
+           MOVE 'CUSTOMER.DAT'    TO FILE-NAME
+           MOVE WS-BACKUP-DATE    TO BACKUP-DATE
+           MOVE WS-CUSTOMER-ARCHIVE-DATA TO BACKUP-DATA
+           WRITE BACKUP-REC
+           ADD 1 TO WS-NEXT-BACKUP-ID
+           ADD 1 TO WS-CUSTOMERS-BACKED-UP.
+
+      *----------------------------------------------------------------
+      *  LOAN.DAT
+      *----------------------------------------------------------------
+       BACKUP-LOAN-FILE.
+           OPEN INPUT LOAN-FILE
+           IF NOT LOAN-FILE-OK
+               DISPLAY 'LOAN-FILE Not Found - Skipping.'
+           ELSE
+               PERFORM BACKUP-NEXT-LOAN UNTIL END-OF-LOANS
+               CLOSE LOAN-FILE
+           END-IF.
+
+       BACKUP-NEXT-LOAN.
+           READ LOAN-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-LOANS
+               NOT AT END
+                   PERFORM ARCHIVE-LOAN-ROW
+           END-READ.
+
+       ARCHIVE-LOAN-ROW.
+           MOVE LOAN-ID OF LOAN-REC       TO ARC-LOAN-ID
+           MOVE CUSTOMER-ID OF LOAN-REC   TO ARC-LOAN-CUSTOMER-ID
+           MOVE LOAN-TYPE OF LOAN-REC     TO ARC-LOAN-TYPE
+           MOVE LOAN-AMOUNT OF LOAN-REC   TO ARC-LOAN-AMOUNT
+           MOVE INTEREST-RATE OF LOAN-REC TO ARC-LOAN-INTEREST-RATE
+           MOVE LOAN-TERM                 TO ARC-LOAN-TERM
+           MOVE LOAN-BALANCE OF LOAN-REC  TO ARC-LOAN-BALANCE
+           MOVE LOAN-STATUS               TO ARC-LOAN-STATUS
+           MOVE APPLICATION-LOAN-ID       TO ARC-LOAN-APPLICATION-ID
+
+           MOVE WS-NEXT-BACKUP-ID TO BACKUP-ID
+           MOVE 'LOAN.DAT'        TO FILE-NAME
+           MOVE WS-BACKUP-DATE    TO BACKUP-DATE
+           MOVE WS-LOAN-ARCHIVE-DATA TO BACKUP-DATA
+           WRITE BACKUP-REC
+           ADD 1 TO WS-NEXT-BACKUP-ID
+           ADD 1 TO WS-LOANS-BACKED-UP.
+
+      *----------------------------------------------------------------
+      *  LOAN_APPLICATION.DAT
+      *----------------------------------------------------------------
+       BACKUP-LOAN-APPLICATION-FILE.
+           OPEN INPUT LOAN-APPLICATION-FILE
+           IF NOT LOANAPP-FILE-OK
+               DISPLAY 'LOAN-APPLICATION-FILE Not Found - Skipping.'
+           ELSE
+               PERFORM BACKUP-NEXT-LOANAPP UNTIL END-OF-LOANAPPS
+               CLOSE LOAN-APPLICATION-FILE
+           END-IF.
+
+       BACKUP-NEXT-LOANAPP.
+           READ LOAN-APPLICATION-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-LOANAPPS
+               NOT AT END
+                   PERFORM ARCHIVE-LOANAPP-ROW
+           END-READ.
+
+       ARCHIVE-LOANAPP-ROW.
+           MOVE LOAN-ID OF LOAN-APPLICATION-REC     TO ARC-APP-LOAN-ID
+           MOVE CUSTOMER-ID OF LOAN-APPLICATION-REC
+               TO ARC-APP-CUSTOMER-ID
+           MOVE REQUESTED-AMOUNT  TO ARC-APP-REQ-AMOUNT
+           MOVE REQUESTED-TERM    TO ARC-APP-REQ-TERM
+           MOVE APPLICATION-DATE  TO ARC-APP-APP-DATE
+           MOVE APPLICATION-STATUS TO ARC-APP-APP-STATUS
+
+           MOVE WS-NEXT-BACKUP-ID      TO BACKUP-ID
+           MOVE 'LOAN_APPLICATION.DAT' TO FILE-NAME
+           MOVE WS-BACKUP-DATE         TO BACKUP-DATE
+           MOVE WS-LOANAPP-ARCHIVE-DATA TO BACKUP-DATA
+           WRITE BACKUP-REC
+           ADD 1 TO WS-NEXT-BACKUP-ID
+           ADD 1 TO WS-LOANAPPS-BACKED-UP.
+
+      *----------------------------------------------------------------
+      *  LOAN_APPROVAL.DAT
+      *----------------------------------------------------------------
+       BACKUP-LOAN-APPROVAL-FILE.
+           OPEN INPUT LOAN-APPROVAL-FILE
+           IF NOT LOANAPPR-FILE-OK
+               DISPLAY 'LOAN-APPROVAL-FILE Not Found - Skipping.'
+           ELSE
+               PERFORM BACKUP-NEXT-LOANAPPR UNTIL END-OF-LOANAPPRS
+               CLOSE LOAN-APPROVAL-FILE
+           END-IF.
+
+       BACKUP-NEXT-LOANAPPR.
+           READ LOAN-APPROVAL-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-LOANAPPRS
+               NOT AT END
+                   PERFORM ARCHIVE-LOANAPPR-ROW
+           END-READ.
+
+       ARCHIVE-LOANAPPR-ROW.
+           MOVE LOAN-ID OF LOAN-APPROVAL-REC     TO ARC-APPR-LOAN-ID
+           MOVE CUSTOMER-ID OF LOAN-APPROVAL-REC
+               TO ARC-APPR-CUSTOMER-ID
+           MOVE APPROVAL-DATE        TO ARC-APPR-APPROVAL-DATE
+           MOVE APPROVED-LOAN-AMOUNT TO ARC-APPR-APPR-AMOUNT
+           MOVE TERMS                TO ARC-APPR-TERMS
+
+           MOVE WS-NEXT-BACKUP-ID   TO BACKUP-ID
+           MOVE 'LOAN_APPROVAL.DAT' TO FILE-NAME
+           MOVE WS-BACKUP-DATE      TO BACKUP-DATE
+           MOVE WS-LOANAPPR-ARCHIVE-DATA TO BACKUP-DATA
+           WRITE BACKUP-REC
+           ADD 1 TO WS-NEXT-BACKUP-ID
+           ADD 1 TO WS-LOANAPPRS-BACKED-UP.
+
+      *----------------------------------------------------------------
+      *  PAYMENT_SCHEDULE.DAT
+      *----------------------------------------------------------------
+       BACKUP-PAYMENT-SCHEDULE-FILE.
+           OPEN INPUT PAYMENT-SCHEDULE-FILE
+           IF NOT PAYSCH-FILE-OK
+               DISPLAY 'PAYMENT-SCHEDULE-FILE Not Found - Skipping.'
+           ELSE
+               PERFORM BACKUP-NEXT-PAYSCH UNTIL END-OF-PAYSCH
+               CLOSE PAYMENT-SCHEDULE-FILE
+           END-IF.
+
+       BACKUP-NEXT-PAYSCH.
+           READ PAYMENT-SCHEDULE-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-PAYSCH
+               NOT AT END
+                   PERFORM ARCHIVE-PAYSCH-ROW
+           END-READ.
+
+       ARCHIVE-PAYSCH-ROW.
+           MOVE LOAN-ID OF PAYMENT-SCHEDULE-REC TO ARC-PAY-LOAN-ID
+           MOVE PAYMENT-DUE-DATE    TO ARC-PAY-DUE-DATE
+           MOVE PAYMENT-AMOUNT OF PAYMENT-SCHEDULE-REC
+               TO ARC-PAY-AMOUNT
+           MOVE INTEREST-AMOUNT     TO ARC-PAY-INTEREST-AMT
+           MOVE PRINCIPAL-AMOUNT    TO ARC-PAY-PRINCIPAL-AMT
+           MOVE PAID-STATUS         TO ARC-PAY-PAID-STATUS
+
+           MOVE WS-NEXT-BACKUP-ID      TO BACKUP-ID
+           MOVE 'PAYMENT_SCHEDULE.DAT' TO FILE-NAME
+           MOVE WS-BACKUP-DATE         TO BACKUP-DATE
+           MOVE WS-PAYSCH-ARCHIVE-DATA TO BACKUP-DATA
+           WRITE BACKUP-REC
+           ADD 1 TO WS-NEXT-BACKUP-ID
+           ADD 1 TO WS-PAYSCH-BACKED-UP.
+
+      *----------------------------------------------------------------
+      *  TRANSACTION.DAT
+      *----------------------------------------------------------------
+       BACKUP-TRANSACTION-FILE.
+           OPEN INPUT TRANSACTION-FILE
+           IF NOT TRAN-FILE-OK
+               DISPLAY 'TRANSACTION-FILE Not Found - Skipping.'
+           ELSE
+               PERFORM BACKUP-NEXT-TRAN UNTIL END-OF-TRAN
+               CLOSE TRANSACTION-FILE
+           END-IF.
+
+       BACKUP-NEXT-TRAN.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-TRAN
+               NOT AT END
+                   PERFORM ARCHIVE-TRAN-ROW
+           END-READ.
+
+       ARCHIVE-TRAN-ROW.
+           MOVE TRANSACTION-ID     TO ARC-TRAN-ID
+           MOVE LOAN-ID OF TRANSACTION-REC TO ARC-TRAN-LOAN-ID
+           MOVE PAYMENT-DATE       TO ARC-TRAN-PAYMENT-DATE
+           MOVE PAYMENT-AMOUNT OF TRANSACTION-REC
+               TO ARC-TRAN-PAYMENT-AMT
+           MOVE REMAINING-BALANCE  TO ARC-TRAN-REMAINING-BAL
+           MOVE TRANSACTION-TYPE   TO ARC-TRAN-TYPE
+           MOVE REVERSED-TRANSACTION-ID TO ARC-TRAN-REVERSED-ID
+
+           MOVE WS-NEXT-BACKUP-ID TO BACKUP-ID
+           MOVE 'TRANSACTION.DAT' TO FILE-NAME
+           MOVE WS-BACKUP-DATE    TO BACKUP-DATE
+           MOVE WS-TRAN-ARCHIVE-DATA TO BACKUP-DATA
+           WRITE BACKUP-REC
+           ADD 1 TO WS-NEXT-BACKUP-ID
+           ADD 1 TO WS-TRAN-BACKED-UP.
+
+      *----------------------------------------------------------------
+      *  INTEREST_RATE.DAT
+      *----------------------------------------------------------------
+       BACKUP-INTEREST-RATE-FILE.
+           OPEN INPUT INTEREST-RATE-FILE
+           IF NOT RATE-FILE-OK
+               DISPLAY 'INTEREST-RATE-FILE Not Found - Skipping.'
+           ELSE
+               PERFORM BACKUP-NEXT-RATE UNTIL END-OF-RATES
+               CLOSE INTEREST-RATE-FILE
+           END-IF.
+
+       BACKUP-NEXT-RATE.
+           READ INTEREST-RATE-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-RATES
+               NOT AT END
+                   PERFORM ARCHIVE-RATE-ROW
+           END-READ.
+
+       ARCHIVE-RATE-ROW.
+           MOVE LOAN-TYPE OF INTEREST-RATE-REC TO ARC-RATE-LOAN-TYPE
+           MOVE EFFECTIVE-DATE      TO ARC-RATE-EFFECTIVE-DATE
+           MOVE INTEREST-RATE OF INTEREST-RATE-REC
+               TO ARC-RATE-INTEREST-RATE
+
+           MOVE WS-NEXT-BACKUP-ID TO BACKUP-ID
+           MOVE 'INTEREST_RATE.DAT' TO FILE-NAME
+           MOVE WS-BACKUP-DATE    TO BACKUP-DATE
+           MOVE WS-RATE-ARCHIVE-DATA TO BACKUP-DATA
+           WRITE BACKUP-REC
+           ADD 1 TO WS-NEXT-BACKUP-ID
+           ADD 1 TO WS-RATES-BACKED-UP.
+
+      *----------------------------------------------------------------
+      *  ESCROW.DAT
+      *----------------------------------------------------------------
+       BACKUP-ESCROW-FILE.
+           OPEN INPUT ESCROW-FILE
+           IF NOT ESCROW-FILE-OK
+               DISPLAY 'ESCROW-FILE Not Found - Skipping.'
+           ELSE
+               PERFORM BACKUP-NEXT-ESCROW UNTIL END-OF-ESCROW
+               CLOSE ESCROW-FILE
+           END-IF.
+
+       BACKUP-NEXT-ESCROW.
+           READ ESCROW-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-ESCROW
+               NOT AT END
+                   PERFORM ARCHIVE-ESCROW-ROW
+           END-READ.
+
+       ARCHIVE-ESCROW-ROW.
+           MOVE LOAN-ID OF ESCROW-REC TO ARC-ESC-LOAN-ID
+           MOVE ESCROW-COLLECTED      TO ARC-ESC-COLLECTED
+           MOVE ESCROW-DISBURSED      TO ARC-ESC-DISBURSED
+           MOVE ESCROW-BALANCE        TO ARC-ESC-BALANCE
+
+           MOVE WS-NEXT-BACKUP-ID TO BACKUP-ID
+           MOVE 'ESCROW.DAT'      TO FILE-NAME
+           MOVE WS-BACKUP-DATE    TO BACKUP-DATE
+           MOVE WS-ESCROW-ARCHIVE-DATA TO BACKUP-DATA
+           WRITE BACKUP-REC
+           ADD 1 TO WS-NEXT-BACKUP-ID
+           ADD 1 TO WS-ESCROW-BACKED-UP.
+
+      *----------------------------------------------------------------
+      *  LOAN_STATUS_HIST.DAT
+      *----------------------------------------------------------------
+       BACKUP-LOAN-STATUS-HIST-FILE.
+           OPEN INPUT LOAN-STATUS-HIST-FILE
+           IF NOT HIST-FILE-OK
+               DISPLAY 'LOAN-STATUS-HIST-FILE Not Found - Skipping.'
+           ELSE
+               PERFORM BACKUP-NEXT-HIST UNTIL END-OF-HIST
+               CLOSE LOAN-STATUS-HIST-FILE
+           END-IF.
+
+       BACKUP-NEXT-HIST.
+           READ LOAN-STATUS-HIST-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-HIST
+               NOT AT END
+                   PERFORM ARCHIVE-HIST-ROW
+           END-READ.
+
+       ARCHIVE-HIST-ROW.
+           MOVE LOAN-ID OF LOAN-STATUS-HIST-REC TO ARC-HIST-LOAN-ID
+           MOVE OLD-LOAN-STATUS  TO ARC-HIST-OLD-STATUS
+           MOVE NEW-LOAN-STATUS  TO ARC-HIST-NEW-STATUS
+           MOVE CHANGED-BY       TO ARC-HIST-CHANGED-BY
+           MOVE CHANGE-DATE      TO ARC-HIST-CHANGE-DATE
+
+           MOVE WS-NEXT-BACKUP-ID    TO BACKUP-ID
+           MOVE 'LOAN_STATUS_HIST.DAT' TO FILE-NAME
+           MOVE WS-BACKUP-DATE       TO BACKUP-DATE
+           MOVE WS-HIST-ARCHIVE-DATA TO BACKUP-DATA
+           WRITE BACKUP-REC
+           ADD 1 TO WS-NEXT-BACKUP-ID
+           ADD 1 TO WS-HIST-BACKED-UP.
